@@ -1,8 +1,13 @@
-       *================================================================*
+      *================================================================*
       * Program Name: DB2CMT
       * Description: DB2 Commit Controller
       * Version: 1.0
       * Date: 2024
+      * Maintenance Log:
+      * 2026-08-08 - FUNC-CMIT now commits against an effective
+      *              frequency that tightens automatically as
+      *              WS-ROLLBACK-COUNT climbs, instead of always
+      *              committing on the caller's fixed LS-COMMIT-FREQ.
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DB2CMT.
@@ -26,7 +31,16 @@
            05  WS-COMMIT-COUNT      PIC S9(9) COMP VALUE 0.
            05  WS-ROLLBACK-COUNT    PIC S9(9) COMP VALUE 0.
            05  WS-SAVEPOINT-COUNT   PIC S9(9) COMP VALUE 0.
-           
+
+      *----------------------------------------------------------------*
+      * WS-EFFECTIVE-FREQ is what FUNC-CMIT actually compares
+      * LS-RECORDS-PROC against -- it starts out equal to the
+      * caller's LS-COMMIT-FREQ and is recalculated every commit
+      * check by 2050-CALC-EFFECTIVE-FREQ below.
+      *----------------------------------------------------------------*
+       01  WS-ADAPTIVE-CONTROL.
+           05  WS-EFFECTIVE-FREQ    PIC S9(4) COMP VALUE 0.
+
        01  WS-CURRENT-TIMESTAMP    PIC X(26).
        
        LINKAGE SECTION.
@@ -78,12 +92,34 @@
            .
            
        2000-COMMIT.
-           IF LS-RECORDS-PROC >= LS-COMMIT-FREQ
+           PERFORM 2050-CALC-EFFECTIVE-FREQ
+
+           IF LS-RECORDS-PROC >= WS-EFFECTIVE-FREQ
            OR LS-FORCE-COMMIT
                PERFORM 2100-ISSUE-COMMIT
            END-IF
            .
-           
+
+      *----------------------------------------------------------------*
+      * Tighten the commit interval as rollbacks climb, so less work
+      * is lost when a run starts going bad -- each rollback on
+      * record divides the caller's requested LS-COMMIT-FREQ down
+      * further (never below a floor of 1), and the interval widens
+      * back out toward LS-COMMIT-FREQ on its own once rollbacks stop
+      * accumulating relative to commits.
+      *----------------------------------------------------------------*
+       2050-CALC-EFFECTIVE-FREQ.
+           IF WS-ROLLBACK-COUNT = 0
+               MOVE LS-COMMIT-FREQ TO WS-EFFECTIVE-FREQ
+           ELSE
+               COMPUTE WS-EFFECTIVE-FREQ =
+                   LS-COMMIT-FREQ / (WS-ROLLBACK-COUNT + 1)
+               IF WS-EFFECTIVE-FREQ < 1
+                   MOVE 1 TO WS-EFFECTIVE-FREQ
+               END-IF
+           END-IF
+           .
+
        2100-ISSUE-COMMIT.
            EXEC SQL
                COMMIT WORK
@@ -154,9 +190,10 @@
            
        6000-STATISTICS.
            DISPLAY 'DB2 Commit Controller Statistics:'
-           DISPLAY '  Commits:    ' WS-COMMIT-COUNT
-           DISPLAY '  Rollbacks:  ' WS-ROLLBACK-COUNT
-           DISPLAY '  Savepoints: ' WS-SAVEPOINT-COUNT
+           DISPLAY '  Commits:          ' WS-COMMIT-COUNT
+           DISPLAY '  Rollbacks:        ' WS-ROLLBACK-COUNT
+           DISPLAY '  Savepoints:       ' WS-SAVEPOINT-COUNT
+           DISPLAY '  Effective Freq:   ' WS-EFFECTIVE-FREQ
            .
            
        9000-ERROR-ROUTINE.
