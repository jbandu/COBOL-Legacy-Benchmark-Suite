@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CHECKPOINT VSAM FILE RECORD
+      * VERSION: 1.0
+      * DATE: 2024
+      *
+      * CKR-DATA HOLDS A BYTE-FOR-BYTE IMAGE OF CHECKPOINT-CONTROL
+      * (SEE CKPRST) AS TAKEN BY CKPRST'S TAKE/CMIT PROCESSING AND
+      * RESTORED BY ITS RSTR PROCESSING.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKR-KEY.
+               10  CKR-PROGRAM-ID      PIC X(8).
+               10  CKR-RUN-DATE        PIC X(8).
+           05  CKR-DATA                PIC X(424).
