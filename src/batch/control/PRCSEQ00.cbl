@@ -1,8 +1,24 @@
-       *================================================================*
+      *================================================================*
       * Program Name: PRCSEQ00
       * Description: Process Sequence Manager
       * Version: 1.0
       * Date: 2024
+      * Maintenance Log:
+      * 2026-08-08 - Added a DEPR function that DISPLAYs a dependency
+      *              status report for the built sequence: each
+      *              process, its dependencies, and whether each
+      *              dependency is satisfied.
+      * 2026-08-09 - 3200-UPDATE-SEQUENCE-TABLE now calls RCVPRC00
+      *              itself the first time a process comes back from
+      *              the control file in ERROR status, instead of
+      *              waiting for recovery to be invoked by hand.  The
+      *              call sets LS-NO-RESCHEDULE so RCVPRC00 does not
+      *              call back into PRCSEQ00 while this sequencer is
+      *              still on the call stack.
+      * 2026-08-09 - 3210-TRIGGER-RECOVERY now closes PROCESS-SEQ-FILE
+      *              and BATCH-CONTROL-FILE before calling RCVPRC00,
+      *              which opens those same datasets under its own
+      *              SELECT/FD, and reopens them afterward.
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRCSEQ00.
@@ -45,12 +61,35 @@
            05  WS-BCT-STATUS         PIC X(2).
            
        01  WS-WORK-AREAS.
-           05  WS-CURRENT-TIME       PIC X(26).
+           05  WS-CURRENT-DATE8      PIC 9(8).
+           05  WS-CURRENT-TIME8      PIC 9(8).
            05  WS-SEQUENCE-IX        PIC 9(4) COMP.
            05  WS-PROCESS-COUNT      PIC 9(4) COMP.
            05  WS-ACTIVE-COUNT       PIC 9(4) COMP.
            05  WS-ERROR-COUNT        PIC 9(4) COMP.
-           
+           05  WS-SUB                PIC 9(4) COMP.
+           05  WS-REPORT-ERROR-SW    PIC X(1) VALUE 'N'.
+               88  WS-REPORT-ERROR      VALUE 'Y'.
+               88  WS-REPORT-NO-ERROR   VALUE 'N'.
+
+      *----------------------------------------------------------------*
+      * Layout matching RCVPRC00's LS-RECOVERY-REQUEST, used to drive
+      * automatic recovery when 3200-UPDATE-SEQUENCE-TABLE sees a
+      * process come back from the control file in ERROR status.
+      *----------------------------------------------------------------*
+       01  WS-RECOVERY-REQUEST.
+           05  WS-RCV-FUNCTION       PIC X(4).
+               88  RCV-FUNC-INIT       VALUE 'INIT'.
+               88  RCV-FUNC-RECV       VALUE 'RECV'.
+               88  RCV-FUNC-TERM       VALUE 'TERM'.
+           05  WS-RCV-PROCESS-DATE   PIC X(8).
+           05  WS-RCV-PROCESS-ID     PIC X(8).
+           05  WS-RCV-RECOVERY-TYPE  PIC X(1).
+           05  WS-RCV-RECOVERY-PARM  PIC X(50).
+           05  WS-RCV-RETURN-CODE    PIC S9(4) COMP.
+           05  WS-RCV-PREVIEW-MODE   PIC X(1).
+           05  WS-RCV-NO-RESCHEDULE  PIC X(1).
+
        01  WS-PROCESS-TABLE.
            05  WS-PROC-ENTRY OCCURS 100 TIMES
                             INDEXED BY WS-PROC-IX.
@@ -66,6 +105,7 @@
                88  FUNC-NEXT          VALUE 'NEXT'.
                88  FUNC-STAT          VALUE 'STAT'.
                88  FUNC-TERM          VALUE 'TERM'.
+               88  FUNC-DEP-RPT       VALUE 'DEPR'.
            05  LS-PROCESS-DATE     PIC X(8).
            05  LS-SEQUENCE-TYPE    PIC X(3).
            05  LS-NEXT-PROCESS     PIC X(8).
@@ -82,6 +122,8 @@
                    PERFORM 3000-CHECK-STATUS
                WHEN FUNC-TERM
                    PERFORM 4000-TERMINATE-SEQUENCE
+               WHEN FUNC-DEP-RPT
+                   PERFORM 5000-DEPENDENCY-REPORT
                WHEN OTHER
                    MOVE 'Invalid function code' TO ERR-TEXT
                    PERFORM 9000-ERROR-ROUTINE
@@ -115,10 +157,24 @@
            PERFORM 4100-CHECK-FINAL-STATUS
            PERFORM 4200-CLOSE-FILES
            .
-           
+
+       5000-DEPENDENCY-REPORT.
+           SET WS-REPORT-NO-ERROR TO TRUE
+           PERFORM 5100-DISPLAY-REPORT-HEADER
+           PERFORM VARYING WS-SEQUENCE-IX FROM 1 BY 1
+                   UNTIL WS-SEQUENCE-IX > WS-PROCESS-COUNT
+               PERFORM 5200-REPORT-ONE-PROCESS
+           END-PERFORM
+
+           IF WS-REPORT-NO-ERROR
+               MOVE BCT-RC-SUCCESS TO LS-RETURN-CODE
+           END-IF
+           .
+
        9000-ERROR-ROUTINE.
            MOVE 'PRCSEQ00' TO ERR-PROGRAM
            MOVE BCT-RC-ERROR TO LS-RETURN-CODE
+           SET WS-REPORT-ERROR TO TRUE
            CALL 'ERRPROC' USING ERR-MESSAGE
            .
       *================================================================*
@@ -134,6 +190,9 @@
       * 3300-CHECK-COMPLETION
       * 4100-CHECK-FINAL-STATUS
       * 4200-CLOSE-FILES
+      * 5100-DISPLAY-REPORT-HEADER
+      * 5200-REPORT-ONE-PROCESS
+      * 5210-REPORT-ONE-DEPENDENCY
       *================================================================*
       *----------------------------------------------------------------*
       * File and initialization procedures
@@ -268,8 +327,9 @@
            END-READ
            
            MOVE BCT-STAT-ACTIVE TO BCT-STATUS
-           ACCEPT WS-CURRENT-TIME FROM TIME STAMP
-           MOVE WS-CURRENT-TIME TO BCT-START-TIME
+           ACCEPT WS-CURRENT-DATE8 FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME8 FROM TIME
+           MOVE WS-CURRENT-DATE8 TO BCT-START-TIME
            
            REWRITE BATCH-CONTROL-RECORD
                INVALID KEY
@@ -293,14 +353,54 @@
            PERFORM VARYING WS-SEQUENCE-IX FROM 1 BY 1
                    UNTIL WS-SEQUENCE-IX > WS-PROCESS-COUNT
                IF WS-PROC-ID(WS-SEQUENCE-IX) = BCT-JOB-NAME
-                   MOVE BCT-STATUS TO 
+                   IF BCT-STATUS-ERROR
+                      AND WS-PROC-STATUS(WS-SEQUENCE-IX)
+                            NOT = BCT-STAT-ERROR
+                       PERFORM 3210-TRIGGER-RECOVERY
+                   END-IF
+                   MOVE BCT-STATUS TO
                         WS-PROC-STATUS(WS-SEQUENCE-IX)
-                   MOVE BCT-RETURN-CODE TO 
+                   MOVE BCT-RETURN-CODE TO
                         WS-PROC-RC(WS-SEQUENCE-IX)
                    EXIT PERFORM
                END-IF
            END-PERFORM
            .
+
+      *----------------------------------------------------------------*
+      * A process just came back from the control file in ERROR status
+      * for the first time this sequence -- drive RCVPRC00's standard
+      * INIT/RECV/TERM protocol for it instead of waiting for someone
+      * to invoke recovery by hand. RCVPRC00 opens the same PRCSEQ/
+      * BCHCTL datasets under its own independent SELECT/FD, so they
+      * must not still be open here while it is CALLed -- close them
+      * first and reopen afterward so the rest of this program sees
+      * them exactly as it left them.
+      *----------------------------------------------------------------*
+       3210-TRIGGER-RECOVERY.
+           MOVE SPACES TO WS-RECOVERY-REQUEST
+           MOVE LS-PROCESS-DATE          TO WS-RCV-PROCESS-DATE
+           MOVE WS-PROC-ID(WS-SEQUENCE-IX) TO WS-RCV-PROCESS-ID
+           MOVE 'P'                      TO WS-RCV-RECOVERY-TYPE
+           MOVE 'N'                      TO WS-RCV-PREVIEW-MODE
+           MOVE 'Y'                      TO WS-RCV-NO-RESCHEDULE
+
+           CLOSE PROCESS-SEQ-FILE
+                 BATCH-CONTROL-FILE
+
+           SET RCV-FUNC-INIT TO TRUE
+           CALL 'RCVPRC00' USING WS-RECOVERY-REQUEST
+
+           IF WS-RCV-RETURN-CODE = ZERO
+               SET RCV-FUNC-RECV TO TRUE
+               CALL 'RCVPRC00' USING WS-RECOVERY-REQUEST
+           END-IF
+
+           SET RCV-FUNC-TERM TO TRUE
+           CALL 'RCVPRC00' USING WS-RECOVERY-REQUEST
+
+           PERFORM 1100-OPEN-FILES
+           .
            
        3300-CHECK-COMPLETION.
            MOVE ZERO TO WS-ACTIVE-COUNT
@@ -337,9 +437,61 @@
            CLOSE PROCESS-SEQ-FILE
                  BATCH-CONTROL-FILE
            
-           IF WS-PSR-STATUS NOT = '00' OR 
+           IF WS-PSR-STATUS NOT = '00' OR
               WS-BCT-STATUS NOT = '00'
                MOVE 'Error closing files' TO ERR-TEXT
                PERFORM 9000-ERROR-ROUTINE
            END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Dependency status report procedures
+      *----------------------------------------------------------------*
+       5100-DISPLAY-REPORT-HEADER.
+           DISPLAY 'PRCSEQ00 Dependency Status Report'
+           DISPLAY 'Process Date: ' LS-PROCESS-DATE
+           .
+
+       5200-REPORT-ONE-PROCESS.
+           DISPLAY '  Process: ' WS-PROC-ID(WS-SEQUENCE-IX)
+                   ' Status: ' WS-PROC-STATUS(WS-SEQUENCE-IX)
+
+           MOVE WS-PROC-ID(WS-SEQUENCE-IX) TO PSR-PROCESS-ID
+
+           READ PROCESS-SEQ-FILE
+               INVALID KEY
+                   MOVE 'Process definition not found' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-READ
+
+           IF WS-REPORT-NO-ERROR
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > PSR-DEP-COUNT
+                   PERFORM 5210-REPORT-ONE-DEPENDENCY
+                   IF WS-REPORT-ERROR
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+
+       5210-REPORT-ONE-DEPENDENCY.
+           MOVE PSR-DEP-ID(WS-SUB) TO BCT-JOB-NAME
+           MOVE LS-PROCESS-DATE TO BCT-PROCESS-DATE
+
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+                   MOVE 'Dependency record not found' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-READ
+
+           IF WS-REPORT-NO-ERROR
+               IF BCT-STATUS-DONE
+                   DISPLAY '    Depends on: ' PSR-DEP-ID(WS-SUB)
+                           ' - SATISFIED'
+               ELSE
+                   DISPLAY '    Depends on: ' PSR-DEP-ID(WS-SUB)
+                           ' - NOT SATISFIED'
+               END-IF
+           END-IF
            .
\ No newline at end of file
