@@ -1,4 +1,4 @@
-       *****************************************************************
+      *****************************************************************
       * CHECKPOINT/RESTART CONTROL STRUCTURE
       * VERSION: 1.0
       * DATE: 2024
@@ -32,7 +32,7 @@
                    88  CK-PHASE-TERM   VALUE '40'.
            
            05  CK-RESOURCES.
-               10  CK-FILE-STATUS OCCURS 5 TIMES.
+               10  CK-FILE-ENTRY OCCURS 5 TIMES.
                    15  CK-FILE-NAME    PIC X(8).
                    15  CK-FILE-POS     PIC X(50).
                    15  CK-FILE-STATUS  PIC X(2).
@@ -47,30 +47,18 @@
                    88  CK-MODE-RECOVER VALUE 'C'.
 
       *****************************************************************
-      * CHECKPOINT VSAM FILE RECORD
-      *****************************************************************
-       01  CHECKPOINT-RECORD.
-           05  CKR-KEY.
-               10  CKR-PROGRAM-ID      PIC X(8).
-               10  CKR-RUN-DATE        PIC X(8).
-           05  CKR-DATA                PIC X(400).
-           
-      *****************************************************************
-      * STANDARD CHECKPOINT PROCESSING ROUTINES
+      * CHECKPOINT VSAM FILE RECORD IS DEFINED IN CKPTREC
       *****************************************************************
-      * PROC-CHECKPOINT-INIT
-      *     CALL 'CKPINIT' USING CHECKPOINT-CONTROL
-      *                          RETURN-STATUS
-      *
-      * PROC-CHECKPOINT-TAKE
-      *     CALL 'CKPTAKE' USING CHECKPOINT-CONTROL
-      *                          RETURN-STATUS
-      *
-      * PROC-CHECKPOINT-COMMIT
-      *     CALL 'CKPCMIT' USING CHECKPOINT-CONTROL
-      *                          RETURN-STATUS
+      * STANDARD CHECKPOINT PROCESSING ENTRY POINTS
+      * CKPRST IS CALLED WITH LS-CHECKPOINT-REQUEST (SEE CKPRST.CBL)
+      * AND CHECKPOINT-CONTROL, DISPATCHING ON LS-FUNCTION:
       *
-      * PROC-CHECKPOINT-RESTART
-      *     CALL 'CKPRSTR' USING CHECKPOINT-CONTROL
-      *                          RETURN-STATUS
+      * INIT  - OPEN THE CHECKPOINT FILE AND INITIALIZE A FRESH
+      *         CHECKPOINT-CONTROL FOR THE START OF A RUN
+      * TAKE  - WRITE THE CALLER'S CURRENT CHECKPOINT-CONTROL TO THE
+      *         CHECKPOINT FILE AS THE LATEST RESTART POINT
+      * CMIT  - WRITE THE FINAL CHECKPOINT-CONTROL AT NORMAL END OF
+      *         JOB AND CLOSE THE CHECKPOINT FILE
+      * RSTR  - OPEN THE CHECKPOINT FILE AND RELOAD CHECKPOINT-CONTROL
+      *         FROM THE LAST CHECKPOINT TAKEN FOR THIS PROGRAM/DATE
       *****************************************************************
\ No newline at end of file
