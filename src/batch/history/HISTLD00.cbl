@@ -1,8 +1,13 @@
-       *================================================================*
+      *================================================================*
       * Program Name: HISTLD00
       * Description: Position History DB2 Load Program
       * Version: 1.0
       * Date: 2024
+      * Maintenance Log:
+      * 2026-08-08 - Commit threshold is now read from an optional
+      *              HSTPARM parameter record instead of being
+      *              hardcoded; a missing or zero parameter record
+      *              keeps the original default of 1000.
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HISTLD00.
@@ -27,15 +32,23 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS BCT-KEY
                FILE STATUS IS WS-BCT-STATUS.
-       
+
+           SELECT PARM-FILE
+               ASSIGN TO HSTPARM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSACTION-HISTORY.
            COPY HISTREC.
-       
+
        FD  BATCH-CONTROL-FILE.
            COPY BCHCTL.
-       
+
+       FD  PARM-FILE.
+           COPY HSTPARM.
+
        WORKING-STORAGE SECTION.
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
            COPY DBTBLS.
@@ -49,6 +62,7 @@
        01  WS-FILE-STATUS.
            05  WS-TH-STATUS          PIC X(2).
            05  WS-BCT-STATUS         PIC X(2).
+           05  WS-PARM-STATUS        PIC X(2).
            
        01  WS-COUNTERS.
            05  WS-RECORDS-READ       PIC S9(9) COMP VALUE 0.
@@ -81,6 +95,7 @@
            PERFORM 1100-OPEN-FILES
            PERFORM 1200-CONNECT-DB2
            PERFORM 1300-INIT-CHECKPOINTS
+           PERFORM 1400-LOAD-CONFIG
            .
            
        2000-PROCESS.
@@ -130,7 +145,26 @@
            MOVE BCT-STAT-ACTIVE TO BCT-STATUS
            REWRITE BATCH-CONTROL-RECORD
            .
-           
+
+      *----------------------------------------------------------------*
+      * Pick up the commit threshold from HSTPARM if it is present.
+      * A missing file (no DD) or a zero record leaves
+      * WS-COMMIT-THRESHOLD at its built-in default of 1000.
+      *----------------------------------------------------------------*
+       1400-LOAD-CONFIG.
+           OPEN INPUT PARM-FILE
+
+           IF WS-PARM-STATUS = '00'
+               READ PARM-FILE
+               IF WS-PARM-STATUS = '00'
+                   IF HST-COMMIT-THRESHOLD NOT = 0
+                       MOVE HST-COMMIT-THRESHOLD TO WS-COMMIT-THRESHOLD
+                   END-IF
+               END-IF
+               CLOSE PARM-FILE
+           END-IF
+           .
+
        2100-READ-HISTORY.
            READ TRANSACTION-HISTORY
                AT END
