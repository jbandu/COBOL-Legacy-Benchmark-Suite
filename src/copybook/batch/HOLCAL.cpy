@@ -0,0 +1,20 @@
+      *================================================================*
+      * PROCESSING CALENDAR / MARKET HOLIDAY FILE RECORD DEFINITION
+      * Version: 1.0
+      * Date: 2026
+      *
+      * Purpose: One entry per non-business day (market holiday) the
+      * batch schedule must not open its window against. Keyed by the
+      * date itself so DATEVAL can do a single keyed READ to find out
+      * whether today's BCT-PROCESS-DATE/PSR-PROCESS-DATE is on it.
+      * Works with: DATEVAL's start-of-day business-day validation.
+      *================================================================*
+       01  HOLIDAY-CALENDAR-RECORD.
+           05  HOL-KEY.
+               10  HOL-DATE          PIC X(8).
+           05  HOL-DATA.
+               10  HOL-DESCRIPTION   PIC X(30).
+               10  HOL-MARKET        PIC X(4).
+                   88  HOL-ALL-MARKETS   VALUE 'ALL '.
+           05  HOL-FILLER            PIC X(10).
+      *================================================================*
