@@ -0,0 +1,11 @@
+      ******************************************************************
+      * RTNANA00 Analysis Date Range Configuration Record              *
+      * A single record read at program start so the report can be    *
+      * restricted to a date range without a recompile. Dates are     *
+      * plain YYYY-MM-DD values; RTNANA00 expands them to the         *
+      * TIMESTAMP column's full range before filtering RTNCODES.      *
+      ******************************************************************
+       01  RTN-CONFIG-RECORD.
+           05 CFG-START-DATE          PIC X(10).
+           05 CFG-END-DATE            PIC X(10).
+           05 CFG-FILLER              PIC X(72).
