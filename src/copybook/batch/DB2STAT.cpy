@@ -0,0 +1,22 @@
+      *****************************************************************
+      * DB2 STATISTICS RECORD STRUCTURE
+      * VERSION: 1.0
+      * DATE: 2024
+      *****************************************************************
+       01  DB2-STATS-RECORD.
+           05  STAT-KEY.
+               10  STAT-DATE          PIC X(08).
+           05  STAT-DATA.
+               10  STAT-CALL-COUNT    PIC S9(09) COMP.
+               10  STAT-ELAPSED-TIME  PIC S9(09)V99 COMP-3.
+               10  STAT-CPU-TIME      PIC S9(09)V99 COMP-3.
+               10  STAT-WAIT-TIME     PIC S9(09)V99 COMP-3.
+           05  STAT-FILLER            PIC X(40).
+      *****************************************************************
+      * FIELD DESCRIPTIONS:
+      * STAT-DATE        : PROCESSING DATE (YYYYMMDD), RECORD KEY
+      * STAT-CALL-COUNT  : TOTAL DB2 CALLS FOR THE DATE
+      * STAT-ELAPSED-TIME: TOTAL ELAPSED TIME FOR THE DATE, SECONDS
+      * STAT-CPU-TIME    : TOTAL CPU TIME FOR THE DATE, SECONDS
+      * STAT-WAIT-TIME   : TOTAL WAIT TIME FOR THE DATE, SECONDS
+      *****************************************************************
