@@ -1,10 +1,19 @@
       *================================================================*
       * BATCH CONTROL FILE RECORD DEFINITION
-      * Version: 1.0
+      * Version: 1.1
       * Date: 2024
-      * 
+      *
       * Purpose: Job-level control and process sequencing.
       * Works with: CKPRST.cpy for program-level checkpointing
+      *
+      * Maintenance Log:
+      * 2026-08-08 - BCT-PREREQ-JOBS raised from OCCURS 10 to OCCURS 30
+      *              so a job can depend on more than 10 prior steps as
+      *              the daily sequence grows. BCT-PREREQ-COUNT (PIC
+      *              9(2) COMP) already has headroom to 99, and
+      *              BCHCTL00's dependency loop is driven entirely off
+      *              that count, not a hardcoded table size, so no
+      *              program logic changes with it.
       *================================================================*
        01  BATCH-CONTROL-RECORD.
            05  BCT-KEY.
@@ -25,7 +34,7 @@
                    15  BCT-END-TIME     PIC X(8).
                10  BCT-DEPENDENCIES.
                    15  BCT-PREREQ-COUNT PIC 9(2) COMP.
-                   15  BCT-PREREQ-JOBS  OCCURS 10 TIMES.
+                   15  BCT-PREREQ-JOBS  OCCURS 30 TIMES.
                        20  BCT-PREREQ-NAME  PIC X(8).
                        20  BCT-PREREQ-SEQ   PIC 9(4).
                        20  BCT-PREREQ-RC    PIC S9(4) COMP.
