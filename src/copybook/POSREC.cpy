@@ -17,10 +17,12 @@
                    88  POS-STATUS-ACTIVE  VALUE 'A'.
                    88  POS-STATUS-CLOSED  VALUE 'C'.
                    88  POS-STATUS-PEND    VALUE 'P'.
+               10  POS-PREVIOUS-VALUE PIC S9(13)V9(2) COMP-3.
+               10  POS-TRADE-DATE     PIC X(08).
            05  POS-AUDIT.
                10  POS-LAST-MAINT-DATE   PIC X(26).
                10  POS-LAST-MAINT-USER   PIC X(08).
-           05  POS-FILLER               PIC X(50).
+           05  POS-FILLER               PIC X(34).
       *****************************************************************
       * FIELD DESCRIPTIONS:
       * POS-PORTFOLIO-ID : PORTFOLIO IDENTIFIER
@@ -30,4 +32,12 @@
       * POS-COST-BASIS   : TOTAL COST BASIS
       * POS-MARKET-VALUE : CURRENT MARKET VALUE
       * POS-STATUS       : A=ACTIVE, C=CLOSED, P=PENDING
-      ***************************************************************** 
\ No newline at end of file
+      * POS-PREVIOUS-VALUE : PRIOR PROCESSING DATE'S MARKET VALUE,
+      *                      ZERO UNTIL CARRIED FORWARD
+      * POS-DATE           : SETTLEMENT/PROCESSING DATE -- THE DATE
+      *                      THIS POSITION CHANGE ACTUALLY POSTED
+      * POS-TRADE-DATE     : TRADE DATE OF THE MOST RECENT TRANSACTION
+      *                      APPLIED TO THIS POSITION (MAY PRECEDE
+      *                      POS-DATE WHEN TRADE AND SETTLEMENT DATES
+      *                      DIFFER)
+      *****************************************************************
\ No newline at end of file
