@@ -0,0 +1,11 @@
+      *================================================================*
+      * DB2 Position Host Variables (table: POSITIONS_DB2)
+      * Version: 1.0
+      * Date: 2026
+      *================================================================*
+       05  DB2POS-ACCOUNT-NO        PIC X(10).
+       05  DB2POS-FUND-ID           PIC X(10).
+       05  DB2POS-UNITS             PIC S9(11)V9(4) USAGE COMP-3.
+       05  DB2POS-COST-BASIS        PIC S9(13)V9(2) USAGE COMP-3.
+       05  DB2POS-MARKET-VALUE      PIC S9(13)V9(2) USAGE COMP-3.
+       05  DB2POS-LAST-UPDATE       PIC X(26).
