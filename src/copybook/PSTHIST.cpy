@@ -0,0 +1,27 @@
+      *****************************************************************
+      * PORTFOLIO STATUS HISTORY RECORD STRUCTURE
+      * VERSION: 1.0
+      * DATE: 2026
+      *****************************************************************
+       01  PORT-STATUS-HIST-RECORD.
+           05  PSH-KEY.
+               10  PSH-PORTFOLIO-ID   PIC X(10).
+               10  PSH-CHANGE-DATE    PIC X(08).
+               10  PSH-CHANGE-TIME    PIC X(06).
+           05  PSH-DATA.
+               10  PSH-FROM-STATUS    PIC X(01).
+               10  PSH-TO-STATUS      PIC X(01).
+               10  PSH-REASON         PIC X(50).
+           05  PSH-AUDIT.
+               10  PSH-CHANGE-USER    PIC X(08).
+           05  PSH-FILLER             PIC X(40).
+      *****************************************************************
+      * FIELD DESCRIPTIONS:
+      * PSH-PORTFOLIO-ID : PORTFOLIO IDENTIFIER
+      * PSH-CHANGE-DATE  : DATE OF THE STATUS CHANGE (YYYYMMDD)
+      * PSH-CHANGE-TIME  : TIME OF THE STATUS CHANGE (HHMMSS)
+      * PSH-FROM-STATUS  : PORT-STATUS VALUE BEFORE THE CHANGE
+      * PSH-TO-STATUS    : PORT-STATUS VALUE AFTER THE CHANGE
+      * PSH-REASON       : CALLER-SUPPLIED REASON FOR THE CHANGE
+      * PSH-CHANGE-USER  : USER OR PROGRAM THAT MADE THE CHANGE
+      *****************************************************************
