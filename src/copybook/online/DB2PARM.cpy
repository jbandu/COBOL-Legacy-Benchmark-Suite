@@ -0,0 +1,8 @@
+      ******************************************************************
+      * DB2ONLN Connection Pool Configuration Record                   *
+      * A single record read at connect-request time so the pool      *
+      * ceiling can be tuned per environment without a recompile.      *
+      ******************************************************************
+       01  DB2-CONFIG-RECORD.
+           05 CFG-MAX-CONNECTIONS     PIC 9(8).
+           05 CFG-FILLER              PIC X(72).
