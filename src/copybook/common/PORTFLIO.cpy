@@ -7,6 +7,19 @@
       * Date       Author        Description
       * ---------- ------------- -------------------------------------
       * 2024-03-20 [Author]     Initial Creation
+      * 2026-08-08 [Author]     Added PORT-TOTAL-UNITS/PORT-TOTAL-COST
+      *                         for transfer and lot processing
+      * 2026-08-08 [Author]     Added PORT-BENEFICIARY-INFO so a joint
+      *                         owner and/or named beneficiary can be
+      *                         recorded against an individual account
+      *                         instead of being tracked outside the
+      *                         system
+      * 2026-08-09 [Author]     PORT-RECORD is now 197 bytes, wider
+      *                         than the PORT-FILLER the earlier
+      *                         additions above had available;
+      *                         UTLMNT00's CONVERT function reloads an
+      *                         existing PORTFOLIO-FILE into this
+      *                         layout
       *================================================================*
        01  PORT-RECORD.
            05  PORT-KEY.
@@ -18,6 +31,10 @@
                    88  PORT-INDIVIDUAL    VALUE 'I'.
                    88  PORT-CORPORATE     VALUE 'C'.
                    88  PORT-TRUST         VALUE 'T'.
+           05  PORT-BENEFICIARY-INFO.
+               10  PORT-JOINT-OWNER-NAME      PIC X(30).
+               10  PORT-BENEFICIARY-NAME      PIC X(30).
+               10  PORT-BENEFICIARY-RELATION  PIC X(15).
            05  PORT-PORTFOLIO-INFO.
                10  PORT-CREATE-DATE    PIC 9(8).
                10  PORT-LAST-MAINT     PIC 9(8).
@@ -28,7 +45,9 @@
            05  PORT-FINANCIAL-INFO.
                10  PORT-TOTAL-VALUE    PIC S9(13)V99 COMP-3.
                10  PORT-CASH-BALANCE   PIC S9(13)V99 COMP-3.
+               10  PORT-TOTAL-UNITS    PIC S9(11)V9(4) COMP-3.
+               10  PORT-TOTAL-COST     PIC S9(13)V9(2) COMP-3.
            05  PORT-AUDIT-INFO.
                10  PORT-LAST-USER      PIC X(8).
                10  PORT-LAST-TRANS     PIC 9(8).
-           05  PORT-FILLER            PIC X(50). 
\ No newline at end of file
+           05  PORT-FILLER            PIC X(08).
\ No newline at end of file
