@@ -0,0 +1,11 @@
+      ******************************************************************
+      * PORTTEST Synthetic Data Generation Parameters                  *
+      * A single record read at program start so the number of test   *
+      * records (and the name prefix used to build them) can be       *
+      * changed without a recompile. Left blank/zero, PORTTEST keeps   *
+      * its long-standing defaults of 100 records and prefix 'TEST'.   *
+      ******************************************************************
+       01  PRT-CONFIG-RECORD.
+           05 PRT-MAX-RECORDS         PIC 9(05).
+           05 PRT-NAME-PREFIX         PIC X(04).
+           05 PRT-FILLER              PIC X(71).
