@@ -0,0 +1,10 @@
+      ******************************************************************
+      * HISTLD00 Commit Control Parameters                             *
+      * A single record read at program start so the DB2 commit       *
+      * threshold can be changed without a recompile. Left zero,      *
+      * HISTLD00 keeps its long-standing default of 1000 records      *
+      * between commits.                                              *
+      ******************************************************************
+       01  HST-CONFIG-RECORD.
+           05 HST-COMMIT-THRESHOLD    PIC 9(05).
+           05 HST-FILLER              PIC X(70).
