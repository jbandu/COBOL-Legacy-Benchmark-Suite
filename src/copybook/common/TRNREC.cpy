@@ -1,7 +1,11 @@
       *****************************************************************
       * TRANSACTION RECORD STRUCTURE
-      * VERSION: 1.0
+      * VERSION: 1.1
       * DATE: 2024
+      * MAINTENANCE LOG:
+      * 2026-08-08 - ADDED TRN-LOT-SELECTION SO A SELL TRANSACTION CAN
+      *              SPECIFY WHETHER ITS UNITS ARE DRAWN FROM THE
+      *              OLDEST (FIFO) OR NEWEST (LIFO) OPEN PURCHASE LOT.
       *****************************************************************
        01  TRANSACTION-RECORD.
            05  TRN-KEY.
@@ -25,10 +29,20 @@
                    88  TRN-STATUS-DONE   VALUE 'D'.
                    88  TRN-STATUS-FAIL   VALUE 'F'.
                    88  TRN-STATUS-REV    VALUE 'R'.
+               10  TRN-TO-PORTFOLIO-ID PIC X(08).
            05  TRN-AUDIT.
                10  TRN-PROCESS-DATE  PIC X(26).
                10  TRN-PROCESS-USER  PIC X(08).
-           05  TRN-FILLER           PIC X(50).
+           05  TRN-FEE-SPLIT.
+               10  TRN-FEE-SPLIT-COUNT PIC 9(02).
+               10  TRN-FEE-SPLIT-TABLE OCCURS 2 TIMES.
+                   15  TRN-SPLIT-PORTFOLIO-ID PIC X(08).
+                   15  TRN-SPLIT-AMOUNT    PIC S9(13)V9(2) COMP-3.
+               10  TRN-SETTLEMENT-DATE  PIC X(08).
+           05  TRN-LOT-SELECTION.
+               10  TRN-LOT-METHOD      PIC X(01).
+                   88  TRN-LOT-FIFO      VALUE 'F'.
+                   88  TRN-LOT-LIFO      VALUE 'L'.
       *****************************************************************
       * FIELD DESCRIPTIONS:
       * TRN-DATE        : TRANSACTION DATE (YYYYMMDD)
@@ -37,4 +51,20 @@
       * TRN-SEQUENCE-NO : SEQUENCE NUMBER FOR MULTIPLE TRANS
       * TRN-TYPE        : BU=BUY, SL=SELL, TR=TRANSFER, FE=FEE
       * TRN-STATUS      : P=PENDING, D=DONE, F=FAILED, R=REVERSED
+      * TRN-TO-PORTFOLIO-ID : DESTINATION PORTFOLIO FOR TR TRANSFERS
+      * TRN-FEE-SPLIT-COUNT : NUMBER OF ADDITIONAL PORTFOLIOS SHARING
+      *                       A FE TRANSACTION'S COST, BEYOND THE
+      *                       PRIMARY TRN-PORTFOLIO-ID/TRN-AMOUNT LEG.
+      *                       ZERO MEANS THE FEE IS NOT SPLIT.
+      * TRN-SPLIT-PORTFOLIO-ID : AN ADDITIONAL PORTFOLIO SHARING THE
+      *                          FEE, WHEN TRN-FEE-SPLIT-COUNT > 0
+      * TRN-SPLIT-AMOUNT       : AMOUNT ALLOCATED TO THAT PORTFOLIO
+      * TRN-SETTLEMENT-DATE : DATE THE TRANSACTION SETTLES (YYYYMMDD).
+      *                       MAY BE LATER THAN TRN-DATE (TRADE DATE);
+      *                       THE POSITION CHANGE POSTS TO POSITION-
+      *                       MASTER ON THIS DATE, NOT THE TRADE DATE.
+      * TRN-LOT-METHOD      : FOR SL TRANSACTIONS, WHICH OPEN LOT THE
+      *                       UNITS SOLD ARE DRAWN FROM -- F=FIFO
+      *                       (OLDEST LOT FIRST), L=LIFO (NEWEST LOT
+      *                       FIRST). NOT USED FOR OTHER TRN-TYPEs.
       ***************************************************************** 
\ No newline at end of file
