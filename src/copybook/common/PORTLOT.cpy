@@ -0,0 +1,45 @@
+      *****************************************************************
+      * TAX LOT RECORD STRUCTURE
+      * VERSION: 1.0
+      * DATE: 2026
+      *
+      * One entry per open purchase lot PORTTRAN's 2210-PROCESS-BUY
+      * creates. 2220-PROCESS-SELL draws units back down against these
+      * lots (oldest first for FIFO, newest first for LIFO) instead of
+      * just netting the portfolio's aggregate PORT-TOTAL-UNITS/
+      * PORT-TOTAL-COST, so realized cost basis reflects the specific
+      * lots a sale actually consumed.
+      *****************************************************************
+       01  LOT-RECORD.
+           05  LOT-KEY.
+               10  LOT-PORTFOLIO-ID   PIC X(08).
+               10  LOT-INVESTMENT-ID  PIC X(10).
+               10  LOT-OPEN-DATE      PIC X(08).
+               10  LOT-OPEN-SEQ       PIC X(06).
+           05  LOT-DATA.
+               10  LOT-ORIGINAL-QTY   PIC S9(11)V9(4) COMP-3.
+               10  LOT-REMAINING-QTY  PIC S9(11)V9(4) COMP-3.
+               10  LOT-COST-BASIS     PIC S9(13)V9(2) COMP-3.
+               10  LOT-UNIT-COST      PIC S9(11)V9(4) COMP-3.
+               10  LOT-STATUS         PIC X(01).
+                   88  LOT-STATUS-OPEN    VALUE 'O'.
+                   88  LOT-STATUS-CLOSED  VALUE 'C'.
+           05  LOT-AUDIT.
+               10  LOT-LAST-MAINT-DATE   PIC X(26).
+               10  LOT-LAST-MAINT-USER   PIC X(08).
+           05  LOT-FILLER            PIC X(20).
+      *****************************************************************
+      * FIELD DESCRIPTIONS:
+      * LOT-PORTFOLIO-ID : PORTFOLIO IDENTIFIER
+      * LOT-INVESTMENT-ID: INVESTMENT IDENTIFIER
+      * LOT-OPEN-DATE    : TRADE DATE OF THE BUY THAT OPENED THIS LOT
+      * LOT-OPEN-SEQ     : TRN-SEQUENCE-NO OF THAT BUY TRANSACTION --
+      *                    REUSED AS-IS SO THE LOT KEY NEEDS NO
+      *                    SEPARATELY-MAINTAINED COUNTER
+      * LOT-ORIGINAL-QTY : UNITS THE LOT WAS OPENED WITH
+      * LOT-REMAINING-QTY: UNITS STILL UNSOLD FROM THIS LOT
+      * LOT-COST-BASIS   : ORIGINAL TOTAL COST OF THE LOT
+      * LOT-UNIT-COST    : LOT-COST-BASIS / LOT-ORIGINAL-QTY, USED TO
+      *                    PRICE OUT PARTIAL CONSUMPTION OF THE LOT
+      * LOT-STATUS       : O=OPEN (UNITS REMAIN), C=CLOSED (FULLY SOLD)
+      *****************************************************************
