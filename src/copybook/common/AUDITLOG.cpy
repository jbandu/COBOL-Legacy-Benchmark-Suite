@@ -3,6 +3,14 @@
       * Description: Audit Trail Record Definitions
       * Author: [Author name]
       * Date Written: 2024-03-20
+      * Maintenance Log:
+      * Date       Author        Description
+      * ---------- ------------- -------------------------------------
+      * 2024-03-20 [Author]     Initial Creation
+      * 2026-08-09 [Author]     Widened AUD-PORTFOLIO-ID to X(10) and
+      *                         AUD-BEFORE-IMAGE/AUD-AFTER-IMAGE to
+      *                         X(200) so a full portfolio before/after
+      *                         image no longer gets truncated
       *================================================================*
        01  AUDIT-RECORD.
            05  AUD-HEADER.
@@ -29,8 +37,8 @@
                88  AUD-FAILURE        VALUE 'FAIL'.
                88  AUD-WARNING        VALUE 'WARN'.
            05  AUD-KEY-INFO.
-               10  AUD-PORTFOLIO-ID  PIC X(8).
+               10  AUD-PORTFOLIO-ID  PIC X(10).
                10  AUD-ACCOUNT-NO    PIC X(10).
-           05  AUD-BEFORE-IMAGE     PIC X(100).
-           05  AUD-AFTER-IMAGE      PIC X(100).
-           05  AUD-MESSAGE          PIC X(100). 
\ No newline at end of file
+           05  AUD-BEFORE-IMAGE     PIC X(200).
+           05  AUD-AFTER-IMAGE      PIC X(200).
+           05  AUD-MESSAGE          PIC X(100).
\ No newline at end of file
