@@ -35,7 +35,26 @@
            05  VAL-MIN-AMOUNT     PIC S9(13)V99 VALUE -9999999999999.99.
            05  VAL-MAX-AMOUNT     PIC S9(13)V99 VALUE +9999999999999.99.
            05  VAL-ID-PREFIX      PIC X(4)      VALUE 'PORT'.
-           
+           05  VAL-TYPE-COUNT     PIC 9(2) COMP VALUE 9.
+
+      *----------------------------------------------------------------*
+      * Valid Investment Types
+      *----------------------------------------------------------------*
+       01  VAL-TYPE-TABLE.
+           05  VAL-VALID-TYPES.
+               10  FILLER         PIC X(3) VALUE 'STK'.
+               10  FILLER         PIC X(3) VALUE 'BND'.
+               10  FILLER         PIC X(3) VALUE 'MMF'.
+               10  FILLER         PIC X(3) VALUE 'ETF'.
+               10  FILLER         PIC X(3) VALUE 'MUT'.
+               10  FILLER         PIC X(3) VALUE 'OPT'.
+               10  FILLER         PIC X(3) VALUE 'CDS'.
+               10  FILLER         PIC X(3) VALUE 'COM'.
+               10  FILLER         PIC X(3) VALUE 'FUT'.
+           05  VAL-TYPE-ENTRY REDEFINES VAL-VALID-TYPES
+                   OCCURS 9 TIMES
+                   PIC X(3).
+
       *----------------------------------------------------------------*
       * Validation Working Storage
       *----------------------------------------------------------------*
@@ -43,4 +62,8 @@
            05  VAL-NUMERIC-CHECK  PIC X(10).
            05  VAL-TEMP-NUM       PIC S9(13)V99.
            05  VAL-ERROR-CODE     PIC S9(4).
-           05  VAL-ERROR-MSG      PIC X(50). 
\ No newline at end of file
+           05  VAL-ERROR-MSG      PIC X(50).
+           05  VAL-TYPE-IX        PIC S9(4) COMP.
+           05  VAL-TYPE-FOUND-SW  PIC X(1).
+               88  VAL-TYPE-FOUND     VALUE 'Y'.
+               88  VAL-TYPE-NOT-FOUND VALUE 'N'. 
\ No newline at end of file
