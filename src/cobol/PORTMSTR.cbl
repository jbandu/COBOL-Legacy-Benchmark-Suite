@@ -1,4 +1,4 @@
-       *================================================================*
+      *================================================================*
       * Program Name: PORTMSTR
       * Description: Portfolio Master File Maintenance Program
       *             Handles CRUD operations for Portfolio records
@@ -8,6 +8,24 @@
       * Date       Author        Description
       * ---------- ------------- -------------------------------------
       * 2024-03-20 [Author]     Initial Creation
+      * 2026-08-08 [Author]     Portfolio updates now log a real
+      *                         before/after audit record through
+      *                         AUDPROC, the same subroutine and
+      *                         AUDITLOG layout PORTTRAN uses.
+      * 2026-08-08 [Author]     UPDATE-PORT now also accepts a list of
+      *                         field-level changes in the commarea, so
+      *                         a caller can change several fields of a
+      *                         portfolio in one call instead of having
+      *                         to send a full replacement record, the
+      *                         same field-selector idea PORTUPDT uses
+      *                         for its batch updates.
+      * 2026-08-08 [Author]     UPDATE-PORT now writes a PORT-STATUS-
+      *                         HISTORY record (COPY PSTHIST) whenever
+      *                         PORT-STATUS actually changes, so the
+      *                         full active/inactive/closed lifecycle
+      *                         of a portfolio can be pulled up on its
+      *                         own instead of being reconstructed from
+      *                         AUDITLOG entries.
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PORTMSTR.
@@ -25,7 +43,14 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS PORT-ID
                FILE STATUS IS WS-PORT-STATUS.
-       
+
+           SELECT PORT-STATUS-HISTORY
+               ASSIGN TO PSTHIST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PSH-KEY
+               FILE STATUS IS WS-PSH-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PORTFOLIO-FILE
@@ -37,7 +62,10 @@
            05  PORT-STATUS         PIC X(01).
            05  PORT-TOTAL-VALUE    PIC S9(13)V99 COMP-3.
            05  FILLER              PIC X(24).
-       
+
+       FD  PORT-STATUS-HISTORY.
+           COPY PSTHIST.
+
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
       * Constants and switches
@@ -61,6 +89,9 @@
            05  WS-END-OF-FILE-SW   PIC X     VALUE 'N'.
                88  END-OF-FILE              VALUE 'Y'.
                88  NOT-END-OF-FILE          VALUE 'N'.
+
+           05  WS-PSH-STATUS       PIC X(02).
+               88  PSH-SUCCESS     VALUE '00'.
            
       *----------------------------------------------------------------*
       * Work areas
@@ -68,7 +99,16 @@
        01  WS-WORK-AREAS.
            05  WS-CURRENT-DATE     PIC X(10).
            05  WS-RETURN-CODE      PIC S9(4) COMP VALUE +0.
-           
+           05  WS-UPDATE-REQUEST   PIC X(100).
+           05  WS-BEFORE-IMAGE     PIC X(100).
+           05  WS-NUMERIC-WORK     PIC S9(13)V99.
+           05  WS-FIELD-IX         PIC S9(4) COMP VALUE +0.
+           05  WS-BEFORE-STATUS    PIC X(01).
+           05  WS-PSH-DATE         PIC X(08).
+           05  WS-PSH-TIME         PIC X(06).
+
+           COPY AUDITLOG.
+
        LINKAGE SECTION.
        01  LS-COMMAND-AREA.
            05  LS-COMMAND          PIC X(01).
@@ -78,7 +118,29 @@
                88  DELETE-PORT     VALUE 'D'.
            05  LS-PORTFOLIO        PIC X(100).
            05  LS-RETURN-CODE      PIC S9(4) COMP.
-           
+      *----------------------------------------------------------------*
+      * Optional field-level change list for UPDATE-PORT. A caller
+      * that leaves LS-FIELD-CHANGE-COUNT at zero gets today's
+      * behavior: LS-PORTFOLIO is treated as a full replacement
+      * record. A caller that sets it to 1-or-more instead supplies
+      * only LS-PORTFOLIO's PORT-ID (to key the record) plus a list
+      * of field-selector/new-value pairs, the same idea PORTUPDT
+      * uses for its UPDT-ACTION-driven batch updates.
+      *----------------------------------------------------------------*
+           05  LS-FIELD-CHANGE-COUNT   PIC 9(02).
+           05  LS-FIELD-CHANGES OCCURS 5 TIMES.
+               10  LS-FIELD-CODE       PIC X(01).
+                   88  LS-FIELD-NAME       VALUE 'N'.
+                   88  LS-FIELD-STATUS     VALUE 'S'.
+                   88  LS-FIELD-VALUE      VALUE 'V'.
+               10  LS-FIELD-NEW-VALUE      PIC X(50).
+      *----------------------------------------------------------------*
+      * Optional reason for an UPDATE-PORT that changes PORT-STATUS.
+      * Left blank, the status-history record is still written but
+      * with a blank PSH-REASON.
+      *----------------------------------------------------------------*
+           05  LS-STATUS-REASON         PIC X(50).
+
        PROCEDURE DIVISION USING LS-COMMAND-AREA.
        0000-MAIN.
            PERFORM 1000-INITIALIZE
@@ -108,7 +170,13 @@
                MOVE 'Error opening Portfolio file' TO WS-ERROR-TEXT
                PERFORM 9000-ERROR
            END-IF
-           
+
+           OPEN I-O PORT-STATUS-HISTORY
+           IF NOT PSH-SUCCESS
+               MOVE 'Error opening Status History file' TO WS-ERROR-TEXT
+               PERFORM 9000-ERROR
+           END-IF
+
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            .
            
@@ -184,28 +252,76 @@
       *----------------------------------------------------------------*
       * Update portfolio record
       *----------------------------------------------------------------*
+           MOVE LS-PORTFOLIO TO WS-UPDATE-REQUEST
            MOVE LS-PORTFOLIO TO PORTFOLIO-RECORD
-           
+
+           READ PORTFOLIO-FILE
+
+           IF PORT-NOT-FOUND
+               MOVE 'Portfolio not found for update' TO WS-ERROR-TEXT
+               PERFORM 9000-ERROR
+           END-IF
+
+           IF NOT PORT-SUCCESS
+               MOVE 'Error reading Portfolio for update' TO
+                   WS-ERROR-TEXT
+               PERFORM 9000-ERROR
+           END-IF
+
+           MOVE PORTFOLIO-RECORD TO WS-BEFORE-IMAGE
+           MOVE PORT-STATUS      TO WS-BEFORE-STATUS
+
+           IF LS-FIELD-CHANGE-COUNT > 0
+               PERFORM VARYING WS-FIELD-IX FROM 1 BY 1
+                       UNTIL WS-FIELD-IX > LS-FIELD-CHANGE-COUNT
+                   PERFORM 4100-APPLY-ONE-FIELD-CHANGE
+               END-PERFORM
+           ELSE
+               MOVE WS-UPDATE-REQUEST TO PORTFOLIO-RECORD
+           END-IF
+
            PERFORM 2100-VALIDATE-PORTFOLIO
            IF WS-RETURN-CODE NOT = WS-SUCCESS
                PERFORM 9000-ERROR
            END-IF
-           
+
            REWRITE PORTFOLIO-RECORD
-           
+
            IF PORT-NOT-FOUND
                MOVE 'Portfolio not found for update' TO WS-ERROR-TEXT
                PERFORM 9000-ERROR
            END-IF
-           
+
            IF NOT PORT-SUCCESS
                MOVE 'Error updating Portfolio' TO WS-ERROR-TEXT
                PERFORM 9000-ERROR
            END-IF
-           
+
            PERFORM 2100-LOG-PORTFOLIO-UPDATE
+
+           IF PORT-STATUS NOT = WS-BEFORE-STATUS
+               PERFORM 2200-LOG-STATUS-CHANGE
+           END-IF
            .
-           
+
+      *----------------------------------------------------------------*
+      * Apply one entry of the field-level change list to the record
+      * already read into PORTFOLIO-RECORD.
+      *----------------------------------------------------------------*
+       4100-APPLY-ONE-FIELD-CHANGE.
+           EVALUATE TRUE
+               WHEN LS-FIELD-NAME(WS-FIELD-IX)
+                   MOVE LS-FIELD-NEW-VALUE(WS-FIELD-IX) TO PORT-NAME
+               WHEN LS-FIELD-STATUS(WS-FIELD-IX)
+                   MOVE LS-FIELD-NEW-VALUE(WS-FIELD-IX)(1:1)
+                       TO PORT-STATUS
+               WHEN LS-FIELD-VALUE(WS-FIELD-IX)
+                   MOVE LS-FIELD-NEW-VALUE(WS-FIELD-IX)
+                       TO WS-NUMERIC-WORK
+                   MOVE WS-NUMERIC-WORK TO PORT-TOTAL-VALUE
+           END-EVALUATE
+           .
+
        5000-DELETE-PORTFOLIO.
       *----------------------------------------------------------------*
       * Delete portfolio record
@@ -227,7 +343,8 @@
            
        6000-TERMINATE.
            CLOSE PORTFOLIO-FILE
-           
+                 PORT-STATUS-HISTORY
+
            MOVE WS-RETURN-CODE TO LS-RETURN-CODE
            .
            
@@ -238,51 +355,62 @@
            .
 
       *----------------------------------------------------------------*
-      * Example error handling call
+      * Log a portfolio update through AUDPROC, the same subroutine
+      * and AUDITLOG layout PORTTRAN uses.
       *----------------------------------------------------------------*
-       2100-HANDLE-VSAM-ERROR.
-           MOVE 'PORTMSTR' TO LS-PROGRAM-ID
-           MOVE ERR-CAT-VSAM TO LS-CATEGORY
-           MOVE WS-FILE-STATUS TO LS-ERROR-CODE
-           
-           EVALUATE WS-FILE-STATUS
-               WHEN ERR-VSAM-DUPKEY
-                   MOVE ERR-WARNING TO LS-SEVERITY
-                   MOVE ERR-VSAM-22 TO LS-ERROR-TEXT
-               WHEN ERR-VSAM-NOTFND
-                   MOVE ERR-WARNING TO LS-SEVERITY
-                   MOVE ERR-VSAM-23 TO LS-ERROR-TEXT
-               WHEN OTHER
-                   MOVE ERR-ERROR TO LS-SEVERITY
-                   MOVE ERR-OTHER TO LS-ERROR-TEXT
-           END-EVALUATE
-           
-           MOVE PORT-KEY TO LS-ERROR-DETAILS
-           
-           CALL 'ERRPROC' USING LS-ERROR-REQUEST
+       2100-LOG-PORTFOLIO-UPDATE.
+           INITIALIZE AUDIT-RECORD
+
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE 'PORTFOLIO'          TO AUD-SYSTEM-ID
+           MOVE SPACES               TO AUD-USER-ID
+           MOVE WS-PROGRAM-NAME       TO AUD-PROGRAM
+           MOVE SPACES               TO AUD-TERMINAL
+
+           MOVE 'TRAN'               TO AUD-TYPE
+           MOVE 'UPDATE  '           TO AUD-ACTION
+           MOVE 'SUCC'               TO AUD-STATUS
+
+           MOVE PORT-ID              TO AUD-PORTFOLIO-ID
+           MOVE SPACES               TO AUD-ACCOUNT-NO
+
+           MOVE WS-BEFORE-IMAGE      TO AUD-BEFORE-IMAGE
+           MOVE PORTFOLIO-RECORD     TO AUD-AFTER-IMAGE
+           MOVE 'Portfolio updated successfully' TO AUD-MESSAGE
+
+           CALL 'AUDPROC' USING AUDIT-RECORD
+
+           IF RETURN-CODE NOT = ZERO
+               MOVE 'Error writing audit record' TO WS-ERROR-TEXT
+               PERFORM 9000-ERROR
+           END-IF
            .
 
       *----------------------------------------------------------------*
-      * Example audit logging call
+      * Write a PORT-STATUS-HISTORY record for a PORT-STATUS change
+      * detected by 4000-UPDATE-PORTFOLIO. WS-BEFORE-STATUS was saved
+      * before the change was applied; PORT-STATUS already holds the
+      * new value.
       *----------------------------------------------------------------*
-       2100-LOG-PORTFOLIO-UPDATE.
-           INITIALIZE LS-AUDIT-REQUEST
-           
-           MOVE 'PORTFOLIO' TO LS-SYSTEM-ID
-           MOVE USERID      TO LS-USER-ID
-           MOVE 'PORTMSTR' TO LS-PROGRAM
-           MOVE TERMINAL-ID TO LS-TERMINAL
-           
-           MOVE 'TRAN'     TO LS-TYPE
-           MOVE 'UPDATE  ' TO LS-ACTION
-           MOVE 'SUCC'     TO LS-STATUS
-           
-           MOVE PORT-ID    TO LS-PORT-ID
-           MOVE PORT-ACCOUNT-NO TO LS-ACCT-NO
-           
-           MOVE WS-BEFORE-IMAGE TO LS-BEFORE-IMAGE
-           MOVE PORT-RECORD     TO LS-AFTER-IMAGE
-           MOVE 'Portfolio updated successfully' TO LS-MESSAGE
-           
-           CALL 'AUDPROC' USING LS-AUDIT-REQUEST
+       2200-LOG-STATUS-CHANGE.
+           INITIALIZE PORT-STATUS-HIST-RECORD
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-PSH-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-PSH-TIME
+
+           MOVE PORT-ID          TO PSH-PORTFOLIO-ID
+           MOVE WS-PSH-DATE      TO PSH-CHANGE-DATE
+           MOVE WS-PSH-TIME      TO PSH-CHANGE-TIME
+
+           MOVE WS-BEFORE-STATUS TO PSH-FROM-STATUS
+           MOVE PORT-STATUS      TO PSH-TO-STATUS
+           MOVE LS-STATUS-REASON TO PSH-REASON
+           MOVE WS-PROGRAM-NAME  TO PSH-CHANGE-USER
+
+           WRITE PORT-STATUS-HIST-RECORD
+           IF NOT PSH-SUCCESS
+               MOVE 'Error writing status history record' TO
+                   WS-ERROR-TEXT
+               PERFORM 9000-ERROR
+           END-IF
            .
\ No newline at end of file
