@@ -1,4 +1,4 @@
-       *================================================================*
+      *================================================================*
       * Program Name: PORTADD
       * Description: Portfolio Addition Program
       *             Creates new portfolio records from input file
@@ -8,6 +8,10 @@
       * Date       Author        Description
       * ---------- ------------- -------------------------------------
       * 2024-03-20 [Author]     Initial Creation
+      * 2026-08-08 [Author]     Each add now also logs a before/after
+      *                         audit record through AUDPROC, the same
+      *                         subroutine and AUDITLOG layout PORTTRAN
+      *                         uses for its transaction processing.
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PORTADD.
@@ -47,7 +51,8 @@
            05  WS-PROGRAM-NAME     PIC X(08) VALUE 'PORTADD  '.
            05  WS-SUCCESS          PIC S9(4) VALUE +0.
            05  WS-ERROR            PIC S9(4) VALUE +8.
-           
+           05  WS-BATCH-USER-ID    PIC X(08) VALUE 'BATCH'.
+
        01  WS-SWITCHES.
            05  WS-FILE-STATUS      PIC X(02).
                88  WS-SUCCESS-STATUS     VALUE '00'.
@@ -71,7 +76,10 @@
            05  WS-DUP-COUNT        PIC 9(7) VALUE ZERO.
            05  WS-RETURN-CODE      PIC S9(4) VALUE +0.
            05  WS-CURRENT-DATE     PIC 9(8).
-           
+
+           COPY AUDITLOG.
+
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INITIALIZE
@@ -102,7 +110,7 @@
            .
            
        2000-PROCESS.
-           READ INPUT-FILE INTO PORT-RECORD
+           READ INPUT-FILE INTO PORT-RECORD OF PORTFOLIO-FILE
                AT END
                    SET END-OF-FILE TO TRUE
                NOT AT END
@@ -111,31 +119,80 @@
            .
            
        2100-VALIDATE-AND-ADD.
-           IF PORT-ID EQUAL SPACES OR
-              PORT-CLIENT-NAME EQUAL SPACES OR
-              PORT-STATUS NOT EQUAL 'A'
+           IF PORT-ID OF PORTFOLIO-FILE EQUAL SPACES OR
+              PORT-CLIENT-NAME OF PORTFOLIO-FILE EQUAL SPACES OR
+              PORT-STATUS OF PORTFOLIO-FILE NOT EQUAL 'A'
                ADD 1 TO WS-ERROR-COUNT
-               DISPLAY 'Invalid record data: ' PORT-ID
+               DISPLAY 'Invalid record data: ' PORT-ID OF PORTFOLIO-FILE
                EXIT PARAGRAPH
            END-IF
            
-           MOVE WS-CURRENT-DATE TO PORT-CREATE-DATE
-           MOVE WS-CURRENT-DATE TO PORT-LAST-MAINT
-           
-           WRITE PORT-RECORD
+           MOVE WS-CURRENT-DATE TO PORT-CREATE-DATE OF PORTFOLIO-FILE
+           MOVE WS-CURRENT-DATE TO PORT-LAST-MAINT OF PORTFOLIO-FILE
+
+      *    PORTADD opens brand-new accounts, never pre-existing
+      *    holdings -- a portfolio with units on the books but no
+      *    opening entry in LOT-FILE would leave PORTTRAN's FIFO/LIFO
+      *    sell processing unable to find anything to draw against, so
+      *    every add starts with no units and no cost basis; units are
+      *    only ever put on by a BU transaction through PORTTRAN,
+      *    which opens the matching lot at the same time.
+           MOVE ZERO TO PORT-TOTAL-UNITS OF PORTFOLIO-FILE
+           MOVE ZERO TO PORT-TOTAL-COST  OF PORTFOLIO-FILE
+
+           WRITE PORT-RECORD OF PORTFOLIO-FILE
            
            EVALUATE TRUE
                WHEN WS-SUCCESS-STATUS
                    ADD 1 TO WS-ADD-COUNT
                WHEN WS-DUP-STATUS
                    ADD 1 TO WS-DUP-COUNT
-                   DISPLAY 'Duplicate record: ' PORT-ID
+                   DISPLAY 'Duplicate record: '
+                           PORT-ID OF PORTFOLIO-FILE
                WHEN OTHER
                    ADD 1 TO WS-ERROR-COUNT
-                   DISPLAY 'Write error for: ' PORT-ID
+                   DISPLAY 'Write error for: '
+                           PORT-ID OF PORTFOLIO-FILE
            END-EVALUATE
+
+           PERFORM 2110-LOG-PORTFOLIO-ADD
            .
-           
+
+      *----------------------------------------------------------------*
+      * Log the add through AUDPROC, the same subroutine and AUDITLOG
+      * layout PORTTRAN uses for its transaction processing.
+      *----------------------------------------------------------------*
+       2110-LOG-PORTFOLIO-ADD.
+           INITIALIZE AUDIT-RECORD
+
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE WS-PROGRAM-NAME   TO AUD-PROGRAM
+           MOVE WS-BATCH-USER-ID  TO AUD-USER-ID
+           MOVE 'TRAN'            TO AUD-TYPE
+           MOVE 'CREATE  '        TO AUD-ACTION
+
+           IF WS-SUCCESS-STATUS
+               MOVE 'SUCC' TO AUD-STATUS
+           ELSE
+               MOVE 'FAIL' TO AUD-STATUS
+           END-IF
+
+           MOVE PORT-ID OF PORTFOLIO-FILE           TO AUD-PORTFOLIO-ID
+           MOVE PORT-ACCOUNT-NO OF PORTFOLIO-FILE   TO AUD-ACCOUNT-NO
+
+           MOVE SPACES            TO AUD-BEFORE-IMAGE
+           MOVE PORT-RECORD OF PORTFOLIO-FILE       TO AUD-AFTER-IMAGE
+           MOVE 'Portfolio added via batch load' TO AUD-MESSAGE
+
+           CALL 'AUDPROC' USING AUDIT-RECORD
+
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY 'Error writing audit record for: '
+                       PORT-ID OF PORTFOLIO-FILE
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF
+           .
+
        3000-TERMINATE.
            CLOSE PORTFOLIO-FILE
                  INPUT-FILE
