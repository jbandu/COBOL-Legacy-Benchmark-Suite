@@ -1,8 +1,17 @@
-  *================================================================*
+      *================================================================*
       * Program Name: PORTTEST
       * Description: Portfolio Test Data Generator
       * Author: [Author name]
       * Date Written: 2024-03-20
+      * Maintenance Log:
+      * Date       Author        Description
+      * ---------- ------------- -------------------------------------
+      * 2024-03-20 [Author]     Initial Creation
+      * 2026-08-08 [Author]     Record count and name prefix are now
+      *                         read from an optional PRTPARM parameter
+      *                         record instead of being hardcoded; a
+      *                         missing or blank parameter file keeps
+      *                         the original 100-record/'TEST' default.
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PORTTEST.
@@ -18,17 +27,26 @@
                ASSIGN TO TESTFILE
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
-       
+
+           SELECT PARM-FILE
+               ASSIGN TO PRTPARM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TEST-FILE.
            COPY PORTFLIO.
-       
+
+       FD  PARM-FILE.
+           COPY PRTPARM.
+
        WORKING-STORAGE SECTION.
            COPY ERRHAND.
-           
+
        01  WS-VARIABLES.
            05  WS-FILE-STATUS      PIC X(2).
+           05  WS-PARM-STATUS      PIC X(2).
            05  WS-RECORD-COUNT     PIC 9(5) VALUE 0.
            05  WS-MAX-RECORDS      PIC 9(5) VALUE 100.
            05  WS-CURRENT-DATE     PIC 9(8).
@@ -41,7 +59,9 @@
        01  WS-SUBSCRIPTS.
            05  WS-TYPE-SUB         PIC 9(1).
            05  WS-STATUS-SUB       PIC 9(1).
-           
+
+       01  WS-ACCOUNT-NO           PIC 9(10).
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INITIALIZE
@@ -53,7 +73,9 @@
            
        1000-INITIALIZE.
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
-           
+
+           PERFORM 1050-LOAD-CONFIG
+
            OPEN OUTPUT TEST-FILE
            IF WS-FILE-STATUS NOT = '00'
                DISPLAY 'Error opening test file: ' WS-FILE-STATUS
@@ -61,7 +83,29 @@
                GOBACK
            END-IF
            .
-           
+
+      *----------------------------------------------------------------*
+      * Pick up the record count / name prefix from PRTPARM if it is
+      * present. A missing file (no DD) or a blank record leaves
+      * WS-MAX-RECORDS and WS-NAME-PREFIX at their built-in defaults.
+      *----------------------------------------------------------------*
+       1050-LOAD-CONFIG.
+           OPEN INPUT PARM-FILE
+
+           IF WS-PARM-STATUS = '00'
+               READ PARM-FILE
+               IF WS-PARM-STATUS = '00'
+                   IF PRT-MAX-RECORDS NOT = 0
+                       MOVE PRT-MAX-RECORDS TO WS-MAX-RECORDS
+                   END-IF
+                   IF PRT-NAME-PREFIX NOT = SPACES
+                       MOVE PRT-NAME-PREFIX TO WS-NAME-PREFIX
+                   END-IF
+               END-IF
+               CLOSE PARM-FILE
+           END-IF
+           .
+
        2000-GENERATE-RECORDS.
            INITIALIZE PORT-RECORD
            
@@ -85,7 +129,8 @@
                INTO PORT-ID
            
            MOVE FUNCTION RANDOM(WS-RECORD-COUNT) TO WS-TYPE-SUB
-           COMPUTE PORT-ACCOUNT-NO = WS-RECORD-COUNT + 1000000000
+           COMPUTE WS-ACCOUNT-NO = WS-RECORD-COUNT + 1000000000
+           MOVE WS-ACCOUNT-NO TO PORT-ACCOUNT-NO
            .
            
        2200-GENERATE-CLIENT-INFO.
