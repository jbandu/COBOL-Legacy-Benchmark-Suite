@@ -1,4 +1,4 @@
-       *================================================================*
+      *================================================================*
       * Program Name: PORTDEL
       * Description: Portfolio Deletion Program
       *             Processes portfolio deletion requests
@@ -8,6 +8,10 @@
       * Date       Author        Description
       * ---------- ------------- -------------------------------------
       * 2024-03-20 [Author]     Initial Creation
+      * 2026-08-08 [Author]     Deletions now log through AUDPROC and
+      *                         the AUDITLOG layout instead of a local
+      *                         AUDIT-RECORD/AUDIT-FILE, same as
+      *                         PORTMSTR and PORTTRAN.
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PORTDEL.
@@ -30,17 +34,12 @@
                ASSIGN TO DELEFILE
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-DEL-STATUS.
-           
-           SELECT AUDIT-FILE
-               ASSIGN TO AUDFILE
-               ORGANIZATION IS SEQUENTIAL
-               FILE STATUS IS WS-AUD-STATUS.
-       
+
        DATA DIVISION.
        FILE SECTION.
        FD  PORTFOLIO-FILE.
            COPY PORTFLIO.
-           
+
        FD  DELETE-FILE.
        01  DELETE-RECORD.
            05  DEL-KEY.
@@ -51,17 +50,9 @@
                88  DEL-TRANSFERRED   VALUE '02'.
                88  DEL-REQUESTED     VALUE '03'.
            05  DEL-FILLER         PIC X(60).
-           
-       FD  AUDIT-FILE.
-       01  AUDIT-RECORD.
-           05  AUD-TIMESTAMP      PIC X(26).
-           05  AUD-ACTION         PIC X(6).
-           05  AUD-KEY           PIC X(18).
-           05  AUD-REASON        PIC X(2).
-           05  AUD-STATUS        PIC X(1).
-           05  AUD-FILLER        PIC X(27).
-       
+
        WORKING-STORAGE SECTION.
+           COPY AUDITLOG.
       *----------------------------------------------------------------*
       * Constants and switches
       *----------------------------------------------------------------*
@@ -79,10 +70,7 @@
            05  WS-DEL-STATUS       PIC X(02).
                88  WS-DEL-SUCCESS       VALUE '00'.
                88  WS-DEL-EOF           VALUE '10'.
-               
-           05  WS-AUD-STATUS       PIC X(02).
-               88  WS-AUD-SUCCESS       VALUE '00'.
-           
+
            05  WS-END-OF-FILE-SW   PIC X     VALUE 'N'.
                88  END-OF-FILE              VALUE 'Y'.
                88  NOT-END-OF-FILE          VALUE 'N'.
@@ -95,8 +83,7 @@
            05  WS-ERROR-COUNT      PIC 9(7) VALUE ZERO.
            05  WS-NOT-FND-COUNT    PIC 9(7) VALUE ZERO.
            05  WS-RETURN-CODE      PIC S9(4) VALUE +0.
-           05  WS-TIMESTAMP        PIC X(26).
-           
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INITIALIZE
@@ -113,15 +100,12 @@
            
            OPEN I-O   PORTFOLIO-FILE
            OPEN INPUT DELETE-FILE
-           OPEN OUTPUT AUDIT-FILE
-           
-           IF NOT WS-SUCCESS-STATUS OR 
-              NOT WS-DEL-SUCCESS OR
-              NOT WS-AUD-SUCCESS
-              DISPLAY 'Error opening files: ' 
+
+           IF NOT WS-SUCCESS-STATUS OR
+              NOT WS-DEL-SUCCESS
+              DISPLAY 'Error opening files: '
                       'PORT=' WS-FILE-STATUS
                       'DEL='  WS-DEL-STATUS
-                      'AUD='  WS-AUD-STATUS
               MOVE WS-ERROR TO WS-RETURN-CODE
               PERFORM 3000-TERMINATE
            END-IF
@@ -166,26 +150,43 @@
            .
            
        2300-WRITE-AUDIT.
-           ACCEPT WS-TIMESTAMP FROM TIME STAMP
-           
-           MOVE WS-TIMESTAMP TO AUD-TIMESTAMP
-           MOVE 'DELETE' TO AUD-ACTION
-           MOVE PORT-KEY TO AUD-KEY
-           MOVE DEL-REASON-CODE TO AUD-REASON
-           MOVE PORT-STATUS TO AUD-STATUS
-           
-           WRITE AUDIT-RECORD
-           
-           IF NOT WS-AUD-SUCCESS
+      *----------------------------------------------------------------*
+      * Log the deletion through AUDPROC, the same subroutine and
+      * AUDITLOG layout PORTMSTR and PORTTRAN use.
+      *----------------------------------------------------------------*
+           INITIALIZE AUDIT-RECORD
+
+           MOVE FUNCTION CURRENT-DATE  TO AUD-TIMESTAMP
+           MOVE 'PORTFOLIO'            TO AUD-SYSTEM-ID
+           MOVE SPACES                 TO AUD-USER-ID
+           MOVE WS-PROGRAM-NAME        TO AUD-PROGRAM
+           MOVE SPACES                 TO AUD-TERMINAL
+
+           MOVE 'USER'                 TO AUD-TYPE
+           MOVE 'DELETE  '             TO AUD-ACTION
+           MOVE 'SUCC'                 TO AUD-STATUS
+
+           MOVE PORT-ID                TO AUD-PORTFOLIO-ID
+           MOVE PORT-ACCOUNT-NO        TO AUD-ACCOUNT-NO
+
+           MOVE PORT-RECORD            TO AUD-BEFORE-IMAGE
+           MOVE SPACES                 TO AUD-AFTER-IMAGE
+
+           STRING 'Portfolio deleted, reason code: ' DELIMITED BY SIZE
+                  DEL-REASON-CODE                     DELIMITED BY SIZE
+             INTO AUD-MESSAGE
+
+           CALL 'AUDPROC' USING AUDIT-RECORD
+
+           IF RETURN-CODE NOT = ZERO
                DISPLAY 'Audit write failed for: ' PORT-KEY
            END-IF
            .
-           
+
        3000-TERMINATE.
            CLOSE PORTFOLIO-FILE
                  DELETE-FILE
-                 AUDIT-FILE
-           
+
            DISPLAY 'Records deleted:  ' WS-DELETE-COUNT
            DISPLAY 'Records not found:' WS-NOT-FND-COUNT
            DISPLAY 'Errors occurred:  ' WS-ERROR-COUNT
