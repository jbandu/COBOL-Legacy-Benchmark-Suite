@@ -1,6 +1,5 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. UTLMNT00.
-       AUTHOR. CLAUDE.
        DATE-WRITTEN. 2024-04-09.
       *****************************************************************
       * File Maintenance Utility                                       *
@@ -10,6 +9,13 @@
       * - File cleanup                                               *
       * - VSAM reorganization                                        *
       * - Space management                                           *
+      * - One-time PORTFOLIO-FILE layout conversion                  *
+      *                                                               *
+      * Maintenance Log:                                             *
+      * 2026-08-09 - Added the CONVERT function to reload             *
+      *              PORTFOLIO-OLD (a copy of PORTFOLIO-FILE taken    *
+      *              before this run, in the pre-conversion layout)   *
+      *              into the current PORTFLIO layout.                *
       *****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -32,6 +38,30 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-REPORT-STATUS.
 
+           SELECT POSITION-MASTER ASSIGN TO POSMSTRE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS POS-KEY
+               FILE STATUS IS WS-POS-STATUS.
+
+           SELECT TRANSACTION-HISTORY ASSIGN TO TRANHIST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRN-KEY
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT PORTFOLIO-FILE ASSIGN TO PORTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PORT-KEY
+               FILE STATUS IS WS-PORT-STATUS.
+
+           SELECT PORTFOLIO-OLD ASSIGN TO PORTOLD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PO-KEY
+               FILE STATUS IS WS-POLD-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CONTROL-FILE
@@ -52,6 +82,44 @@
            BLOCK CONTAINS 0 RECORDS.
        01  REPORT-RECORD           PIC X(132).
 
+       FD  POSITION-MASTER.
+       COPY POSREC.
+
+       FD  TRANSACTION-HISTORY.
+       COPY TRNREC.
+
+       FD  PORTFOLIO-FILE.
+       COPY PORTFLIO.
+
+      *----------------------------------------------------------------*
+      * Pre-conversion portfolio master layout (148 bytes), for the
+      * one-time CONVERT function that reloads an old-format
+      * PORTFOLIO-FILE into the current PORTFLIO layout below, which
+      * added PORT-BENEFICIARY-INFO and PORT-TOTAL-UNITS/PORT-TOTAL-
+      * COST beyond what PORT-FILLER had reserved.
+      *----------------------------------------------------------------*
+       FD  PORTFOLIO-OLD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  PO-RECORD.
+           05  PO-KEY.
+               10  PO-ID                PIC X(8).
+               10  PO-ACCOUNT-NO        PIC X(10).
+           05  PO-CLIENT-INFO.
+               10  PO-CLIENT-NAME       PIC X(30).
+               10  PO-CLIENT-TYPE       PIC X(1).
+           05  PO-PORTFOLIO-INFO.
+               10  PO-CREATE-DATE       PIC 9(8).
+               10  PO-LAST-MAINT        PIC 9(8).
+               10  PO-STATUS            PIC X(1).
+           05  PO-FINANCIAL-INFO.
+               10  PO-TOTAL-VALUE       PIC S9(13)V99 COMP-3.
+               10  PO-CASH-BALANCE      PIC S9(13)V99 COMP-3.
+           05  PO-AUDIT-INFO.
+               10  PO-LAST-USER         PIC X(8).
+               10  PO-LAST-TRANS        PIC 9(8).
+           05  PO-FILLER                PIC X(50).
+
        WORKING-STORAGE SECTION.
            COPY RTNCODE.
            COPY ERRHAND.
@@ -60,28 +128,63 @@
            05  WS-CTL-STATUS        PIC XX.
            05  WS-ARCH-STATUS       PIC XX.
            05  WS-REPORT-STATUS     PIC XX.
+           05  WS-POS-STATUS        PIC XX.
+           05  WS-TRAN-STATUS       PIC XX.
+           05  WS-PORT-STATUS       PIC XX.
+           05  WS-POLD-STATUS       PIC XX.
+
+       01  WS-ERROR-MESSAGE         PIC X(80) VALUE SPACES.
 
        01  WS-PROCESSING-FLAGS.
            05  WS-END-OF-CTL        PIC X VALUE 'N'.
                88  END-OF-CONTROL   VALUE 'Y'.
            05  WS-FUNCTION-FLAG     PIC X VALUE 'N'.
                88  VALID-FUNCTION   VALUE 'Y'.
+           05  WS-END-OF-VSAM-SW    PIC X VALUE 'N'.
+               88  END-OF-VSAM      VALUE 'Y'.
+               88  MORE-VSAM-RECS   VALUE 'N'.
 
        01  WS-FUNCTIONS.
            05  WS-ARCHIVE           PIC X(8) VALUE 'ARCHIVE'.
            05  WS-CLEANUP           PIC X(8) VALUE 'CLEANUP'.
            05  WS-REORG            PIC X(8) VALUE 'REORG'.
            05  WS-ANALYZE          PIC X(8) VALUE 'ANALYZE'.
+           05  WS-CONVERT          PIC X(8) VALUE 'CONVERT'.
 
        01  WS-COUNTERS.
            05  WS-RECORDS-READ      PIC 9(9) VALUE ZERO.
            05  WS-RECORDS-WRITTEN   PIC 9(9) VALUE ZERO.
+           05  WS-RECORDS-DELETED   PIC 9(9) VALUE ZERO.
            05  WS-ERROR-COUNT       PIC 9(9) VALUE ZERO.
 
        01  WS-VSAM-CONTROL.
            05  WS-VSAM-NAME         PIC X(44).
            05  WS-VSAM-FUNCTION     PIC X(8).
            05  WS-VSAM-STATUS       PIC XX.
+           05  WS-CUTOFF-DATE       PIC X(8).
+
+       01  WS-VSAM-FILE-NAMES.
+           05  WS-VSAM-POSMSTR  PIC X(44) VALUE 'POSITION-MASTER'.
+           05  WS-VSAM-TRANHIST PIC X(44)
+                   VALUE 'TRANSACTION-HISTORY'.
+
+       01  WS-REORG-TABLE.
+           05  WS-REORG-ENTRY       PIC X(200) OCCURS 2000 TIMES
+                                    INDEXED BY WS-REORG-IX.
+       01  WS-REORG-COUNT           PIC 9(5) COMP VALUE 0.
+
+       01  WS-POSITION-STATS.
+           05  WS-POS-ACTIVE-CNT    PIC 9(9) VALUE ZERO.
+           05  WS-POS-CLOSED-CNT    PIC 9(9) VALUE ZERO.
+           05  WS-POS-PEND-CNT      PIC 9(9) VALUE ZERO.
+
+       01  WS-TRANSACTION-STATS.
+           05  WS-TRN-DONE-CNT      PIC 9(9) VALUE ZERO.
+           05  WS-TRN-PEND-CNT      PIC 9(9) VALUE ZERO.
+           05  WS-TRN-FAIL-CNT      PIC 9(9) VALUE ZERO.
+           05  WS-TRN-REV-CNT       PIC 9(9) VALUE ZERO.
+
+       01  WS-REPORT-LINE           PIC X(132).
 
        PROCEDURE DIVISION.
        0000-MAIN.
@@ -130,6 +233,8 @@
            END-PERFORM.
 
        2100-PROCESS-FUNCTION.
+           MOVE CTL-PARAMETERS(1:8) TO WS-CUTOFF-DATE
+
            EVALUATE CTL-FUNCTION
                WHEN WS-ARCHIVE
                    PERFORM 2200-ARCHIVE-PROCESS
@@ -139,6 +244,8 @@
                    PERFORM 2400-REORG-PROCESS
                WHEN WS-ANALYZE
                    PERFORM 2500-ANALYZE-PROCESS
+               WHEN WS-CONVERT
+                   PERFORM 2600-CONVERT-PROCESS
                WHEN OTHER
                    MOVE 'INVALID FUNCTION SPECIFIED'
                      TO WS-ERROR-MESSAGE
@@ -167,6 +274,620 @@
            MOVE CTL-FILE-NAME TO WS-VSAM-NAME
            PERFORM 2510-COLLECT-STATS
            PERFORM 2520-GENERATE-REPORT.
+      *================================================================*
+      * Archive processing - writes records no longer active to the
+      * sequential ARCHIVE-FILE so operators don't have to run a
+      * standalone IDCAMS REPRO/export job against POSITION-MASTER or
+      * TRANSACTION-HISTORY.
+      *================================================================*
+       2210-OPEN-VSAM.
+           SET MORE-VSAM-RECS TO TRUE
+
+           EVALUATE WS-VSAM-NAME
+               WHEN WS-VSAM-POSMSTR
+                   OPEN INPUT POSITION-MASTER
+                   IF WS-POS-STATUS NOT = '00'
+                       MOVE 'ERROR OPENING POSITION MASTER FOR ARCHIVE'
+                         TO WS-ERROR-MESSAGE
+                       PERFORM 9999-ERROR-HANDLER
+                   END-IF
+               WHEN WS-VSAM-TRANHIST
+                   OPEN INPUT TRANSACTION-HISTORY
+                   IF WS-TRAN-STATUS NOT = '00'
+                       MOVE
+                         'ERROR OPENING TRANSACTION HISTORY FOR ARCHIVE'
+                         TO WS-ERROR-MESSAGE
+                       PERFORM 9999-ERROR-HANDLER
+                   END-IF
+               WHEN OTHER
+                   MOVE 'UNKNOWN VSAM FILE NAME IN CONTROL RECORD'
+                     TO WS-ERROR-MESSAGE
+                   PERFORM 9999-ERROR-HANDLER
+           END-EVALUATE.
+
+       2220-ARCHIVE-RECORDS.
+           EVALUATE WS-VSAM-NAME
+               WHEN WS-VSAM-POSMSTR
+                   PERFORM 2221-ARCHIVE-POSITIONS
+               WHEN WS-VSAM-TRANHIST
+                   PERFORM 2223-ARCHIVE-TRANSACTIONS
+           END-EVALUATE.
+
+       2221-ARCHIVE-POSITIONS.
+           MOVE LOW-VALUES TO POS-KEY
+           START POSITION-MASTER KEY NOT LESS THAN POS-KEY
+               INVALID KEY
+                   SET END-OF-VSAM TO TRUE
+           END-START
+
+           PERFORM UNTIL END-OF-VSAM
+               READ POSITION-MASTER NEXT RECORD
+                   AT END
+                       SET END-OF-VSAM TO TRUE
+                   NOT AT END
+                       PERFORM 2222-ARCHIVE-ONE-POSITION
+               END-READ
+           END-PERFORM.
+
+       2222-ARCHIVE-ONE-POSITION.
+           ADD 1 TO WS-RECORDS-READ
+           IF POS-STATUS-CLOSED AND POS-DATE < WS-CUTOFF-DATE
+               MOVE SPACES          TO ARCHIVE-RECORD
+               MOVE POSITION-RECORD TO ARCHIVE-RECORD
+               WRITE ARCHIVE-RECORD
+               ADD 1 TO WS-RECORDS-WRITTEN
+           END-IF.
+
+       2223-ARCHIVE-TRANSACTIONS.
+           MOVE LOW-VALUES TO TRN-KEY
+           START TRANSACTION-HISTORY KEY NOT LESS THAN TRN-KEY
+               INVALID KEY
+                   SET END-OF-VSAM TO TRUE
+           END-START
+
+           PERFORM UNTIL END-OF-VSAM
+               READ TRANSACTION-HISTORY NEXT RECORD
+                   AT END
+                       SET END-OF-VSAM TO TRUE
+                   NOT AT END
+                       PERFORM 2224-ARCHIVE-ONE-TRANSACTION
+               END-READ
+           END-PERFORM.
+
+       2224-ARCHIVE-ONE-TRANSACTION.
+           ADD 1 TO WS-RECORDS-READ
+           IF (TRN-STATUS-DONE OR TRN-STATUS-REV)
+                   AND TRN-DATE < WS-CUTOFF-DATE
+               MOVE SPACES            TO ARCHIVE-RECORD
+               MOVE TRANSACTION-RECORD TO ARCHIVE-RECORD
+               WRITE ARCHIVE-RECORD
+               ADD 1 TO WS-RECORDS-WRITTEN
+           END-IF.
+
+       2230-CLOSE-VSAM.
+           EVALUATE WS-VSAM-NAME
+               WHEN WS-VSAM-POSMSTR
+                   CLOSE POSITION-MASTER
+               WHEN WS-VSAM-TRANHIST
+                   CLOSE TRANSACTION-HISTORY
+           END-EVALUATE.
+      *================================================================*
+      * Cleanup processing - reports space used by a VSAM file and
+      * physically removes records that were archived off (closed
+      * positions / completed transactions older than the cutoff date
+      * supplied in CTL-PARAMETERS).
+      *================================================================*
+       2310-ANALYZE-SPACE.
+           MOVE 0 TO WS-RECORDS-READ
+
+           EVALUATE WS-VSAM-NAME
+               WHEN WS-VSAM-POSMSTR
+                   PERFORM 2311-COUNT-POSITIONS
+               WHEN WS-VSAM-TRANHIST
+                   PERFORM 2312-COUNT-TRANSACTIONS
+           END-EVALUATE.
+
+       2311-COUNT-POSITIONS.
+           OPEN INPUT POSITION-MASTER
+           IF WS-POS-STATUS NOT = '00'
+               MOVE 'ERROR OPENING POSITION MASTER FOR CLEANUP'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ERROR-HANDLER
+           END-IF
+
+           SET MORE-VSAM-RECS TO TRUE
+           MOVE LOW-VALUES TO POS-KEY
+           START POSITION-MASTER KEY NOT LESS THAN POS-KEY
+               INVALID KEY
+                   SET END-OF-VSAM TO TRUE
+           END-START
+
+           PERFORM UNTIL END-OF-VSAM
+               READ POSITION-MASTER NEXT RECORD
+                   AT END
+                       SET END-OF-VSAM TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+               END-READ
+           END-PERFORM
+
+           CLOSE POSITION-MASTER.
+
+       2312-COUNT-TRANSACTIONS.
+           OPEN INPUT TRANSACTION-HISTORY
+           IF WS-TRAN-STATUS NOT = '00'
+               MOVE 'ERROR OPENING TRANSACTION HISTORY FOR CLEANUP'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ERROR-HANDLER
+           END-IF
+
+           SET MORE-VSAM-RECS TO TRUE
+           MOVE LOW-VALUES TO TRN-KEY
+           START TRANSACTION-HISTORY KEY NOT LESS THAN TRN-KEY
+               INVALID KEY
+                   SET END-OF-VSAM TO TRUE
+           END-START
+
+           PERFORM UNTIL END-OF-VSAM
+               READ TRANSACTION-HISTORY NEXT RECORD
+                   AT END
+                       SET END-OF-VSAM TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTION-HISTORY.
+
+       2320-DELETE-OLD.
+           MOVE 0 TO WS-RECORDS-DELETED
+
+           EVALUATE WS-VSAM-NAME
+               WHEN WS-VSAM-POSMSTR
+                   PERFORM 2321-DELETE-OLD-POSITIONS
+               WHEN WS-VSAM-TRANHIST
+                   PERFORM 2322-DELETE-OLD-TRANSACTIONS
+           END-EVALUATE.
+
+       2321-DELETE-OLD-POSITIONS.
+           OPEN I-O POSITION-MASTER
+           IF WS-POS-STATUS NOT = '00'
+               MOVE 'ERROR OPENING POSITION MASTER FOR DELETE'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ERROR-HANDLER
+           END-IF
+
+           SET MORE-VSAM-RECS TO TRUE
+           MOVE LOW-VALUES TO POS-KEY
+           START POSITION-MASTER KEY NOT LESS THAN POS-KEY
+               INVALID KEY
+                   SET END-OF-VSAM TO TRUE
+           END-START
+
+           PERFORM UNTIL END-OF-VSAM
+               READ POSITION-MASTER NEXT RECORD
+                   AT END
+                       SET END-OF-VSAM TO TRUE
+                   NOT AT END
+                       IF POS-STATUS-CLOSED
+                               AND POS-DATE < WS-CUTOFF-DATE
+                           PERFORM 2323-DELETE-ONE-POSITION
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE POSITION-MASTER.
+
+       2322-DELETE-OLD-TRANSACTIONS.
+           OPEN I-O TRANSACTION-HISTORY
+           IF WS-TRAN-STATUS NOT = '00'
+               MOVE 'ERROR OPENING TRANSACTION HISTORY FOR DELETE'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ERROR-HANDLER
+           END-IF
+
+           SET MORE-VSAM-RECS TO TRUE
+           MOVE LOW-VALUES TO TRN-KEY
+           START TRANSACTION-HISTORY KEY NOT LESS THAN TRN-KEY
+               INVALID KEY
+                   SET END-OF-VSAM TO TRUE
+           END-START
+
+           PERFORM UNTIL END-OF-VSAM
+               READ TRANSACTION-HISTORY NEXT RECORD
+                   AT END
+                       SET END-OF-VSAM TO TRUE
+                   NOT AT END
+                       IF (TRN-STATUS-DONE OR TRN-STATUS-REV)
+                               AND TRN-DATE < WS-CUTOFF-DATE
+                           PERFORM 2324-DELETE-ONE-TRANSACTION
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTION-HISTORY.
+
+       2323-DELETE-ONE-POSITION.
+           DELETE POSITION-MASTER RECORD
+               INVALID KEY
+                   MOVE 'ERROR DELETING POSITION RECORD'
+                     TO WS-ERROR-MESSAGE
+                   PERFORM 9999-ERROR-HANDLER
+           END-DELETE
+           ADD 1 TO WS-RECORDS-DELETED.
+
+       2324-DELETE-ONE-TRANSACTION.
+           DELETE TRANSACTION-HISTORY RECORD
+               INVALID KEY
+                   MOVE 'ERROR DELETING TRANSACTION RECORD'
+                     TO WS-ERROR-MESSAGE
+                   PERFORM 9999-ERROR-HANDLER
+           END-DELETE
+           ADD 1 TO WS-RECORDS-DELETED.
+
+       2330-UPDATE-CATALOG.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'CLEANUP ' WS-VSAM-NAME DELIMITED BY SIZE
+                  ' READ=' WS-RECORDS-READ DELIMITED BY SIZE
+                  ' DELETED=' WS-RECORDS-DELETED DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+      *================================================================*
+      * Reorg processing - the COBOL-level analogue of an IDCAMS
+      * EXPORT/DELETE/DEFINE/IMPORT cycle: unload the file to a
+      * working table, redefine (empty) the cluster, then reload it.
+      * The working table bounds a single reorg run to 2000 records;
+      * larger files need more than one CONTROL-FILE request.
+      *================================================================*
+       2410-EXPORT-DATA.
+           MOVE 0 TO WS-REORG-COUNT
+
+           EVALUATE WS-VSAM-NAME
+               WHEN WS-VSAM-POSMSTR
+                   PERFORM 2411-EXPORT-POSITIONS
+               WHEN WS-VSAM-TRANHIST
+                   PERFORM 2412-EXPORT-TRANSACTIONS
+           END-EVALUATE.
+
+       2411-EXPORT-POSITIONS.
+           OPEN INPUT POSITION-MASTER
+           IF WS-POS-STATUS NOT = '00'
+               MOVE 'ERROR OPENING POSITION MASTER FOR REORG'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ERROR-HANDLER
+           END-IF
+
+           SET MORE-VSAM-RECS TO TRUE
+           MOVE LOW-VALUES TO POS-KEY
+           START POSITION-MASTER KEY NOT LESS THAN POS-KEY
+               INVALID KEY
+                   SET END-OF-VSAM TO TRUE
+           END-START
+
+           PERFORM UNTIL END-OF-VSAM
+               READ POSITION-MASTER NEXT RECORD
+                   AT END
+                       SET END-OF-VSAM TO TRUE
+                   NOT AT END
+                       PERFORM 2413-STAGE-ONE-POSITION
+               END-READ
+           END-PERFORM
+
+           CLOSE POSITION-MASTER.
+
+       2412-EXPORT-TRANSACTIONS.
+           OPEN INPUT TRANSACTION-HISTORY
+           IF WS-TRAN-STATUS NOT = '00'
+               MOVE 'ERROR OPENING TRANSACTION HISTORY FOR REORG'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ERROR-HANDLER
+           END-IF
+
+           SET MORE-VSAM-RECS TO TRUE
+           MOVE LOW-VALUES TO TRN-KEY
+           START TRANSACTION-HISTORY KEY NOT LESS THAN TRN-KEY
+               INVALID KEY
+                   SET END-OF-VSAM TO TRUE
+           END-START
+
+           PERFORM UNTIL END-OF-VSAM
+               READ TRANSACTION-HISTORY NEXT RECORD
+                   AT END
+                       SET END-OF-VSAM TO TRUE
+                   NOT AT END
+                       PERFORM 2414-STAGE-ONE-TRANSACTION
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTION-HISTORY.
+
+       2413-STAGE-ONE-POSITION.
+           ADD 1 TO WS-RECORDS-READ
+           IF WS-REORG-COUNT < 2000
+               ADD 1 TO WS-REORG-COUNT
+               MOVE SPACES TO WS-REORG-ENTRY(WS-REORG-COUNT)
+               MOVE POSITION-RECORD
+                 TO WS-REORG-ENTRY(WS-REORG-COUNT)
+           END-IF.
+
+       2414-STAGE-ONE-TRANSACTION.
+           ADD 1 TO WS-RECORDS-READ
+           IF WS-REORG-COUNT < 2000
+               ADD 1 TO WS-REORG-COUNT
+               MOVE SPACES TO WS-REORG-ENTRY(WS-REORG-COUNT)
+               MOVE TRANSACTION-RECORD
+                 TO WS-REORG-ENTRY(WS-REORG-COUNT)
+           END-IF.
+
+       2420-DELETE-DEFINE.
+           EVALUATE WS-VSAM-NAME
+               WHEN WS-VSAM-POSMSTR
+                   OPEN OUTPUT POSITION-MASTER
+                   IF WS-POS-STATUS NOT = '00'
+                       MOVE 'ERROR RE-DEFINING POSITION MASTER'
+                         TO WS-ERROR-MESSAGE
+                       PERFORM 9999-ERROR-HANDLER
+                   END-IF
+               WHEN WS-VSAM-TRANHIST
+                   OPEN OUTPUT TRANSACTION-HISTORY
+                   IF WS-TRAN-STATUS NOT = '00'
+                       MOVE 'ERROR RE-DEFINING TRANSACTION HISTORY'
+                         TO WS-ERROR-MESSAGE
+                       PERFORM 9999-ERROR-HANDLER
+                   END-IF
+           END-EVALUATE.
+
+       2430-IMPORT-DATA.
+           EVALUATE WS-VSAM-NAME
+               WHEN WS-VSAM-POSMSTR
+                   PERFORM 2431-IMPORT-POSITIONS
+               WHEN WS-VSAM-TRANHIST
+                   PERFORM 2432-IMPORT-TRANSACTIONS
+           END-EVALUATE.
+
+       2431-IMPORT-POSITIONS.
+           PERFORM VARYING WS-REORG-IX FROM 1 BY 1
+                   UNTIL WS-REORG-IX > WS-REORG-COUNT
+               PERFORM 2433-WRITE-ONE-POSITION
+           END-PERFORM
+
+           CLOSE POSITION-MASTER.
+
+       2432-IMPORT-TRANSACTIONS.
+           PERFORM VARYING WS-REORG-IX FROM 1 BY 1
+                   UNTIL WS-REORG-IX > WS-REORG-COUNT
+               PERFORM 2434-WRITE-ONE-TRANSACTION
+           END-PERFORM
+
+           CLOSE TRANSACTION-HISTORY.
+
+       2433-WRITE-ONE-POSITION.
+           MOVE WS-REORG-ENTRY(WS-REORG-IX) TO POSITION-RECORD
+           WRITE POSITION-RECORD
+               INVALID KEY
+                   MOVE 'ERROR RELOADING POSITION MASTER'
+                     TO WS-ERROR-MESSAGE
+                   PERFORM 9999-ERROR-HANDLER
+           END-WRITE
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
+       2434-WRITE-ONE-TRANSACTION.
+           MOVE WS-REORG-ENTRY(WS-REORG-IX) TO TRANSACTION-RECORD
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   MOVE 'ERROR RELOADING TRANSACTION HISTORY'
+                     TO WS-ERROR-MESSAGE
+                   PERFORM 9999-ERROR-HANDLER
+           END-WRITE
+           ADD 1 TO WS-RECORDS-WRITTEN.
+      *================================================================*
+      * Analyze processing - collects simple status-code statistics
+      * for a VSAM file and writes them to the REPORT-FILE.
+      *================================================================*
+       2510-COLLECT-STATS.
+           INITIALIZE WS-POSITION-STATS WS-TRANSACTION-STATS
+
+           EVALUATE WS-VSAM-NAME
+               WHEN WS-VSAM-POSMSTR
+                   PERFORM 2511-COLLECT-POSITION-STATS
+               WHEN WS-VSAM-TRANHIST
+                   PERFORM 2512-COLLECT-TRANSACTION-STATS
+           END-EVALUATE.
+
+       2511-COLLECT-POSITION-STATS.
+           OPEN INPUT POSITION-MASTER
+           IF WS-POS-STATUS NOT = '00'
+               MOVE 'ERROR OPENING POSITION MASTER FOR ANALYZE'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ERROR-HANDLER
+           END-IF
+
+           SET MORE-VSAM-RECS TO TRUE
+           MOVE LOW-VALUES TO POS-KEY
+           START POSITION-MASTER KEY NOT LESS THAN POS-KEY
+               INVALID KEY
+                   SET END-OF-VSAM TO TRUE
+           END-START
+
+           PERFORM UNTIL END-OF-VSAM
+               READ POSITION-MASTER NEXT RECORD
+                   AT END
+                       SET END-OF-VSAM TO TRUE
+                   NOT AT END
+                       PERFORM 2513-TALLY-ONE-POSITION
+               END-READ
+           END-PERFORM
+
+           CLOSE POSITION-MASTER.
+
+       2512-COLLECT-TRANSACTION-STATS.
+           OPEN INPUT TRANSACTION-HISTORY
+           IF WS-TRAN-STATUS NOT = '00'
+               MOVE 'ERROR OPENING TRANSACTION HISTORY FOR ANALYZE'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ERROR-HANDLER
+           END-IF
+
+           SET MORE-VSAM-RECS TO TRUE
+           MOVE LOW-VALUES TO TRN-KEY
+           START TRANSACTION-HISTORY KEY NOT LESS THAN TRN-KEY
+               INVALID KEY
+                   SET END-OF-VSAM TO TRUE
+           END-START
+
+           PERFORM UNTIL END-OF-VSAM
+               READ TRANSACTION-HISTORY NEXT RECORD
+                   AT END
+                       SET END-OF-VSAM TO TRUE
+                   NOT AT END
+                       PERFORM 2514-TALLY-ONE-TRANSACTION
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTION-HISTORY.
+
+       2513-TALLY-ONE-POSITION.
+           ADD 1 TO WS-RECORDS-READ
+           EVALUATE TRUE
+               WHEN POS-STATUS-ACTIVE
+                   ADD 1 TO WS-POS-ACTIVE-CNT
+               WHEN POS-STATUS-CLOSED
+                   ADD 1 TO WS-POS-CLOSED-CNT
+               WHEN POS-STATUS-PEND
+                   ADD 1 TO WS-POS-PEND-CNT
+           END-EVALUATE.
+
+       2514-TALLY-ONE-TRANSACTION.
+           ADD 1 TO WS-RECORDS-READ
+           EVALUATE TRUE
+               WHEN TRN-STATUS-DONE
+                   ADD 1 TO WS-TRN-DONE-CNT
+               WHEN TRN-STATUS-PEND
+                   ADD 1 TO WS-TRN-PEND-CNT
+               WHEN TRN-STATUS-FAIL
+                   ADD 1 TO WS-TRN-FAIL-CNT
+               WHEN TRN-STATUS-REV
+                   ADD 1 TO WS-TRN-REV-CNT
+           END-EVALUATE.
+
+       2520-GENERATE-REPORT.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'ANALYZE ' WS-VSAM-NAME DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           EVALUATE WS-VSAM-NAME
+               WHEN WS-VSAM-POSMSTR
+                   MOVE SPACES TO WS-REPORT-LINE
+                   STRING 'ACTIVE=' WS-POS-ACTIVE-CNT DELIMITED BY SIZE
+                          ' CLOSED=' WS-POS-CLOSED-CNT
+                            DELIMITED BY SIZE
+                          ' PENDING=' WS-POS-PEND-CNT
+                            DELIMITED BY SIZE
+                       INTO WS-REPORT-LINE
+                   MOVE WS-REPORT-LINE TO REPORT-RECORD
+                   WRITE REPORT-RECORD
+               WHEN WS-VSAM-TRANHIST
+                   MOVE SPACES TO WS-REPORT-LINE
+                   STRING 'DONE=' WS-TRN-DONE-CNT DELIMITED BY SIZE
+                          ' PENDING=' WS-TRN-PEND-CNT
+                            DELIMITED BY SIZE
+                          ' FAILED=' WS-TRN-FAIL-CNT
+                            DELIMITED BY SIZE
+                          ' REVERSED=' WS-TRN-REV-CNT
+                            DELIMITED BY SIZE
+                       INTO WS-REPORT-LINE
+                   MOVE WS-REPORT-LINE TO REPORT-RECORD
+                   WRITE REPORT-RECORD
+           END-EVALUATE.
+      *================================================================*
+      * Convert processing - one-time reload of PORTFOLIO-FILE from
+      * its pre-conversion 148-byte layout (PORTFOLIO-OLD, a copy of
+      * the file made before this run) into the current PORTFLIO
+      * layout, with the fields added since then defaulted.  Run once
+      * per installation, after PORTFOLIO-OLD has been populated from
+      * the prior-generation PORTFOLIO-FILE and before the converted
+      * PORTFOLIO-FILE is put back into service.
+      *================================================================*
+       2600-CONVERT-PROCESS.
+           PERFORM 2610-OPEN-CONVERT-FILES
+           PERFORM 2620-CONVERT-PORTFOLIOS
+           PERFORM 2630-CLOSE-CONVERT-FILES.
+
+       2610-OPEN-CONVERT-FILES.
+           OPEN INPUT PORTFOLIO-OLD
+           IF WS-POLD-STATUS NOT = '00'
+               MOVE 'ERROR OPENING PORTFOLIO-OLD FOR CONVERT'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ERROR-HANDLER
+           END-IF
+
+           OPEN OUTPUT PORTFOLIO-FILE
+           IF WS-PORT-STATUS NOT = '00'
+               MOVE 'ERROR RE-DEFINING PORTFOLIO-FILE FOR CONVERT'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ERROR-HANDLER
+           END-IF.
+
+       2620-CONVERT-PORTFOLIOS.
+           MOVE 0 TO WS-RECORDS-READ WS-RECORDS-WRITTEN
+           SET MORE-VSAM-RECS TO TRUE
+           MOVE LOW-VALUES TO PO-KEY
+           START PORTFOLIO-OLD KEY NOT LESS THAN PO-KEY
+               INVALID KEY
+                   SET END-OF-VSAM TO TRUE
+           END-START
+
+           PERFORM UNTIL END-OF-VSAM
+               READ PORTFOLIO-OLD NEXT RECORD
+                   AT END
+                       SET END-OF-VSAM TO TRUE
+                   NOT AT END
+                       PERFORM 2621-CONVERT-ONE-PORTFOLIO
+               END-READ
+           END-PERFORM.
+
+       2621-CONVERT-ONE-PORTFOLIO.
+           ADD 1 TO WS-RECORDS-READ
+           MOVE SPACES             TO PORT-RECORD
+           MOVE PO-ID               TO PORT-ID
+           MOVE PO-ACCOUNT-NO       TO PORT-ACCOUNT-NO
+           MOVE PO-CLIENT-NAME      TO PORT-CLIENT-NAME
+           MOVE PO-CLIENT-TYPE      TO PORT-CLIENT-TYPE
+           MOVE SPACES              TO PORT-JOINT-OWNER-NAME
+                                        PORT-BENEFICIARY-NAME
+                                        PORT-BENEFICIARY-RELATION
+           MOVE PO-CREATE-DATE      TO PORT-CREATE-DATE
+           MOVE PO-LAST-MAINT       TO PORT-LAST-MAINT
+           MOVE PO-STATUS           TO PORT-STATUS
+           MOVE PO-TOTAL-VALUE      TO PORT-TOTAL-VALUE
+           MOVE PO-CASH-BALANCE     TO PORT-CASH-BALANCE
+           MOVE ZERO                TO PORT-TOTAL-UNITS
+                                        PORT-TOTAL-COST
+           MOVE PO-LAST-USER        TO PORT-LAST-USER
+           MOVE PO-LAST-TRANS       TO PORT-LAST-TRANS
+
+           WRITE PORT-RECORD
+               INVALID KEY
+                   MOVE 'ERROR RELOADING PORTFOLIO-FILE'
+                     TO WS-ERROR-MESSAGE
+                   PERFORM 9999-ERROR-HANDLER
+           END-WRITE
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
+       2630-CLOSE-CONVERT-FILES.
+           CLOSE PORTFOLIO-OLD
+                 PORTFOLIO-FILE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'CONVERT PORTFOLIO-FILE READ='
+                     WS-RECORDS-READ DELIMITED BY SIZE
+                  ' WRITTEN=' WS-RECORDS-WRITTEN DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
 
        3000-CLEANUP.
            CLOSE CONTROL-FILE
@@ -179,4 +900,4 @@
            IF WS-ERROR-COUNT > 100
                MOVE 12 TO RETURN-CODE
                GOBACK
-           END-IF. 
\ No newline at end of file
+           END-IF.
\ No newline at end of file
