@@ -1,6 +1,5 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. UTLMON00.
-       AUTHOR. CLAUDE.
        DATE-WRITTEN. 2024-04-09.
       *****************************************************************
       * System Monitoring Utility                                      *
@@ -40,8 +39,9 @@
 
        DATA DIVISION.
        FILE SECTION.
+       FD  DB2-STATS.
            COPY DB2STAT.
-           
+
        FD  MONITOR-CONFIG
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
@@ -75,6 +75,8 @@
            COPY RTNCODE.
            COPY ERRHAND.
 
+       01  WS-ERROR-MESSAGE         PIC X(80) VALUE SPACES.
+
        01  WS-FILE-STATUS.
            05  WS-CFG-STATUS        PIC XX.
            05  WS-LOG-STATUS        PIC XX.
@@ -124,6 +126,31 @@
                10  WS-SECOND        PIC 9(2).
                10  WS-HUNDREDTH     PIC 9(2).
 
+       01  WS-CONFIG-TABLE.
+           05  WS-CONFIG-COUNT         PIC 9(03) COMP VALUE ZERO.
+           05  WS-CONFIG-ENTRY OCCURS 20 TIMES INDEXED BY WS-CFG-IX.
+               10  WS-CFG-RESOURCE-TYPE   PIC X(10).
+               10  WS-CFG-THRESHOLD-TYPE  PIC X(10).
+               10  WS-CFG-THRESHOLD-VALUE PIC 9(09)V99.
+               10  WS-CFG-ALERT-LEVEL     PIC X(10).
+               10  WS-CFG-ALERT-ACTION    PIC X(50).
+
+       01  WS-ALERT-DETAIL.
+           05  WS-ALERT-RESOURCE       PIC X(10).
+           05  WS-ALERT-LEVEL-VALUE    PIC X(10).
+           05  WS-ALERT-TEXT           PIC X(80).
+
+      *----------------------------------------------------------------*
+      * Commarea-style request passed to the enterprise paging
+      * interface so a CRITICAL alert pages someone in real time
+      * instead of only sitting in ALERT-FILE for the next report run.
+      *----------------------------------------------------------------*
+       01  WS-NOTIFY-REQUEST.
+           05  WS-NOTIFY-LEVEL         PIC X(10).
+           05  WS-NOTIFY-RESOURCE      PIC X(10).
+           05  WS-NOTIFY-MESSAGE       PIC X(80).
+           05  WS-NOTIFY-RETURN-CODE   PIC S9(4) COMP.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INITIALIZE
@@ -178,6 +205,22 @@
                END-READ
            END-PERFORM.
 
+       1310-STORE-CONFIG.
+           IF WS-CONFIG-COUNT < 20
+               ADD 1 TO WS-CONFIG-COUNT
+               SET WS-CFG-IX TO WS-CONFIG-COUNT
+               MOVE CFG-RESOURCE-TYPE
+                 TO WS-CFG-RESOURCE-TYPE (WS-CFG-IX)
+               MOVE CFG-THRESHOLD-TYPE
+                 TO WS-CFG-THRESHOLD-TYPE (WS-CFG-IX)
+               MOVE CFG-THRESHOLD-VALUE
+                 TO WS-CFG-THRESHOLD-VALUE (WS-CFG-IX)
+               MOVE CFG-ALERT-LEVEL
+                 TO WS-CFG-ALERT-LEVEL (WS-CFG-IX)
+               MOVE CFG-ALERT-ACTION
+                 TO WS-CFG-ALERT-ACTION (WS-CFG-IX)
+           END-IF.
+
        2000-PROCESS.
            PERFORM 2100-COLLECT-METRICS
            PERFORM 2200-CHECK-THRESHOLDS
@@ -192,21 +235,208 @@
            PERFORM 2130-GET-DASD-METRICS
            PERFORM 2140-GET-DB2-METRICS.
 
+       2110-GET-CPU-METRICS.
+           CALL 'ILBOSTA1' USING WS-CPU-UTIL.
+
+       2120-GET-MEMORY-METRICS.
+           CALL 'ILBOSTA2' USING WS-MEMORY-UTIL.
+
+       2130-GET-DASD-METRICS.
+           CALL 'ILBOSTA3' USING WS-DASD-UTIL.
+
+      *----------------------------------------------------------------*
+      * DB2 activity comes from today's row on DB2-STATS. A day with
+      * no row yet (INVALID KEY) simply reports zero activity.
+      *----------------------------------------------------------------*
+       2140-GET-DB2-METRICS.
+           MOVE WS-DATE TO STAT-DATE
+           READ DB2-STATS KEY IS STAT-KEY
+               INVALID KEY
+                   MOVE ZERO TO WS-DB2-UTIL
+                                WS-DB2-RESP
+                                WS-DB2-QUEUE
+                                WS-DB2-ERRORS
+               NOT INVALID KEY
+                   PERFORM 2141-COMPUTE-DB2-METRICS
+           END-READ.
+
+       2141-COMPUTE-DB2-METRICS.
+           MOVE STAT-CALL-COUNT TO WS-DB2-QUEUE
+           MOVE ZERO TO WS-DB2-ERRORS
+           IF STAT-CALL-COUNT > ZERO AND STAT-ELAPSED-TIME > ZERO
+               COMPUTE WS-DB2-RESP ROUNDED =
+                       (STAT-ELAPSED-TIME / STAT-CALL-COUNT) * 1000
+               COMPUTE WS-DB2-UTIL ROUNDED =
+                       (STAT-CPU-TIME / STAT-ELAPSED-TIME) * 100
+           ELSE
+               MOVE ZERO TO WS-DB2-RESP
+               MOVE ZERO TO WS-DB2-UTIL
+           END-IF.
+
        2200-CHECK-THRESHOLDS.
            PERFORM 2210-CHECK-UTILIZATION
            PERFORM 2220-CHECK-RESPONSE
            PERFORM 2230-CHECK-QUEUES
            PERFORM 2240-CHECK-ERRORS.
 
+      *----------------------------------------------------------------*
+      * Common tail for every threshold check below: remembers which
+      * configured alert fired so 2410-FORMAT-ALERT can report it.
+      *----------------------------------------------------------------*
+       2201-SET-THRESHOLD-MET.
+           SET THRESHOLD-MET TO TRUE
+           MOVE WS-CFG-RESOURCE-TYPE (WS-CFG-IX) TO WS-ALERT-RESOURCE
+           MOVE WS-CFG-ALERT-LEVEL (WS-CFG-IX)
+             TO WS-ALERT-LEVEL-VALUE
+           MOVE WS-CFG-ALERT-ACTION (WS-CFG-IX)  TO WS-ALERT-TEXT.
+
+       2210-CHECK-UTILIZATION.
+           PERFORM VARYING WS-CFG-IX FROM 1 BY 1
+                   UNTIL WS-CFG-IX > WS-CONFIG-COUNT
+               PERFORM 2211-CHECK-UTIL-ENTRY
+           END-PERFORM.
+
+       2211-CHECK-UTIL-ENTRY.
+           IF WS-CFG-THRESHOLD-TYPE (WS-CFG-IX) = WS-UTILIZATION
+               EVALUATE WS-CFG-RESOURCE-TYPE (WS-CFG-IX)
+                   WHEN WS-CPU
+                       IF WS-CPU-UTIL
+                          > WS-CFG-THRESHOLD-VALUE (WS-CFG-IX)
+                           PERFORM 2201-SET-THRESHOLD-MET
+                       END-IF
+                   WHEN WS-MEMORY
+                       IF WS-MEMORY-UTIL
+                          > WS-CFG-THRESHOLD-VALUE (WS-CFG-IX)
+                           PERFORM 2201-SET-THRESHOLD-MET
+                       END-IF
+                   WHEN WS-DASD
+                       IF WS-DASD-UTIL
+                          > WS-CFG-THRESHOLD-VALUE (WS-CFG-IX)
+                           PERFORM 2201-SET-THRESHOLD-MET
+                       END-IF
+                   WHEN WS-DB2
+                       IF WS-DB2-UTIL
+                          > WS-CFG-THRESHOLD-VALUE (WS-CFG-IX)
+                           PERFORM 2201-SET-THRESHOLD-MET
+                       END-IF
+               END-EVALUATE
+           END-IF.
+
+       2220-CHECK-RESPONSE.
+           PERFORM VARYING WS-CFG-IX FROM 1 BY 1
+                   UNTIL WS-CFG-IX > WS-CONFIG-COUNT
+               PERFORM 2221-CHECK-RESPONSE-ENTRY
+           END-PERFORM.
+
+       2221-CHECK-RESPONSE-ENTRY.
+           IF WS-CFG-THRESHOLD-TYPE (WS-CFG-IX) = WS-RESPONSE
+              AND WS-CFG-RESOURCE-TYPE (WS-CFG-IX) = WS-DB2
+               IF WS-DB2-RESP > WS-CFG-THRESHOLD-VALUE (WS-CFG-IX)
+                   PERFORM 2201-SET-THRESHOLD-MET
+               END-IF
+           END-IF.
+
+       2230-CHECK-QUEUES.
+           PERFORM VARYING WS-CFG-IX FROM 1 BY 1
+                   UNTIL WS-CFG-IX > WS-CONFIG-COUNT
+               PERFORM 2231-CHECK-QUEUE-ENTRY
+           END-PERFORM.
+
+       2231-CHECK-QUEUE-ENTRY.
+           IF WS-CFG-THRESHOLD-TYPE (WS-CFG-IX) = WS-QUEUE
+              AND WS-CFG-RESOURCE-TYPE (WS-CFG-IX) = WS-DB2
+               IF WS-DB2-QUEUE > WS-CFG-THRESHOLD-VALUE (WS-CFG-IX)
+                   PERFORM 2201-SET-THRESHOLD-MET
+               END-IF
+           END-IF.
+
+       2240-CHECK-ERRORS.
+           PERFORM VARYING WS-CFG-IX FROM 1 BY 1
+                   UNTIL WS-CFG-IX > WS-CONFIG-COUNT
+               PERFORM 2241-CHECK-ERROR-ENTRY
+           END-PERFORM.
+
+       2241-CHECK-ERROR-ENTRY.
+           IF WS-CFG-THRESHOLD-TYPE (WS-CFG-IX) = WS-ERROR
+              AND WS-CFG-RESOURCE-TYPE (WS-CFG-IX) = WS-DB2
+               IF WS-DB2-ERRORS > WS-CFG-THRESHOLD-VALUE (WS-CFG-IX)
+                   PERFORM 2201-SET-THRESHOLD-MET
+               END-IF
+           END-IF.
+
        2300-LOG-STATUS.
            MOVE WS-TIMESTAMP TO LOG-TIMESTAMP
            PERFORM 2310-LOG-RESOURCES
            PERFORM 2320-LOG-PERFORMANCE.
 
+       2310-LOG-RESOURCES.
+           MOVE WS-CPU             TO LOG-RESOURCE-TYPE
+           MOVE 'UTILIZATION'      TO LOG-METRIC-NAME
+           MOVE WS-CPU-UTIL        TO LOG-METRIC-VALUE
+           MOVE SPACES             TO LOG-STATUS
+           WRITE LOG-RECORD
+
+           MOVE WS-MEMORY          TO LOG-RESOURCE-TYPE
+           MOVE WS-MEMORY-UTIL     TO LOG-METRIC-VALUE
+           WRITE LOG-RECORD
+
+           MOVE WS-DASD            TO LOG-RESOURCE-TYPE
+           MOVE WS-DASD-UTIL       TO LOG-METRIC-VALUE
+           WRITE LOG-RECORD
+
+           MOVE WS-DB2             TO LOG-RESOURCE-TYPE
+           MOVE WS-DB2-UTIL        TO LOG-METRIC-VALUE
+           WRITE LOG-RECORD.
+
+       2320-LOG-PERFORMANCE.
+           MOVE WS-DB2             TO LOG-RESOURCE-TYPE
+           MOVE 'RESPONSE'         TO LOG-METRIC-NAME
+           MOVE WS-DB2-RESP        TO LOG-METRIC-VALUE
+           WRITE LOG-RECORD
+
+           MOVE 'QUEUE'            TO LOG-METRIC-NAME
+           MOVE WS-DB2-QUEUE       TO LOG-METRIC-VALUE
+           WRITE LOG-RECORD
+
+           MOVE 'ERRORS'           TO LOG-METRIC-NAME
+           MOVE WS-DB2-ERRORS      TO LOG-METRIC-VALUE
+           WRITE LOG-RECORD.
+
        2400-GENERATE-ALERTS.
            IF THRESHOLD-MET
                PERFORM 2410-FORMAT-ALERT
                PERFORM 2420-WRITE-ALERT
+               IF ALERT-LEVEL = WS-CRITICAL
+                   PERFORM 2425-NOTIFY-CRITICAL-ALERT
+               END-IF
+           END-IF.
+
+       2410-FORMAT-ALERT.
+           MOVE WS-TIMESTAMP         TO ALERT-TIMESTAMP
+           MOVE WS-ALERT-LEVEL-VALUE TO ALERT-LEVEL
+           MOVE WS-ALERT-RESOURCE    TO ALERT-RESOURCE
+           MOVE WS-ALERT-TEXT        TO ALERT-MESSAGE.
+
+       2420-WRITE-ALERT.
+           WRITE ALERT-RECORD.
+
+      *----------------------------------------------------------------*
+      * CRITICAL alerts also page through the enterprise notification
+      * interface in real time -- WARNING/INFO alerts only go to
+      * ALERT-FILE for the next reporting run.
+      *----------------------------------------------------------------*
+       2425-NOTIFY-CRITICAL-ALERT.
+           MOVE ALERT-LEVEL     TO WS-NOTIFY-LEVEL
+           MOVE ALERT-RESOURCE  TO WS-NOTIFY-RESOURCE
+           MOVE ALERT-MESSAGE   TO WS-NOTIFY-MESSAGE
+           MOVE ZERO            TO WS-NOTIFY-RETURN-CODE
+
+           CALL 'OPSNOTE0' USING WS-NOTIFY-REQUEST
+
+           IF WS-NOTIFY-RETURN-CODE NOT = ZERO
+               MOVE 'ERROR SENDING CRITICAL ALERT NOTIFICATION'
+                 TO WS-ERROR-MESSAGE
+               DISPLAY WS-ERROR-MESSAGE UPON CONS
            END-IF.
 
        3000-CLEANUP.
