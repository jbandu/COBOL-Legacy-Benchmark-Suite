@@ -1,6 +1,5 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. UTLVAL00.
-       AUTHOR. CLAUDE.
        DATE-WRITTEN. 2024-04-09.
       *****************************************************************
       * Data Validation Utility                                        *
@@ -32,7 +31,7 @@
            SELECT TRANSACTION-HISTORY ASSIGN TO TRANHIST
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS TRAN-KEY
+               RECORD KEY IS TRN-KEY
                FILE STATUS IS WS-TRAN-STATUS.
 
            SELECT ERROR-REPORT ASSIGN TO ERRRPT
@@ -41,9 +40,12 @@
 
        DATA DIVISION.
        FILE SECTION.
-           COPY POSREC.
-           COPY TRNREC.
-           
+       FD  POSITION-MASTER.
+       COPY POSREC.
+
+       FD  TRANSACTION-HISTORY.
+       COPY TRNREC.
+
        FD  VALIDATION-CONTROL
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
@@ -66,6 +68,8 @@
            05  WS-TRAN-STATUS       PIC XX.
            05  WS-RPT-STATUS        PIC XX.
 
+       01  WS-ERROR-MESSAGE         PIC X(80) VALUE SPACES.
+
        01  WS-VALIDATION-TYPES.
            05  WS-INTEGRITY         PIC X(10) VALUE 'INTEGRITY'.
            05  WS-XREF              PIC X(10) VALUE 'XREF'.
@@ -77,6 +81,14 @@
                88  END-OF-VALIDATION VALUE 'Y'.
            05  WS-ERROR-FOUND       PIC X VALUE 'N'.
                88  ERROR-FOUND      VALUE 'Y'.
+           05  WS-END-OF-POS-SW     PIC X VALUE 'N'.
+               88  END-OF-POSITIONS VALUE 'Y'.
+               88  MORE-POSITIONS   VALUE 'N'.
+           05  WS-END-OF-TRAN-SW    PIC X VALUE 'N'.
+               88  END-OF-TRANSACTS VALUE 'Y'.
+               88  MORE-TRANSACTS   VALUE 'N'.
+           05  WS-XREF-FOUND-SW     PIC X VALUE 'N'.
+               88  XREF-MATCH-FOUND VALUE 'Y'.
 
        01  WS-VALIDATION-TOTALS.
            05  WS-RECORDS-READ      PIC 9(9) VALUE ZERO.
@@ -85,6 +97,12 @@
            05  WS-TOTAL-AMOUNT      PIC S9(15)V99 VALUE ZERO.
            05  WS-CONTROL-TOTAL     PIC S9(15)V99 VALUE ZERO.
 
+       01  WS-VAL-PORTFOLIO-FILTER  PIC X(8) VALUE SPACES.
+
+       01  WS-XREF-SAVE-AREAS.
+           05  WS-XREF-PORTFOLIO-ID PIC X(8).
+           05  WS-XREF-INVESTMENT-ID PIC X(10).
+
        01  WS-ERROR-LINE.
            05  WS-ERR-TYPE          PIC X(10).
            05  FILLER               PIC X(2) VALUE SPACES.
@@ -146,6 +164,8 @@
            END-PERFORM.
 
        2100-PROCESS-VALIDATION.
+           MOVE VAL-PARAMETERS(1:8) TO WS-VAL-PORTFOLIO-FILTER
+
            EVALUATE VAL-TYPE
                WHEN WS-INTEGRITY
                    PERFORM 2200-CHECK-INTEGRITY
@@ -164,18 +184,357 @@
        2200-CHECK-INTEGRITY.
            PERFORM 2210-CHECK-POSITION-INTEGRITY
            PERFORM 2220-CHECK-TRANSACTION-INTEGRITY.
+      *================================================================*
+      * Integrity checks - each record is internally self-consistent.
+      *================================================================*
+       2210-CHECK-POSITION-INTEGRITY.
+           SET MORE-POSITIONS TO TRUE
+           MOVE LOW-VALUES TO POS-KEY
+           START POSITION-MASTER KEY NOT LESS THAN POS-KEY
+               INVALID KEY
+                   SET END-OF-POSITIONS TO TRUE
+           END-START
+
+           PERFORM UNTIL END-OF-POSITIONS
+               READ POSITION-MASTER NEXT RECORD
+                   AT END
+                       SET END-OF-POSITIONS TO TRUE
+                   NOT AT END
+                       PERFORM 2211-VALIDATE-ONE-POSITION
+               END-READ
+           END-PERFORM.
+
+       2211-VALIDATE-ONE-POSITION.
+           ADD 1 TO WS-RECORDS-READ
+           MOVE 'POSITION' TO WS-ERR-TYPE
+           MOVE POS-KEY    TO WS-ERR-KEY
+
+           IF NOT (POS-STATUS-ACTIVE OR POS-STATUS-CLOSED
+                   OR POS-STATUS-PEND)
+               MOVE 'INVALID POSITION STATUS CODE'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ERROR-HANDLER
+           ELSE IF POS-STATUS-ACTIVE AND POS-QUANTITY = ZERO
+               MOVE 'ZERO QUANTITY ON ACTIVE POSITION'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ERROR-HANDLER
+           ELSE IF POS-CURRENCY = SPACES
+               MOVE 'MISSING CURRENCY CODE ON POSITION'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ERROR-HANDLER
+           ELSE
+               ADD 1 TO WS-RECORDS-VALID
+           END-IF.
+
+       2220-CHECK-TRANSACTION-INTEGRITY.
+           SET MORE-TRANSACTS TO TRUE
+           MOVE LOW-VALUES TO TRN-KEY
+           START TRANSACTION-HISTORY KEY NOT LESS THAN TRN-KEY
+               INVALID KEY
+                   SET END-OF-TRANSACTS TO TRUE
+           END-START
+
+           PERFORM UNTIL END-OF-TRANSACTS
+               READ TRANSACTION-HISTORY NEXT RECORD
+                   AT END
+                       SET END-OF-TRANSACTS TO TRUE
+                   NOT AT END
+                       PERFORM 2221-VALIDATE-ONE-TRANSACTION
+               END-READ
+           END-PERFORM.
+
+       2221-VALIDATE-ONE-TRANSACTION.
+           ADD 1 TO WS-RECORDS-READ
+           MOVE 'TRANSACT' TO WS-ERR-TYPE
+           MOVE TRN-KEY    TO WS-ERR-KEY
+
+           IF NOT (TRN-STATUS-PEND OR TRN-STATUS-DONE
+                   OR TRN-STATUS-FAIL OR TRN-STATUS-REV)
+               MOVE 'INVALID TRANSACTION STATUS CODE'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ERROR-HANDLER
+           ELSE IF NOT (TRN-TYPE-BUY OR TRN-TYPE-SELL
+                   OR TRN-TYPE-TRANS OR TRN-TYPE-FEE)
+               MOVE 'INVALID TRANSACTION TYPE CODE'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ERROR-HANDLER
+           ELSE IF TRN-STATUS-DONE AND TRN-AMOUNT = ZERO
+               MOVE 'COMPLETED TRANSACTION WITH ZERO AMOUNT'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ERROR-HANDLER
+           ELSE
+               ADD 1 TO WS-RECORDS-VALID
+           END-IF.
 
        2300-CHECK-XREF.
            PERFORM 2310-CHECK-POSITION-XREF
            PERFORM 2320-CHECK-TRANSACTION-XREF.
+      *================================================================*
+      * Cross-reference checks - every open position must be backed by
+      * at least one transaction, and every completed transaction must
+      * reference a position that actually exists.
+      *================================================================*
+       2310-CHECK-POSITION-XREF.
+           SET MORE-POSITIONS TO TRUE
+           MOVE LOW-VALUES TO POS-KEY
+           START POSITION-MASTER KEY NOT LESS THAN POS-KEY
+               INVALID KEY
+                   SET END-OF-POSITIONS TO TRUE
+           END-START
+
+           PERFORM UNTIL END-OF-POSITIONS
+               READ POSITION-MASTER NEXT RECORD
+                   AT END
+                       SET END-OF-POSITIONS TO TRUE
+                   NOT AT END
+                       PERFORM 2311-XREF-ONE-POSITION
+               END-READ
+           END-PERFORM.
+
+       2311-XREF-ONE-POSITION.
+           ADD 1 TO WS-RECORDS-READ
+           IF POS-STATUS-ACTIVE OR POS-STATUS-PEND
+               MOVE POS-PORTFOLIO-ID  TO WS-XREF-PORTFOLIO-ID
+               MOVE POS-INVESTMENT-ID TO WS-XREF-INVESTMENT-ID
+               PERFORM 2312-FIND-MATCHING-TRANSACTION
+
+               IF NOT XREF-MATCH-FOUND
+                   MOVE 'POSITION'       TO WS-ERR-TYPE
+                   MOVE POS-KEY          TO WS-ERR-KEY
+                   MOVE 'POSITION HAS NO SUPPORTING TRANSACTION'
+                     TO WS-ERROR-MESSAGE
+                   PERFORM 9999-ERROR-HANDLER
+               ELSE
+                   ADD 1 TO WS-RECORDS-VALID
+               END-IF
+           END-IF.
+
+       2312-FIND-MATCHING-TRANSACTION.
+           MOVE 'N' TO WS-XREF-FOUND-SW
+           SET MORE-TRANSACTS TO TRUE
+           MOVE LOW-VALUES TO TRN-KEY
+           START TRANSACTION-HISTORY KEY NOT LESS THAN TRN-KEY
+               INVALID KEY
+                   SET END-OF-TRANSACTS TO TRUE
+           END-START
+
+           PERFORM UNTIL END-OF-TRANSACTS OR XREF-MATCH-FOUND
+               READ TRANSACTION-HISTORY NEXT RECORD
+                   AT END
+                       SET END-OF-TRANSACTS TO TRUE
+                   NOT AT END
+                       IF TRN-PORTFOLIO-ID = WS-XREF-PORTFOLIO-ID
+                          AND TRN-INVESTMENT-ID = WS-XREF-INVESTMENT-ID
+                           SET XREF-MATCH-FOUND TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       2320-CHECK-TRANSACTION-XREF.
+           SET MORE-TRANSACTS TO TRUE
+           MOVE LOW-VALUES TO TRN-KEY
+           START TRANSACTION-HISTORY KEY NOT LESS THAN TRN-KEY
+               INVALID KEY
+                   SET END-OF-TRANSACTS TO TRUE
+           END-START
+
+           PERFORM UNTIL END-OF-TRANSACTS
+               READ TRANSACTION-HISTORY NEXT RECORD
+                   AT END
+                       SET END-OF-TRANSACTS TO TRUE
+                   NOT AT END
+                       PERFORM 2321-XREF-ONE-TRANSACTION
+               END-READ
+           END-PERFORM.
+
+       2321-XREF-ONE-TRANSACTION.
+           ADD 1 TO WS-RECORDS-READ
+           IF TRN-STATUS-DONE
+               MOVE TRN-PORTFOLIO-ID  TO WS-XREF-PORTFOLIO-ID
+               MOVE TRN-INVESTMENT-ID TO WS-XREF-INVESTMENT-ID
+               PERFORM 2322-FIND-MATCHING-POSITION
+
+               IF NOT XREF-MATCH-FOUND
+                   MOVE 'TRANSACT'       TO WS-ERR-TYPE
+                   MOVE TRN-KEY          TO WS-ERR-KEY
+                   MOVE 'TRANSACTION REFERENCES UNKNOWN POSITION'
+                     TO WS-ERROR-MESSAGE
+                   PERFORM 9999-ERROR-HANDLER
+               ELSE
+                   ADD 1 TO WS-RECORDS-VALID
+               END-IF
+           END-IF.
+
+       2322-FIND-MATCHING-POSITION.
+           MOVE 'N' TO WS-XREF-FOUND-SW
+           SET MORE-POSITIONS TO TRUE
+           MOVE LOW-VALUES TO POS-KEY
+           START POSITION-MASTER KEY NOT LESS THAN POS-KEY
+               INVALID KEY
+                   SET END-OF-POSITIONS TO TRUE
+           END-START
+
+           PERFORM UNTIL END-OF-POSITIONS OR XREF-MATCH-FOUND
+               READ POSITION-MASTER NEXT RECORD
+                   AT END
+                       SET END-OF-POSITIONS TO TRUE
+                   NOT AT END
+                       IF POS-PORTFOLIO-ID = WS-XREF-PORTFOLIO-ID
+                          AND POS-INVESTMENT-ID = WS-XREF-INVESTMENT-ID
+                           SET XREF-MATCH-FOUND TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
 
        2400-CHECK-FORMAT.
            PERFORM 2410-CHECK-POSITION-FORMAT
            PERFORM 2420-CHECK-TRANSACTION-FORMAT.
+      *================================================================*
+      * Format checks - key date/identifier fields are well-formed.
+      *================================================================*
+       2410-CHECK-POSITION-FORMAT.
+           SET MORE-POSITIONS TO TRUE
+           MOVE LOW-VALUES TO POS-KEY
+           START POSITION-MASTER KEY NOT LESS THAN POS-KEY
+               INVALID KEY
+                   SET END-OF-POSITIONS TO TRUE
+           END-START
+
+           PERFORM UNTIL END-OF-POSITIONS
+               READ POSITION-MASTER NEXT RECORD
+                   AT END
+                       SET END-OF-POSITIONS TO TRUE
+                   NOT AT END
+                       PERFORM 2411-CHECK-ONE-POSITION-FORMAT
+               END-READ
+           END-PERFORM.
+
+       2411-CHECK-ONE-POSITION-FORMAT.
+           ADD 1 TO WS-RECORDS-READ
+           MOVE 'POSITION' TO WS-ERR-TYPE
+           MOVE POS-KEY    TO WS-ERR-KEY
+
+           IF POS-DATE NOT NUMERIC
+               MOVE 'POSITION DATE IS NOT NUMERIC' TO WS-ERROR-MESSAGE
+               PERFORM 9999-ERROR-HANDLER
+           ELSE IF POS-PORTFOLIO-ID = SPACES
+               MOVE 'MISSING PORTFOLIO ID ON POSITION'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ERROR-HANDLER
+           ELSE
+               ADD 1 TO WS-RECORDS-VALID
+           END-IF.
+
+       2420-CHECK-TRANSACTION-FORMAT.
+           SET MORE-TRANSACTS TO TRUE
+           MOVE LOW-VALUES TO TRN-KEY
+           START TRANSACTION-HISTORY KEY NOT LESS THAN TRN-KEY
+               INVALID KEY
+                   SET END-OF-TRANSACTS TO TRUE
+           END-START
+
+           PERFORM UNTIL END-OF-TRANSACTS
+               READ TRANSACTION-HISTORY NEXT RECORD
+                   AT END
+                       SET END-OF-TRANSACTS TO TRUE
+                   NOT AT END
+                       PERFORM 2421-CHECK-ONE-TRANSACT-FORMAT
+               END-READ
+           END-PERFORM.
+
+       2421-CHECK-ONE-TRANSACT-FORMAT.
+           ADD 1 TO WS-RECORDS-READ
+           MOVE 'TRANSACT' TO WS-ERR-TYPE
+           MOVE TRN-KEY    TO WS-ERR-KEY
+
+           IF TRN-DATE NOT NUMERIC OR TRN-TIME NOT NUMERIC
+               MOVE 'TRANSACTION DATE OR TIME IS NOT NUMERIC'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ERROR-HANDLER
+           ELSE IF TRN-PORTFOLIO-ID = SPACES
+               MOVE 'MISSING PORTFOLIO ID ON TRANSACTION'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ERROR-HANDLER
+           ELSE
+               ADD 1 TO WS-RECORDS-VALID
+           END-IF.
 
        2500-CHECK-BALANCE.
+           MOVE ZERO TO WS-CONTROL-TOTAL
+           MOVE ZERO TO WS-TOTAL-AMOUNT
            PERFORM 2510-ACCUMULATE-POSITIONS
            PERFORM 2520-VERIFY-BALANCES.
+      *================================================================*
+      * Balance reconciliation - the VSAM-side cost basis carried by
+      * POSITION-MASTER must tie out to the net effect of completed
+      * TRANSACTION-HISTORY activity (optionally scoped to a single
+      * portfolio via the first 8 bytes of VAL-PARAMETERS).
+      *================================================================*
+       2510-ACCUMULATE-POSITIONS.
+           SET MORE-POSITIONS TO TRUE
+           MOVE LOW-VALUES TO POS-KEY
+           START POSITION-MASTER KEY NOT LESS THAN POS-KEY
+               INVALID KEY
+                   SET END-OF-POSITIONS TO TRUE
+           END-START
+
+           PERFORM UNTIL END-OF-POSITIONS
+               READ POSITION-MASTER NEXT RECORD
+                   AT END
+                       SET END-OF-POSITIONS TO TRUE
+                   NOT AT END
+                       PERFORM 2511-ACCUMULATE-ONE-POSITION
+               END-READ
+           END-PERFORM.
+
+       2511-ACCUMULATE-ONE-POSITION.
+           ADD 1 TO WS-RECORDS-READ
+           IF WS-VAL-PORTFOLIO-FILTER = SPACES
+                   OR POS-PORTFOLIO-ID = WS-VAL-PORTFOLIO-FILTER
+               ADD POS-COST-BASIS TO WS-CONTROL-TOTAL
+           END-IF.
+
+       2520-VERIFY-BALANCES.
+           SET MORE-TRANSACTS TO TRUE
+           MOVE LOW-VALUES TO TRN-KEY
+           START TRANSACTION-HISTORY KEY NOT LESS THAN TRN-KEY
+               INVALID KEY
+                   SET END-OF-TRANSACTS TO TRUE
+           END-START
+
+           PERFORM UNTIL END-OF-TRANSACTS
+               READ TRANSACTION-HISTORY NEXT RECORD
+                   AT END
+                       SET END-OF-TRANSACTS TO TRUE
+                   NOT AT END
+                       PERFORM 2521-ACCUMULATE-ONE-TRANSACTION
+               END-READ
+           END-PERFORM
+
+           PERFORM 2522-COMPARE-TOTALS.
+
+       2521-ACCUMULATE-ONE-TRANSACTION.
+           ADD 1 TO WS-RECORDS-READ
+           IF TRN-STATUS-DONE
+                   AND (WS-VAL-PORTFOLIO-FILTER = SPACES
+                        OR TRN-PORTFOLIO-ID = WS-VAL-PORTFOLIO-FILTER)
+               IF TRN-TYPE-BUY
+                   ADD TRN-AMOUNT TO WS-TOTAL-AMOUNT
+               ELSE IF TRN-TYPE-SELL OR TRN-TYPE-FEE
+                   SUBTRACT TRN-AMOUNT FROM WS-TOTAL-AMOUNT
+               END-IF
+           END-IF.
+
+       2522-COMPARE-TOTALS.
+           IF WS-TOTAL-AMOUNT NOT = WS-CONTROL-TOTAL
+               MOVE 'BALANCE'  TO WS-ERR-TYPE
+               MOVE WS-VAL-PORTFOLIO-FILTER TO WS-ERR-KEY
+               MOVE 'POSITIONS AND TRANSACTIONS DO NOT TIE OUT'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9999-ERROR-HANDLER
+           ELSE
+               ADD 1 TO WS-RECORDS-VALID
+           END-IF.
 
        3000-CLEANUP.
            CLOSE VALIDATION-CONTROL
