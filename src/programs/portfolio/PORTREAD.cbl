@@ -8,6 +8,9 @@
       * Date       Author        Description
       * ---------- ------------- -------------------------------------
       * 2024-03-20 [Author]     Initial Creation
+      * 2026-08-08 [Author]     Display now also shows the joint owner
+      *                         and beneficiary fields added to
+      *                         PORTFLIO
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PORTREAD.
@@ -97,6 +100,9 @@
            DISPLAY '  ID: ' PORT-ID
            DISPLAY '  Account: ' PORT-ACCOUNT-NO
            DISPLAY '  Client: ' PORT-CLIENT-NAME
+           DISPLAY '  Joint Owner: ' PORT-JOINT-OWNER-NAME
+           DISPLAY '  Beneficiary: ' PORT-BENEFICIARY-NAME
+           DISPLAY '  Beneficiary Relation: ' PORT-BENEFICIARY-RELATION
            DISPLAY '  Status: ' PORT-STATUS
            DISPLAY '  Total Value: ' PORT-TOTAL-VALUE
            DISPLAY ' '
