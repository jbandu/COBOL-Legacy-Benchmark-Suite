@@ -3,6 +3,36 @@
       * Description: Portfolio Transaction Processing
       * Author: [Author name]
       * Date Written: 2024-03-20
+      * Maintenance Log:
+      * 2026-08-08 - SL transactions now specify a FIFO/LIFO lot
+      *              selection method (TRN-LOT-METHOD). 2220-PROCESS-
+      *              SELL draws units from the LOT-FILE tax lots
+      *              2210-PROCESS-BUY opens, oldest or newest first,
+      *              and the portfolio's cost basis is reduced by the
+      *              cost of the lots actually consumed instead of the
+      *              sale's cash amount.
+      * 2026-08-09 - 2221-CONSUME-LOTS no longer rewrites LOT-FILE as
+      *              it draws down each lot; the drawdown now only
+      *              updates the work table, and LOT-FILE is rewritten
+      *              (2228-APPLY-LOT-CONSUMPTION) only after the full
+      *              sale/transfer quantity is confirmed coverable, so
+      *              exhausted lot inventory leaves LOT-FILE untouched
+      *              instead of partially consumed.
+      * 2026-08-09 - 2300-UPDATE-AUDIT-TRAIL now sets AUD-STATUS from
+      *              ERR-TEXT instead of WS-PORT-STATUS -- a logic
+      *              rejection (insufficient units, exhausted lot
+      *              inventory) does no further portfolio I/O after
+      *              setting ERR-TEXT, so WS-PORT-STATUS was still
+      *              sitting on '00' from an earlier, unrelated READ
+      *              and every failed sale/transfer was logged SUCC.
+      * 2026-08-09 - 2223-READ-NEXT-LOT-ENTRY was silently dropping any
+      *              open lot past the 50th instead of loading it into
+      *              WS-LOT-TABLE, which could both mis-order a LIFO
+      *              sell and falsely exhaust lot inventory for a
+      *              heavily-lotted position. WS-LOT-ENTRY now holds up
+      *              to 200 lots, and a position still open past that
+      *              count fails the transaction outright (ERR-TEXT)
+      *              rather than quietly truncating cost-basis history.
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PORTTRAN.
@@ -26,18 +56,28 @@
                ACCESS MODE IS RANDOM
                RECORD KEY IS PORT-ID
                FILE STATUS IS WS-PORT-STATUS.
-       
+
+           SELECT LOT-FILE
+               ASSIGN TO PORTLOT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOT-KEY
+               FILE STATUS IS WS-LOT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSACTION-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
        COPY TRNREC.
-       
+
        FD  PORTFOLIO-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
-       COPY PORTREC.
+       COPY PORTFLIO.
+
+       FD  LOT-FILE.
+           COPY PORTLOT.
        
        WORKING-STORAGE SECTION.
            COPY ERRHAND.
@@ -46,16 +86,55 @@
        01  WS-FILE-STATUS.
            05  WS-TRAN-STATUS      PIC X(2).
            05  WS-PORT-STATUS      PIC X(2).
-           
+           05  WS-LOT-STATUS       PIC X(2).
+
        01  WS-COUNTERS.
            05  WS-READ-COUNT       PIC 9(8) COMP.
            05  WS-PROCESS-COUNT    PIC 9(8) COMP.
            05  WS-ERROR-COUNT      PIC 9(8) COMP.
-           
+
        01  WS-EOF-FLAG            PIC X(1).
            88  END-OF-FILE          VALUE 'Y'.
            88  MORE-RECORDS         VALUE 'N'.
-           
+
+       01  WS-CONSTANTS.
+           05  WS-BATCH-USER-ID    PIC X(8) VALUE 'BATCH'.
+
+       01  WS-AUDIT-DISPLAY-FIELDS.
+           05  WS-AMOUNT-DISPLAY   PIC -(11)9.99.
+           05  WS-QUANTITY-DISPLAY PIC -(9)9.9999.
+
+       01  WS-FEE-SPLIT-WORK.
+           05  WS-SPLIT-IX         PIC 9(02) COMP.
+
+      *----------------------------------------------------------------*
+      * Work area for 2221-CONSUME-LOTS and its children. WS-LOT-ENTRY
+      * is capped at 200 open lots per sell, the same capped-table
+      * pattern RPTAUD00/RPTERR00 use for their frequency tables --
+      * but unlike those display-only tables, going over this cap feeds
+      * straight into a real money cost-basis figure, so
+      * 2223-READ-NEXT-LOT-ENTRY fails the transaction outright
+      * (2229-LOT-TABLE-OVERFLOW) instead of silently dropping lots
+      * past entry 200, the way a reporting table would.
+      *----------------------------------------------------------------*
+       01  WS-LOT-TABLE.
+           05  WS-LOT-COUNT         PIC 9(03) COMP VALUE 0.
+           05  WS-LOT-ENTRY OCCURS 200 TIMES.
+               10  WS-LOT-OPEN-DATE     PIC X(08).
+               10  WS-LOT-OPEN-SEQ      PIC X(06).
+               10  WS-LOT-REMAIN        PIC S9(11)V9(4) COMP-3.
+               10  WS-LOT-UNIT-COST     PIC S9(11)V9(4) COMP-3.
+               10  WS-LOT-CONSUMED      PIC S9(11)V9(4) COMP-3
+                                        VALUE ZERO.
+       01  WS-LOT-IX                PIC 9(03) COMP.
+       01  WS-LOT-READ-SW           PIC X(01) VALUE 'Y'.
+           88  WS-LOT-MORE-TO-READ    VALUE 'Y'.
+           88  WS-LOT-NO-MORE-TO-READ VALUE 'N'.
+       01  WS-LOT-REMAINING-TO-SELL PIC S9(11)V9(4) COMP-3.
+       01  WS-LOT-CONSUME-QTY       PIC S9(11)V9(4) COMP-3.
+       01  WS-CONSUMED-COST-BASIS   PIC S9(13)V9(2) COMP-3.
+
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INITIALIZE
@@ -87,6 +166,12 @@
                MOVE 'Error opening portfolio file' TO ERR-TEXT
                PERFORM 9000-ERROR-ROUTINE
            END-IF
+
+           OPEN I-O LOT-FILE
+           IF WS-LOT-STATUS NOT = '00'
+               MOVE 'Error opening lot file' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
            .
            
        2000-PROCESS-TRANSACTIONS.
@@ -106,12 +191,19 @@
            IF ERR-TEXT = SPACES
                PERFORM 2120-CHECK-TRANSACTION-TYPE
            END-IF
+           IF ERR-TEXT = SPACES AND TRN-TYPE-SELL
+               PERFORM 2122-CHECK-LOT-METHOD
+           END-IF
            IF ERR-TEXT = SPACES
                PERFORM 2130-CHECK-AMOUNTS
            END-IF
-           
+           IF ERR-TEXT = SPACES
+               PERFORM 2135-CHECK-SETTLEMENT-DATE
+           END-IF
+
            IF ERR-TEXT = SPACES
                ADD 1 TO WS-PROCESS-COUNT
+               PERFORM 2200-UPDATE-POSITIONS
            ELSE
                PERFORM 9000-ERROR-ROUTINE
            END-IF
@@ -131,8 +223,89 @@
                      DELIMITED BY SIZE
                      INTO ERR-TEXT
            END-READ
+
+           IF ERR-TEXT = SPACES AND TRN-TYPE = 'TR'
+               PERFORM 2115-CHECK-TO-PORTFOLIO
+           END-IF
+
+           IF ERR-TEXT = SPACES AND TRN-TYPE = 'FE'
+               AND TRN-FEE-SPLIT-COUNT > 0
+               PERFORM 2116-CHECK-FEE-SPLIT-PORTFOLIOS
+           END-IF
            .
-           
+
+       2115-CHECK-TO-PORTFOLIO.
+           IF TRN-TO-PORTFOLIO-ID = SPACES
+               MOVE 'Destination Portfolio ID is required' TO ERR-TEXT
+               EXIT PARAGRAPH
+           END-IF
+
+           IF TRN-TO-PORTFOLIO-ID = TRN-PORTFOLIO-ID
+               MOVE 'Destination Portfolio must differ from source'
+                 TO ERR-TEXT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE TRN-TO-PORTFOLIO-ID TO PORT-ID
+           READ PORTFOLIO-FILE
+               INVALID KEY
+                   STRING 'Invalid Destination Portfolio ID: '
+                          TRN-TO-PORTFOLIO-ID
+                     DELIMITED BY SIZE
+                     INTO ERR-TEXT
+           END-READ
+
+      *    Re-position on the source portfolio for the checks that
+      *    follow validation
+           MOVE TRN-PORTFOLIO-ID TO PORT-ID
+           READ PORTFOLIO-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * Validate every additional portfolio sharing a split FE
+      * transaction's cost exists before any amount is applied.
+      *----------------------------------------------------------------*
+       2116-CHECK-FEE-SPLIT-PORTFOLIOS.
+           PERFORM VARYING WS-SPLIT-IX FROM 1 BY 1
+                   UNTIL WS-SPLIT-IX > TRN-FEE-SPLIT-COUNT
+                   OR ERR-TEXT NOT = SPACES
+               PERFORM 2117-CHECK-FEE-SPLIT-ENTRY
+           END-PERFORM
+
+      *    Re-position on the source portfolio for the checks that
+      *    follow validation
+           MOVE TRN-PORTFOLIO-ID TO PORT-ID
+           READ PORTFOLIO-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           .
+
+       2117-CHECK-FEE-SPLIT-ENTRY.
+           IF TRN-SPLIT-PORTFOLIO-ID (WS-SPLIT-IX) = SPACES
+               MOVE 'Fee split portfolio ID is required' TO ERR-TEXT
+               EXIT PARAGRAPH
+           END-IF
+
+           IF TRN-SPLIT-AMOUNT (WS-SPLIT-IX) <= ZERO
+               MOVE 'Fee split amount must be greater than zero'
+                 TO ERR-TEXT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE TRN-SPLIT-PORTFOLIO-ID (WS-SPLIT-IX) TO PORT-ID
+           READ PORTFOLIO-FILE
+               INVALID KEY
+                   STRING 'Invalid Fee Split Portfolio ID: '
+                          TRN-SPLIT-PORTFOLIO-ID (WS-SPLIT-IX)
+                     DELIMITED BY SIZE
+                     INTO ERR-TEXT
+           END-READ
+           .
+
        2120-CHECK-TRANSACTION-TYPE.
            EVALUATE TRN-TYPE
                WHEN 'BU'
@@ -147,7 +320,19 @@
                      INTO ERR-TEXT
            END-EVALUATE
            .
-           
+
+      *----------------------------------------------------------------*
+      * A sale must say which open lot its units are drawn from.
+      *----------------------------------------------------------------*
+       2122-CHECK-LOT-METHOD.
+           IF TRN-LOT-FIFO OR TRN-LOT-LIFO
+               CONTINUE
+           ELSE
+               MOVE 'Lot selection method must be F (FIFO) or L (LIFO)'
+                 TO ERR-TEXT
+           END-IF
+           .
+
        2130-CHECK-AMOUNTS.
            IF TRN-QUANTITY <= ZERO
                MOVE 'Quantity must be greater than zero' TO ERR-TEXT
@@ -163,7 +348,24 @@
                MOVE 'Amount must be greater than zero' TO ERR-TEXT
            END-IF
            .
-           
+
+      *----------------------------------------------------------------*
+      * Settlement date must be present and cannot settle before it
+      * trades.
+      *----------------------------------------------------------------*
+       2135-CHECK-SETTLEMENT-DATE.
+           IF TRN-SETTLEMENT-DATE = SPACES OR LOW-VALUES
+               MOVE 'Settlement date is required' TO ERR-TEXT
+               EXIT PARAGRAPH
+           END-IF
+
+           IF TRN-SETTLEMENT-DATE < TRN-DATE
+               MOVE 'Settlement date cannot precede trade date'
+                 TO ERR-TEXT
+           END-IF
+           .
+
+
        2200-UPDATE-POSITIONS.
            EVALUATE TRN-TYPE
                WHEN 'BU'
@@ -190,14 +392,46 @@
            
            ADD TRN-QUANTITY TO PORT-TOTAL-UNITS
            ADD TRN-AMOUNT   TO PORT-TOTAL-COST
-           
-           REWRITE PORTFOLIO-RECORD
+
+           REWRITE PORT-RECORD
                INVALID KEY
                    MOVE 'Error updating portfolio' TO ERR-TEXT
                    PERFORM 9000-ERROR-ROUTINE
            END-REWRITE
+
+           IF ERR-TEXT = SPACES
+               PERFORM 2215-OPEN-NEW-LOT
+           END-IF
            .
-           
+
+      *----------------------------------------------------------------*
+      * Every BUY opens exactly one new tax lot, keyed by the same
+      * portfolio/investment/date/TRN-SEQUENCE-NO that makes the
+      * incoming transaction itself unique, so no separate lot
+      * sequence counter needs to be maintained.
+      *----------------------------------------------------------------*
+       2215-OPEN-NEW-LOT.
+           MOVE TRN-PORTFOLIO-ID  TO LOT-PORTFOLIO-ID
+           MOVE TRN-INVESTMENT-ID TO LOT-INVESTMENT-ID
+           MOVE TRN-DATE          TO LOT-OPEN-DATE
+           MOVE TRN-SEQUENCE-NO   TO LOT-OPEN-SEQ
+
+           MOVE TRN-QUANTITY      TO LOT-ORIGINAL-QTY
+           MOVE TRN-QUANTITY      TO LOT-REMAINING-QTY
+           MOVE TRN-AMOUNT        TO LOT-COST-BASIS
+           COMPUTE LOT-UNIT-COST ROUNDED = TRN-AMOUNT / TRN-QUANTITY
+           SET LOT-STATUS-OPEN TO TRUE
+
+           MOVE FUNCTION CURRENT-DATE TO LOT-LAST-MAINT-DATE
+           MOVE WS-BATCH-USER-ID      TO LOT-LAST-MAINT-USER
+
+           WRITE LOT-RECORD
+               INVALID KEY
+                   MOVE 'Error creating tax lot record' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-WRITE
+           .
+
        2220-PROCESS-SELL.
            MOVE TRN-PORTFOLIO-ID TO PORT-ID
            READ PORTFOLIO-FILE
@@ -206,28 +440,278 @@
                    PERFORM 9000-ERROR-ROUTINE
                    EXIT PARAGRAPH
            END-READ
-           
+
            IF PORT-TOTAL-UNITS < TRN-QUANTITY
                MOVE 'Insufficient units for sale' TO ERR-TEXT
                PERFORM 9000-ERROR-ROUTINE
                EXIT PARAGRAPH
            END-IF
-           
-           SUBTRACT TRN-QUANTITY FROM PORT-TOTAL-UNITS
-           SUBTRACT TRN-AMOUNT   FROM PORT-TOTAL-COST
-           
-           REWRITE PORTFOLIO-RECORD
+
+           PERFORM 2221-CONSUME-LOTS
+           IF ERR-TEXT NOT = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           SUBTRACT TRN-QUANTITY           FROM PORT-TOTAL-UNITS
+           SUBTRACT WS-CONSUMED-COST-BASIS FROM PORT-TOTAL-COST
+
+           REWRITE PORT-RECORD
                INVALID KEY
                    MOVE 'Error updating portfolio' TO ERR-TEXT
                    PERFORM 9000-ERROR-ROUTINE
            END-REWRITE
            .
-           
+
+      *----------------------------------------------------------------*
+      * Walks the open lots for this portfolio/investment (oldest to
+      * newest, since LOT-KEY sorts on LOT-OPEN-DATE) into a work
+      * table, then draws TRN-QUANTITY down against them in FIFO or
+      * LIFO order per TRN-LOT-METHOD, accumulating the actual cost
+      * basis consumed into WS-CONSUMED-COST-BASIS for the caller to
+      * apply to PORT-TOTAL-COST. The drawdown itself only updates the
+      * work table; LOT-FILE is not rewritten until the full sale
+      * quantity is confirmed coverable, so a sale that turns out to
+      * exhaust lot inventory leaves every lot record untouched.
+      *----------------------------------------------------------------*
+       2221-CONSUME-LOTS.
+           MOVE TRN-QUANTITY TO WS-LOT-REMAINING-TO-SELL
+           MOVE ZERO         TO WS-CONSUMED-COST-BASIS
+
+           PERFORM 2222-LOAD-OPEN-LOTS
+
+           IF TRN-LOT-LIFO
+               PERFORM 2225-CONSUME-LOTS-LIFO
+           ELSE
+               PERFORM 2224-CONSUME-LOTS-FIFO
+           END-IF
+
+           IF WS-LOT-REMAINING-TO-SELL > ZERO AND ERR-TEXT = SPACES
+               MOVE 'Lot inventory exhausted before sale quantity'
+                 TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           IF ERR-TEXT = SPACES
+               PERFORM 2228-APPLY-LOT-CONSUMPTION
+           END-IF
+           .
+
+       2222-LOAD-OPEN-LOTS.
+           MOVE ZERO       TO WS-LOT-COUNT
+           MOVE TRN-PORTFOLIO-ID  TO LOT-PORTFOLIO-ID
+           MOVE TRN-INVESTMENT-ID TO LOT-INVESTMENT-ID
+           MOVE LOW-VALUES TO LOT-OPEN-DATE
+           MOVE LOW-VALUES TO LOT-OPEN-SEQ
+           SET WS-LOT-MORE-TO-READ TO TRUE
+
+           START LOT-FILE KEY NOT LESS THAN LOT-KEY
+               INVALID KEY
+                   SET WS-LOT-NO-MORE-TO-READ TO TRUE
+           END-START
+
+           PERFORM 2223-READ-NEXT-LOT-ENTRY
+               UNTIL WS-LOT-NO-MORE-TO-READ
+               OR ERR-TEXT NOT = SPACES
+           .
+
+       2223-READ-NEXT-LOT-ENTRY.
+           READ LOT-FILE NEXT RECORD
+               AT END
+                   SET WS-LOT-NO-MORE-TO-READ TO TRUE
+                   EXIT PARAGRAPH
+           END-READ
+
+           IF LOT-PORTFOLIO-ID  NOT = TRN-PORTFOLIO-ID
+           OR LOT-INVESTMENT-ID NOT = TRN-INVESTMENT-ID
+               SET WS-LOT-NO-MORE-TO-READ TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF LOT-STATUS-OPEN AND WS-LOT-COUNT NOT < 200
+               MOVE 'Open lot count exceeds table capacity'
+                 TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF LOT-STATUS-OPEN
+               ADD 1 TO WS-LOT-COUNT
+               MOVE LOT-OPEN-DATE     TO WS-LOT-OPEN-DATE(WS-LOT-COUNT)
+               MOVE LOT-OPEN-SEQ      TO WS-LOT-OPEN-SEQ(WS-LOT-COUNT)
+               MOVE LOT-REMAINING-QTY TO WS-LOT-REMAIN(WS-LOT-COUNT)
+               MOVE LOT-UNIT-COST     TO WS-LOT-UNIT-COST(WS-LOT-COUNT)
+               MOVE ZERO              TO WS-LOT-CONSUMED(WS-LOT-COUNT)
+           END-IF
+           .
+
+       2224-CONSUME-LOTS-FIFO.
+           PERFORM VARYING WS-LOT-IX FROM 1 BY 1
+                   UNTIL WS-LOT-IX > WS-LOT-COUNT
+                   OR WS-LOT-REMAINING-TO-SELL = ZERO
+                   OR ERR-TEXT NOT = SPACES
+               PERFORM 2226-CONSUME-ONE-LOT
+           END-PERFORM
+           .
+
+       2225-CONSUME-LOTS-LIFO.
+           PERFORM VARYING WS-LOT-IX FROM WS-LOT-COUNT BY -1
+                   UNTIL WS-LOT-IX < 1
+                   OR WS-LOT-REMAINING-TO-SELL = ZERO
+                   OR ERR-TEXT NOT = SPACES
+               PERFORM 2226-CONSUME-ONE-LOT
+           END-PERFORM
+           .
+
+       2226-CONSUME-ONE-LOT.
+           IF WS-LOT-REMAIN(WS-LOT-IX) > ZERO
+               IF WS-LOT-REMAIN(WS-LOT-IX) >= WS-LOT-REMAINING-TO-SELL
+                   MOVE WS-LOT-REMAINING-TO-SELL TO WS-LOT-CONSUME-QTY
+               ELSE
+                   MOVE WS-LOT-REMAIN(WS-LOT-IX)  TO WS-LOT-CONSUME-QTY
+               END-IF
+
+               COMPUTE WS-CONSUMED-COST-BASIS =
+                   WS-CONSUMED-COST-BASIS +
+                   (WS-LOT-CONSUME-QTY * WS-LOT-UNIT-COST(WS-LOT-IX))
+
+               SUBTRACT WS-LOT-CONSUME-QTY FROM WS-LOT-REMAIN(WS-LOT-IX)
+               SUBTRACT WS-LOT-CONSUME-QTY FROM WS-LOT-REMAINING-TO-SELL
+               ADD WS-LOT-CONSUME-QTY TO WS-LOT-CONSUMED(WS-LOT-IX)
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Rewrites every lot the drawdown above touched, now that the
+      * full sale quantity is known to be coverable.
+      *----------------------------------------------------------------*
+       2228-APPLY-LOT-CONSUMPTION.
+           PERFORM VARYING WS-LOT-IX FROM 1 BY 1
+                   UNTIL WS-LOT-IX > WS-LOT-COUNT
+                   OR ERR-TEXT NOT = SPACES
+               IF WS-LOT-CONSUMED(WS-LOT-IX) > ZERO
+                   PERFORM 2227-REWRITE-LOT
+               END-IF
+           END-PERFORM
+           .
+
+       2227-REWRITE-LOT.
+           MOVE TRN-PORTFOLIO-ID  TO LOT-PORTFOLIO-ID
+           MOVE TRN-INVESTMENT-ID TO LOT-INVESTMENT-ID
+           MOVE WS-LOT-OPEN-DATE(WS-LOT-IX) TO LOT-OPEN-DATE
+           MOVE WS-LOT-OPEN-SEQ(WS-LOT-IX)  TO LOT-OPEN-SEQ
+
+           READ LOT-FILE
+               INVALID KEY
+                   MOVE 'Lot record not found for update' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+                   EXIT PARAGRAPH
+           END-READ
+
+           SUBTRACT WS-LOT-CONSUMED(WS-LOT-IX) FROM LOT-REMAINING-QTY
+           IF LOT-REMAINING-QTY <= ZERO
+               SET LOT-STATUS-CLOSED TO TRUE
+           END-IF
+
+           REWRITE LOT-RECORD
+               INVALID KEY
+                   MOVE 'Error updating tax lot record' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-REWRITE
+           .
+
+      *----------------------------------------------------------------*
+      * A transfer moves units (and their cost basis) from one
+      * portfolio's open lots to a brand-new lot on the destination
+      * portfolio, the same way a sale draws down lots and a buy
+      * opens one - TRN-AMOUNT is not used here since the cost basis
+      * carried over is whatever the consumed source lots actually
+      * cost, not the transfer's stated amount.
+      *----------------------------------------------------------------*
        2230-PROCESS-TRANSFER.
-           MOVE 'Transfer processing not implemented' TO ERR-TEXT
-           PERFORM 9000-ERROR-ROUTINE
+      *    Debit the source portfolio
+           MOVE TRN-PORTFOLIO-ID TO PORT-ID
+           READ PORTFOLIO-FILE
+               INVALID KEY
+                   MOVE 'Source portfolio not found for transfer'
+                     TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+                   EXIT PARAGRAPH
+           END-READ
+
+           IF PORT-TOTAL-UNITS < TRN-QUANTITY
+               MOVE 'Insufficient units for transfer' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 2221-CONSUME-LOTS
+           IF ERR-TEXT NOT = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           SUBTRACT TRN-QUANTITY           FROM PORT-TOTAL-UNITS
+           SUBTRACT WS-CONSUMED-COST-BASIS FROM PORT-TOTAL-COST
+
+           REWRITE PORT-RECORD
+               INVALID KEY
+                   MOVE 'Error debiting source portfolio' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+                   EXIT PARAGRAPH
+           END-REWRITE
+
+      *    Credit the destination portfolio
+           MOVE TRN-TO-PORTFOLIO-ID TO PORT-ID
+           READ PORTFOLIO-FILE
+               INVALID KEY
+                   MOVE 'Destination portfolio not found'
+                     TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+                   EXIT PARAGRAPH
+           END-READ
+
+           ADD TRN-QUANTITY           TO PORT-TOTAL-UNITS
+           ADD WS-CONSUMED-COST-BASIS TO PORT-TOTAL-COST
+
+           REWRITE PORT-RECORD
+               INVALID KEY
+                   MOVE 'Error crediting destination portfolio'
+                     TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+                   EXIT PARAGRAPH
+           END-REWRITE
+
+           PERFORM 2235-OPEN-TRANSFER-LOT
            .
-           
+
+      *----------------------------------------------------------------*
+      * Opens the destination portfolio's half of the transfer as a
+      * single new lot, keyed the same way 2215-OPEN-NEW-LOT keys a
+      * purchase, carrying the actual cost basis drawn out of the
+      * source lots by 2221-CONSUME-LOTS.
+      *----------------------------------------------------------------*
+       2235-OPEN-TRANSFER-LOT.
+           MOVE TRN-TO-PORTFOLIO-ID TO LOT-PORTFOLIO-ID
+           MOVE TRN-INVESTMENT-ID  TO LOT-INVESTMENT-ID
+           MOVE TRN-DATE           TO LOT-OPEN-DATE
+           MOVE TRN-SEQUENCE-NO    TO LOT-OPEN-SEQ
+
+           MOVE TRN-QUANTITY           TO LOT-ORIGINAL-QTY
+           MOVE TRN-QUANTITY           TO LOT-REMAINING-QTY
+           MOVE WS-CONSUMED-COST-BASIS TO LOT-COST-BASIS
+           COMPUTE LOT-UNIT-COST ROUNDED =
+               WS-CONSUMED-COST-BASIS / TRN-QUANTITY
+           SET LOT-STATUS-OPEN TO TRUE
+
+           MOVE FUNCTION CURRENT-DATE TO LOT-LAST-MAINT-DATE
+           MOVE WS-BATCH-USER-ID      TO LOT-LAST-MAINT-USER
+
+           WRITE LOT-RECORD
+               INVALID KEY
+                   MOVE 'Error creating tax lot record' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-WRITE
+           .
+
        2240-PROCESS-FEE.
            MOVE TRN-PORTFOLIO-ID TO PORT-ID
            READ PORTFOLIO-FILE
@@ -236,22 +720,55 @@
                    PERFORM 9000-ERROR-ROUTINE
                    EXIT PARAGRAPH
            END-READ
-           
+
            SUBTRACT TRN-AMOUNT FROM PORT-TOTAL-COST
-           
-           REWRITE PORTFOLIO-RECORD
+
+           REWRITE PORT-RECORD
                INVALID KEY
                    MOVE 'Error updating portfolio' TO ERR-TEXT
                    PERFORM 9000-ERROR-ROUTINE
+                   EXIT PARAGRAPH
            END-REWRITE
+
+           IF TRN-FEE-SPLIT-COUNT > 0
+               PERFORM VARYING WS-SPLIT-IX FROM 1 BY 1
+                       UNTIL WS-SPLIT-IX > TRN-FEE-SPLIT-COUNT
+                       OR ERR-TEXT NOT = SPACES
+                   PERFORM 2245-PROCESS-FEE-SPLIT-ENTRY
+               END-PERFORM
+           END-IF
            .
-           
+
+      *----------------------------------------------------------------*
+      * Allocates one additional leg of a split FE transaction's cost
+      * to its own portfolio. 2116-CHECK-FEE-SPLIT-PORTFOLIOS has
+      * already confirmed every split portfolio ID exists.
+      *----------------------------------------------------------------*
+       2245-PROCESS-FEE-SPLIT-ENTRY.
+           MOVE TRN-SPLIT-PORTFOLIO-ID (WS-SPLIT-IX) TO PORT-ID
+           READ PORTFOLIO-FILE
+               INVALID KEY
+                   MOVE 'Fee split portfolio not found for update'
+                     TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+                   EXIT PARAGRAPH
+           END-READ
+
+           SUBTRACT TRN-SPLIT-AMOUNT (WS-SPLIT-IX) FROM PORT-TOTAL-COST
+
+           REWRITE PORT-RECORD
+               INVALID KEY
+                   MOVE 'Error updating fee split portfolio' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-REWRITE
+           .
+
        2300-UPDATE-AUDIT-TRAIL.
            INITIALIZE AUDIT-RECORD
            
            MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
            MOVE 'PORTTRAN'     TO AUD-PROGRAM
-           MOVE FUNCTION USER-ID TO AUD-USER-ID
+           MOVE WS-BATCH-USER-ID TO AUD-USER-ID
            MOVE 'TRAN'         TO AUD-TYPE
            
            EVALUATE TRN-TYPE
@@ -265,7 +782,13 @@
                    MOVE 'UPDATE  ' TO AUD-ACTION
            END-EVALUATE
            
-           IF WS-PORT-STATUS = '00'
+      *    ERR-TEXT, not WS-PORT-STATUS, is the true success/failure
+      *    signal here -- a logic-level rejection (insufficient units,
+      *    exhausted lot inventory) sets ERR-TEXT and EXIT PARAGRAPHs
+      *    out of the 221x/223x processing paragraph with no further
+      *    PORTFOLIO-FILE I/O at all, leaving WS-PORT-STATUS sitting
+      *    on '00' from whatever READ last succeeded.
+           IF ERR-TEXT = SPACES
                MOVE 'SUCC'     TO AUD-STATUS
            ELSE
                MOVE 'FAIL'     TO AUD-STATUS
@@ -278,12 +801,15 @@
            MOVE PORT-RECORD      TO AUD-BEFORE-IMAGE
            
       *    Build audit message
+           MOVE TRN-AMOUNT   TO WS-AMOUNT-DISPLAY
+           MOVE TRN-QUANTITY TO WS-QUANTITY-DISPLAY
+
            STRING 'Transaction: ' DELIMITED BY SIZE
                   TRN-TYPE       DELIMITED BY SIZE
                   ' Amount: '    DELIMITED BY SIZE
-                  TRN-AMOUNT     DELIMITED BY SIZE
+                  WS-AMOUNT-DISPLAY DELIMITED BY SIZE
                   ' Units: '     DELIMITED BY SIZE
-                  TRN-QUANTITY   DELIMITED BY SIZE
+                  WS-QUANTITY-DISPLAY DELIMITED BY SIZE
              INTO AUD-MESSAGE
            
            PERFORM 2310-WRITE-AUDIT-RECORD
@@ -302,7 +828,8 @@
        3000-TERMINATE.
            CLOSE TRANSACTION-FILE
                  PORTFOLIO-FILE
-                 
+                 LOT-FILE
+
            DISPLAY 'Transactions Read:    ' WS-READ-COUNT
            DISPLAY 'Transactions Process: ' WS-PROCESS-COUNT
            DISPLAY 'Errors Encountered:   ' WS-ERROR-COUNT
