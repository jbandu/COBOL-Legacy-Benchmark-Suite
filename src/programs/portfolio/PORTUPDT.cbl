@@ -1,4 +1,4 @@
-       *================================================================*
+      *================================================================*
       * Program Name: PORTUPDT
       * Description: Portfolio Update Program
       *             Updates existing portfolio records
@@ -8,6 +8,9 @@
       * Date       Author        Description
       * ---------- ------------- -------------------------------------
       * 2024-03-20 [Author]     Initial Creation
+      * 2026-08-08 [Author]     UPDT-ACTION now also accepts 'J' and
+      *                         'B' to set the joint owner and
+      *                         beneficiary name added to PORTFLIO
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PORTUPDT.
@@ -45,6 +48,9 @@
                88  UPDT-STATUS    VALUE 'S'.
                88  UPDT-VALUE     VALUE 'V'.
                88  UPDT-NAME      VALUE 'N'.
+               88  UPDT-JOINT-OWNER   VALUE 'J'.
+               88  UPDT-BENEFICIARY   VALUE 'B'.
+               88  UPDT-BENE-RELATION VALUE 'R'.
            05  UPDT-NEW-VALUE     PIC X(50).
            
        WORKING-STORAGE SECTION.
@@ -55,6 +61,18 @@
            05  WS-PROGRAM-NAME     PIC X(08) VALUE 'PORTUPDT '.
            05  WS-SUCCESS          PIC S9(4) VALUE +0.
            05  WS-ERROR            PIC S9(4) VALUE +8.
+      *    Sized to match AUD-BEFORE-IMAGE in AUDITLOG, not PORT-RECORD
+      *    -- PORT-RECORD is only 197 bytes today, but holding the full
+      *    200 here means a future PORTFLIO field doesn't get silently
+      *    truncated out of the audit trail again.
+           05  WS-BEFORE-IMAGE     PIC X(200).
+
+      *----------------------------------------------------------------*
+      * Audit trail area -- same AUDPROC subroutine and AUDITLOG layout
+      * PORTMSTR's 4000-UPDATE-PORTFOLIO and PORTTRAN's
+      * 2300-UPDATE-AUDIT-TRAIL already use.
+      *----------------------------------------------------------------*
+           COPY AUDITLOG.
            
        01  WS-SWITCHES.
            05  WS-FILE-STATUS      PIC X(02).
@@ -117,37 +135,78 @@
            
        2100-PROCESS-UPDATE.
            MOVE UPDT-KEY TO PORT-KEY
-           
+
            READ PORTFOLIO-FILE
-           
+
            IF WS-SUCCESS-STATUS
+               MOVE PORT-RECORD TO WS-BEFORE-IMAGE
                PERFORM 2200-APPLY-UPDATE
            ELSE
                ADD 1 TO WS-ERROR-COUNT
                DISPLAY 'Record not found: ' PORT-KEY
            END-IF
            .
-           
+
        2200-APPLY-UPDATE.
            EVALUATE TRUE
                WHEN UPDT-STATUS
                    MOVE UPDT-NEW-VALUE TO PORT-STATUS
                WHEN UPDT-NAME
                    MOVE UPDT-NEW-VALUE TO PORT-CLIENT-NAME
+               WHEN UPDT-JOINT-OWNER
+                   MOVE UPDT-NEW-VALUE TO PORT-JOINT-OWNER-NAME
+               WHEN UPDT-BENEFICIARY
+                   MOVE UPDT-NEW-VALUE TO PORT-BENEFICIARY-NAME
+               WHEN UPDT-BENE-RELATION
+                   MOVE UPDT-NEW-VALUE TO PORT-BENEFICIARY-RELATION
                WHEN UPDT-VALUE
                    MOVE UPDT-NEW-VALUE TO WS-NUMERIC-WORK
                    MOVE WS-NUMERIC-WORK TO PORT-TOTAL-VALUE
            END-EVALUATE
-           
+
            REWRITE PORT-RECORD
-           
+
            IF WS-SUCCESS-STATUS
                ADD 1 TO WS-UPDATE-COUNT
+               PERFORM 2300-UPDATE-AUDIT-TRAIL
            ELSE
                ADD 1 TO WS-ERROR-COUNT
                DISPLAY 'Update failed for: ' PORT-KEY
            END-IF
            .
+
+      *----------------------------------------------------------------*
+      * Log the update through AUDPROC, the same subroutine and
+      * AUDITLOG layout PORTMSTR's 4000-UPDATE-PORTFOLIO and
+      * PORTTRAN's 2300-UPDATE-AUDIT-TRAIL use, so batch updates made
+      * through PORTUPDT show up on an audit history the same way.
+      *----------------------------------------------------------------*
+       2300-UPDATE-AUDIT-TRAIL.
+           INITIALIZE AUDIT-RECORD
+
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE WS-PROGRAM-NAME      TO AUD-PROGRAM
+           MOVE SPACES               TO AUD-USER-ID
+           MOVE SPACES               TO AUD-TERMINAL
+
+           MOVE 'TRAN'               TO AUD-TYPE
+           MOVE 'UPDATE  '           TO AUD-ACTION
+           MOVE 'SUCC'               TO AUD-STATUS
+
+           MOVE PORT-ID              TO AUD-PORTFOLIO-ID
+           MOVE PORT-ACCOUNT-NO      TO AUD-ACCOUNT-NO
+
+           MOVE WS-BEFORE-IMAGE      TO AUD-BEFORE-IMAGE
+           MOVE PORT-RECORD          TO AUD-AFTER-IMAGE
+           MOVE 'Portfolio updated by batch' TO AUD-MESSAGE
+
+           CALL 'AUDPROC' USING AUDIT-RECORD
+
+           IF RETURN-CODE NOT = ZERO
+               ADD 1 TO WS-ERROR-COUNT
+               DISPLAY 'Error writing audit record for: ' PORT-KEY
+           END-IF
+           .
            
        3000-TERMINATE.
            CLOSE PORTFOLIO-FILE
