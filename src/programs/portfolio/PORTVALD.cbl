@@ -4,6 +4,20 @@
       *             Validates portfolio data elements
       * Author: [Author name]
       * Date Written: 2024-03-20
+      * Maintenance Log:
+      * 2026-08-08 - 3000-VALIDATE-TYPE now checks the investment type
+      *              against the VAL-TYPE-ENTRY table in PORTVAL
+      *              (STK/BND/MMF/ETF plus the new MUT/OPT/CDS/COM
+      *              types) instead of a fixed four-way literal
+      *              comparison, so new types are added in PORTVAL
+      *              alone.
+      * 2026-08-09 - PORTVAL's VAL-TYPE-ENTRY table was still missing
+      *              FUT (futures), one of the two instrument classes
+      *              the MUT/OPT/CDS/COM addition above was meant to
+      *              cover. Added FUT to the table and bumped
+      *              VAL-TYPE-COUNT to 9 in PORTVAL.cpy; no change
+      *              needed here since 3000-VALIDATE-TYPE already
+      *              scans the table by VAL-TYPE-COUNT.
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PORTVALD.
@@ -87,20 +101,30 @@
            
        3000-VALIDATE-TYPE.
       *----------------------------------------------------------------*
-      * Investment type must be valid value
+      * Investment type must match one of the VAL-TYPE-ENTRY entries
       *----------------------------------------------------------------*
-           IF LS-INPUT-VALUE NOT = 'STK'
-              AND NOT = 'BND'
-              AND NOT = 'MMF'
-              AND NOT = 'ETF'
+           SET VAL-TYPE-NOT-FOUND TO TRUE
+           PERFORM VARYING VAL-TYPE-IX FROM 1 BY 1
+                   UNTIL VAL-TYPE-IX > VAL-TYPE-COUNT
+                   OR VAL-TYPE-FOUND
+               PERFORM 3100-CHECK-TYPE-ENTRY
+           END-PERFORM
+
+           IF VAL-TYPE-NOT-FOUND
                MOVE VAL-INVALID-TYPE TO LS-RETURN-CODE
                MOVE VAL-ERR-TYPE TO LS-ERROR-MSG
                EXIT PARAGRAPH
            END-IF
-           
+
            MOVE VAL-SUCCESS TO LS-RETURN-CODE
            MOVE SPACES TO LS-ERROR-MSG
            .
+
+       3100-CHECK-TYPE-ENTRY.
+           IF LS-INPUT-VALUE(1:3) = VAL-TYPE-ENTRY(VAL-TYPE-IX)
+               SET VAL-TYPE-FOUND TO TRUE
+           END-IF
+           .
            
        4000-VALIDATE-AMOUNT.
       *----------------------------------------------------------------*
