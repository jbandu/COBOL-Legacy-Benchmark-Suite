@@ -9,21 +9,50 @@
       *****************************************************************
        
        ENVIRONMENT DIVISION.
-       
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DB2-CONFIG-FILE
+               ASSIGN TO DB2PARM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DB2-CONFIG-FILE.
+           COPY DB2PARM.
+
        WORKING-STORAGE SECTION.
        01  WS-DB2-AREA.
            EXEC SQL INCLUDE SQLCA END-EXEC.
-           
+
        01  WS-POOL-STATS.
            05 WS-TOTAL-CONNECTIONS    PIC S9(8) COMP VALUE 0.
            05 WS-ACTIVE-CONNECTIONS   PIC S9(8) COMP VALUE 0.
            05 WS-AVAILABLE-CONNECTIONS PIC S9(8) COMP VALUE 0.
+      *    Default ceiling used when no DB2PARM config record can be
+      *    read -- overridden per environment by P050-LOAD-CONFIG.
            05 WS-MAX-CONNECTIONS      PIC S9(8) COMP VALUE 100.
-           
+
+       01  WS-CFG-STATUS              PIC X(2).
+
+      *----------------------------------------------------------------*
+      * Session token work area -- built from a per-task random value
+      * instead of the clock and a small counter, so it isn't
+      * guessable from the two things every caller can already see.
+      *----------------------------------------------------------------*
+       01  WS-TOKEN-WORK-AREAS.
+           05 WS-TOKEN-TIME-PART      PIC X(8).
+           05 WS-TOKEN-SEED           PIC S9(8) COMP.
+           05 WS-TOKEN-RANDOM         PIC S9(8)V9(8) COMP-3.
+           05 WS-TOKEN-RANDOM-DISPLAY PIC 9(8).
+
        01  WS-ERROR-AREA.
            COPY ERRHND.
-           
+
        LINKAGE SECTION.
        01  DB2-REQUEST-AREA.
            05 DB2-REQUEST-TYPE        PIC X.
@@ -37,6 +66,9 @@
               10 DB2-ERROR-MSG        PIC X(80).
            
        PROCEDURE DIVISION USING DB2-REQUEST-AREA.
+           PERFORM P050-LOAD-CONFIG
+              THRU P050-EXIT.
+
            EVALUATE TRUE
                WHEN DB2-CONNECT
                     PERFORM P100-PROCESS-CONNECT
@@ -48,9 +80,29 @@
                     PERFORM P300-CHECK-STATUS
                        THRU P300-EXIT
            END-EVALUATE.
-           
+
            EXEC CICS RETURN END-EXEC.
-           
+
+      *----------------------------------------------------------------*
+      * Reads the connection pool ceiling from the DB2PARM config file
+      * so it can be tuned per environment without a recompile. When
+      * the file can't be opened or read (not set up on this region,
+      * empty, etc.) WS-MAX-CONNECTIONS is simply left at its
+      * hardcoded default.
+      *----------------------------------------------------------------*
+       P050-LOAD-CONFIG.
+           OPEN INPUT DB2-CONFIG-FILE
+
+           IF WS-CFG-STATUS = '00'
+              READ DB2-CONFIG-FILE
+              IF WS-CFG-STATUS = '00'
+                 MOVE CFG-MAX-CONNECTIONS TO WS-MAX-CONNECTIONS
+              END-IF
+              CLOSE DB2-CONFIG-FILE
+           END-IF.
+       P050-EXIT.
+           EXIT.
+
        P100-PROCESS-CONNECT.
            IF WS-ACTIVE-CONNECTIONS < WS-MAX-CONNECTIONS
               PERFORM P110-ESTABLISH-CONNECTION
@@ -80,10 +132,23 @@
        P110-EXIT.
            EXIT.
            
+      *----------------------------------------------------------------*
+      * Builds a session token from the current task's own unique
+      * EIBTASKN (not visible to the caller) as the FUNCTION RANDOM
+      * seed, combined with the time-of-day portion of the clock, so a
+      * token can't be reconstructed from the timestamp and connection
+      * count alone the way the old scheme could be.
+      *----------------------------------------------------------------*
        P120-GENERATE-TOKEN.
-           MOVE FUNCTION CURRENT-DATE TO DB2-CONNECTION-TOKEN.
-           STRING DB2-CONNECTION-TOKEN DELIMITED BY SIZE
-                  WS-ACTIVE-CONNECTIONS DELIMITED BY SIZE
+           MOVE FUNCTION CURRENT-DATE (9:8) TO WS-TOKEN-TIME-PART
+
+           COMPUTE WS-TOKEN-SEED = EIBTASKN + WS-ACTIVE-CONNECTIONS
+           COMPUTE WS-TOKEN-RANDOM =
+               FUNCTION RANDOM (WS-TOKEN-SEED) * 99999999
+           MOVE WS-TOKEN-RANDOM TO WS-TOKEN-RANDOM-DISPLAY
+
+           STRING WS-TOKEN-TIME-PART      DELIMITED BY SIZE
+                  WS-TOKEN-RANDOM-DISPLAY DELIMITED BY SIZE
                   INTO DB2-CONNECTION-TOKEN.
        P120-EXIT.
            EXIT.
