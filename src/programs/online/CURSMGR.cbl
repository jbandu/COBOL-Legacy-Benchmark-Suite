@@ -7,7 +7,15 @@
       * - Handles array fetching for performance                       *
       * - Provides cursor status monitoring                            *
       *****************************************************************
-       
+      * Maintenance Log:
+      * 2026-08-08 - Array fetch size is now caller-configurable via
+      *              CURS-MAX-ROWS instead of the fixed WS-MAX-ROWS of
+      *              20; a request that leaves CURS-MAX-ROWS at zero
+      *              still gets that original default. Also completed
+      *              P300-FETCH-DATA and P400-CLOSE-CURSOR, which were
+      *              left unwritten.
+      *****************************************************************
+
        ENVIRONMENT DIVISION.
        
        DATA DIVISION.
@@ -23,6 +31,7 @@
        01  WS-ARRAY-AREA.
            05 WS-MAX-ROWS           PIC S9(4) COMP VALUE 20.
            05 WS-ARRAY-SIZE         PIC S9(4) COMP VALUE 0.
+           05 WS-ROWS-THIS-FETCH    PIC S9(8) COMP VALUE 0.
            
        LINKAGE SECTION.
        01  CURSOR-REQUEST-AREA.
@@ -36,6 +45,12 @@
            05 CURS-ARRAY-FETCH      PIC X VALUE 'N'.
               88 USE-ARRAY-FETCH         VALUE 'Y'.
               88 NO-ARRAY-FETCH          VALUE 'N'.
+           05 CURS-MAX-ROWS         PIC S9(4) COMP VALUE 0.
+      *    Bytes per row the caller's SELECT list actually packs into
+      *    CURS-DATA-AREA -- CURS-DATA-AREA is just a flat byte buffer,
+      *    so CURSMGR has no other way to tell how much of it a given
+      *    array fetch actually used.
+           05 CURS-ROW-LENGTH       PIC S9(4) COMP VALUE 0.
            05 CURS-RESPONSE-CODE    PIC S9(8) COMP.
            05 CURS-DATA-AREA        PIC X(3000).
            05 CURS-DATA-LENGTH      PIC S9(4) COMP.
@@ -60,9 +75,13 @@
            
        P100-DECLARE-CURSOR.
            MOVE 0 TO CURS-RESPONSE-CODE.
-           
+
            IF USE-ARRAY-FETCH
-              MOVE WS-MAX-ROWS TO WS-ARRAY-SIZE
+              IF CURS-MAX-ROWS > 0
+                 MOVE CURS-MAX-ROWS TO WS-ARRAY-SIZE
+              ELSE
+                 MOVE WS-MAX-ROWS TO WS-ARRAY-SIZE
+              END-IF
            ELSE
               MOVE 1 TO WS-ARRAY-SIZE
            END-IF.
@@ -88,4 +107,79 @@
            ELSE
               MOVE SQLCODE TO CURS-RESPONSE-CODE
            END-IF.
-       P200-EXIT
\ No newline at end of file
+       P200-EXIT.
+           EXIT.
+
+       P300-FETCH-DATA.
+           IF USE-ARRAY-FETCH
+              PERFORM P310-FETCH-ARRAY
+           ELSE
+              PERFORM P320-FETCH-SINGLE
+           END-IF.
+       P300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Array fetch -- WS-ARRAY-SIZE rows at a time, sized from
+      * CURS-MAX-ROWS (or the WS-MAX-ROWS default) back in
+      * P100-DECLARE-CURSOR. A multi-row FETCH still returns SQLCODE 0
+      * when it fills the last, short page (fewer rows than
+      * WS-ARRAY-SIZE were left in the result set) -- the actual count
+      * for this call comes back in SQLERRD(3), not WS-ARRAY-SIZE, so
+      * CURS-DATA-LENGTH is sized off that and the caller-supplied
+      * CURS-ROW-LENGTH instead of the full 3000-byte buffer size.
+      * Otherwise a caller like INQHIST, which derives rows returned
+      * from CURS-DATA-LENGTH, would never see a short last page and
+      * would keep paging past the end of the result set.
+      *----------------------------------------------------------------*
+       P310-FETCH-ARRAY.
+           ADD 1 TO WS-FETCH-COUNT.
+
+           EXEC SQL
+                FETCH :CURS-NAME
+                FOR :WS-ARRAY-SIZE ROWS
+                INTO :CURS-DATA-AREA
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    MOVE SQLERRD(3) TO WS-ROWS-THIS-FETCH
+                    ADD WS-ROWS-THIS-FETCH TO WS-ROWS-FETCHED
+                    COMPUTE CURS-DATA-LENGTH =
+                        WS-ROWS-THIS-FETCH * CURS-ROW-LENGTH
+                    MOVE 0 TO CURS-RESPONSE-CODE
+               WHEN 100
+                    MOVE SQLCODE TO CURS-RESPONSE-CODE
+               WHEN OTHER
+                    MOVE SQLCODE TO CURS-RESPONSE-CODE
+           END-EVALUATE.
+
+       P320-FETCH-SINGLE.
+           ADD 1 TO WS-FETCH-COUNT.
+
+           EXEC SQL
+                FETCH :CURS-NAME
+                INTO :CURS-DATA-AREA
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    ADD 1 TO WS-ROWS-FETCHED
+                    MOVE LENGTH OF CURS-DATA-AREA TO CURS-DATA-LENGTH
+                    MOVE 0 TO CURS-RESPONSE-CODE
+               WHEN 100
+                    MOVE SQLCODE TO CURS-RESPONSE-CODE
+               WHEN OTHER
+                    MOVE SQLCODE TO CURS-RESPONSE-CODE
+           END-EVALUATE.
+
+       P400-CLOSE-CURSOR.
+           EXEC SQL CLOSE :CURS-NAME END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE 0 TO CURS-RESPONSE-CODE
+           ELSE
+              MOVE SQLCODE TO CURS-RESPONSE-CODE
+           END-IF.
+       P400-EXIT.
+           EXIT.
\ No newline at end of file
