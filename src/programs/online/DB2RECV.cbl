@@ -7,7 +7,13 @@
       * - Manages transaction rollback                                 *
       * - Provides recovery status tracking                            *
       *****************************************************************
-       
+      * Maintenance Log:
+      * 2026-08-08 - Connection retries now back off exponentially
+      *              (WS-RETRY-INTERVAL doubles after each failed
+      *              attempt, capped at WS-MAX-RETRY-INTERVAL) instead
+      *              of waiting the same fixed interval every time.
+      *****************************************************************
+
        ENVIRONMENT DIVISION.
        
        DATA DIVISION.
@@ -19,6 +25,8 @@
            05 WS-RETRY-COUNT        PIC S9(4) COMP VALUE 0.
            05 WS-MAX-RETRIES        PIC S9(4) COMP VALUE 3.
            05 WS-RETRY-INTERVAL     PIC S9(8) COMP VALUE 2.
+           05 WS-BASE-RETRY-INTERVAL PIC S9(8) COMP VALUE 2.
+           05 WS-MAX-RETRY-INTERVAL  PIC S9(8) COMP VALUE 30.
            05 WS-LAST-ERROR         PIC S9(9) COMP VALUE 0.
            
        01  WS-ERROR-AREA.
@@ -61,17 +69,20 @@
            
        P100-RECOVER-CONNECTION.
            MOVE 0 TO WS-RETRY-COUNT.
-           
+           MOVE WS-BASE-RETRY-INTERVAL TO WS-RETRY-INTERVAL.
+
            PERFORM UNTIL WS-RETRY-COUNT >= WS-MAX-RETRIES
               PERFORM P110-ATTEMPT-RECONNECT
                  THRU P110-EXIT
-                 
+
               IF RECV-SUCCESS
                  EXIT PERFORM
               ELSE
                  PERFORM P120-WAIT-INTERVAL
                     THRU P120-EXIT
                  ADD 1 TO WS-RETRY-COUNT
+                 PERFORM P130-INCREASE-INTERVAL
+                    THRU P130-EXIT
               END-IF
            END-PERFORM.
            
@@ -107,7 +118,21 @@
            END-EXEC.
        P120-EXIT.
            EXIT.
-           
+
+      *----------------------------------------------------------------*
+      * Exponential backoff -- double the wait before the next retry,
+      * capped at WS-MAX-RETRY-INTERVAL so a long run of failures
+      * cannot grow the delay without bound.
+      *----------------------------------------------------------------*
+       P130-INCREASE-INTERVAL.
+           COMPUTE WS-RETRY-INTERVAL = WS-RETRY-INTERVAL * 2.
+
+           IF WS-RETRY-INTERVAL > WS-MAX-RETRY-INTERVAL
+              MOVE WS-MAX-RETRY-INTERVAL TO WS-RETRY-INTERVAL
+           END-IF.
+       P130-EXIT.
+           EXIT.
+
        P200-RECOVER-TRANSACTION.
            EXEC SQL ROLLBACK END-EXEC.
            
