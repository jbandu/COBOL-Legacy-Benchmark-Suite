@@ -7,20 +7,42 @@
       * - Processes portfolio lookups                                   *
       * - Interfaces with DB2 for history                              *
       *****************************************************************
-       
+      * Maintenance Log:
+      * 2026-08-08 - Added a configurable idle-session timeout: the
+      *              elapsed wait time on each RECEIVE MAP is checked
+      *              against WS-IDLE-TIMEOUT-MINS, and a terminal that
+      *              sits idle past that period is logged out through
+      *              SECMGR rather than left active indefinitely.
+      *****************************************************************
+
        ENVIRONMENT DIVISION.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-COMMAREA.
            COPY INQCOM.
-           
+
        01  WS-FLAGS.
            05 WS-END-OF-SESSION       PIC X VALUE 'N'.
               88 SESSION-ACTIVE             VALUE 'N'.
               88 SESSION-TERMINATED         VALUE 'Y'.
            05 WS-RESPONSE-CODE        PIC S9(8) COMP.
-           
+           05 WS-IDLE-TIMEOUT-SW      PIC X VALUE 'N'.
+              88 WS-SESSION-IDLE-TIMEDOUT  VALUE 'Y'.
+              88 WS-SESSION-STILL-ACTIVE   VALUE 'N'.
+
+      *----------------------------------------------------------------*
+      * Idle timeout configuration and working fields. WS-IDLE-
+      * TIMEOUT-MINS is the only value a site would change to make
+      * the idle period shorter or longer.
+      *----------------------------------------------------------------*
+       01  WS-IDLE-TIMEOUT-AREA.
+           05 WS-IDLE-TIMEOUT-MINS    PIC S9(4) COMP VALUE +15.
+           05 WS-IDLE-TIMEOUT-SECS    PIC S9(8) COMP.
+           05 WS-WAIT-START-TIME      PIC S9(15) COMP-3.
+           05 WS-WAIT-END-TIME        PIC S9(15) COMP-3.
+           05 WS-IDLE-ELAPSED-SECS    PIC S9(8) COMP.
+
        01  WS-ERROR-AREA.
            COPY ERRHND.
            
@@ -52,42 +74,106 @@
            
        P100-PROCESS-REQUEST.
            MOVE LOW-VALUES TO WS-COMMAREA.
-           
+
+           EXEC CICS ASKTIME
+                     ABSTIME(WS-WAIT-START-TIME)
+           END-EXEC.
+
            EXEC CICS RECEIVE MAP('INQMAP')
                      MAPSET('INQSET')
                      INTO(WS-COMMAREA)
                      RESP(WS-RESPONSE-CODE)
            END-EXEC.
-           
-           EVALUATE WS-COMMAREA-FUNCTION
-               WHEN 'MENU'
-                    PERFORM P200-DISPLAY-MENU
-                       THRU P200-EXIT
-               WHEN 'INQP'
-                    PERFORM P300-PORTFOLIO-INQUIRY
-                       THRU P300-EXIT
-               WHEN 'INQH'
-                    PERFORM P400-HISTORY-INQUIRY
-                       THRU P400-EXIT
-               WHEN 'EXIT'
-                    SET SESSION-TERMINATED TO TRUE
-               WHEN OTHER
-                    PERFORM P900-ERROR-ROUTINE
-                       THRU P900-EXIT
-           END-EVALUATE.
-           
-           PERFORM P050-SECURITY-CHECK
-              THRU P050-EXIT.
-              
-           IF SEC-RESPONSE-CODE NOT = 0
-              MOVE SEC-ERROR-INFO 
-                TO WS-ERROR-MESSAGE
-              PERFORM P900-ERROR-ROUTINE
-                 THRU P900-EXIT
-              EXEC CICS RETURN END-EXEC
+
+           EXEC CICS ASKTIME
+                     ABSTIME(WS-WAIT-END-TIME)
+           END-EXEC.
+
+           PERFORM P095-CHECK-IDLE-TIMEOUT
+              THRU P095-EXIT.
+
+           IF WS-SESSION-IDLE-TIMEDOUT
+              PERFORM P096-IDLE-LOGOUT
+                 THRU P096-EXIT
+           ELSE
+              PERFORM P050-SECURITY-CHECK
+                 THRU P050-EXIT
+
+              IF SEC-RESPONSE-CODE NOT = 0
+                 MOVE SEC-ERROR-INFO
+                   TO WS-ERROR-MESSAGE
+                 PERFORM P900-ERROR-ROUTINE
+                    THRU P900-EXIT
+                 EXEC CICS RETURN END-EXEC
+              ELSE
+                 EVALUATE WS-COMMAREA-FUNCTION
+                     WHEN 'MENU'
+                          PERFORM P200-DISPLAY-MENU
+                             THRU P200-EXIT
+                     WHEN 'INQP'
+                          PERFORM P300-PORTFOLIO-INQUIRY
+                             THRU P300-EXIT
+                     WHEN 'INQH'
+                          PERFORM P400-HISTORY-INQUIRY
+                             THRU P400-EXIT
+                     WHEN 'EXIT'
+                          SET SESSION-TERMINATED TO TRUE
+                     WHEN OTHER
+                          PERFORM P900-ERROR-ROUTINE
+                             THRU P900-EXIT
+                 END-EVALUATE
+              END-IF
            END-IF.
        P100-EXIT.
            EXIT.
+
+      *----------------------------------------------------------------*
+      * WS-WAIT-START-TIME/WS-WAIT-END-TIME bracket the RECEIVE MAP
+      * that just completed, so their difference is how long the
+      * terminal actually sat waiting for the operator's last action.
+      * ABSTIME is in milliseconds, so the threshold is converted the
+      * same way.
+      *----------------------------------------------------------------*
+       P095-CHECK-IDLE-TIMEOUT.
+           SET WS-SESSION-STILL-ACTIVE TO TRUE
+
+           COMPUTE WS-IDLE-TIMEOUT-SECS = WS-IDLE-TIMEOUT-MINS * 60
+           COMPUTE WS-IDLE-ELAPSED-SECS =
+                   (WS-WAIT-END-TIME - WS-WAIT-START-TIME) / 1000
+
+           IF WS-IDLE-ELAPSED-SECS > WS-IDLE-TIMEOUT-SECS
+              SET WS-SESSION-IDLE-TIMEDOUT TO TRUE
+           END-IF.
+       P095-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Idle session is over -- force the user back through SECMGR
+      * rather than leaving the terminal sitting on menu or inquiry
+      * data. A fresh MENU request will have to re-validate.
+      *----------------------------------------------------------------*
+       P096-IDLE-LOGOUT.
+           MOVE 'L' TO SEC-REQUEST-TYPE
+           MOVE 'INQONLN' TO SEC-RESOURCE-NAME
+
+           EXEC CICS LINK PROGRAM('SECMGR')
+                     COMMAREA(WS-SECURITY-REQUEST)
+                     LENGTH(LENGTH OF WS-SECURITY-REQUEST)
+           END-EXEC.
+
+           MOVE 'Session timed out due to inactivity'
+             TO INQCOM-ERROR-MSG OF WS-COMMAREA
+
+           EXEC CICS SEND TEXT
+                     FROM(INQCOM-ERROR-MSG OF WS-COMMAREA)
+                     LENGTH(LENGTH OF INQCOM-ERROR-MSG)
+                     ERASE
+                     RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+
+           SET SESSION-TERMINATED TO TRUE.
+       P096-EXIT.
+           EXIT.
            
        P200-DISPLAY-MENU.
            EXEC CICS SEND MAP('INQMNU')
