@@ -6,7 +6,15 @@
       * - Formats history data for display                            *
       * - Supports scrolling through history                          *
       *****************************************************************
-       
+      * Maintenance Log:
+      * 2026-08-09 - WS-CURSOR-REQUEST was missing CURS-MAX-ROWS,
+      *              throwing every field after it in CURSMGR's commarea
+      *              out of alignment with what CURSMGR expects there.
+      *              Added it, plus the new CURS-ROW-LENGTH CURSMGR now
+      *              needs to size CURS-DATA-LENGTH off the rows
+      *              actually fetched instead of the full buffer.
+      *****************************************************************
+
        ENVIRONMENT DIVISION.
        
        DATA DIVISION.
@@ -31,7 +39,26 @@
               88 MORE-ROWS             VALUE 'Y'.
               88 NO-MORE-ROWS          VALUE 'N'.
            05 WS-ROW-COUNT        PIC S9(4) COMP.
-           
+
+      *----------------------------------------------------------------*
+      * Paging area -- PF7 pages back, PF8 pages forward, through the
+      * cursor's full result set using a DB2 OFFSET/FETCH FIRST window
+      * keyed off WS-PAGE-NUMBER, one page of WS-PAGE-SIZE rows at a
+      * time.
+      *----------------------------------------------------------------*
+       01  WS-PAGING-AREA.
+           05 WS-PAGE-NUMBER      PIC S9(4) COMP VALUE 1.
+           05 WS-PAGE-SIZE        PIC S9(4) COMP VALUE 10.
+           05 WS-PAGE-OFFSET      PIC S9(8) COMP VALUE 0.
+           05 WS-OFFSET-DISPLAY   PIC 9(8).
+           05 WS-PAGESIZE-DISPLAY PIC 9(4).
+           05 WS-ENTRY-LENGTH     PIC S9(4) COMP VALUE 32.
+           05 WS-ROWS-RETURNED    PIC S9(4) COMP VALUE 0.
+           05 WS-LAST-PAGE-SW     PIC X VALUE 'N'.
+              88 LAST-PAGE-REACHED    VALUE 'Y'.
+           05 WS-EXIT-SW          PIC X VALUE 'N'.
+              88 EXIT-REQUESTED       VALUE 'Y'.
+
        01  WS-DB2-REQUEST.
            05 DB2-REQUEST-TYPE        PIC X.
            05 DB2-RESPONSE-CODE       PIC S9(8) COMP.
@@ -40,11 +67,21 @@
               10 DB2-SQLCODE          PIC S9(9) COMP.
               10 DB2-ERROR-MSG        PIC X(80).
            
+      *----------------------------------------------------------------*
+      * Commarea layout must match CURSMGR's CURSOR-REQUEST-AREA field
+      * for field -- CURS-MAX-ROWS and CURS-ROW-LENGTH here are what
+      * tell CURSMGR to fetch WS-PAGE-SIZE rows at a time and how many
+      * bytes of CURS-DATA-AREA each one occupies (WS-ENTRY-LENGTH),
+      * so CURS-DATA-LENGTH comes back sized to what was actually
+      * fetched instead of the full buffer.
+      *----------------------------------------------------------------*
        01  WS-CURSOR-REQUEST.
            05 CURS-REQUEST-TYPE     PIC X.
            05 CURS-NAME             PIC X(18) VALUE 'HISTORY_CURSOR'.
            05 CURS-STMT             PIC X(240).
            05 CURS-ARRAY-FETCH      PIC X VALUE 'Y'.
+           05 CURS-MAX-ROWS         PIC S9(4) COMP.
+           05 CURS-ROW-LENGTH       PIC S9(4) COMP.
            05 CURS-RESPONSE-CODE    PIC S9(8) COMP.
            05 CURS-DATA-AREA        PIC X(3000).
            05 CURS-DATA-LENGTH      PIC S9(4) COMP.
@@ -62,20 +99,26 @@
               88 RECV-FAILED            VALUE 'F'.
               88 RECV-RETRY             VALUE 'R'.
            
+       COPY DFHAID.
+
        LINKAGE SECTION.
        01  DFHCOMMAREA.
            COPY INQCOM.
-           
+
        PROCEDURE DIVISION.
            PERFORM P100-INIT-PROGRAM
               THRU P100-EXIT.
-              
+
            PERFORM P200-GET-HISTORY
               THRU P200-EXIT.
-              
+
            PERFORM P300-FORMAT-DISPLAY
               THRU P300-EXIT.
-              
+
+           PERFORM P350-PAGING-LOOP
+              THRU P350-EXIT
+              UNTIL EXIT-REQUESTED.
+
            EXEC CICS RETURN END-EXEC.
            
        P100-INIT-PROGRAM.
@@ -127,14 +170,31 @@
            EXIT.
            
        P200-GET-HISTORY.
-           MOVE 'SELECT TRANS_DATE, TRANS_TYPE, TRANS_UNITS, ' &
-                'TRANS_PRICE, TRANS_AMOUNT ' &
-                'FROM POSHIST ' &
-                'WHERE ACCOUNT_NO = ? ' &
-                'ORDER BY TRANS_DATE DESC' 
-             TO CURS-STMT.
-             
+           COMPUTE WS-PAGE-OFFSET =
+               (WS-PAGE-NUMBER - 1) * WS-PAGE-SIZE
+           MOVE WS-PAGE-OFFSET   TO WS-OFFSET-DISPLAY
+           MOVE WS-PAGE-SIZE     TO WS-PAGESIZE-DISPLAY
+
+           STRING 'SELECT TRANS_DATE, TRANS_TYPE, TRANS_UNITS, '
+                     DELIMITED BY SIZE
+                  'TRANS_PRICE, TRANS_AMOUNT '
+                     DELIMITED BY SIZE
+                  'FROM POSHIST '
+                     DELIMITED BY SIZE
+                  'WHERE ACCOUNT_NO = ? '
+                     DELIMITED BY SIZE
+                  'ORDER BY TRANS_DATE DESC '
+                     DELIMITED BY SIZE
+                  'OFFSET ' DELIMITED BY SIZE
+                  WS-OFFSET-DISPLAY DELIMITED BY SIZE
+                  ' ROWS FETCH FIRST ' DELIMITED BY SIZE
+                  WS-PAGESIZE-DISPLAY DELIMITED BY SIZE
+                  ' ROWS ONLY' DELIMITED BY SIZE
+             INTO CURS-STMT
+
            MOVE 'D' TO CURS-REQUEST-TYPE.
+           MOVE WS-PAGE-SIZE TO CURS-MAX-ROWS.
+           MOVE WS-ENTRY-LENGTH TO CURS-ROW-LENGTH.
            EXEC CICS LINK PROGRAM('CURSMGR')
                      COMMAREA(WS-CURSOR-REQUEST)
                      LENGTH(LENGTH OF WS-CURSOR-REQUEST)
@@ -167,13 +227,20 @@
                      COMMAREA(WS-CURSOR-REQUEST)
                      LENGTH(LENGTH OF WS-CURSOR-REQUEST)
            END-EXEC.
-           
+
            IF CURS-RESPONSE-CODE >= 0
               MOVE CURS-DATA-AREA TO WS-HISTORY-TABLE
+              COMPUTE WS-ROWS-RETURNED =
+                  CURS-DATA-LENGTH / WS-ENTRY-LENGTH
+              IF WS-ROWS-RETURNED < WS-PAGE-SIZE
+                 SET LAST-PAGE-REACHED TO TRUE
+              ELSE
+                 MOVE 'N' TO WS-LAST-PAGE-SW
+              END-IF
            END-IF.
        P250-EXIT.
            EXIT.
-           
+
        P300-FORMAT-DISPLAY.
            EXEC CICS SEND MAP('HISMAP')
                      MAPSET('INQSET')
@@ -184,7 +251,50 @@
            END-EXEC.
        P300-EXIT.
            EXIT.
-           
+
+      *----------------------------------------------------------------*
+      * PF7 pages back one page, PF8 pages forward one page, PF3 and
+      * CLEAR end the inquiry -- anything else just redraws the page
+      * that's already on screen.
+      *----------------------------------------------------------------*
+       P350-PAGING-LOOP.
+           PERFORM P360-RECEIVE-AID
+              THRU P360-EXIT
+
+           EVALUATE TRUE
+               WHEN EIBAID = DFHPF7
+                   IF WS-PAGE-NUMBER > 1
+                      SUBTRACT 1 FROM WS-PAGE-NUMBER
+                      PERFORM P200-GET-HISTORY
+                         THRU P200-EXIT
+                      PERFORM P300-FORMAT-DISPLAY
+                         THRU P300-EXIT
+                   END-IF
+               WHEN EIBAID = DFHPF8
+                   IF NOT LAST-PAGE-REACHED
+                      ADD 1 TO WS-PAGE-NUMBER
+                      PERFORM P200-GET-HISTORY
+                         THRU P200-EXIT
+                      PERFORM P300-FORMAT-DISPLAY
+                         THRU P300-EXIT
+                   END-IF
+               WHEN EIBAID = DFHPF3 OR EIBAID = DFHCLEAR
+                   SET EXIT-REQUESTED TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       P350-EXIT.
+           EXIT.
+
+       P360-RECEIVE-AID.
+           EXEC CICS RECEIVE MAP('HISMAP')
+                     MAPSET('INQSET')
+                     INTO(WS-HISTORY-TABLE)
+                     RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+       P360-EXIT.
+           EXIT.
+
        P999-ERROR-ROUTINE.
            MOVE SQLCODE 
              TO INQCOM-RESPONSE-CODE OF WS-COMMAREA.
