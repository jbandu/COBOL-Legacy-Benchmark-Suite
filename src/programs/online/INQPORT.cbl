@@ -6,7 +6,14 @@
       * - Formats position data for display                            *
       * - Handles VSAM and DB2 access                                  *
       *****************************************************************
-       
+      * Maintenance Log:
+      * 2026-08-08 - The DB2 side of the inquiry (WS-DB2-POSITION) is
+      *              now actually fetched and shown alongside the
+      *              VSAM position, with a WS-SOURCES-AGREE flag when
+      *              the two don't tie out, instead of silently
+      *              displaying only the VSAM view.
+      *****************************************************************
+
        ENVIRONMENT DIVISION.
        
        DATA DIVISION.
@@ -25,14 +32,31 @@
            05 WS-POSITION-FOUND       PIC X VALUE 'N'.
               88 POSITION-EXISTS           VALUE 'Y'.
               88 NO-POSITION               VALUE 'N'.
-              
+           05 WS-DB2-FOUND-SW         PIC X VALUE 'N'.
+              88 DB2-POSITION-EXISTS       VALUE 'Y'.
+              88 DB2-POSITION-MISSING      VALUE 'N'.
+           05 WS-SOURCES-AGREE-SW     PIC X VALUE 'Y'.
+              88 WS-SOURCES-AGREE          VALUE 'Y'.
+              88 WS-SOURCES-DISAGREE       VALUE 'N'.
+
+      *----------------------------------------------------------------*
+      * Combined VSAM/DB2 view sent to the screen so an operator sees
+      * both sources side by side instead of just the VSAM record.
+      *----------------------------------------------------------------*
+       01  WS-COMBINED-VIEW.
+           05 CMB-VSAM-UNITS          PIC S9(11)V9(4) COMP-3.
+           05 CMB-VSAM-MARKET-VALUE   PIC S9(13)V9(2) COMP-3.
+           05 CMB-DB2-UNITS           PIC S9(11)V9(4) COMP-3.
+           05 CMB-DB2-MARKET-VALUE    PIC S9(13)V9(2) COMP-3.
+           05 CMB-AGREEMENT-MSG       PIC X(30).
+
        01  WS-MAP-FIELDS.
            05 WS-ACCOUNT-LABEL        PIC X(10) VALUE 'Account:'.
            05 WS-FUND-LABEL          PIC X(10) VALUE 'Fund ID:'.
            05 WS-UNITS-LABEL         PIC X(10) VALUE 'Units:'.
            05 WS-COST-LABEL          PIC X(15) VALUE 'Cost Basis:'.
            05 WS-VALUE-LABEL         PIC X(15) VALUE 'Market Value:'.
-           
+
        LINKAGE SECTION.
        01  DFHCOMMAREA.
            COPY INQCOM.
@@ -43,8 +67,13 @@
               
            PERFORM P200-GET-POSITION
               THRU P200-EXIT.
-              
+
+           PERFORM P250-GET-DB2-POSITION
+              THRU P250-EXIT.
+
            IF POSITION-EXISTS
+              PERFORM P260-BUILD-COMBINED-VIEW
+                 THRU P260-EXIT
               PERFORM P300-FORMAT-DISPLAY
                  THRU P300-EXIT
            ELSE
@@ -82,11 +111,85 @@
            END-IF.
        P200-EXIT.
            EXIT.
-           
+
+      *----------------------------------------------------------------*
+      * The DB2 side of the position is optional -- if the account
+      * has no DB2POS-ACCOUNT-NO row (e.g. a fund never migrated, or
+      * SQLCODE +100) the VSAM-only view is still shown, just with
+      * DB2-POSITION-MISSING set so P260 knows not to compare.
+      *----------------------------------------------------------------*
+       P250-GET-DB2-POSITION.
+           MOVE INQCOM-ACCOUNT-NO OF WS-COMMAREA
+             TO DB2POS-ACCOUNT-NO.
+
+           EXEC SQL
+                SELECT DB2POS-FUND-ID,
+                       DB2POS-UNITS,
+                       DB2POS-COST-BASIS,
+                       DB2POS-MARKET-VALUE,
+                       DB2POS-LAST-UPDATE
+                  INTO :DB2POS-FUND-ID,
+                       :DB2POS-UNITS,
+                       :DB2POS-COST-BASIS,
+                       :DB2POS-MARKET-VALUE,
+                       :DB2POS-LAST-UPDATE
+                  FROM POSITIONS_DB2
+                 WHERE DB2POS-ACCOUNT-NO = :DB2POS-ACCOUNT-NO
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET DB2-POSITION-EXISTS TO TRUE
+               WHEN 100
+                   SET DB2-POSITION-MISSING TO TRUE
+               WHEN OTHER
+                   SET DB2-POSITION-MISSING TO TRUE
+           END-EVALUATE.
+       P250-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Builds the side-by-side VSAM/DB2 view. When both sources have
+      * the account, the units and market value are compared and
+      * WS-SOURCES-AGREE-SW reflects whether they tie out.
+      *----------------------------------------------------------------*
+       P260-BUILD-COMBINED-VIEW.
+           MOVE POS-QUANTITY OF WS-POSITION-RECORD
+             TO CMB-VSAM-UNITS
+           MOVE POS-MARKET-VALUE OF WS-POSITION-RECORD
+             TO CMB-VSAM-MARKET-VALUE
+
+           SET WS-SOURCES-AGREE TO TRUE
+
+           IF DB2-POSITION-EXISTS
+              MOVE DB2POS-UNITS        TO CMB-DB2-UNITS
+              MOVE DB2POS-MARKET-VALUE TO CMB-DB2-MARKET-VALUE
+
+              IF CMB-VSAM-UNITS NOT = CMB-DB2-UNITS
+                 OR CMB-VSAM-MARKET-VALUE NOT = CMB-DB2-MARKET-VALUE
+                 SET WS-SOURCES-DISAGREE TO TRUE
+              END-IF
+           ELSE
+              MOVE ZERO TO CMB-DB2-UNITS
+              MOVE ZERO TO CMB-DB2-MARKET-VALUE
+           END-IF
+
+           IF NOT DB2-POSITION-EXISTS
+              MOVE 'DB2 POSITION NOT FOUND' TO CMB-AGREEMENT-MSG
+           ELSE
+              IF WS-SOURCES-AGREE
+                 MOVE 'VSAM AND DB2 AGREE' TO CMB-AGREEMENT-MSG
+              ELSE
+                 MOVE 'VSAM AND DB2 DISAGREE' TO CMB-AGREEMENT-MSG
+              END-IF
+           END-IF.
+       P260-EXIT.
+           EXIT.
+
        P300-FORMAT-DISPLAY.
            EXEC CICS SEND MAP('POSMAP')
                      MAPSET('INQSET')
-                     FROM(WS-POSITION-RECORD)
+                     FROM(WS-COMBINED-VIEW)
                      ERASE
                      RESP(WS-RESPONSE-CODE)
            END-EXEC.
