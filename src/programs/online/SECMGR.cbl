@@ -22,6 +22,7 @@
            05 WS-PROGRAM-NAME      PIC X(8).
            05 WS-ACCESS-TYPE       PIC X(8).
            05 WS-TIMESTAMP         PIC X(26).
+           05 WS-STATUS            PIC X(4).
            
        01  WS-ERROR-AREA.
            COPY ERRHND.
@@ -113,15 +114,25 @@
            
            MOVE SEC-RESOURCE-NAME TO WS-PROGRAM-NAME.
            MOVE SEC-ACCESS-TYPE TO WS-ACCESS-TYPE.
-           
+
+      *    Align with the AUD-STATUS success/failure codes the
+      *    AUDPROC/AUDITLOG batch audit trail uses, so the access
+      *    this logs can be told apart from a failed one when the
+      *    two audit trails are reviewed side by side.
+           IF SEC-RESPONSE-CODE = 0
+              MOVE 'SUCC' TO WS-STATUS
+           ELSE
+              MOVE 'FAIL' TO WS-STATUS
+           END-IF.
+
            EXEC SQL
                 INSERT INTO AUDITLOG
-                (TIMESTAMP, USER_ID, TERMINAL_ID, 
-                 TRANS_ID, PROGRAM, ACCESS_TYPE)
+                (TIMESTAMP, USER_ID, TERMINAL_ID,
+                 TRANS_ID, PROGRAM, ACCESS_TYPE, STATUS)
                 VALUES
                 (:WS-TIMESTAMP, :WS-USER-ID, :WS-TERMINAL-ID,
-                 :WS-TRANSACTION-ID, :WS-PROGRAM-NAME, 
-                 :WS-ACCESS-TYPE)
+                 :WS-TRANSACTION-ID, :WS-PROGRAM-NAME,
+                 :WS-ACCESS-TYPE, :WS-STATUS)
            END-EXEC.
            
            IF SQLCODE = 0
