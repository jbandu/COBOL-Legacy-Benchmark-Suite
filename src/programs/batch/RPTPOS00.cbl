@@ -1,6 +1,5 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RPTPOS00.
-       AUTHOR. CLAUDE.
        DATE-WRITTEN. 2024-04-09.
       *****************************************************************
       * Daily Position Report Generator                                 *
@@ -23,7 +22,7 @@
            SELECT TRANSACTION-HISTORY ASSIGN TO TRANHIST
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
-               RECORD KEY IS TRAN-KEY
+               RECORD KEY IS TRN-KEY
                FILE STATUS IS WS-TRAN-STATUS.
 
            SELECT REPORT-FILE ASSIGN TO RPTFILE
@@ -32,9 +31,12 @@
 
        DATA DIVISION.
        FILE SECTION.
+       FD  POSITION-MASTER.
            COPY POSREC.
+
+       FD  TRANSACTION-HISTORY.
            COPY TRNREC.
-           
+
        FD  REPORT-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
@@ -44,11 +46,19 @@
            COPY RTNCODE.
            COPY ERRHAND.
 
+       01  WS-ERROR-MESSAGE         PIC X(80) VALUE SPACES.
+
        01  WS-FILE-STATUS.
            05  WS-POSITION-STATUS    PIC XX.
            05  WS-TRAN-STATUS        PIC XX.
            05  WS-REPORT-STATUS      PIC XX.
 
+       01  WS-SWITCHES.
+           05  WS-POSITION-EOF-SW    PIC X VALUE 'N'.
+               88  END-OF-POSITIONS       VALUE 'Y'.
+           05  WS-TRAN-EOF-SW        PIC X VALUE 'N'.
+               88  END-OF-TRANSACTIONS    VALUE 'Y'.
+
        01  WS-REPORT-HEADERS.
            05  WS-HEADER1.
                10  FILLER            PIC X(132) VALUE ALL '*'.
@@ -72,7 +82,45 @@
            05  WS-POS-VALUE         PIC $$$$,$$$,$$9.99.
            05  FILLER               PIC X(2) VALUE SPACES.
            05  WS-POS-CHANGE-PCT    PIC +ZZ9.99.
-           05  FILLER               PIC X(40) VALUE SPACES.
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-POS-CHANGE-NOTE   PIC X(3) VALUE SPACES.
+           05  FILLER               PIC X(35) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Counters used to build the transaction-activity, exception and
+      * performance sections of the summary.
+      *----------------------------------------------------------------*
+       01  WS-ACCUMULATORS.
+           05  WS-POSITION-COUNT     PIC 9(7) VALUE ZERO.
+           05  WS-TRAN-COUNT         PIC 9(7) VALUE ZERO.
+           05  WS-EXCEPTION-COUNT    PIC 9(7) VALUE ZERO.
+           05  WS-TOTAL-MARKET-VALUE PIC S9(13)V99 COMP-3 VALUE ZERO.
+           05  WS-TRAN-PER-POSITION  PIC ZZZ9.99.
+
+       01  WS-SUMMARY-LINES.
+           05  WS-TOTALS-LINE.
+               10  FILLER               PIC X(20) VALUE
+                   'POSITIONS REPORTED:'.
+               10  WS-TOTALS-POSITIONS  PIC ZZZ,ZZ9.
+               10  FILLER               PIC X(10) VALUE SPACES.
+               10  FILLER               PIC X(20) VALUE
+                   'TOTAL MARKET VALUE:'.
+               10  WS-TOTALS-VALUE      PIC $$$$,$$$,$$9.99.
+               10  FILLER               PIC X(52) VALUE SPACES.
+           05  WS-EXCEPTION-LINE.
+               10  FILLER               PIC X(28) VALUE
+                   'NEW POSITIONS (NO PRIOR):'.
+               10  WS-EXCEPTIONS-OUT    PIC ZZZ,ZZ9.
+               10  FILLER               PIC X(96) VALUE SPACES.
+           05  WS-METRICS-LINE.
+               10  FILLER               PIC X(20) VALUE
+                   'TRANSACTIONS READ:'.
+               10  WS-METRICS-TRANS     PIC ZZZ,ZZ9.
+               10  FILLER               PIC X(10) VALUE SPACES.
+               10  FILLER               PIC X(20) VALUE
+                   'TRANS PER POSITION:'.
+               10  WS-METRICS-RATIO     PIC ZZZ9.99.
+               10  FILLER               PIC X(64) VALUE SPACES.
 
        PROCEDURE DIVISION.
        0000-MAIN.
@@ -132,23 +180,75 @@
 
        2110-FORMAT-POSITION.
            MOVE POS-PORTFOLIO-ID   TO WS-POS-PORTFOLIO
-           MOVE POS-DESCRIPTION    TO WS-POS-DESCRIPTION
+           MOVE POS-INVESTMENT-ID  TO WS-POS-DESCRIPTION
            MOVE POS-QUANTITY       TO WS-POS-QUANTITY
-           MOVE POS-CURRENT-VALUE  TO WS-POS-VALUE
-           COMPUTE WS-POS-CHANGE-PCT = 
-               (POS-CURRENT-VALUE - POS-PREVIOUS-VALUE) /
-                POS-PREVIOUS-VALUE * 100
+           MOVE POS-MARKET-VALUE   TO WS-POS-VALUE
+
+      *----------------------------------------------------------------*
+      * A newly opened position has no prior processing date's value
+      * to compare against yet (POS-PREVIOUS-VALUE stays zero until
+      * carried forward) -- report the change as a flagged N/A instead
+      * of dividing by zero.
+      *----------------------------------------------------------------*
+           IF POS-PREVIOUS-VALUE = ZERO
+               MOVE ZERO    TO WS-POS-CHANGE-PCT
+               MOVE 'N/A'   TO WS-POS-CHANGE-NOTE
+               ADD 1 TO WS-EXCEPTION-COUNT
+           ELSE
+               COMPUTE WS-POS-CHANGE-PCT =
+                   (POS-MARKET-VALUE - POS-PREVIOUS-VALUE) /
+                    POS-PREVIOUS-VALUE * 100
+               MOVE SPACES TO WS-POS-CHANGE-NOTE
+           END-IF
+
+           ADD 1 TO WS-POSITION-COUNT
+           ADD POS-MARKET-VALUE TO WS-TOTAL-MARKET-VALUE
+
            WRITE REPORT-RECORD FROM WS-POSITION-DETAIL.
 
        2200-PROCESS-TRANSACTIONS.
            PERFORM 2210-READ-TRANSACTIONS
            PERFORM 2220-SUMMARIZE-ACTIVITY.
 
+       2210-READ-TRANSACTIONS.
+           READ TRANSACTION-HISTORY
+               AT END SET END-OF-TRANSACTIONS TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-TRANSACTIONS
+               ADD 1 TO WS-TRAN-COUNT
+               READ TRANSACTION-HISTORY
+                   AT END SET END-OF-TRANSACTIONS TO TRUE
+               END-READ
+           END-PERFORM.
+
+       2220-SUMMARIZE-ACTIVITY.
+           IF WS-POSITION-COUNT > ZERO
+               COMPUTE WS-TRAN-PER-POSITION ROUNDED =
+                   WS-TRAN-COUNT / WS-POSITION-COUNT
+           ELSE
+               MOVE ZERO TO WS-TRAN-PER-POSITION
+           END-IF.
+
        2300-WRITE-SUMMARY.
            PERFORM 2310-WRITE-TOTALS
            PERFORM 2320-WRITE-EXCEPTIONS
            PERFORM 2330-WRITE-METRICS.
 
+       2310-WRITE-TOTALS.
+           MOVE WS-POSITION-COUNT     TO WS-TOTALS-POSITIONS
+           MOVE WS-TOTAL-MARKET-VALUE TO WS-TOTALS-VALUE
+           WRITE REPORT-RECORD FROM WS-TOTALS-LINE.
+
+       2320-WRITE-EXCEPTIONS.
+           MOVE WS-EXCEPTION-COUNT TO WS-EXCEPTIONS-OUT
+           WRITE REPORT-RECORD FROM WS-EXCEPTION-LINE.
+
+       2330-WRITE-METRICS.
+           MOVE WS-TRAN-COUNT        TO WS-METRICS-TRANS
+           MOVE WS-TRAN-PER-POSITION TO WS-METRICS-RATIO
+           WRITE REPORT-RECORD FROM WS-METRICS-LINE.
+
        3000-CLEANUP.
            CLOSE POSITION-MASTER
                 TRANSACTION-HISTORY
