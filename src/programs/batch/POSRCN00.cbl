@@ -0,0 +1,276 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSRCN00.
+       DATE-WRITTEN. 2024-04-09.
+      *****************************************************************
+      * VSAM / DB2 Position Reconciliation                             *
+      *                                                               *
+      * Compares POSITION-MASTER (VSAM, POSREC layout) against the    *
+      * DB2 POSHIST table that HISTLD00 loads from TRANSACTION-       *
+      * HISTORY, and reports any portfolio/investment where the two   *
+      * views of the position disagree.                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POSITION-MASTER ASSIGN TO POSMSTRE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS POS-KEY
+               FILE STATUS IS WS-POS-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POSITION-MASTER.
+           COPY POSREC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REPORT-RECORD              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           COPY DBTBLS.
+
+      *----------------------------------------------------------------*
+      * Host variables for the per-position net-quantity lookup below.
+      * WS-H-SECURITY-ID is wider than POS-INVESTMENT-ID because it is
+      * sized to match PH-SECURITY-ID; the VSAM value is right-padded
+      * with spaces on MOVE.
+      *----------------------------------------------------------------*
+       01  WS-H-PORTFOLIO-ID          PIC X(08).
+       01  WS-H-SECURITY-ID           PIC X(12).
+       01  WS-H-NET-QUANTITY          PIC S9(12)V9(3).
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+           COPY SQLCA.
+           COPY DBPROC.
+           COPY ERRHAND.
+
+       01  WS-ERROR-MESSAGE            PIC X(80) VALUE SPACES.
+
+       01  WS-FILE-STATUS.
+           05  WS-POS-STATUS           PIC XX.
+           05  WS-RPT-STATUS           PIC XX.
+
+       01  WS-SWITCHES.
+           05  WS-POS-EOF-SW           PIC X VALUE 'N'.
+               88  END-OF-POSITIONS        VALUE 'Y'.
+               88  MORE-POSITIONS          VALUE 'N'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ         PIC S9(9) COMP VALUE 0.
+           05  WS-RECORDS-COMPARED     PIC S9(9) COMP VALUE 0.
+           05  WS-MISMATCH-COUNT       PIC S9(9) COMP VALUE 0.
+
+       01  WS-DISPLAY-DIFFERENCE       PIC S9(12)V9(3).
+
+       01  WS-REPORT-LINES.
+           05  WS-HEADER1.
+               10  FILLER              PIC X(132) VALUE ALL '-'.
+           05  WS-HEADER2.
+               10  FILLER              PIC X(40) VALUE SPACES.
+               10  FILLER              PIC X(52)
+                   VALUE 'VSAM / DB2 Position Reconciliation Report'.
+               10  FILLER              PIC X(40) VALUE SPACES.
+           05  WS-DETAIL-HDR.
+               10  FILLER              PIC X(10) VALUE 'Portfolio'.
+               10  FILLER              PIC X(2)  VALUE SPACES.
+               10  FILLER              PIC X(12) VALUE 'Investment'.
+               10  FILLER              PIC X(2)  VALUE SPACES.
+               10  FILLER              PIC X(16) VALUE 'VSAM Quantity'.
+               10  FILLER              PIC X(2)  VALUE SPACES.
+               10  FILLER              PIC X(16) VALUE 'DB2 Net Qty'.
+               10  FILLER              PIC X(2)  VALUE SPACES.
+               10  FILLER              PIC X(16) VALUE 'Difference'.
+               10  FILLER              PIC X(54) VALUE SPACES.
+           05  WS-DETAIL-LINE.
+               10  WS-DTL-PORTFOLIO    PIC X(10).
+               10  FILLER              PIC X(2)  VALUE SPACES.
+               10  WS-DTL-INVESTMENT   PIC X(12).
+               10  FILLER              PIC X(2)  VALUE SPACES.
+               10  WS-DTL-VSAM-QTY     PIC -(12)9.999.
+               10  FILLER              PIC X(2)  VALUE SPACES.
+               10  WS-DTL-DB2-QTY      PIC -(12)9.999.
+               10  FILLER              PIC X(2)  VALUE SPACES.
+               10  WS-DTL-DIFFERENCE   PIC -(12)9.999.
+               10  FILLER              PIC X(40) VALUE SPACES.
+           05  WS-SUMMARY-LINE.
+               10  FILLER              PIC X(20)
+                   VALUE 'Positions Compared:'.
+               10  WS-SUM-COMPARED     PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER              PIC X(10) VALUE SPACES.
+               10  FILLER              PIC X(20)
+                   VALUE 'Mismatches Found:'.
+               10  WS-SUM-MISMATCHES   PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER              PIC X(52) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECONCILIATION
+               UNTIL END-OF-POSITIONS
+           PERFORM 3000-TERMINATE
+           GOBACK
+           .
+
+       1000-INITIALIZE.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1200-CONNECT-DB2
+           PERFORM 1300-WRITE-REPORT-HEADERS
+           .
+
+       1100-OPEN-FILES.
+           OPEN INPUT POSITION-MASTER
+           IF WS-POS-STATUS NOT = '00'
+               MOVE 'ERROR OPENING POSITION MASTER'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               MOVE 'ERROR OPENING REPORT FILE'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           SET MORE-POSITIONS TO TRUE
+           MOVE LOW-VALUES TO POS-KEY
+           START POSITION-MASTER KEY NOT LESS THAN POS-KEY
+               INVALID KEY
+                   SET END-OF-POSITIONS TO TRUE
+           END-START
+           .
+
+       1200-CONNECT-DB2.
+           PERFORM CONNECT-TO-DB2
+           .
+
+       1300-WRITE-REPORT-HEADERS.
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           WRITE REPORT-RECORD FROM WS-HEADER2
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           WRITE REPORT-RECORD FROM WS-DETAIL-HDR
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           .
+
+       2000-PROCESS-RECONCILIATION.
+           READ POSITION-MASTER NEXT RECORD
+               AT END
+                   SET END-OF-POSITIONS TO TRUE
+               NOT AT END
+                   PERFORM 2100-RECONCILE-ONE-POSITION
+           END-READ
+           .
+
+       2100-RECONCILE-ONE-POSITION.
+           ADD 1 TO WS-RECORDS-READ
+
+           IF POS-STATUS-ACTIVE OR POS-STATUS-CLOSED
+               PERFORM 2110-FETCH-DB2-NET-QUANTITY
+               PERFORM 2120-COMPARE-QUANTITIES
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Nets every BUY/SELL against the DB2 POSHIST table for this
+      * portfolio/investment -- TRANSFER and FEE activity do not move
+      * quantity, so they are excluded the same way POS-QUANTITY only
+      * reflects buy/sell units.
+      *----------------------------------------------------------------*
+       2110-FETCH-DB2-NET-QUANTITY.
+           MOVE POS-PORTFOLIO-ID  TO WS-H-PORTFOLIO-ID
+           MOVE POS-INVESTMENT-ID TO WS-H-SECURITY-ID
+           MOVE ZERO TO WS-H-NET-QUANTITY
+
+           EXEC SQL
+                SELECT SUM(
+                           CASE WHEN PH-TRANS-TYPE = 'BU'
+                                THEN PH-QUANTITY
+                                WHEN PH-TRANS-TYPE = 'SL'
+                                THEN -PH-QUANTITY
+                                ELSE 0
+                           END)
+                INTO :WS-H-NET-QUANTITY
+                FROM POSHIST
+                WHERE PH-PORTFOLIO-ID = :WS-H-PORTFOLIO-ID
+                  AND PH-SECURITY-ID  = :WS-H-SECURITY-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   MOVE ZERO TO WS-H-NET-QUANTITY
+               WHEN OTHER
+                   PERFORM DB2-ERROR-ROUTINE
+           END-EVALUATE
+           .
+
+       2120-COMPARE-QUANTITIES.
+           ADD 1 TO WS-RECORDS-COMPARED
+
+           IF POS-QUANTITY NOT = WS-H-NET-QUANTITY
+               ADD 1 TO WS-MISMATCH-COUNT
+               PERFORM 2130-WRITE-MISMATCH-LINE
+           END-IF
+           .
+
+       2130-WRITE-MISMATCH-LINE.
+           COMPUTE WS-DISPLAY-DIFFERENCE =
+               POS-QUANTITY - WS-H-NET-QUANTITY
+
+           MOVE POS-PORTFOLIO-ID   TO WS-DTL-PORTFOLIO
+           MOVE POS-INVESTMENT-ID  TO WS-DTL-INVESTMENT
+           MOVE POS-QUANTITY       TO WS-DTL-VSAM-QTY
+           MOVE WS-H-NET-QUANTITY  TO WS-DTL-DB2-QTY
+           MOVE WS-DISPLAY-DIFFERENCE TO WS-DTL-DIFFERENCE
+
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+           .
+
+       3000-TERMINATE.
+           PERFORM 3100-WRITE-SUMMARY
+           PERFORM 3200-CLOSE-FILES
+           PERFORM 3300-DISCONNECT-DB2
+           PERFORM 3400-DISPLAY-STATS
+           .
+
+       3100-WRITE-SUMMARY.
+           WRITE REPORT-RECORD FROM WS-HEADER1
+
+           MOVE WS-RECORDS-COMPARED TO WS-SUM-COMPARED
+           MOVE WS-MISMATCH-COUNT   TO WS-SUM-MISMATCHES
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           .
+
+       3200-CLOSE-FILES.
+           CLOSE POSITION-MASTER
+                 REPORT-FILE
+           .
+
+       3300-DISCONNECT-DB2.
+           PERFORM DISCONNECT-FROM-DB2
+           .
+
+       3400-DISPLAY-STATS.
+           DISPLAY 'POSRCN00 Reconciliation Statistics:'
+           DISPLAY '  Positions Read:     ' WS-RECORDS-READ
+           DISPLAY '  Positions Compared: ' WS-RECORDS-COMPARED
+           DISPLAY '  Mismatches Found:   ' WS-MISMATCH-COUNT
+           .
+
+       9000-ERROR-ROUTINE.
+           MOVE 'POSRCN00'        TO ERR-PROGRAM
+           MOVE WS-ERROR-MESSAGE  TO ERR-TEXT
+           CALL 'ERRPROC' USING ERR-MESSAGE
+           MOVE 12 TO RETURN-CODE
+           GOBACK
+           .
