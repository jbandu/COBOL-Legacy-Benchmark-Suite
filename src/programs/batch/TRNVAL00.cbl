@@ -0,0 +1,328 @@
+      *================================================================*
+      * Program Name: TRNVAL00
+      * Description: Transaction Validation Gate
+      * Version: 1.0
+      * Date: 2026
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRNVAL00.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE
+               ASSIGN TO TRANFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT BATCH-CONTROL-FILE
+               ASSIGN TO BCHCTL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BCT-KEY
+               FILE STATUS IS WS-BCT-STATUS.
+
+           SELECT REJECT-REPORT
+               ASSIGN TO TRNRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY TRNREC.
+
+       FD  BATCH-CONTROL-FILE.
+           COPY BCHCTL.
+
+       FD  REJECT-REPORT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REJECT-RECORD               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY BCHCON.
+           COPY ERRHAND.
+           COPY PORTVAL.
+
+       01  WS-FILE-STATUS.
+           05  WS-TRAN-STATUS          PIC X(2).
+           05  WS-BCT-STATUS           PIC X(2).
+           05  WS-RPT-STATUS           PIC X(2).
+
+       01  WS-CONSTANTS.
+      *    TRNVAL00's own position in PRCSEQ's STANDARD-SEQUENCES --
+      *    4th job of the day, right after the start-of-day trio
+      *    INITDAY builds control records for.
+           05  WS-SEQUENCE-NO          PIC 9(4) VALUE 4.
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE-SW       PIC X(1) VALUE 'N'.
+               88  END-OF-FILE              VALUE 'Y'.
+               88  MORE-RECORDS              VALUE 'N'.
+           05  WS-VALID-SW             PIC X(1) VALUE 'Y'.
+               88  WS-VALID                 VALUE 'Y'.
+               88  WS-INVALID                VALUE 'N'.
+
+       01  WS-WORK-AREAS.
+           05  WS-CURRENT-DATE8        PIC 9(8).
+           05  WS-CURRENT-DATE-X REDEFINES WS-CURRENT-DATE8
+                                     PIC X(8).
+           05  WS-CURRENT-TIME8        PIC 9(8).
+           05  WS-REJECT-REASON        PIC X(50).
+
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT           PIC 9(7) COMP VALUE 0.
+           05  WS-PASS-COUNT           PIC 9(7) COMP VALUE 0.
+           05  WS-REJECT-COUNT         PIC 9(7) COMP VALUE 0.
+
+      *----------------------------------------------------------------*
+      * Request area for PORTVALD, reused here for the same Portfolio
+      * ID format check PORTMSTR/PORTTRAN rely on, so a transaction
+      * can't pass this gate with an ID the rest of the system
+      * wouldn't recognize as valid.
+      *----------------------------------------------------------------*
+       01  WS-VALD-REQUEST.
+           05  WS-VALD-TYPE            PIC X(1).
+           05  WS-VALD-VALUE           PIC X(50).
+           05  WS-VALD-RC              PIC S9(4) COMP.
+           05  WS-VALD-MSG             PIC X(50).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2000-PROCESS
+               UNTIL END-OF-FILE
+
+           PERFORM 3000-TERMINATE
+
+           GOBACK
+           .
+
+       1000-INITIALIZE.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1200-INIT-CHECKPOINT
+           .
+
+       1100-OPEN-FILES.
+           OPEN I-O TRANSACTION-FILE
+           IF WS-TRAN-STATUS NOT = '00'
+               MOVE 'Error opening transaction file' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN OUTPUT REJECT-REPORT
+           IF WS-RPT-STATUS NOT = '00'
+               MOVE 'Error opening reject report' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN I-O BATCH-CONTROL-FILE
+           IF WS-BCT-STATUS NOT = '00'
+               MOVE 'Error opening control file' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+           .
+
+       1200-INIT-CHECKPOINT.
+           ACCEPT WS-CURRENT-DATE8 FROM DATE YYYYMMDD
+
+           MOVE 'TRNVAL00'       TO BCT-JOB-NAME
+           MOVE WS-CURRENT-DATE-X TO BCT-PROCESS-DATE
+           MOVE WS-SEQUENCE-NO    TO BCT-SEQUENCE-NO
+
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+                   MOVE 'Control record not found for TRNVAL00' TO
+                       ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-READ
+
+           MOVE BCT-STAT-ACTIVE TO BCT-STATUS
+           MOVE WS-CURRENT-DATE-X TO BCT-START-TIME
+
+           REWRITE BATCH-CONTROL-RECORD
+               INVALID KEY
+                   MOVE 'Error updating control record' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-REWRITE
+           .
+
+       2000-PROCESS.
+           READ TRANSACTION-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM 2100-VALIDATE-TRANSACTION
+           END-READ
+           .
+
+       2100-VALIDATE-TRANSACTION.
+           ADD 1 TO WS-READ-COUNT
+           SET WS-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           PERFORM 2110-VALIDATE-DATE-TIME
+           IF WS-VALID
+               PERFORM 2120-VALIDATE-PORTFOLIO-ID
+           END-IF
+           IF WS-VALID
+               PERFORM 2130-VALIDATE-TYPE
+           END-IF
+           IF WS-VALID
+               PERFORM 2140-VALIDATE-AMOUNTS
+           END-IF
+           IF WS-VALID
+               PERFORM 2150-VALIDATE-CURRENCY
+           END-IF
+
+           IF WS-VALID
+               ADD 1 TO WS-PASS-COUNT
+           ELSE
+               PERFORM 2160-REJECT-TRANSACTION
+           END-IF
+           .
+
+       2110-VALIDATE-DATE-TIME.
+           IF TRN-DATE IS NOT NUMERIC
+               SET WS-INVALID TO TRUE
+               MOVE 'Invalid transaction date' TO WS-REJECT-REASON
+               EXIT PARAGRAPH
+           END-IF
+
+           IF TRN-TIME IS NOT NUMERIC
+               SET WS-INVALID TO TRUE
+               MOVE 'Invalid transaction time' TO WS-REJECT-REASON
+           END-IF
+           .
+
+       2120-VALIDATE-PORTFOLIO-ID.
+           MOVE 'I'               TO WS-VALD-TYPE
+           MOVE SPACES             TO WS-VALD-VALUE
+           MOVE TRN-PORTFOLIO-ID   TO WS-VALD-VALUE(1:8)
+
+           CALL 'PORTVALD' USING WS-VALD-REQUEST
+
+           IF WS-VALD-RC NOT = VAL-SUCCESS
+               SET WS-INVALID TO TRUE
+               MOVE WS-VALD-MSG TO WS-REJECT-REASON
+           END-IF
+           .
+
+       2130-VALIDATE-TYPE.
+           IF NOT TRN-TYPE-BUY AND NOT TRN-TYPE-SELL
+              AND NOT TRN-TYPE-TRANS AND NOT TRN-TYPE-FEE
+               SET WS-INVALID TO TRUE
+               MOVE 'Invalid transaction type' TO WS-REJECT-REASON
+           END-IF
+           .
+
+       2140-VALIDATE-AMOUNTS.
+           IF TRN-QUANTITY = ZERO AND TRN-AMOUNT = ZERO
+               SET WS-INVALID TO TRUE
+               MOVE 'Quantity and amount both zero' TO
+                   WS-REJECT-REASON
+               EXIT PARAGRAPH
+           END-IF
+
+           IF TRN-PRICE < ZERO
+               SET WS-INVALID TO TRUE
+               MOVE 'Negative price' TO WS-REJECT-REASON
+           END-IF
+           .
+
+       2150-VALIDATE-CURRENCY.
+           IF TRN-CURRENCY = SPACES
+               SET WS-INVALID TO TRUE
+               MOVE 'Missing currency code' TO WS-REJECT-REASON
+           END-IF
+           .
+
+       2160-REJECT-TRANSACTION.
+           ADD 1 TO WS-REJECT-COUNT
+           SET TRN-STATUS-FAIL TO TRUE
+
+           REWRITE TRANSACTION-RECORD
+           IF WS-TRAN-STATUS NOT = '00'
+               DISPLAY 'Error rewriting rejected transaction: '
+                       TRN-KEY
+           END-IF
+
+           PERFORM 2170-WRITE-REJECT-LINE
+           .
+
+       2170-WRITE-REJECT-LINE.
+           STRING TRN-PORTFOLIO-ID    DELIMITED BY SIZE
+                  ' '                 DELIMITED BY SIZE
+                  TRN-DATE             DELIMITED BY SIZE
+                  ' '                 DELIMITED BY SIZE
+                  TRN-SEQUENCE-NO      DELIMITED BY SIZE
+                  ' - '                DELIMITED BY SIZE
+                  WS-REJECT-REASON     DELIMITED BY SIZE
+             INTO REJECT-RECORD
+
+           WRITE REJECT-RECORD
+           .
+
+       3000-TERMINATE.
+           PERFORM 3100-UPDATE-COMPLETION
+           PERFORM 3200-CLOSE-FILES
+           PERFORM 3300-DISPLAY-STATS
+
+           MOVE WS-REJECT-COUNT TO RETURN-CODE
+           .
+
+       3100-UPDATE-COMPLETION.
+           MOVE 'TRNVAL00'        TO BCT-JOB-NAME
+           MOVE WS-CURRENT-DATE-X TO BCT-PROCESS-DATE
+           MOVE WS-SEQUENCE-NO    TO BCT-SEQUENCE-NO
+
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+                   MOVE 'Control record not found for TRNVAL00' TO
+                       ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-READ
+
+           MOVE BCT-STAT-DONE TO BCT-STATUS
+           ACCEPT WS-CURRENT-TIME8 FROM TIME
+           MOVE WS-CURRENT-TIME8 TO BCT-END-TIME
+
+           IF WS-REJECT-COUNT > 0
+               MOVE BCT-RC-WARNING TO BCT-RETURN-CODE
+           ELSE
+               MOVE BCT-RC-SUCCESS TO BCT-RETURN-CODE
+           END-IF
+
+           REWRITE BATCH-CONTROL-RECORD
+               INVALID KEY
+                   MOVE 'Error updating control record' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-REWRITE
+           .
+
+       3200-CLOSE-FILES.
+           CLOSE TRANSACTION-FILE
+                 REJECT-REPORT
+                 BATCH-CONTROL-FILE
+           .
+
+       3300-DISPLAY-STATS.
+           DISPLAY 'TRNVAL00 Processing Statistics:'
+           DISPLAY '  Transactions read:     ' WS-READ-COUNT
+           DISPLAY '  Transactions passed:   ' WS-PASS-COUNT
+           DISPLAY '  Transactions rejected: ' WS-REJECT-COUNT
+           .
+
+       9000-ERROR-ROUTINE.
+           MOVE 'TRNVAL00' TO ERR-PROGRAM
+           CALL 'ERRPROC' USING ERR-MESSAGE
+           .
