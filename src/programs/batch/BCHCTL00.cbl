@@ -1,8 +1,16 @@
-       *================================================================*
+      *================================================================*
       * Program Name: BCHCTL00
       * Description: Batch Control Processor
       * Version: 1.0
       * Date: 2024
+      * Maintenance Log:
+      * 2026-08-09 - 2210-CHECK-ONE-PREREQ now saves the driving
+      *              control record's own key before overlaying
+      *              BCT-JOB-NAME/BCT-SEQUENCE-NO with each
+      *              prerequisite's key, instead of saving the
+      *              prerequisite's own key back onto itself; the
+      *              record is restored correctly once the
+      *              prerequisite loop finishes.
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BCHCTL00.
@@ -35,6 +43,8 @@
            
        01  WS-WORK-AREAS.
            05  WS-CURRENT-TIME       PIC X(26).
+           05  WS-CURRENT-DATE8      PIC 9(8).
+           05  WS-CURRENT-TIME8      PIC 9(8).
            05  WS-PREREQ-MET         PIC X(1).
                88  PREREQS-SATISFIED    VALUE 'Y'.
                88  PREREQS-PENDING      VALUE 'N'.
@@ -43,6 +53,12 @@
                88  MODE-CHECK-PREREQ    VALUE 'C'.
                88  MODE-UPDATE-STATUS   VALUE 'U'.
                88  MODE-FINALIZE        VALUE 'F'.
+           05  WS-PREREQ-IX          PIC 9(2) COMP.
+           05  WS-SAVE-JOB-NAME      PIC X(8).
+           05  WS-SAVE-SEQ           PIC 9(4).
+           05  WS-ERROR-SW           PIC X(1) VALUE 'N'.
+               88  WS-ERROR-OCCURRED    VALUE 'Y'.
+               88  WS-NO-ERROR          VALUE 'N'.
        
        LINKAGE SECTION.
        01  LS-CONTROL-REQUEST.
@@ -58,6 +74,8 @@
        
        PROCEDURE DIVISION USING LS-CONTROL-REQUEST.
        0000-MAIN.
+           SET WS-NO-ERROR TO TRUE
+
            EVALUATE TRUE
                WHEN FUNC-INIT
                    SET MODE-INITIALIZE TO TRUE
@@ -82,46 +100,210 @@
            
        1000-PROCESS-INITIALIZE.
            PERFORM 1100-OPEN-FILES
-           PERFORM 1200-READ-CONTROL-RECORD
-           PERFORM 1300-VALIDATE-PROCESS
-           PERFORM 1400-UPDATE-START-STATUS
+           IF WS-NO-ERROR
+               PERFORM 1200-READ-CONTROL-RECORD
+           END-IF
+           IF WS-NO-ERROR
+               PERFORM 1300-VALIDATE-PROCESS
+           END-IF
+           IF WS-NO-ERROR
+               PERFORM 1400-UPDATE-START-STATUS
+           END-IF
            .
-           
+
        2000-CHECK-PREREQUISITES.
            PERFORM 2100-READ-CONTROL-RECORD
-           PERFORM 2200-CHECK-DEPENDENCIES
-           IF PREREQS-SATISFIED
-               MOVE BCT-RC-SUCCESS TO LS-RETURN-CODE
-           ELSE
-               MOVE BCT-RC-WARNING TO LS-RETURN-CODE
+           IF WS-NO-ERROR
+               PERFORM 2200-CHECK-DEPENDENCIES
+               IF PREREQS-SATISFIED
+                   MOVE BCT-RC-SUCCESS TO LS-RETURN-CODE
+               ELSE
+                   MOVE BCT-RC-WARNING TO LS-RETURN-CODE
+               END-IF
            END-IF
            .
-           
+
        3000-UPDATE-STATUS.
            PERFORM 3100-READ-CONTROL-RECORD
-           PERFORM 3200-UPDATE-PROCESS-STATUS
-           PERFORM 3300-WRITE-CONTROL-RECORD
+           IF WS-NO-ERROR
+               PERFORM 3200-UPDATE-PROCESS-STATUS
+           END-IF
+           IF WS-NO-ERROR
+               PERFORM 3300-WRITE-CONTROL-RECORD
+           END-IF
            .
-           
+
        4000-PROCESS-TERMINATE.
            PERFORM 4100-UPDATE-COMPLETION
-           PERFORM 4200-CLOSE-FILES
+           IF WS-NO-ERROR
+               PERFORM 4200-CLOSE-FILES
+           END-IF
            .
-           
+
        9000-ERROR-ROUTINE.
            MOVE 'BCHCTL00' TO ERR-PROGRAM
            MOVE BCT-RC-ERROR TO LS-RETURN-CODE
+           SET WS-ERROR-OCCURRED TO TRUE
            CALL 'ERRPROC' USING ERR-MESSAGE
            .
       *================================================================*
-      * Detailed procedures to be implemented:
-      * 1100-OPEN-FILES
-      * 1200-READ-CONTROL-RECORD
-      * 1300-VALIDATE-PROCESS
-      * 1400-UPDATE-START-STATUS
-      * 2200-CHECK-DEPENDENCIES
-      * 3200-UPDATE-PROCESS-STATUS
-      * 3300-WRITE-CONTROL-RECORD
-      * 4100-UPDATE-COMPLETION
-      * 4200-CLOSE-FILES
-      *================================================================*
\ No newline at end of file
+      * File and initialization procedures
+      *================================================================*
+       1100-OPEN-FILES.
+           OPEN I-O BATCH-CONTROL-FILE
+           IF WS-BCT-STATUS NOT = '00'
+               MOVE 'Error opening control file' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+           .
+
+       1200-READ-CONTROL-RECORD.
+           MOVE LS-JOB-NAME     TO BCT-JOB-NAME
+           MOVE LS-PROCESS-DATE TO BCT-PROCESS-DATE
+           MOVE LS-SEQUENCE-NO  TO BCT-SEQUENCE-NO
+
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+                   MOVE 'Control record not found' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-READ
+           .
+
+       1300-VALIDATE-PROCESS.
+           IF NOT BCT-STATUS-READY
+               MOVE 'Process is not in READY status' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+           .
+
+       1400-UPDATE-START-STATUS.
+           MOVE BCT-STAT-ACTIVE TO BCT-STATUS
+           ACCEPT WS-CURRENT-DATE8 FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME8 FROM TIME
+           MOVE WS-CURRENT-DATE8 TO BCT-START-TIME
+
+           REWRITE BATCH-CONTROL-RECORD
+               INVALID KEY
+                   MOVE 'Error updating control record' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-REWRITE
+
+           IF WS-NO-ERROR
+               MOVE BCT-RC-SUCCESS TO LS-RETURN-CODE
+           END-IF
+           .
+      *================================================================*
+      * Dependency checking procedures
+      *================================================================*
+       2100-READ-CONTROL-RECORD.
+           PERFORM 1200-READ-CONTROL-RECORD
+           .
+
+       2200-CHECK-DEPENDENCIES.
+           SET PREREQS-SATISFIED TO TRUE
+
+           PERFORM VARYING WS-PREREQ-IX FROM 1 BY 1
+                   UNTIL WS-PREREQ-IX > BCT-PREREQ-COUNT
+               PERFORM 2210-CHECK-ONE-PREREQ
+               IF PREREQS-PENDING
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
+
+       2210-CHECK-ONE-PREREQ.
+      *    Save the driving control record's key before it gets
+      *    overlaid with each prerequisite's key, below
+           MOVE BCT-JOB-NAME     TO WS-SAVE-JOB-NAME
+           MOVE BCT-SEQUENCE-NO  TO WS-SAVE-SEQ
+
+           MOVE BCT-PREREQ-NAME(WS-PREREQ-IX) TO BCT-JOB-NAME
+           MOVE LS-PROCESS-DATE               TO BCT-PROCESS-DATE
+           MOVE BCT-PREREQ-SEQ(WS-PREREQ-IX)   TO BCT-SEQUENCE-NO
+
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+                   SET PREREQS-PENDING TO TRUE
+           END-READ
+
+           IF WS-BCT-STATUS = '00'
+               IF NOT BCT-STATUS-DONE
+                   SET PREREQS-PENDING TO TRUE
+               END-IF
+           END-IF
+
+      *    Restore the driving control record for the caller
+           MOVE WS-SAVE-JOB-NAME TO BCT-JOB-NAME
+           MOVE LS-PROCESS-DATE  TO BCT-PROCESS-DATE
+           MOVE WS-SAVE-SEQ      TO BCT-SEQUENCE-NO
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           .
+      *================================================================*
+      * Status update procedures
+      *================================================================*
+       3100-READ-CONTROL-RECORD.
+           PERFORM 1200-READ-CONTROL-RECORD
+           .
+
+       3200-UPDATE-PROCESS-STATUS.
+           MOVE BCT-STAT-ACTIVE TO BCT-STATUS
+           .
+
+       3300-WRITE-CONTROL-RECORD.
+           REWRITE BATCH-CONTROL-RECORD
+               INVALID KEY
+                   MOVE 'Error updating control record' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-REWRITE
+
+           IF WS-NO-ERROR
+               MOVE BCT-RC-SUCCESS TO LS-RETURN-CODE
+           END-IF
+           .
+      *================================================================*
+      * Completion procedures
+      *================================================================*
+       4100-UPDATE-COMPLETION.
+           MOVE LS-JOB-NAME     TO BCT-JOB-NAME
+           MOVE LS-PROCESS-DATE TO BCT-PROCESS-DATE
+           MOVE LS-SEQUENCE-NO  TO BCT-SEQUENCE-NO
+
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+                   MOVE 'Control record not found' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-READ
+
+           IF WS-NO-ERROR
+               MOVE BCT-STAT-DONE TO BCT-STATUS
+               ACCEPT WS-CURRENT-DATE8 FROM DATE YYYYMMDD
+               ACCEPT WS-CURRENT-TIME8 FROM TIME
+               MOVE WS-CURRENT-DATE8 TO BCT-END-TIME
+               STRING WS-CURRENT-DATE8 WS-CURRENT-TIME8
+                   DELIMITED BY SIZE INTO WS-CURRENT-TIME
+               MOVE WS-CURRENT-TIME      TO BCT-COMPLETE-TS
+               MOVE BCT-RC-SUCCESS TO BCT-RETURN-CODE
+
+               REWRITE BATCH-CONTROL-RECORD
+                   INVALID KEY
+                       MOVE 'Error updating control record' TO ERR-TEXT
+                       PERFORM 9000-ERROR-ROUTINE
+               END-REWRITE
+           END-IF
+
+           IF WS-NO-ERROR
+               MOVE BCT-RC-SUCCESS TO LS-RETURN-CODE
+           END-IF
+           .
+
+       4200-CLOSE-FILES.
+           CLOSE BATCH-CONTROL-FILE
+
+           IF WS-BCT-STATUS NOT = '00'
+               MOVE 'Error closing control file' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+           .
\ No newline at end of file
