@@ -0,0 +1,180 @@
+      *================================================================*
+      * Program Name: RPTGEN00
+      * Description: End-of-Day Report Generation Dispatcher
+      * Version: 1.0
+      * Date: 2026
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTGEN00.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-CONTROL-FILE
+               ASSIGN TO BCHCTL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BCT-KEY
+               FILE STATUS IS WS-BCT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-CONTROL-FILE.
+           COPY BCHCTL.
+
+       WORKING-STORAGE SECTION.
+           COPY BCHCON.
+           COPY ERRHAND.
+
+       01  WS-FILE-STATUS.
+           05  WS-BCT-STATUS           PIC X(2).
+
+       01  WS-CONSTANTS.
+      *    RPTGEN00 is the first job of SEQ-END-OF-DAY in PRCSEQ.cpy --
+      *    position 7 in INITDAY's nine-job control table.
+           05  WS-SEQUENCE-NO          PIC 9(4) VALUE 7.
+
+       01  WS-WORK-AREAS.
+           05  WS-CURRENT-DATE8        PIC 9(8).
+           05  WS-CURRENT-DATE-X REDEFINES WS-CURRENT-DATE8
+                                     PIC X(8).
+           05  WS-CURRENT-TIME8        PIC 9(8).
+
+       01  WS-COUNTERS.
+           05  WS-ERROR-COUNT          PIC 9(4) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS
+           PERFORM 3000-TERMINATE
+           GOBACK
+           .
+
+       1000-INITIALIZE.
+           OPEN I-O BATCH-CONTROL-FILE
+           IF WS-BCT-STATUS NOT = '00'
+               MOVE 'Error opening control file' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           PERFORM 1100-INIT-CHECKPOINT
+           .
+
+       1100-INIT-CHECKPOINT.
+           ACCEPT WS-CURRENT-DATE8 FROM DATE YYYYMMDD
+
+           MOVE 'RPTGEN00'         TO BCT-JOB-NAME
+           MOVE WS-CURRENT-DATE-X  TO BCT-PROCESS-DATE
+           MOVE WS-SEQUENCE-NO     TO BCT-SEQUENCE-NO
+
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+                   MOVE 'Control record not found for RPTGEN00' TO
+                       ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-READ
+
+           MOVE BCT-STAT-ACTIVE    TO BCT-STATUS
+           MOVE WS-CURRENT-DATE-X  TO BCT-START-TIME
+
+           REWRITE BATCH-CONTROL-RECORD
+               INVALID KEY
+                   MOVE 'Error updating control record' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-REWRITE
+           .
+
+      *----------------------------------------------------------------*
+      * Runs the standard end-of-day reports in sequence, stopping as
+      * soon as one of them fails, rather than running every remaining
+      * report against a run that's already gone wrong.
+      *----------------------------------------------------------------*
+       2000-PROCESS.
+           PERFORM 2100-RUN-AUDIT-REPORT
+
+           IF WS-ERROR-COUNT = 0
+               PERFORM 2200-RUN-POSITION-REPORT
+           END-IF
+
+           IF WS-ERROR-COUNT = 0
+               PERFORM 2300-RUN-STATUS-REPORT
+           END-IF
+           .
+
+       2100-RUN-AUDIT-REPORT.
+           CALL 'RPTAUD00'
+           IF RETURN-CODE NOT = 0
+               ADD 1 TO WS-ERROR-COUNT
+               DISPLAY 'RPTAUD00 failed, return code: ' RETURN-CODE
+           END-IF
+           .
+
+       2200-RUN-POSITION-REPORT.
+           CALL 'RPTPOS00'
+           IF RETURN-CODE NOT = 0
+               ADD 1 TO WS-ERROR-COUNT
+               DISPLAY 'RPTPOS00 failed, return code: ' RETURN-CODE
+           END-IF
+           .
+
+       2300-RUN-STATUS-REPORT.
+           CALL 'RPTSTA00'
+           IF RETURN-CODE NOT = 0
+               ADD 1 TO WS-ERROR-COUNT
+               DISPLAY 'RPTSTA00 failed, return code: ' RETURN-CODE
+           END-IF
+           .
+
+       3000-TERMINATE.
+           PERFORM 3100-UPDATE-COMPLETION
+           PERFORM 3200-CLOSE-FILES
+
+           DISPLAY 'RPTGEN00 Processing Statistics:'
+           DISPLAY '  Report steps failed: ' WS-ERROR-COUNT
+
+           MOVE WS-ERROR-COUNT TO RETURN-CODE
+           .
+
+       3100-UPDATE-COMPLETION.
+           MOVE 'RPTGEN00'         TO BCT-JOB-NAME
+           MOVE WS-CURRENT-DATE-X  TO BCT-PROCESS-DATE
+           MOVE WS-SEQUENCE-NO     TO BCT-SEQUENCE-NO
+
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+                   MOVE 'Control record not found for RPTGEN00' TO
+                       ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-READ
+
+           MOVE BCT-STAT-DONE      TO BCT-STATUS
+           ACCEPT WS-CURRENT-TIME8 FROM TIME
+           MOVE WS-CURRENT-TIME8   TO BCT-END-TIME
+
+           IF WS-ERROR-COUNT > 0
+               MOVE BCT-RC-ERROR TO BCT-RETURN-CODE
+           ELSE
+               MOVE BCT-RC-SUCCESS TO BCT-RETURN-CODE
+           END-IF
+
+           REWRITE BATCH-CONTROL-RECORD
+               INVALID KEY
+                   MOVE 'Error updating control record' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-REWRITE
+           .
+
+       3200-CLOSE-FILES.
+           CLOSE BATCH-CONTROL-FILE
+           .
+
+       9000-ERROR-ROUTINE.
+           MOVE 'RPTGEN00' TO ERR-PROGRAM
+           ADD 1 TO WS-ERROR-COUNT
+           CALL 'ERRPROC' USING ERR-MESSAGE
+           .
