@@ -0,0 +1,490 @@
+      *================================================================*
+      * Program Name: POSUPD00
+      * Description: Position Update Program
+      * Version: 1.0
+      * Date: 2026
+      * Maintenance Log:
+      * 2026-08-08 - A brand new position now carries forward the
+      *              prior processing date's quantity/cost-basis/
+      *              market value from POSITION-MASTER (when one
+      *              exists) instead of always starting at zero --
+      *              see 2107-CARRY-FORWARD-PRIOR-DAY.
+      * 2026-08-09 - 2120-APPLY-SELL/2130-APPLY-TRANSFER's EXIT
+      *              PARAGRAPH on a failed balance check only left
+      *              2100-APPLY-TRANSACTION's EVALUATE, not the
+      *              unconditional mark-done/count-applied that
+      *              followed it -- a failed SELL or TRANSFER was
+      *              still being recorded as successfully applied.
+      *              Both paragraphs now set WS-TRANS-FAILED-SW, and
+      *              2100 only marks the transaction done when it is
+      *              not set.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSUPD00.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE
+               ASSIGN TO TRANFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT POSITION-MASTER
+               ASSIGN TO POSMSTRE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS POS-KEY
+               FILE STATUS IS WS-POS-STATUS.
+
+           SELECT BATCH-CONTROL-FILE
+               ASSIGN TO BCHCTL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BCT-KEY
+               FILE STATUS IS WS-BCT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY TRNREC.
+
+       FD  POSITION-MASTER.
+       COPY POSREC.
+
+       FD  BATCH-CONTROL-FILE.
+           COPY BCHCTL.
+
+       WORKING-STORAGE SECTION.
+           COPY BCHCON.
+           COPY ERRHAND.
+
+       01  WS-FILE-STATUS.
+           05  WS-TRAN-STATUS          PIC X(2).
+           05  WS-POS-STATUS           PIC X(2).
+           05  WS-BCT-STATUS           PIC X(2).
+
+       01  WS-CONSTANTS.
+      *    POSUPD00's own position in PRCSEQ's STANDARD-SEQUENCES --
+      *    5th job of the day, right after TRNVAL00.
+           05  WS-SEQUENCE-NO          PIC 9(4) VALUE 5.
+
+      *----------------------------------------------------------------*
+      * The reserved SYSDATE sentinel record ENDDAY leaves behind --
+      * same fixed key, same otherwise-unused BCT-STEP-NAME slot
+      * carrying the prior run's advanced processing date. Read the
+      * same way DATEVAL does to find out what the prior processing
+      * date was.
+      *----------------------------------------------------------------*
+       01  WS-SYSDATE-CONSTANTS.
+           05  WS-SYSDATE-JOB-NAME     PIC X(8) VALUE 'SYSDATE '.
+           05  WS-SYSDATE-KEY-DATE     PIC X(8) VALUE '00000000'.
+           05  WS-SYSDATE-SEQUENCE     PIC 9(4) VALUE 0.
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE-SW       PIC X(1) VALUE 'N'.
+               88  END-OF-FILE              VALUE 'Y'.
+               88  MORE-RECORDS              VALUE 'N'.
+           05  WS-NEW-POSITION-SW      PIC X(1) VALUE 'N'.
+               88  WS-NEW-POSITION           VALUE 'Y'.
+               88  WS-EXISTING-POSITION      VALUE 'N'.
+           05  WS-PRIOR-DATE-SW        PIC X(1) VALUE 'N'.
+               88  WS-PRIOR-DATE-FOUND      VALUE 'Y'.
+               88  WS-PRIOR-DATE-NOT-FOUND  VALUE 'N'.
+           05  WS-CARRY-FORWARD-SW     PIC X(1) VALUE 'N'.
+               88  WS-CARRIED-FORWARD       VALUE 'Y'.
+               88  WS-NOT-CARRIED-FORWARD   VALUE 'N'.
+           05  WS-TRANS-FAILED-SW      PIC X(1) VALUE 'N'.
+               88  WS-TRANS-FAILED           VALUE 'Y'.
+               88  WS-TRANS-NOT-FAILED       VALUE 'N'.
+
+       01  WS-WORK-AREAS.
+           05  WS-CURRENT-DATE8        PIC 9(8).
+           05  WS-CURRENT-DATE-X REDEFINES WS-CURRENT-DATE8
+                                     PIC X(8).
+           05  WS-CURRENT-TIME8        PIC 9(8).
+           05  WS-PRIOR-DATE-X         PIC X(8).
+           05  WS-SAVE-TODAY-DATE      PIC X(8).
+           05  WS-SAVE-PRIOR-QUANTITY   PIC S9(11)V9(4) COMP-3.
+           05  WS-SAVE-PRIOR-COST-BASIS PIC S9(13)V9(2) COMP-3.
+           05  WS-SYSDATE-NUM          PIC 9(8).
+           05  WS-PRIOR-DATE-NUM       PIC 9(8).
+           05  WS-DATE-INTEGER         PIC S9(9) COMP.
+
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT           PIC 9(7) COMP VALUE 0.
+           05  WS-APPLIED-COUNT        PIC 9(7) COMP VALUE 0.
+           05  WS-SKIP-COUNT           PIC 9(7) COMP VALUE 0.
+           05  WS-ERROR-COUNT          PIC 9(7) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2000-PROCESS
+               UNTIL END-OF-FILE
+
+           PERFORM 3000-TERMINATE
+
+           GOBACK
+           .
+
+       1000-INITIALIZE.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1200-INIT-CHECKPOINT
+           .
+
+       1100-OPEN-FILES.
+           OPEN I-O TRANSACTION-FILE
+           IF WS-TRAN-STATUS NOT = '00'
+               MOVE 'Error opening transaction file' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN I-O POSITION-MASTER
+           IF WS-POS-STATUS NOT = '00'
+               MOVE 'Error opening position master' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN I-O BATCH-CONTROL-FILE
+           IF WS-BCT-STATUS NOT = '00'
+               MOVE 'Error opening control file' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+           .
+
+       1200-INIT-CHECKPOINT.
+           ACCEPT WS-CURRENT-DATE8 FROM DATE YYYYMMDD
+
+           MOVE 'POSUPD00'        TO BCT-JOB-NAME
+           MOVE WS-CURRENT-DATE-X TO BCT-PROCESS-DATE
+           MOVE WS-SEQUENCE-NO    TO BCT-SEQUENCE-NO
+
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+                   MOVE 'Control record not found for POSUPD00' TO
+                       ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-READ
+
+           MOVE BCT-STAT-ACTIVE   TO BCT-STATUS
+           MOVE WS-CURRENT-DATE-X TO BCT-START-TIME
+
+           REWRITE BATCH-CONTROL-RECORD
+               INVALID KEY
+                   MOVE 'Error updating control record' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-REWRITE
+           .
+
+       2000-PROCESS.
+           READ TRANSACTION-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM 2100-APPLY-TRANSACTION
+           END-READ
+           .
+
+       2100-APPLY-TRANSACTION.
+           ADD 1 TO WS-READ-COUNT
+
+      *    TRNVAL00 already rejected and flagged anything bad -- skip
+      *    it here rather than letting it touch POSITION-MASTER.
+           IF TRN-STATUS-FAIL
+               ADD 1 TO WS-SKIP-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           SET WS-TRANS-NOT-FAILED TO TRUE
+
+           EVALUATE TRUE
+               WHEN TRN-TYPE-BUY
+                   PERFORM 2110-APPLY-BUY
+               WHEN TRN-TYPE-SELL
+                   PERFORM 2120-APPLY-SELL
+               WHEN TRN-TYPE-TRANS
+                   PERFORM 2130-APPLY-TRANSFER
+               WHEN TRN-TYPE-FEE
+                   PERFORM 2140-APPLY-FEE
+               WHEN OTHER
+                   ADD 1 TO WS-ERROR-COUNT
+                   DISPLAY 'Unknown transaction type for: ' TRN-KEY
+                   EXIT PARAGRAPH
+           END-EVALUATE
+
+      *    2120/2130 set WS-TRANS-FAILED-SW instead of just counting
+      *    the error, so a balance-check failure that EXIT PARAGRAPHs
+      *    back to here does not still get marked DONE/applied below.
+           IF WS-TRANS-NOT-FAILED
+               PERFORM 2150-MARK-TRANSACTION-DONE
+               ADD 1 TO WS-APPLIED-COUNT
+           END-IF
+           .
+
+       2110-APPLY-BUY.
+           MOVE TRN-PORTFOLIO-ID    TO POS-PORTFOLIO-ID
+           MOVE TRN-SETTLEMENT-DATE TO POS-DATE
+           MOVE TRN-INVESTMENT-ID   TO POS-INVESTMENT-ID
+           PERFORM 2105-FIND-OR-CREATE-POSITION
+
+           ADD TRN-QUANTITY TO POS-QUANTITY
+           ADD TRN-AMOUNT   TO POS-COST-BASIS
+
+           PERFORM 2190-SAVE-POSITION
+           .
+
+       2120-APPLY-SELL.
+           MOVE TRN-PORTFOLIO-ID    TO POS-PORTFOLIO-ID
+           MOVE TRN-SETTLEMENT-DATE TO POS-DATE
+           MOVE TRN-INVESTMENT-ID   TO POS-INVESTMENT-ID
+           PERFORM 2105-FIND-OR-CREATE-POSITION
+
+           IF POS-QUANTITY < TRN-QUANTITY
+               ADD 1 TO WS-ERROR-COUNT
+               SET WS-TRANS-FAILED TO TRUE
+               DISPLAY 'Insufficient units for sale: ' TRN-KEY
+               EXIT PARAGRAPH
+           END-IF
+
+           SUBTRACT TRN-QUANTITY FROM POS-QUANTITY
+           SUBTRACT TRN-AMOUNT   FROM POS-COST-BASIS
+
+           PERFORM 2190-SAVE-POSITION
+           .
+
+       2130-APPLY-TRANSFER.
+      *    Debit the source position
+           MOVE TRN-PORTFOLIO-ID    TO POS-PORTFOLIO-ID
+           MOVE TRN-SETTLEMENT-DATE TO POS-DATE
+           MOVE TRN-INVESTMENT-ID   TO POS-INVESTMENT-ID
+           PERFORM 2105-FIND-OR-CREATE-POSITION
+
+           IF POS-QUANTITY < TRN-QUANTITY
+               ADD 1 TO WS-ERROR-COUNT
+               SET WS-TRANS-FAILED TO TRUE
+               DISPLAY 'Insufficient units for transfer: ' TRN-KEY
+               EXIT PARAGRAPH
+           END-IF
+
+           SUBTRACT TRN-QUANTITY FROM POS-QUANTITY
+           SUBTRACT TRN-AMOUNT   FROM POS-COST-BASIS
+
+           PERFORM 2190-SAVE-POSITION
+
+      *    Credit the destination position
+           MOVE TRN-TO-PORTFOLIO-ID TO POS-PORTFOLIO-ID
+           MOVE TRN-SETTLEMENT-DATE TO POS-DATE
+           MOVE TRN-INVESTMENT-ID   TO POS-INVESTMENT-ID
+           PERFORM 2105-FIND-OR-CREATE-POSITION
+
+           ADD TRN-QUANTITY TO POS-QUANTITY
+           ADD TRN-AMOUNT   TO POS-COST-BASIS
+
+           PERFORM 2190-SAVE-POSITION
+           .
+
+       2140-APPLY-FEE.
+           MOVE TRN-PORTFOLIO-ID    TO POS-PORTFOLIO-ID
+           MOVE TRN-SETTLEMENT-DATE TO POS-DATE
+           MOVE TRN-INVESTMENT-ID   TO POS-INVESTMENT-ID
+           PERFORM 2105-FIND-OR-CREATE-POSITION
+
+           SUBTRACT TRN-AMOUNT FROM POS-COST-BASIS
+
+           PERFORM 2190-SAVE-POSITION
+           .
+
+       2105-FIND-OR-CREATE-POSITION.
+      *----------------------------------------------------------------*
+      * POS-KEY (portfolio/settlement date/investment) is set by the
+      * caller before this is performed. POS-TRADE-DATE is stamped
+      * with this transaction's trade date whether the position is
+      * new or already existed, since trade date can differ from the
+      * settlement date POS-DATE now carries.
+      *----------------------------------------------------------------*
+           READ POSITION-MASTER
+               INVALID KEY
+                   PERFORM 2106-INITIALIZE-NEW-POSITION
+           END-READ
+
+           MOVE TRN-DATE TO POS-TRADE-DATE
+           .
+
+       2106-INITIALIZE-NEW-POSITION.
+           INITIALIZE POSITION-RECORD
+           MOVE TRN-PORTFOLIO-ID    TO POS-PORTFOLIO-ID
+           MOVE TRN-SETTLEMENT-DATE TO POS-DATE
+           MOVE TRN-INVESTMENT-ID   TO POS-INVESTMENT-ID
+
+           PERFORM 2107-CARRY-FORWARD-PRIOR-DAY
+
+           IF WS-NOT-CARRIED-FORWARD
+               MOVE TRN-CURRENCY  TO POS-CURRENCY
+           END-IF
+
+           SET POS-STATUS-ACTIVE  TO TRUE
+           SET WS-NEW-POSITION    TO TRUE
+           .
+
+      *----------------------------------------------------------------*
+      * A brand new position record opens with the prior processing
+      * date's closing quantity, cost basis and market value rather
+      * than always starting at zero. When there is no prior-day
+      * record for this portfolio/investment (a genuinely new
+      * holding, or the very first day this system has run) the
+      * position still starts at zero, same as PORTTRAN starting a
+      * new portfolio total from its initial WRITE.
+      *----------------------------------------------------------------*
+       2107-CARRY-FORWARD-PRIOR-DAY.
+           SET WS-NOT-CARRIED-FORWARD TO TRUE
+           PERFORM 2108-GET-PRIOR-PROCESS-DATE
+
+           IF WS-PRIOR-DATE-FOUND
+               MOVE POS-DATE         TO WS-SAVE-TODAY-DATE
+               MOVE WS-PRIOR-DATE-X  TO POS-DATE
+
+               READ POSITION-MASTER
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE POS-QUANTITY     TO WS-SAVE-PRIOR-QUANTITY
+                       MOVE POS-COST-BASIS   TO WS-SAVE-PRIOR-COST-BASIS
+                       MOVE POS-MARKET-VALUE TO POS-PREVIOUS-VALUE
+                       SET WS-CARRIED-FORWARD TO TRUE
+               END-READ
+
+               MOVE WS-SAVE-TODAY-DATE TO POS-DATE
+
+               IF WS-CARRIED-FORWARD
+                   MOVE WS-SAVE-PRIOR-QUANTITY   TO POS-QUANTITY
+                   MOVE WS-SAVE-PRIOR-COST-BASIS TO POS-COST-BASIS
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * The SYSDATE control record's BCT-STEP-NAME holds the date
+      * ENDDAY advanced the system TO (tomorrow, from ENDDAY's point
+      * of view) so that DATEVAL picks it up as the new processing
+      * date. That is one day later than the prior processing date
+      * this carry-forward needs, so the date read back here is
+      * rolled back a day before use.
+      *----------------------------------------------------------------*
+       2108-GET-PRIOR-PROCESS-DATE.
+           SET WS-PRIOR-DATE-NOT-FOUND TO TRUE
+
+           MOVE WS-SYSDATE-JOB-NAME TO BCT-JOB-NAME
+           MOVE WS-SYSDATE-KEY-DATE TO BCT-PROCESS-DATE
+           MOVE WS-SYSDATE-SEQUENCE TO BCT-SEQUENCE-NO
+
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+      *            No prior SYSDATE record yet -- nothing to carry
+      *            forward from.
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE BCT-STEP-NAME TO WS-SYSDATE-NUM
+                   COMPUTE WS-DATE-INTEGER =
+                       FUNCTION INTEGER-OF-DATE(WS-SYSDATE-NUM)
+                   SUBTRACT 1 FROM WS-DATE-INTEGER
+                   COMPUTE WS-PRIOR-DATE-NUM =
+                       FUNCTION DATE-OF-INTEGER(WS-DATE-INTEGER)
+                   MOVE WS-PRIOR-DATE-NUM TO WS-PRIOR-DATE-X
+                   SET WS-PRIOR-DATE-FOUND TO TRUE
+           END-READ
+           .
+
+       2190-SAVE-POSITION.
+           MOVE FUNCTION CURRENT-DATE TO POS-LAST-MAINT-DATE
+           MOVE 'BATCH'                TO POS-LAST-MAINT-USER
+
+           IF WS-NEW-POSITION
+               WRITE POSITION-RECORD
+                   INVALID KEY
+                       ADD 1 TO WS-ERROR-COUNT
+                       DISPLAY 'Error creating position: ' POS-KEY
+               END-WRITE
+               SET WS-EXISTING-POSITION TO TRUE
+           ELSE
+               REWRITE POSITION-RECORD
+                   INVALID KEY
+                       ADD 1 TO WS-ERROR-COUNT
+                       DISPLAY 'Error updating position: ' POS-KEY
+               END-REWRITE
+           END-IF
+           .
+
+       2150-MARK-TRANSACTION-DONE.
+           SET TRN-STATUS-DONE TO TRUE
+
+           REWRITE TRANSACTION-RECORD
+           IF WS-TRAN-STATUS NOT = '00'
+               ADD 1 TO WS-ERROR-COUNT
+               DISPLAY 'Error marking transaction done: ' TRN-KEY
+           END-IF
+           .
+
+       3000-TERMINATE.
+           PERFORM 3100-UPDATE-COMPLETION
+           PERFORM 3200-CLOSE-FILES
+           PERFORM 3300-DISPLAY-STATS
+
+           MOVE WS-ERROR-COUNT TO RETURN-CODE
+           .
+
+       3100-UPDATE-COMPLETION.
+           MOVE 'POSUPD00'         TO BCT-JOB-NAME
+           MOVE WS-CURRENT-DATE-X  TO BCT-PROCESS-DATE
+           MOVE WS-SEQUENCE-NO     TO BCT-SEQUENCE-NO
+
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+                   MOVE 'Control record not found for POSUPD00' TO
+                       ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-READ
+
+           MOVE BCT-STAT-DONE TO BCT-STATUS
+           ACCEPT WS-CURRENT-TIME8 FROM TIME
+           MOVE WS-CURRENT-TIME8 TO BCT-END-TIME
+
+           IF WS-ERROR-COUNT > 0
+               MOVE BCT-RC-ERROR TO BCT-RETURN-CODE
+           ELSE
+               MOVE BCT-RC-SUCCESS TO BCT-RETURN-CODE
+           END-IF
+
+           REWRITE BATCH-CONTROL-RECORD
+               INVALID KEY
+                   MOVE 'Error updating control record' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-REWRITE
+           .
+
+       3200-CLOSE-FILES.
+           CLOSE TRANSACTION-FILE
+                 POSITION-MASTER
+                 BATCH-CONTROL-FILE
+           .
+
+       3300-DISPLAY-STATS.
+           DISPLAY 'POSUPD00 Processing Statistics:'
+           DISPLAY '  Transactions read:    ' WS-READ-COUNT
+           DISPLAY '  Positions updated:    ' WS-APPLIED-COUNT
+           DISPLAY '  Transactions skipped: ' WS-SKIP-COUNT
+           DISPLAY '  Errors:               ' WS-ERROR-COUNT
+           .
+
+       9000-ERROR-ROUTINE.
+           MOVE 'POSUPD00' TO ERR-PROGRAM
+           CALL 'ERRPROC' USING ERR-MESSAGE
+           .
