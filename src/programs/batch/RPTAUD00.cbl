@@ -1,6 +1,5 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RPTAUD00.
-       AUTHOR. CLAUDE.
        DATE-WRITTEN. 2024-04-09.
       *****************************************************************
       * Audit Report Generator                                         *
@@ -14,16 +13,12 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT AUDIT-FILE ASSIGN TO AUDITLOG
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS SEQUENTIAL
-               RECORD KEY IS AUD-KEY
+           SELECT AUDIT-FILE ASSIGN TO AUDFILE
+               ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-AUDIT-STATUS.
 
            SELECT ERROR-FILE ASSIGN TO ERRLOG
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS SEQUENTIAL
-               RECORD KEY IS ERR-KEY
+               ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-ERROR-STATUS.
 
            SELECT REPORT-FILE ASSIGN TO RPTFILE
@@ -32,9 +27,23 @@
 
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDIT-FILE.
            COPY AUDITLOG.
-           COPY ERRHAND.
-           
+
+      *----------------------------------------------------------------*
+      * ERRPROC writes each entry as a flat 400-byte line built from a
+      * straight MOVE of the ERRHAND ERR-MESSAGE group (370 bytes)
+      * padded with spaces -- ERR-LOG-DATA lines up with that same
+      * 370 bytes so it can be MOVEd back into an ERR-MESSAGE area to
+      * recover the individual fields.
+      *----------------------------------------------------------------*
+       FD  ERROR-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  ERROR-LOG-RECORD.
+           05  ERR-LOG-DATA          PIC X(370).
+           05  FILLER                PIC X(30).
+
        FD  REPORT-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
@@ -42,12 +51,23 @@
 
        WORKING-STORAGE SECTION.
            COPY RTNCODE.
+           COPY ERRHAND.
+
+       01  WS-ERROR-MESSAGE         PIC X(80) VALUE SPACES.
 
        01  WS-FILE-STATUS.
            05  WS-AUDIT-STATUS       PIC XX.
            05  WS-ERROR-STATUS       PIC XX.
            05  WS-REPORT-STATUS      PIC XX.
 
+       01  WS-SWITCHES.
+           05  WS-AUDIT-EOF-SW       PIC X VALUE 'N'.
+               88  END-OF-AUDIT           VALUE 'Y'.
+           05  WS-ERROR-EOF-SW       PIC X VALUE 'N'.
+               88  END-OF-ERRORS          VALUE 'Y'.
+           05  WS-MATCH-FOUND-SW     PIC X VALUE 'N'.
+               88  MATCH-FOUND            VALUE 'Y'.
+
        01  WS-REPORT-HEADERS.
            05  WS-HEADER1.
                10  FILLER            PIC X(132) VALUE ALL '*'.
@@ -63,21 +83,90 @@
 
        01  WS-AUDIT-DETAIL.
            05  WS-AUD-TIMESTAMP     PIC X(26).
-           05  FILLER               PIC X(2) VALUE SPACES.
+           05  FILLER               PIC X(1) VALUE SPACES.
+           05  WS-AUD-USER          PIC X(8).
+           05  FILLER               PIC X(1) VALUE SPACES.
            05  WS-AUD-PROGRAM       PIC X(8).
-           05  FILLER               PIC X(2) VALUE SPACES.
-           05  WS-AUD-TYPE          PIC X(10).
-           05  FILLER               PIC X(2) VALUE SPACES.
-           05  WS-AUD-MESSAGE       PIC X(80).
+           05  FILLER               PIC X(1) VALUE SPACES.
+           05  WS-AUD-ACTION        PIC X(8).
+           05  FILLER               PIC X(1) VALUE SPACES.
+           05  WS-AUD-STATUS        PIC X(4).
+           05  FILLER               PIC X(1) VALUE SPACES.
+           05  WS-AUD-MESSAGE       PIC X(60).
+           05  FILLER               PIC X(13) VALUE SPACES.
 
        01  WS-ERROR-DETAIL.
-           05  WS-ERR-TIMESTAMP     PIC X(26).
+           05  WS-ERR-TIMESTAMP     PIC X(18).
            05  FILLER               PIC X(2) VALUE SPACES.
            05  WS-ERR-PROGRAM       PIC X(8).
            05  FILLER               PIC X(2) VALUE SPACES.
            05  WS-ERR-CODE          PIC X(4).
            05  FILLER               PIC X(2) VALUE SPACES.
-           05  WS-ERR-MESSAGE       PIC X(80).
+           05  WS-ERR-CORREL-FLAG   PIC X(18) VALUE SPACES.
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-ERR-MESSAGE       PIC X(76).
+
+      *----------------------------------------------------------------*
+      * Accumulators for the audit, error and control-verification
+      * sections of the summary.
+      *----------------------------------------------------------------*
+       01  WS-ACCUMULATORS.
+           05  WS-AUDIT-COUNT        PIC 9(7) VALUE ZERO.
+           05  WS-AUDIT-SUCCESS      PIC 9(7) VALUE ZERO.
+           05  WS-AUDIT-FAILED       PIC 9(7) VALUE ZERO.
+           05  WS-AUDIT-WARNING      PIC 9(7) VALUE ZERO.
+           05  WS-AUDIT-SUCCESS-PCT  PIC ZZ9.99.
+           05  WS-ERROR-COUNT        PIC 9(7) VALUE ZERO.
+           05  WS-ERROR-SEVERE-COUNT PIC 9(7) VALUE ZERO.
+           05  WS-CORRELATED-COUNT   PIC 9(7) VALUE ZERO.
+           05  WS-CORRELATION-PCT    PIC ZZ9.99.
+
+      *----------------------------------------------------------------*
+      * Programs with at least one FAILED audit action this run, kept
+      * so 2212-CHECK-CORRELATION can flag error log entries for the
+      * same program as control-verification exceptions.
+      *----------------------------------------------------------------*
+       01  WS-FAILED-PROGRAM-TABLE.
+           05  WS-FAILED-PROGRAM-COUNT PIC 9(4) VALUE ZERO.
+           05  WS-FAILED-PROGRAM       OCCURS 100 TIMES
+                                       PIC X(8).
+
+       01  WS-TABLE-SUBSCRIPTS.
+           05  WS-FAIL-IX            PIC 9(4) COMP.
+
+       01  WS-SUMMARY-LINES.
+           05  WS-AUDIT-SUMMARY-LINE.
+               10  FILLER              PIC X(14) VALUE
+                   'AUDIT EVENTS:'.
+               10  WS-SUM-AUDIT-TOTAL  PIC ZZZ,ZZ9.
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  FILLER              PIC X(9)  VALUE 'SUCCESS:'.
+               10  WS-SUM-AUDIT-SUCC   PIC ZZZ,ZZ9.
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  FILLER              PIC X(8)  VALUE 'FAILED:'.
+               10  WS-SUM-AUDIT-FAIL   PIC ZZZ,ZZ9.
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  FILLER              PIC X(11) VALUE 'SUCCESS %:'.
+               10  WS-SUM-AUDIT-PCT    PIC ZZ9.99.
+               10  FILLER              PIC X(49) VALUE SPACES.
+           05  WS-ERROR-SUMMARY-LINE.
+               10  FILLER              PIC X(15) VALUE
+                   'ERRORS LOGGED:'.
+               10  WS-SUM-ERROR-TOTAL  PIC ZZZ,ZZ9.
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  FILLER              PIC X(15) VALUE
+                   'SEVERE/HIGHER:'.
+               10  WS-SUM-ERROR-SEVERE PIC ZZZ,ZZ9.
+               10  FILLER              PIC X(80) VALUE SPACES.
+           05  WS-CONTROL-SUMMARY-LINE.
+               10  FILLER              PIC X(37) VALUE
+                   'FAILED ACTIONS TIED TO LOGGED ERRORS:'.
+               10  WS-SUM-CORRELATED   PIC ZZZ,ZZ9.
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  FILLER              PIC X(10) VALUE
+                   'CORREL %:'.
+               10  WS-SUM-CORREL-PCT   PIC ZZ9.99.
+               10  FILLER              PIC X(64) VALUE SPACES.
 
        PROCEDURE DIVISION.
        0000-MAIN.
@@ -127,15 +216,160 @@
            PERFORM 2110-READ-AUDIT-RECORDS
            PERFORM 2120-SUMMARIZE-AUDIT.
 
+      *----------------------------------------------------------------*
+      * Reads the audit trail once, writing a "who did what, when"
+      * detail line for every entry and tracking which programs had a
+      * FAILED action so 2200-PROCESS-ERROR-LOG can flag any system
+      * errors logged against those same programs.
+      *----------------------------------------------------------------*
+       2110-READ-AUDIT-RECORDS.
+           READ AUDIT-FILE
+               AT END SET END-OF-AUDIT TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-AUDIT
+               PERFORM 2111-FORMAT-AUDIT-DETAIL
+               READ AUDIT-FILE
+                   AT END SET END-OF-AUDIT TO TRUE
+               END-READ
+           END-PERFORM.
+
+       2111-FORMAT-AUDIT-DETAIL.
+           ADD 1 TO WS-AUDIT-COUNT
+           MOVE AUD-TIMESTAMP     TO WS-AUD-TIMESTAMP
+           MOVE AUD-USER-ID       TO WS-AUD-USER
+           MOVE AUD-PROGRAM       TO WS-AUD-PROGRAM
+           MOVE AUD-ACTION        TO WS-AUD-ACTION
+           MOVE AUD-STATUS        TO WS-AUD-STATUS
+           MOVE AUD-MESSAGE(1:60) TO WS-AUD-MESSAGE
+
+           EVALUATE TRUE
+               WHEN AUD-SUCCESS
+                   ADD 1 TO WS-AUDIT-SUCCESS
+               WHEN AUD-FAILURE
+                   ADD 1 TO WS-AUDIT-FAILED
+                   PERFORM 2112-TRACK-FAILED-PROGRAM
+               WHEN AUD-WARNING
+                   ADD 1 TO WS-AUDIT-WARNING
+           END-EVALUATE
+
+           WRITE REPORT-RECORD FROM WS-AUDIT-DETAIL.
+
+      *----------------------------------------------------------------*
+      * Remembers the program name behind a FAILED audit action so the
+      * error log pass can cross-reference it. The table is sized for
+      * 100 distinct programs, which comfortably covers this system's
+      * program inventory for a single day's audit trail.
+      *----------------------------------------------------------------*
+       2112-TRACK-FAILED-PROGRAM.
+           IF WS-FAILED-PROGRAM-COUNT < 100
+               ADD 1 TO WS-FAILED-PROGRAM-COUNT
+               MOVE AUD-PROGRAM
+                 TO WS-FAILED-PROGRAM(WS-FAILED-PROGRAM-COUNT)
+           END-IF.
+
+       2120-SUMMARIZE-AUDIT.
+           IF WS-AUDIT-COUNT > ZERO
+               COMPUTE WS-AUDIT-SUCCESS-PCT ROUNDED =
+                   WS-AUDIT-SUCCESS / WS-AUDIT-COUNT * 100
+           ELSE
+               MOVE ZERO TO WS-AUDIT-SUCCESS-PCT
+           END-IF.
+
        2200-PROCESS-ERROR-LOG.
            PERFORM 2210-READ-ERROR-RECORDS
            PERFORM 2220-SUMMARIZE-ERRORS.
 
+      *----------------------------------------------------------------*
+      * Reads the error log once, recovering the structured ERR-MESSAGE
+      * fields from the flat log line, and flags any entry whose
+      * program also had a FAILED audit action this run.
+      *----------------------------------------------------------------*
+       2210-READ-ERROR-RECORDS.
+           READ ERROR-FILE
+               AT END SET END-OF-ERRORS TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-ERRORS
+               PERFORM 2211-FORMAT-ERROR-DETAIL
+               READ ERROR-FILE
+                   AT END SET END-OF-ERRORS TO TRUE
+               END-READ
+           END-PERFORM.
+
+       2211-FORMAT-ERROR-DETAIL.
+           MOVE ERR-LOG-DATA TO ERR-MESSAGE
+
+           ADD 1 TO WS-ERROR-COUNT
+           IF ERR-SEVERITY >= ERR-SEVERE
+               ADD 1 TO WS-ERROR-SEVERE-COUNT
+           END-IF
+
+           MOVE ERR-TIMESTAMP    TO WS-ERR-TIMESTAMP
+           MOVE ERR-PROGRAM      TO WS-ERR-PROGRAM
+           MOVE ERR-CODE         TO WS-ERR-CODE
+           MOVE ERR-TEXT(1:76)   TO WS-ERR-MESSAGE
+           MOVE SPACES           TO WS-ERR-CORREL-FLAG
+
+           PERFORM 2212-CHECK-CORRELATION
+
+           WRITE REPORT-RECORD FROM WS-ERROR-DETAIL.
+
+      *----------------------------------------------------------------*
+      * Flags this error as tied to a FAILED audit action when its
+      * program appears in the failed-program table built while
+      * reading the audit trail.
+      *----------------------------------------------------------------*
+       2212-CHECK-CORRELATION.
+           MOVE 'N' TO WS-MATCH-FOUND-SW
+           MOVE 1   TO WS-FAIL-IX
+
+           PERFORM 2213-SCAN-FAILED-PROGRAMS
+               UNTIL WS-FAIL-IX > WS-FAILED-PROGRAM-COUNT
+                  OR MATCH-FOUND
+
+           IF MATCH-FOUND
+               ADD 1 TO WS-CORRELATED-COUNT
+               MOVE '*** SEE AUDIT LOG ***' TO WS-ERR-CORREL-FLAG
+           END-IF.
+
+       2213-SCAN-FAILED-PROGRAMS.
+           IF ERR-PROGRAM = WS-FAILED-PROGRAM(WS-FAIL-IX)
+               SET MATCH-FOUND TO TRUE
+           ELSE
+               ADD 1 TO WS-FAIL-IX
+           END-IF.
+
+       2220-SUMMARIZE-ERRORS.
+           IF WS-ERROR-COUNT > ZERO
+               COMPUTE WS-CORRELATION-PCT ROUNDED =
+                   WS-CORRELATED-COUNT / WS-ERROR-COUNT * 100
+           ELSE
+               MOVE ZERO TO WS-CORRELATION-PCT
+           END-IF.
+
        2300-WRITE-SUMMARY.
            PERFORM 2310-WRITE-AUDIT-SUMMARY
            PERFORM 2320-WRITE-ERROR-SUMMARY
            PERFORM 2330-WRITE-CONTROL-SUMMARY.
 
+       2310-WRITE-AUDIT-SUMMARY.
+           MOVE WS-AUDIT-COUNT       TO WS-SUM-AUDIT-TOTAL
+           MOVE WS-AUDIT-SUCCESS     TO WS-SUM-AUDIT-SUCC
+           MOVE WS-AUDIT-FAILED      TO WS-SUM-AUDIT-FAIL
+           MOVE WS-AUDIT-SUCCESS-PCT TO WS-SUM-AUDIT-PCT
+           WRITE REPORT-RECORD FROM WS-AUDIT-SUMMARY-LINE.
+
+       2320-WRITE-ERROR-SUMMARY.
+           MOVE WS-ERROR-COUNT        TO WS-SUM-ERROR-TOTAL
+           MOVE WS-ERROR-SEVERE-COUNT TO WS-SUM-ERROR-SEVERE
+           WRITE REPORT-RECORD FROM WS-ERROR-SUMMARY-LINE.
+
+       2330-WRITE-CONTROL-SUMMARY.
+           MOVE WS-CORRELATED-COUNT TO WS-SUM-CORRELATED
+           MOVE WS-CORRELATION-PCT  TO WS-SUM-CORREL-PCT
+           WRITE REPORT-RECORD FROM WS-CONTROL-SUMMARY-LINE.
+
        3000-CLEANUP.
            CLOSE AUDIT-FILE
                 ERROR-FILE
