@@ -1,6 +1,6 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CKPRST.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -10,48 +10,173 @@
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS CKR-KEY
            FILE STATUS IS WS-FILE-STATUS.
-           
+
        DATA DIVISION.
        FILE SECTION.
        FD  CHECKPOINT-FILE.
-       COPY CKPRST.
-       
+       COPY CKPTREC.
+
        WORKING-STORAGE SECTION.
+           COPY ERRHAND.
+
        01  WS-FILE-STATUS             PIC X(2).
-       
+
+       01  WS-WORK-AREAS.
+           05  WS-CURRENT-DATE8       PIC 9(8).
+           05  WS-CURRENT-TIME8       PIC 9(8).
+
        LINKAGE SECTION.
+       01  LS-CHECKPOINT-REQUEST.
+           05  LS-FUNCTION          PIC X(4).
+               88  FUNC-INIT          VALUE 'INIT'.
+               88  FUNC-TAKE          VALUE 'TAKE'.
+               88  FUNC-CMIT          VALUE 'CMIT'.
+               88  FUNC-RSTR          VALUE 'RSTR'.
+           05  LS-RETURN-CODE       PIC S9(4) COMP.
+               88  CKP-RC-SUCCESS     VALUE +0.
+               88  CKP-RC-WARNING     VALUE +4.
+               88  CKP-RC-ERROR       VALUE +8.
        COPY CKPRST.
-       COPY RETHND.
-       
-       PROCEDURE DIVISION USING CHECKPOINT-CONTROL
-                              RETURN-STATUS.
-           
+
+       PROCEDURE DIVISION USING LS-CHECKPOINT-REQUEST
+                              CHECKPOINT-CONTROL.
+       0000-MAIN.
            EVALUATE TRUE
-               WHEN ENTRY-POINT-INIT
-                   PERFORM PROC-INIT
-               WHEN ENTRY-POINT-TAKE
-                   PERFORM PROC-TAKE-CHECKPOINT
-               WHEN ENTRY-POINT-COMMIT
-                   PERFORM PROC-COMMIT-CHECKPOINT
-               WHEN ENTRY-POINT-RESTART
-                   PERFORM PROC-RESTART
+               WHEN FUNC-INIT
+                   PERFORM 1000-PROC-INIT
+               WHEN FUNC-TAKE
+                   PERFORM 2000-PROC-TAKE-CHECKPOINT
+               WHEN FUNC-CMIT
+                   PERFORM 3000-PROC-COMMIT-CHECKPOINT
+               WHEN FUNC-RSTR
+                   PERFORM 4000-PROC-RESTART
+               WHEN OTHER
+                   MOVE 'Invalid checkpoint function code' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
            END-EVALUATE
-           
+
+           MOVE LS-RETURN-CODE TO RETURN-CODE
            GOBACK
            .
-      
-       PROC-INIT.
-           * Initialize checkpoint processing
+      *================================================================*
+      * Initialize procedures
+      *================================================================*
+       1000-PROC-INIT.
+           PERFORM 1100-OPEN-FILES
+           IF WS-FILE-STATUS = '00'
+               PERFORM 1200-INITIALIZE-CONTROL
+               SET CKP-RC-SUCCESS TO TRUE
+           END-IF
+           .
+
+       1100-OPEN-FILES.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 'Error opening checkpoint file' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+           .
+
+       1200-INITIALIZE-CONTROL.
+           ACCEPT WS-CURRENT-TIME8 FROM TIME
+           MOVE WS-CURRENT-TIME8(1:6) TO CK-RUN-TIME
+
+           SET CK-INITIAL      TO TRUE
+           SET CK-PHASE-INIT   TO TRUE
+           MOVE SPACES          TO CK-LAST-KEY
+           MOVE SPACES          TO CK-LAST-TIME
+           MOVE 0               TO CK-RECORDS-READ
+           MOVE 0               TO CK-RECORDS-PROC
+           MOVE 0               TO CK-RECORDS-ERROR
+           MOVE 0               TO CK-RESTART-COUNT
+           .
+      *================================================================*
+      * Take / commit checkpoint procedures
+      *================================================================*
+       2000-PROC-TAKE-CHECKPOINT.
+           SET CK-ACTIVE TO TRUE
+           PERFORM 2100-BUILD-CHECKPOINT-KEY
+           PERFORM 2200-WRITE-CHECKPOINT-RECORD
+           IF WS-FILE-STATUS = '00'
+               SET CKP-RC-SUCCESS TO TRUE
+           END-IF
+           .
+
+       2100-BUILD-CHECKPOINT-KEY.
+           MOVE CK-PROGRAM-ID TO CKR-PROGRAM-ID
+           MOVE CK-RUN-DATE   TO CKR-RUN-DATE
+
+           ACCEPT WS-CURRENT-DATE8 FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME8 FROM TIME
+           MOVE SPACES TO CK-LAST-TIME
+           STRING WS-CURRENT-DATE8 WS-CURRENT-TIME8
+               DELIMITED BY SIZE INTO CK-LAST-TIME
+           .
+
+       2200-WRITE-CHECKPOINT-RECORD.
+           MOVE CHECKPOINT-CONTROL TO CKR-DATA
+
+           WRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   REWRITE CHECKPOINT-RECORD
+                       INVALID KEY
+                           MOVE 'Error writing checkpoint record'
+                             TO ERR-TEXT
+                           PERFORM 9000-ERROR-ROUTINE
+                   END-REWRITE
+           END-WRITE
+           .
+
+       3000-PROC-COMMIT-CHECKPOINT.
+           SET CK-COMPLETE   TO TRUE
+           SET CK-PHASE-TERM TO TRUE
+           PERFORM 2100-BUILD-CHECKPOINT-KEY
+           PERFORM 2200-WRITE-CHECKPOINT-RECORD
+           IF WS-FILE-STATUS = '00'
+               PERFORM 3300-CLOSE-FILES
+           END-IF
+           IF WS-FILE-STATUS = '00'
+               SET CKP-RC-SUCCESS TO TRUE
+           END-IF
+           .
+
+       3300-CLOSE-FILES.
+           CLOSE CHECKPOINT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 'Error closing checkpoint file' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+           .
+      *================================================================*
+      * Restart procedures
+      *================================================================*
+       4000-PROC-RESTART.
+           PERFORM 1100-OPEN-FILES
+           MOVE CK-PROGRAM-ID TO CKR-PROGRAM-ID
+           MOVE CK-RUN-DATE   TO CKR-RUN-DATE
+           PERFORM 4100-READ-CHECKPOINT-RECORD
            .
-       
-       PROC-TAKE-CHECKPOINT.
-           * Take a checkpoint
+
+       4100-READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 'No prior checkpoint found for restart'
+                     TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-READ
+
+           IF WS-FILE-STATUS = '00'
+               MOVE CKR-DATA TO CHECKPOINT-CONTROL
+               ADD 1 TO CK-RESTART-COUNT
+               SET CK-RESTARTED    TO TRUE
+               SET CKP-RC-SUCCESS  TO TRUE
+           END-IF
            .
-       
-       PROC-COMMIT-CHECKPOINT.
-           * Commit checkpoint
+      *================================================================*
+      * Error handling
+      *================================================================*
+       9000-ERROR-ROUTINE.
+           MOVE 'CKPRST'     TO ERR-PROGRAM
+           SET CKP-RC-ERROR  TO TRUE
+           CALL 'ERRPROC' USING ERR-MESSAGE
            .
-       
-       PROC-RESTART.
-           * Handle restart processing
-           . 
\ No newline at end of file
