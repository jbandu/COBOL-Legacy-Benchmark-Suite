@@ -0,0 +1,313 @@
+      *================================================================*
+      * Program Name: DATEVAL
+      * Description: Processing Date Validation Program
+      * Version: 1.0
+      * Date: 2026
+      * Maintenance Log:
+      * 2026-08-08 - Added a 2210-VALIDATE-NOT-HOLIDAY check against
+      *              the new HOLIDAY-CALENDAR-FILE (HOLCAL) so a
+      *              market holiday closes the business-day window
+      *              the same way a weekend already does.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATEVAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-CONTROL-FILE
+               ASSIGN TO BCHCTL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BCT-KEY
+               FILE STATUS IS WS-BCT-STATUS.
+
+           SELECT HOLIDAY-CALENDAR-FILE
+               ASSIGN TO HOLCAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HOL-KEY
+               FILE STATUS IS WS-HOL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-CONTROL-FILE.
+           COPY BCHCTL.
+
+       FD  HOLIDAY-CALENDAR-FILE.
+           COPY HOLCAL.
+
+       WORKING-STORAGE SECTION.
+           COPY BCHCON.
+           COPY ERRHAND.
+
+       01  WS-FILE-STATUS.
+           05  WS-BCT-STATUS           PIC X(2).
+           05  WS-HOL-STATUS           PIC X(2).
+
+       01  WS-CONSTANTS.
+      *    DATEVAL is the third job of SEQ-START-OF-DAY, right after
+      *    INITDAY and CKPCLR.
+           05  WS-SEQUENCE-NO          PIC 9(4) VALUE 3.
+
+      *----------------------------------------------------------------*
+      * The reserved SYSDATE sentinel record ENDDAY leaves behind --
+      * same fixed key, same otherwise-unused BCT-STEP-NAME slot
+      * carrying the prior run's advanced processing date.
+      *----------------------------------------------------------------*
+       01  WS-SYSDATE-CONSTANTS.
+           05  WS-SYSDATE-JOB-NAME     PIC X(8) VALUE 'SYSDATE '.
+           05  WS-SYSDATE-KEY-DATE     PIC X(8) VALUE '00000000'.
+           05  WS-SYSDATE-SEQUENCE     PIC 9(4) VALUE 0.
+
+       01  WS-SWITCHES.
+           05  WS-VALID-SW             PIC X(1) VALUE 'Y'.
+               88  WS-VALID                 VALUE 'Y'.
+               88  WS-INVALID               VALUE 'N'.
+
+       01  WS-WORK-AREAS.
+           05  WS-PROCESS-DATE          PIC 9(8).
+           05  WS-PROCESS-DATE-X REDEFINES WS-PROCESS-DATE
+                                     PIC X(8).
+           05  WS-PROCESS-DATE-R REDEFINES WS-PROCESS-DATE.
+               10  WS-PROCESS-YEAR      PIC 9(4).
+               10  WS-PROCESS-MONTH     PIC 9(2).
+               10  WS-PROCESS-DAY       PIC 9(2).
+           05  WS-DAYS-IN-MONTH         PIC 9(2).
+           05  WS-DATE-INTEGER          PIC S9(9) COMP.
+           05  WS-WEEKDAY               PIC S9(9) COMP.
+           05  WS-PRIOR-DATE            PIC 9(8).
+           05  WS-REJECT-REASON         PIC X(50).
+
+       01  WS-COUNTERS.
+           05  WS-ERROR-COUNT           PIC 9(4) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS
+           PERFORM 3000-TERMINATE
+           GOBACK
+           .
+
+       1000-INITIALIZE.
+           OPEN I-O BATCH-CONTROL-FILE
+           IF WS-BCT-STATUS NOT = '00'
+               MOVE 'Error opening control file' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN INPUT HOLIDAY-CALENDAR-FILE
+           IF WS-HOL-STATUS NOT = '00'
+               MOVE 'Error opening holiday calendar file' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           ACCEPT WS-PROCESS-DATE FROM DATE YYYYMMDD
+           PERFORM 1100-INIT-CHECKPOINT
+           .
+
+       1100-INIT-CHECKPOINT.
+           MOVE 'DATEVAL'           TO BCT-JOB-NAME
+           MOVE WS-PROCESS-DATE-X   TO BCT-PROCESS-DATE
+           MOVE WS-SEQUENCE-NO      TO BCT-SEQUENCE-NO
+
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+                   MOVE 'Control record not found for DATEVAL' TO
+                       ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-READ
+
+           MOVE BCT-STAT-ACTIVE     TO BCT-STATUS
+           MOVE WS-PROCESS-DATE-X   TO BCT-START-TIME
+
+           REWRITE BATCH-CONTROL-RECORD
+               INVALID KEY
+                   MOVE 'Error updating control record' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-REWRITE
+           .
+
+       2000-PROCESS.
+           SET WS-VALID TO TRUE
+
+           PERFORM 2100-VALIDATE-DATE-FORMAT
+           IF WS-VALID
+               PERFORM 2200-VALIDATE-NOT-WEEKEND
+           END-IF
+           IF WS-VALID
+               PERFORM 2210-VALIDATE-NOT-HOLIDAY
+           END-IF
+           IF WS-VALID
+               PERFORM 2300-VALIDATE-PRIOR-DATE
+           END-IF
+
+           IF WS-INVALID
+               ADD 1 TO WS-ERROR-COUNT
+               MOVE WS-REJECT-REASON TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Numeric/calendar sanity only -- checks the date is a real
+      * Gregorian calendar date (valid month, and day within the
+      * number of days that month actually has, leap years included).
+      *----------------------------------------------------------------*
+       2100-VALIDATE-DATE-FORMAT.
+           IF WS-PROCESS-DATE-X NOT NUMERIC
+               SET WS-INVALID TO TRUE
+               MOVE 'Processing date is not numeric' TO
+                   WS-REJECT-REASON
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-PROCESS-MONTH < 1 OR WS-PROCESS-MONTH > 12
+               SET WS-INVALID TO TRUE
+               MOVE 'Invalid month in processing date' TO
+                   WS-REJECT-REASON
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 2110-GET-DAYS-IN-MONTH
+
+           IF WS-PROCESS-DAY < 1 OR WS-PROCESS-DAY > WS-DAYS-IN-MONTH
+               SET WS-INVALID TO TRUE
+               MOVE 'Invalid day in processing date' TO
+                   WS-REJECT-REASON
+           END-IF
+           .
+
+       2110-GET-DAYS-IN-MONTH.
+           EVALUATE WS-PROCESS-MONTH
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 2
+                   IF FUNCTION MOD(WS-PROCESS-YEAR, 400) = 0 OR
+                      (FUNCTION MOD(WS-PROCESS-YEAR, 4) = 0 AND
+                       FUNCTION MOD(WS-PROCESS-YEAR, 100) NOT = 0)
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28 TO WS-DAYS-IN-MONTH
+                   END-IF
+           END-EVALUATE
+           .
+
+      *----------------------------------------------------------------*
+      * Weekend check.
+      *----------------------------------------------------------------*
+       2200-VALIDATE-NOT-WEEKEND.
+           COMPUTE WS-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-PROCESS-DATE)
+           COMPUTE WS-WEEKDAY = FUNCTION MOD(WS-DATE-INTEGER, 7)
+
+           IF WS-WEEKDAY = 0 OR WS-WEEKDAY = 6
+               SET WS-INVALID TO TRUE
+               MOVE 'Processing date falls on a weekend' TO
+                   WS-REJECT-REASON
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Market holiday check -- a keyed READ against the processing
+      * calendar operations maintains in HOLIDAY-CALENDAR-FILE. A date
+      * with a matching HOL-DATE entry closes the business-day window
+      * the same as a weekend does.
+      *----------------------------------------------------------------*
+       2210-VALIDATE-NOT-HOLIDAY.
+           MOVE WS-PROCESS-DATE-X TO HOL-DATE
+
+           READ HOLIDAY-CALENDAR-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-INVALID TO TRUE
+                   MOVE 'Processing date is a market holiday' TO
+                       WS-REJECT-REASON
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * The run date must move the processing calendar strictly
+      * forward from the date ENDDAY last closed out, so the same day
+      * can't accidentally be reprocessed and a day can't be skipped.
+      *----------------------------------------------------------------*
+       2300-VALIDATE-PRIOR-DATE.
+           MOVE WS-SYSDATE-JOB-NAME TO BCT-JOB-NAME
+           MOVE WS-SYSDATE-KEY-DATE TO BCT-PROCESS-DATE
+           MOVE WS-SYSDATE-SEQUENCE TO BCT-SEQUENCE-NO
+
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+      *            No prior SYSDATE record yet -- this is the very
+      *            first day this system has ever run, so there is
+      *            nothing to compare against.
+                   EXIT PARAGRAPH
+           END-READ
+
+           MOVE BCT-STEP-NAME TO WS-PRIOR-DATE
+
+           IF WS-PROCESS-DATE NOT > WS-PRIOR-DATE
+               SET WS-INVALID TO TRUE
+               MOVE 'Processing date does not follow prior date' TO
+                   WS-REJECT-REASON
+           END-IF
+           .
+
+       3000-TERMINATE.
+           PERFORM 3100-UPDATE-COMPLETION
+           PERFORM 3200-CLOSE-FILES
+           PERFORM 3300-DISPLAY-STATS
+
+           MOVE WS-ERROR-COUNT TO RETURN-CODE
+           .
+
+       3100-UPDATE-COMPLETION.
+           MOVE 'DATEVAL'           TO BCT-JOB-NAME
+           MOVE WS-PROCESS-DATE-X   TO BCT-PROCESS-DATE
+           MOVE WS-SEQUENCE-NO      TO BCT-SEQUENCE-NO
+
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+                   MOVE 'Control record not found for DATEVAL' TO
+                       ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-READ
+
+           IF WS-ERROR-COUNT > 0
+               MOVE BCT-STAT-ERROR TO BCT-STATUS
+               MOVE BCT-RC-SEVERE  TO BCT-RETURN-CODE
+           ELSE
+               MOVE BCT-STAT-DONE   TO BCT-STATUS
+               MOVE BCT-RC-SUCCESS  TO BCT-RETURN-CODE
+           END-IF
+
+           REWRITE BATCH-CONTROL-RECORD
+               INVALID KEY
+                   MOVE 'Error updating control record' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-REWRITE
+           .
+
+       3200-CLOSE-FILES.
+           CLOSE BATCH-CONTROL-FILE
+                 HOLIDAY-CALENDAR-FILE
+           .
+
+       3300-DISPLAY-STATS.
+           DISPLAY 'DATEVAL Processing Statistics:'
+           DISPLAY '  Processing date:  ' WS-PROCESS-DATE-X
+           DISPLAY '  Errors:           ' WS-ERROR-COUNT
+           .
+
+       9000-ERROR-ROUTINE.
+           MOVE 'DATEVAL' TO ERR-PROGRAM
+           CALL 'ERRPROC' USING ERR-MESSAGE
+           .
