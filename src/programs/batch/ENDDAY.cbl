@@ -0,0 +1,285 @@
+      *================================================================*
+      * Program Name: ENDDAY
+      * Description: Close-of-Day Processing Program
+      * Version: 1.0
+      * Date: 2026
+      * Maintenance Log:
+      * 2026-08-09 - 2110-CHECK-ONE-JOB now skips ENDDAY's own entry in
+      *              the job table; ENDDAY can't yet be DONE in the
+      *              control file while this run is still verifying
+      *              the rest of the day's jobs, so counting it was
+      *              always flagging the day as incomplete.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ENDDAY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-CONTROL-FILE
+               ASSIGN TO BCHCTL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BCT-KEY
+               FILE STATUS IS WS-BCT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-CONTROL-FILE.
+           COPY BCHCTL.
+
+       WORKING-STORAGE SECTION.
+           COPY BCHCON.
+           COPY ERRHAND.
+
+       01  WS-FILE-STATUS.
+           05  WS-BCT-STATUS           PIC X(2).
+
+       01  WS-CONSTANTS.
+      *    ENDDAY is the last job of SEQ-END-OF-DAY in PRCSEQ.cpy.
+           05  WS-SEQUENCE-NO          PIC 9(4) VALUE 9.
+
+      *----------------------------------------------------------------*
+      * Rather than invent a whole new control file, the processing
+      * date this job hands to tomorrow's start-of-day is kept as one
+      * more BATCH-CONTROL-FILE record, under a reserved job name and
+      * a fixed key so it is always found at the same place: the
+      * actual next processing date is carried in that record's
+      * BCT-STEP-NAME slot (otherwise unused outside a real job's
+      * control record). DATEVAL reads it back to validate the run
+      * date against the prior processing date.
+      *----------------------------------------------------------------*
+       01  WS-SYSDATE-CONSTANTS.
+           05  WS-SYSDATE-JOB-NAME     PIC X(8) VALUE 'SYSDATE '.
+           05  WS-SYSDATE-KEY-DATE     PIC X(8) VALUE '00000000'.
+           05  WS-SYSDATE-SEQUENCE     PIC 9(4) VALUE 0.
+
+       01  WS-WORK-AREAS.
+           05  WS-PROCESS-DATE         PIC 9(8).
+           05  WS-PROCESS-DATE-X REDEFINES WS-PROCESS-DATE
+                                     PIC X(8).
+           05  WS-CURRENT-TIME8        PIC 9(8).
+           05  WS-DATE-INTEGER         PIC S9(9) COMP.
+           05  WS-NEXT-PROCESS-DATE    PIC 9(8).
+           05  WS-JOB-IX                PIC 9(2) COMP.
+           05  WS-JOB-COUNT             PIC 9(2) COMP VALUE 9.
+
+       01  WS-JOB-NAME-VALUES.
+           05  FILLER                PIC X(8) VALUE 'INITDAY '.
+           05  FILLER                PIC X(8) VALUE 'CKPCLR  '.
+           05  FILLER                PIC X(8) VALUE 'DATEVAL '.
+           05  FILLER                PIC X(8) VALUE 'TRNVAL00'.
+           05  FILLER                PIC X(8) VALUE 'POSUPD00'.
+           05  FILLER                PIC X(8) VALUE 'HISTLD00'.
+           05  FILLER                PIC X(8) VALUE 'RPTGEN00'.
+           05  FILLER                PIC X(8) VALUE 'BCKLOD00'.
+           05  FILLER                PIC X(8) VALUE 'ENDDAY  '.
+       01  WS-JOB-NAME-TABLE REDEFINES WS-JOB-NAME-VALUES.
+           05  WS-JOB-NAME           PIC X(8) OCCURS 9 TIMES.
+
+       01  WS-COUNTERS.
+           05  WS-DONE-COUNT            PIC 9(4) COMP VALUE 0.
+           05  WS-INCOMPLETE-COUNT      PIC 9(4) COMP VALUE 0.
+           05  WS-ERROR-COUNT           PIC 9(4) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS
+           PERFORM 3000-TERMINATE
+           GOBACK
+           .
+
+       1000-INITIALIZE.
+           OPEN I-O BATCH-CONTROL-FILE
+           IF WS-BCT-STATUS NOT = '00'
+               MOVE 'Error opening control file' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           ACCEPT WS-PROCESS-DATE FROM DATE YYYYMMDD
+           PERFORM 1100-INIT-CHECKPOINT
+           .
+
+       1100-INIT-CHECKPOINT.
+           MOVE 'ENDDAY'            TO BCT-JOB-NAME
+           MOVE WS-PROCESS-DATE-X   TO BCT-PROCESS-DATE
+           MOVE WS-SEQUENCE-NO      TO BCT-SEQUENCE-NO
+
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+                   MOVE 'Control record not found for ENDDAY' TO
+                       ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-READ
+
+           MOVE BCT-STAT-ACTIVE     TO BCT-STATUS
+           MOVE WS-PROCESS-DATE-X   TO BCT-START-TIME
+
+           REWRITE BATCH-CONTROL-RECORD
+               INVALID KEY
+                   MOVE 'Error updating control record' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-REWRITE
+           .
+
+       2000-PROCESS.
+           PERFORM 2100-VERIFY-JOB-STATUSES
+           PERFORM 2200-ADVANCE-PROCESSING-DATE
+           PERFORM 2300-WRITE-STATUS-SUMMARY
+           .
+
+      *----------------------------------------------------------------*
+      * Confirms every job in today's sequence actually reached DONE
+      * before the day is allowed to be closed out.
+      *----------------------------------------------------------------*
+       2100-VERIFY-JOB-STATUSES.
+           PERFORM VARYING WS-JOB-IX FROM 1 BY 1
+                   UNTIL WS-JOB-IX > WS-JOB-COUNT
+               PERFORM 2110-CHECK-ONE-JOB
+           END-PERFORM
+           .
+
+       2110-CHECK-ONE-JOB.
+           IF WS-JOB-NAME(WS-JOB-IX) = 'ENDDAY  '
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-JOB-NAME(WS-JOB-IX) TO BCT-JOB-NAME
+           MOVE WS-PROCESS-DATE-X      TO BCT-PROCESS-DATE
+           MOVE WS-JOB-IX               TO BCT-SEQUENCE-NO
+
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+                   ADD 1 TO WS-INCOMPLETE-COUNT
+                   DISPLAY 'No control record found for '
+                           WS-JOB-NAME(WS-JOB-IX)
+                   EXIT PARAGRAPH
+           END-READ
+
+           IF BCT-STATUS-DONE
+               ADD 1 TO WS-DONE-COUNT
+           ELSE
+               ADD 1 TO WS-INCOMPLETE-COUNT
+               DISPLAY 'Job not complete: ' WS-JOB-NAME(WS-JOB-IX)
+                       ' status: ' BCT-STATUS
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Flips the system over to the next processing date by rolling
+      * today's date forward one calendar day and persisting it in the
+      * reserved SYSDATE control record for tomorrow's DATEVAL to read.
+      *----------------------------------------------------------------*
+       2200-ADVANCE-PROCESSING-DATE.
+           COMPUTE WS-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-PROCESS-DATE)
+           ADD 1 TO WS-DATE-INTEGER
+           COMPUTE WS-NEXT-PROCESS-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-DATE-INTEGER)
+
+           MOVE WS-SYSDATE-JOB-NAME TO BCT-JOB-NAME
+           MOVE WS-SYSDATE-KEY-DATE TO BCT-PROCESS-DATE
+           MOVE WS-SYSDATE-SEQUENCE TO BCT-SEQUENCE-NO
+
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+                   PERFORM 2210-CREATE-SYSDATE-RECORD
+               NOT INVALID KEY
+                   PERFORM 2220-UPDATE-SYSDATE-RECORD
+           END-READ
+           .
+
+       2210-CREATE-SYSDATE-RECORD.
+           INITIALIZE BATCH-CONTROL-RECORD
+           MOVE WS-SYSDATE-JOB-NAME     TO BCT-JOB-NAME
+           MOVE WS-SYSDATE-KEY-DATE     TO BCT-PROCESS-DATE
+           MOVE WS-SYSDATE-SEQUENCE     TO BCT-SEQUENCE-NO
+           MOVE WS-NEXT-PROCESS-DATE    TO BCT-STEP-NAME
+           SET BCT-STATUS-DONE          TO TRUE
+
+           WRITE BATCH-CONTROL-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-ERROR-COUNT
+                   DISPLAY 'Error creating SYSDATE control record'
+           END-WRITE
+           .
+
+       2220-UPDATE-SYSDATE-RECORD.
+           MOVE WS-NEXT-PROCESS-DATE    TO BCT-STEP-NAME
+           SET BCT-STATUS-DONE          TO TRUE
+
+           REWRITE BATCH-CONTROL-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-ERROR-COUNT
+                   DISPLAY 'Error updating SYSDATE control record'
+           END-REWRITE
+           .
+
+       2300-WRITE-STATUS-SUMMARY.
+           DISPLAY '================================================'
+           DISPLAY 'END-OF-DAY STATUS SUMMARY FOR ' WS-PROCESS-DATE-X
+           DISPLAY '================================================'
+           DISPLAY '  Jobs completed:   ' WS-DONE-COUNT
+           DISPLAY '  Jobs incomplete:  ' WS-INCOMPLETE-COUNT
+           DISPLAY '  Next process date: ' WS-NEXT-PROCESS-DATE
+           DISPLAY '================================================'
+           .
+
+       3000-TERMINATE.
+           PERFORM 3100-UPDATE-COMPLETION
+           PERFORM 3200-CLOSE-FILES
+           PERFORM 3300-DISPLAY-STATS
+
+           MOVE WS-ERROR-COUNT TO RETURN-CODE
+           .
+
+       3100-UPDATE-COMPLETION.
+           MOVE 'ENDDAY'            TO BCT-JOB-NAME
+           MOVE WS-PROCESS-DATE-X   TO BCT-PROCESS-DATE
+           MOVE WS-SEQUENCE-NO      TO BCT-SEQUENCE-NO
+
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+                   MOVE 'Control record not found for ENDDAY' TO
+                       ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-READ
+
+           MOVE BCT-STAT-DONE       TO BCT-STATUS
+           ACCEPT WS-CURRENT-TIME8 FROM TIME
+           MOVE WS-CURRENT-TIME8    TO BCT-END-TIME
+
+           IF WS-INCOMPLETE-COUNT > 0 OR WS-ERROR-COUNT > 0
+               MOVE BCT-RC-WARNING TO BCT-RETURN-CODE
+           ELSE
+               MOVE BCT-RC-SUCCESS TO BCT-RETURN-CODE
+           END-IF
+
+           REWRITE BATCH-CONTROL-RECORD
+               INVALID KEY
+                   MOVE 'Error updating control record' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-REWRITE
+           .
+
+       3200-CLOSE-FILES.
+           CLOSE BATCH-CONTROL-FILE
+           .
+
+       3300-DISPLAY-STATS.
+           DISPLAY 'ENDDAY Processing Statistics:'
+           DISPLAY '  Jobs verified done:  ' WS-DONE-COUNT
+           DISPLAY '  Jobs incomplete:     ' WS-INCOMPLETE-COUNT
+           DISPLAY '  Errors:              ' WS-ERROR-COUNT
+           .
+
+       9000-ERROR-ROUTINE.
+           MOVE 'ENDDAY' TO ERR-PROGRAM
+           ADD 1 TO WS-ERROR-COUNT
+           CALL 'ERRPROC' USING ERR-MESSAGE
+           .
