@@ -16,18 +16,41 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-REPORT-STATUS.
-           
+
+           SELECT RTN-CONFIG-FILE
+               ASSIGN TO RTNPARM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  REPORT-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
        01  REPORT-RECORD              PIC X(133).
-       
+
+       FD  RTN-CONFIG-FILE.
+           COPY RTNPARM.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            05 WS-REPORT-STATUS        PIC XX.
-           
+
+       01  WS-CFG-STATUS              PIC X(2).
+
+      *----------------------------------------------------------------*
+      * Analysis date-range filter. Defaults to the full history of
+      * RTNCODES (no filter) unless RTNPARM supplies a narrower range
+      * -- see P050-LOAD-CONFIG.
+      *----------------------------------------------------------------*
+       01  WS-FILTER-RANGE.
+           05 WS-FILTER-START-TS      PIC X(26)
+              VALUE '0001-01-01-00.00.00.000000'.
+           05 WS-FILTER-END-TS        PIC X(26)
+              VALUE '9999-12-31-24.00.00.000000'.
+           05 WS-FILTER-DISPLAY-START PIC X(10) VALUE 'ALL'.
+           05 WS-FILTER-DISPLAY-END   PIC X(10) VALUE 'HISTORY'.
+
        01  WS-DB2-AREA.
            EXEC SQL INCLUDE SQLCA END-EXEC.
            
@@ -66,6 +89,12 @@
               10 FILLER              PIC X(15) VALUE 'Report Time:'.
               10 WS-RPT-TIME         PIC X(8).
               10 FILLER              PIC X(80) VALUE SPACES.
+           05 WS-HEADER3B.
+              10 FILLER              PIC X(17) VALUE 'Analysis Period:'.
+              10 WS-RPT-PERIOD-START PIC X(10).
+              10 FILLER              PIC X(4)  VALUE ' to '.
+              10 WS-RPT-PERIOD-END   PIC X(10).
+              10 FILLER              PIC X(92) VALUE SPACES.
            05 WS-DETAIL-HDR.
               10 FILLER              PIC X(8)  VALUE 'Program'.
               10 FILLER              PIC X(2)  VALUE SPACES.
@@ -94,9 +123,12 @@
               10 FILLER              PIC X(65) VALUE SPACES.
               
        PROCEDURE DIVISION.
+           PERFORM P050-LOAD-CONFIG
+              THRU P050-EXIT.
+
            PERFORM P100-INIT-PROGRAM
               THRU P100-EXIT.
-              
+
            PERFORM P200-PROCESS-ANALYSIS
               THRU P200-EXIT.
               
@@ -121,7 +153,39 @@
            INITIALIZE WS-ANALYSIS-AREA.
        P100-EXIT.
            EXIT.
-           
+
+      *----------------------------------------------------------------*
+      * Reads the analysis date range from the RTNPARM config file so
+      * the report can be restricted to a period without a recompile.
+      * When the file can't be opened or the dates are blank,
+      * WS-FILTER-START-TS/WS-FILTER-END-TS are left at their
+      * wide-open defaults and every RTNCODES row is reported, exactly
+      * as before this filter existed.
+      *----------------------------------------------------------------*
+       P050-LOAD-CONFIG.
+           OPEN INPUT RTN-CONFIG-FILE
+
+           IF WS-CFG-STATUS = '00'
+              READ RTN-CONFIG-FILE
+              IF WS-CFG-STATUS = '00'
+                 IF CFG-START-DATE NOT = SPACES
+                    STRING CFG-START-DATE DELIMITED BY SIZE
+                           '-00.00.00.000000' DELIMITED BY SIZE
+                           INTO WS-FILTER-START-TS
+                    MOVE CFG-START-DATE TO WS-FILTER-DISPLAY-START
+                 END-IF
+                 IF CFG-END-DATE NOT = SPACES
+                    STRING CFG-END-DATE DELIMITED BY SIZE
+                           '-24.00.00.000000' DELIMITED BY SIZE
+                           INTO WS-FILTER-END-TS
+                    MOVE CFG-END-DATE TO WS-FILTER-DISPLAY-END
+                 END-IF
+              END-IF
+              CLOSE RTN-CONFIG-FILE
+           END-IF.
+       P050-EXIT.
+           EXIT.
+
        P200-PROCESS-ANALYSIS.
            EXEC SQL
                 DECLARE PRGCUR CURSOR FOR
@@ -132,6 +196,8 @@
                        COUNT(CASE WHEN STATUS_CODE = 'E' THEN 1 END),
                        COUNT(CASE WHEN STATUS_CODE = 'F' THEN 1 END)
                 FROM RTNCODES
+                WHERE TIMESTAMP >= :WS-FILTER-START-TS
+                  AND TIMESTAMP <= :WS-FILTER-END-TS
                 GROUP BY PROGRAM_ID
                 ORDER BY PROGRAM_ID
            END-EXEC.
@@ -159,7 +225,11 @@
                   DELIMITED BY SIZE
                   INTO WS-RPT-TIME.
            WRITE REPORT-RECORD FROM WS-HEADER3.
-           
+
+           MOVE WS-FILTER-DISPLAY-START TO WS-RPT-PERIOD-START.
+           MOVE WS-FILTER-DISPLAY-END   TO WS-RPT-PERIOD-END.
+           WRITE REPORT-RECORD FROM WS-HEADER3B.
+
            WRITE REPORT-RECORD FROM WS-HEADER1.
            WRITE REPORT-RECORD FROM WS-DETAIL-HDR.
            WRITE REPORT-RECORD FROM WS-HEADER1.
