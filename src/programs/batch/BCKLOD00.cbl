@@ -0,0 +1,437 @@
+      *================================================================*
+      * Program Name: BCKLOD00
+      * Description: End-of-Day Point-in-Time Backup Program
+      * Version: 1.0
+      * Date: 2026
+      * Maintenance Log:
+      * 2026-08-09 - Checkpoints the position/portfolio/transaction
+      *              backup phases through CKPRST so a job that fails
+      *              partway through can restart without re-copying
+      *              files it already finished.
+      * 2026-08-09 - The checkpoint/restart check now runs before the
+      *              backup files are opened, and a same-day restart
+      *              opens them EXTEND instead of OUTPUT, so resuming
+      *              no longer truncates backup data a prior run
+      *              already wrote.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BCKLOD00.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POSITION-MASTER
+               ASSIGN TO POSMSTRE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS POS-KEY
+               FILE STATUS IS WS-POS-STATUS.
+
+           SELECT PORTFOLIO-FILE
+               ASSIGN TO PORTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PORT-KEY
+               FILE STATUS IS WS-PORT-STATUS.
+
+           SELECT TRANSACTION-HISTORY
+               ASSIGN TO TRANHIST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRN-KEY
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT POSITION-BACKUP
+               ASSIGN TO POSBKUP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POSBKUP-STATUS.
+
+           SELECT PORTFOLIO-BACKUP
+               ASSIGN TO PRTBKUP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRTBKUP-STATUS.
+
+           SELECT TRANSACTION-BACKUP
+               ASSIGN TO TRNBKUP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRNBKUP-STATUS.
+
+           SELECT BATCH-CONTROL-FILE
+               ASSIGN TO BCHCTL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BCT-KEY
+               FILE STATUS IS WS-BCT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POSITION-MASTER.
+           COPY POSREC.
+
+       FD  PORTFOLIO-FILE.
+           COPY PORTFLIO.
+
+       FD  TRANSACTION-HISTORY.
+           COPY TRNREC.
+
+       FD  POSITION-BACKUP
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  POSITION-BACKUP-RECORD       PIC X(200).
+
+       FD  PORTFOLIO-BACKUP
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  PORTFOLIO-BACKUP-RECORD      PIC X(200).
+
+       FD  TRANSACTION-BACKUP
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  TRANSACTION-BACKUP-RECORD    PIC X(200).
+
+       FD  BATCH-CONTROL-FILE.
+           COPY BCHCTL.
+
+       WORKING-STORAGE SECTION.
+           COPY BCHCON.
+           COPY ERRHAND.
+           COPY CKPRST.
+
+       01  WS-CHECKPOINT-REQUEST.
+           05  WS-CKPT-FUNCTION        PIC X(4).
+               88  CKPT-FUNC-INIT        VALUE 'INIT'.
+               88  CKPT-FUNC-TAKE        VALUE 'TAKE'.
+               88  CKPT-FUNC-CMIT        VALUE 'CMIT'.
+               88  CKPT-FUNC-RSTR        VALUE 'RSTR'.
+           05  WS-CKPT-RETURN-CODE     PIC S9(4) COMP.
+               88  CKPT-RC-SUCCESS        VALUE +0.
+               88  CKPT-RC-WARNING        VALUE +4.
+               88  CKPT-RC-ERROR          VALUE +8.
+
+       01  WS-FILE-STATUS.
+           05  WS-POS-STATUS           PIC X(2).
+           05  WS-PORT-STATUS          PIC X(2).
+           05  WS-HIST-STATUS          PIC X(2).
+           05  WS-POSBKUP-STATUS       PIC X(2).
+           05  WS-PRTBKUP-STATUS       PIC X(2).
+           05  WS-TRNBKUP-STATUS       PIC X(2).
+           05  WS-BCT-STATUS           PIC X(2).
+
+       01  WS-CONSTANTS.
+      *    BCKLOD00 is hardcoded right after RPTGEN00 in PRCSEQ.cpy's
+      *    SEQ-END-OF-DAY -- position 8 in INITDAY's nine-job control
+      *    table.
+           05  WS-SEQUENCE-NO          PIC 9(4) VALUE 8.
+
+       01  WS-SWITCHES.
+           05  WS-POS-EOF-SW           PIC X(1) VALUE 'N'.
+               88  WS-POS-EOF              VALUE 'Y'.
+           05  WS-PORT-EOF-SW          PIC X(1) VALUE 'N'.
+               88  WS-PORT-EOF             VALUE 'Y'.
+           05  WS-HIST-EOF-SW          PIC X(1) VALUE 'N'.
+               88  WS-HIST-EOF             VALUE 'Y'.
+           05  WS-RESTARTED-SW         PIC X(1) VALUE 'N'.
+               88  WS-RESTARTED-RUN        VALUE 'Y'.
+
+       01  WS-WORK-AREAS.
+           05  WS-CURRENT-DATE8        PIC 9(8).
+           05  WS-CURRENT-DATE-X REDEFINES WS-CURRENT-DATE8
+                                     PIC X(8).
+           05  WS-CURRENT-TIME8        PIC 9(8).
+
+       01  WS-COUNTERS.
+           05  WS-POS-COUNT            PIC 9(7) COMP VALUE 0.
+           05  WS-PORT-COUNT           PIC 9(7) COMP VALUE 0.
+           05  WS-HIST-COUNT           PIC 9(7) COMP VALUE 0.
+           05  WS-ERROR-COUNT          PIC 9(4) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS
+           PERFORM 3000-TERMINATE
+           GOBACK
+           .
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE8 FROM DATE YYYYMMDD
+           PERFORM 1250-CHECKPOINT-RESTART
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1200-INIT-CHECKPOINT
+           .
+
+      *----------------------------------------------------------------*
+      * The backup files must be opened EXTEND, not OUTPUT, when this
+      * is a same-day restart -- 1250-CHECKPOINT-RESTART runs first so
+      * WS-RESTARTED-RUN is known before these OPENs, otherwise a
+      * restart would reopen OUTPUT and erase whatever a prior,
+      * incomplete run already wrote for phases CK-PHASE already
+      * reports done.
+      *----------------------------------------------------------------*
+       1100-OPEN-FILES.
+           OPEN INPUT POSITION-MASTER
+           IF WS-POS-STATUS NOT = '00'
+               MOVE 'Error opening position master' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN INPUT PORTFOLIO-FILE
+           IF WS-PORT-STATUS NOT = '00'
+               MOVE 'Error opening portfolio file' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN INPUT TRANSACTION-HISTORY
+           IF WS-HIST-STATUS NOT = '00'
+               MOVE 'Error opening transaction history' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           IF WS-RESTARTED-RUN
+               OPEN EXTEND POSITION-BACKUP
+           ELSE
+               OPEN OUTPUT POSITION-BACKUP
+           END-IF
+           IF WS-POSBKUP-STATUS NOT = '00'
+               MOVE 'Error opening position backup' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           IF WS-RESTARTED-RUN
+               OPEN EXTEND PORTFOLIO-BACKUP
+           ELSE
+               OPEN OUTPUT PORTFOLIO-BACKUP
+           END-IF
+           IF WS-PRTBKUP-STATUS NOT = '00'
+               MOVE 'Error opening portfolio backup' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           IF WS-RESTARTED-RUN
+               OPEN EXTEND TRANSACTION-BACKUP
+           ELSE
+               OPEN OUTPUT TRANSACTION-BACKUP
+           END-IF
+           IF WS-TRNBKUP-STATUS NOT = '00'
+               MOVE 'Error opening transaction backup' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN I-O BATCH-CONTROL-FILE
+           IF WS-BCT-STATUS NOT = '00'
+               MOVE 'Error opening control file' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+           .
+
+       1200-INIT-CHECKPOINT.
+           MOVE 'BCKLOD00'         TO BCT-JOB-NAME
+           MOVE WS-CURRENT-DATE-X  TO BCT-PROCESS-DATE
+           MOVE WS-SEQUENCE-NO     TO BCT-SEQUENCE-NO
+
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+                   MOVE 'Control record not found for BCKLOD00' TO
+                       ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-READ
+
+           MOVE BCT-STAT-ACTIVE    TO BCT-STATUS
+           MOVE WS-CURRENT-DATE-X  TO BCT-START-TIME
+
+           REWRITE BATCH-CONTROL-RECORD
+               INVALID KEY
+                   MOVE 'Error updating control record' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-REWRITE
+           .
+
+      *----------------------------------------------------------------*
+      * Look for a checkpoint left by a prior, incomplete run of this
+      * backup for today.  If one is found CK-PHASE tells 2000-PROCESS
+      * which backup steps are already done; otherwise start fresh.
+      *----------------------------------------------------------------*
+       1250-CHECKPOINT-RESTART.
+           MOVE 'BCKLOD00'        TO CK-PROGRAM-ID
+           MOVE WS-CURRENT-DATE-X TO CK-RUN-DATE
+           SET CKPT-FUNC-RSTR TO TRUE
+
+           CALL 'CKPRST' USING WS-CHECKPOINT-REQUEST
+                               CHECKPOINT-CONTROL
+
+           IF CKPT-RC-SUCCESS
+               SET WS-RESTARTED-RUN TO TRUE
+               DISPLAY 'BCKLOD00 resuming prior run, phase ' CK-PHASE
+           ELSE
+               MOVE 'BCKLOD00'        TO CK-PROGRAM-ID
+               MOVE WS-CURRENT-DATE-X TO CK-RUN-DATE
+               SET CKPT-FUNC-INIT TO TRUE
+
+               CALL 'CKPRST' USING WS-CHECKPOINT-REQUEST
+                                   CHECKPOINT-CONTROL
+           END-IF
+           .
+
+       2000-PROCESS.
+           IF CK-PHASE < '10'
+               PERFORM 2100-BACKUP-POSITIONS
+           END-IF
+           SET CK-PHASE-READ TO TRUE
+           PERFORM 2140-TAKE-CHECKPOINT
+
+           IF CK-PHASE < '20'
+               PERFORM 2200-BACKUP-PORTFOLIOS
+           END-IF
+           SET CK-PHASE-PROC TO TRUE
+           PERFORM 2140-TAKE-CHECKPOINT
+
+           IF CK-PHASE < '30'
+               PERFORM 2300-BACKUP-TRANSACTIONS
+           END-IF
+           SET CK-PHASE-UPDT TO TRUE
+           PERFORM 2140-TAKE-CHECKPOINT
+           .
+
+       2140-TAKE-CHECKPOINT.
+           COMPUTE CK-RECORDS-PROC =
+               WS-POS-COUNT + WS-PORT-COUNT + WS-HIST-COUNT
+           MOVE WS-ERROR-COUNT TO CK-RECORDS-ERROR
+           SET CKPT-FUNC-TAKE TO TRUE
+
+           CALL 'CKPRST' USING WS-CHECKPOINT-REQUEST
+                               CHECKPOINT-CONTROL
+
+           IF NOT CKPT-RC-SUCCESS
+               MOVE 'Error taking checkpoint' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+           .
+
+       2100-BACKUP-POSITIONS.
+           READ POSITION-MASTER
+               AT END
+                   SET WS-POS-EOF TO TRUE
+           END-READ
+
+           PERFORM UNTIL WS-POS-EOF
+               WRITE POSITION-BACKUP-RECORD FROM POSITION-RECORD
+               ADD 1 TO WS-POS-COUNT
+
+               READ POSITION-MASTER
+                   AT END
+                       SET WS-POS-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           .
+
+       2200-BACKUP-PORTFOLIOS.
+           READ PORTFOLIO-FILE
+               AT END
+                   SET WS-PORT-EOF TO TRUE
+           END-READ
+
+           PERFORM UNTIL WS-PORT-EOF
+               WRITE PORTFOLIO-BACKUP-RECORD FROM PORT-RECORD
+               ADD 1 TO WS-PORT-COUNT
+
+               READ PORTFOLIO-FILE
+                   AT END
+                       SET WS-PORT-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           .
+
+       2300-BACKUP-TRANSACTIONS.
+           READ TRANSACTION-HISTORY
+               AT END
+                   SET WS-HIST-EOF TO TRUE
+           END-READ
+
+           PERFORM UNTIL WS-HIST-EOF
+               WRITE TRANSACTION-BACKUP-RECORD FROM TRANSACTION-RECORD
+               ADD 1 TO WS-HIST-COUNT
+
+               READ TRANSACTION-HISTORY
+                   AT END
+                       SET WS-HIST-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           .
+
+       3000-TERMINATE.
+           PERFORM 3100-UPDATE-COMPLETION
+           PERFORM 3150-COMMIT-CHECKPOINT
+           PERFORM 3200-CLOSE-FILES
+           PERFORM 3300-DISPLAY-STATS
+
+           MOVE WS-ERROR-COUNT TO RETURN-CODE
+           .
+
+       3100-UPDATE-COMPLETION.
+           MOVE 'BCKLOD00'         TO BCT-JOB-NAME
+           MOVE WS-CURRENT-DATE-X  TO BCT-PROCESS-DATE
+           MOVE WS-SEQUENCE-NO     TO BCT-SEQUENCE-NO
+
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+                   MOVE 'Control record not found for BCKLOD00' TO
+                       ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-READ
+
+           MOVE BCT-STAT-DONE      TO BCT-STATUS
+           ACCEPT WS-CURRENT-TIME8 FROM TIME
+           MOVE WS-CURRENT-TIME8   TO BCT-END-TIME
+
+           IF WS-ERROR-COUNT > 0
+               MOVE BCT-RC-ERROR TO BCT-RETURN-CODE
+           ELSE
+               MOVE BCT-RC-SUCCESS TO BCT-RETURN-CODE
+           END-IF
+
+           REWRITE BATCH-CONTROL-RECORD
+               INVALID KEY
+                   MOVE 'Error updating control record' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-REWRITE
+           .
+
+       3150-COMMIT-CHECKPOINT.
+           SET CKPT-FUNC-CMIT TO TRUE
+
+           CALL 'CKPRST' USING WS-CHECKPOINT-REQUEST
+                               CHECKPOINT-CONTROL
+
+           IF NOT CKPT-RC-SUCCESS
+               MOVE 'Error committing checkpoint' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+           .
+
+       3200-CLOSE-FILES.
+           CLOSE POSITION-MASTER
+                 PORTFOLIO-FILE
+                 TRANSACTION-HISTORY
+                 POSITION-BACKUP
+                 PORTFOLIO-BACKUP
+                 TRANSACTION-BACKUP
+                 BATCH-CONTROL-FILE
+           .
+
+       3300-DISPLAY-STATS.
+           DISPLAY 'BCKLOD00 Processing Statistics:'
+           DISPLAY '  Positions backed up:    ' WS-POS-COUNT
+           DISPLAY '  Portfolios backed up:   ' WS-PORT-COUNT
+           DISPLAY '  Transactions backed up: ' WS-HIST-COUNT
+           DISPLAY '  Errors:                 ' WS-ERROR-COUNT
+           .
+
+       9000-ERROR-ROUTINE.
+           MOVE 'BCKLOD00' TO ERR-PROGRAM
+           ADD 1 TO WS-ERROR-COUNT
+           CALL 'ERRPROC' USING ERR-MESSAGE
+           .
