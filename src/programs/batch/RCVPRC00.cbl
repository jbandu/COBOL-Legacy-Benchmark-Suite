@@ -1,8 +1,23 @@
-       *================================================================*
+      *================================================================*
       * Program Name: RCVPRC00
       * Description: Process Recovery Handler
       * Version: 1.0
       * Date: 2024
+      * Maintenance Log:
+      * 2026-08-08 - 2121-RESTART-PROCESS now calls PRCSEQ00 with its
+      *              NEXT function right after a restart is scheduled,
+      *              so the sequencer picks the restarted process back
+      *              up immediately instead of waiting for its next
+      *              independently-scheduled NEXT call.
+      * 2026-08-08 - Added LS-PREVIEW-MODE so a caller can preview a
+      *              sequence- or all-level recovery's intended actions
+      *              through ERRPROC before any BATCH-CONTROL-RECORD is
+      *              actually rewritten.
+      * 2026-08-09 - Added LS-NO-RESCHEDULE so PRCSEQ00 can drive
+      *              recovery itself (on detecting a process in ERROR
+      *              status) without 2121-RESTART-PROCESS calling back
+      *              into PRCSEQ00 while it is already on the call
+      *              stack.
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RCVPRC00.
@@ -54,7 +69,18 @@
                88  WS-ACTION-RESTART   VALUE 'R'.
                88  WS-ACTION-BYPASS    VALUE 'B'.
                88  WS-ACTION-TERMINATE VALUE 'T'.
-           
+
+      *----------------------------------------------------------------*
+      * Layout matching PRCSEQ00's LS-SEQUENCE-REQUEST, used to call
+      * it back with the NEXT function after a restart.
+      *----------------------------------------------------------------*
+       01  WS-SEQUENCE-REQUEST.
+           05  WS-SEQ-FUNCTION       PIC X(4).
+           05  WS-SEQ-PROCESS-DATE   PIC X(8).
+           05  WS-SEQ-TYPE           PIC X(3).
+           05  WS-SEQ-NEXT-PROCESS   PIC X(8).
+           05  WS-SEQ-RETURN-CODE    PIC S9(4) COMP.
+
        LINKAGE SECTION.
        01  LS-RECOVERY-REQUEST.
            05  LS-FUNCTION          PIC X(4).
@@ -66,6 +92,12 @@
            05  LS-RECOVERY-TYPE    PIC X(1).
            05  LS-RECOVERY-PARM    PIC X(50).
            05  LS-RETURN-CODE      PIC S9(4) COMP.
+           05  LS-PREVIEW-MODE     PIC X(1).
+               88  LS-PREVIEW-ON     VALUE 'Y'.
+               88  LS-PREVIEW-OFF    VALUE 'N'.
+           05  LS-NO-RESCHEDULE    PIC X(1).
+               88  LS-RESCHEDULE-OFF VALUE 'Y'.
+               88  LS-RESCHEDULE-ON  VALUE 'N'.
        
        PROCEDURE DIVISION USING LS-RECOVERY-REQUEST.
        0000-MAIN.
@@ -191,27 +223,98 @@
            .
            
        2120-EXECUTE-RECOVERY.
+           IF LS-PREVIEW-ON
+               PERFORM 2125-PREVIEW-RECOVERY
+           ELSE
+               EVALUATE TRUE
+                   WHEN WS-ACTION-RESTART
+                       PERFORM 2121-RESTART-PROCESS
+                   WHEN WS-ACTION-BYPASS
+                       PERFORM 2122-BYPASS-PROCESS
+                   WHEN WS-ACTION-TERMINATE
+                       PERFORM 2123-TERMINATE-PROCESS
+               END-EVALUATE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Dry-run: report what 2120-EXECUTE-RECOVERY would have done for
+      * this process, through the same ERRPROC channel used for other
+      * informational recovery messages, without touching
+      * BATCH-CONTROL-RECORD or rescheduling anything with PRCSEQ00.
+      *----------------------------------------------------------------*
+       2125-PREVIEW-RECOVERY.
+           MOVE 'RCVPRC00' TO ERR-PROGRAM
+           MOVE ERR-CAT-PROC TO ERR-CATEGORY
+           MOVE 'DRY-RUN: recovery action not applied' TO ERR-TEXT
+
            EVALUATE TRUE
                WHEN WS-ACTION-RESTART
-                   PERFORM 2121-RESTART-PROCESS
+                   STRING 'JOB=' BCT-JOB-NAME
+                          ' DATE=' LS-PROCESS-DATE
+                          ' WOULD RESTART'
+                       DELIMITED BY SIZE INTO ERR-DETAILS
                WHEN WS-ACTION-BYPASS
-                   PERFORM 2122-BYPASS-PROCESS
+                   STRING 'JOB=' BCT-JOB-NAME
+                          ' DATE=' LS-PROCESS-DATE
+                          ' WOULD BYPASS'
+                       DELIMITED BY SIZE INTO ERR-DETAILS
                WHEN WS-ACTION-TERMINATE
-                   PERFORM 2123-TERMINATE-PROCESS
+                   STRING 'JOB=' BCT-JOB-NAME
+                          ' DATE=' LS-PROCESS-DATE
+                          ' WOULD TERMINATE'
+                       DELIMITED BY SIZE INTO ERR-DETAILS
            END-EVALUATE
+
+           CALL 'ERRPROC' USING ERR-MESSAGE
            .
            
        2121-RESTART-PROCESS.
            MOVE BCT-STAT-READY TO BCT-STATUS
            ADD 1 TO BCT-RESTART-COUNT
-           ACCEPT WS-CURRENT-TIME FROM TIME STAMP
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIME
            MOVE WS-CURRENT-TIME TO BCT-ATTEMPT-TS
-           
+
            REWRITE BATCH-CONTROL-RECORD
                INVALID KEY
                    MOVE 'Error updating control record' TO ERR-TEXT
                    PERFORM 9000-ERROR-ROUTINE
            END-REWRITE
+
+           IF NOT LS-RESCHEDULE-OFF
+               PERFORM 2124-RESCHEDULE-RESTART
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Hand the restarted process straight back to PRCSEQ00's NEXT
+      * function so it is picked up without waiting for the next
+      * independently-scheduled NEXT call.  Skipped when the caller
+      * sets LS-NO-RESCHEDULE -- PRCSEQ00 itself sets this when it is
+      * the one driving recovery (see PRCSEQ00's 3210-TRIGGER-RECOVERY)
+      * since calling back into PRCSEQ00 while it is still on the call
+      * stack would re-enter its non-reentrant WORKING-STORAGE.
+      * PRCSEQ00 opens the same BCHCTL/PRCSEQ datasets under its own
+      * independent SELECT/FD, so they must not still be open here
+      * when it is CALLed -- close them first and reopen afterward so
+      * the rest of this program sees them exactly as it left them.
+      *----------------------------------------------------------------*
+       2124-RESCHEDULE-RESTART.
+           MOVE 'NEXT' TO WS-SEQ-FUNCTION
+           MOVE LS-PROCESS-DATE TO WS-SEQ-PROCESS-DATE
+           MOVE PSR-TYPE TO WS-SEQ-TYPE
+
+           CLOSE BATCH-CONTROL-FILE
+                 PROCESS-SEQ-FILE
+
+           CALL 'PRCSEQ00' USING WS-SEQUENCE-REQUEST
+
+           PERFORM 1100-OPEN-FILES
+
+           IF WS-SEQ-RETURN-CODE NOT = ZERO
+               MOVE 'Error re-scheduling restarted process' TO ERR-TEXT
+               CALL 'ERRPROC' USING ERR-MESSAGE
+           END-IF
            .
            
        2122-BYPASS-PROCESS.
@@ -281,12 +384,16 @@
            .
            
        3100-UPDATE-FINAL-STATUS.
-           IF LS-RETURN-CODE = ZERO
-               MOVE 'Recovery completed successfully' TO ERR-TEXT
+           IF LS-PREVIEW-ON
+               MOVE 'Dry-run preview completed' TO ERR-TEXT
            ELSE
-               MOVE 'Recovery completed with errors' TO ERR-TEXT
+               IF LS-RETURN-CODE = ZERO
+                   MOVE 'Recovery completed successfully' TO ERR-TEXT
+               ELSE
+                   MOVE 'Recovery completed with errors' TO ERR-TEXT
+               END-IF
            END-IF
-           
+
            CALL 'ERRPROC' USING ERR-MESSAGE
            .
            
