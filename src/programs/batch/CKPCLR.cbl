@@ -0,0 +1,213 @@
+      *================================================================*
+      * Program Name: CKPCLR
+      * Description: Checkpoint File Stale-Entry Clear Program
+      * Version: 1.0
+      * Date: 2026
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CKPCLR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO CKPTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKR-KEY
+               FILE STATUS IS WS-CKR-STATUS.
+
+           SELECT BATCH-CONTROL-FILE
+               ASSIGN TO BCHCTL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BCT-KEY
+               FILE STATUS IS WS-BCT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+           COPY CKPTREC.
+
+       FD  BATCH-CONTROL-FILE.
+           COPY BCHCTL.
+
+       WORKING-STORAGE SECTION.
+           COPY BCHCON.
+           COPY ERRHAND.
+
+       01  WS-FILE-STATUS.
+           05  WS-CKR-STATUS           PIC X(2).
+           05  WS-BCT-STATUS           PIC X(2).
+
+       01  WS-CONSTANTS.
+      *    CKPCLR is the second job of SEQ-START-OF-DAY in PRCSEQ.cpy,
+      *    between INITDAY and DATEVAL.
+           05  WS-SEQUENCE-NO          PIC 9(4) VALUE 2.
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE-SW       PIC X(1) VALUE 'N'.
+               88  WS-END-OF-FILE          VALUE 'Y'.
+
+       01  WS-WORK-AREAS.
+           05  WS-PROCESS-DATE         PIC 9(8).
+           05  WS-PROCESS-DATE-X REDEFINES WS-PROCESS-DATE
+                                     PIC X(8).
+           05  WS-CURRENT-TIME8        PIC 9(8).
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ         PIC 9(6) COMP VALUE 0.
+           05  WS-RECORDS-CLEARED      PIC 9(6) COMP VALUE 0.
+           05  WS-RECORDS-KEPT         PIC 9(6) COMP VALUE 0.
+           05  WS-ERROR-COUNT          PIC 9(4) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS
+           PERFORM 3000-TERMINATE
+           GOBACK
+           .
+
+       1000-INITIALIZE.
+           OPEN I-O BATCH-CONTROL-FILE
+           IF WS-BCT-STATUS NOT = '00'
+               MOVE 'Error opening control file' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKR-STATUS NOT = '00'
+               MOVE 'Error opening checkpoint file' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           ACCEPT WS-PROCESS-DATE FROM DATE YYYYMMDD
+           PERFORM 1100-INIT-CHECKPOINT
+           .
+
+       1100-INIT-CHECKPOINT.
+           MOVE 'CKPCLR'            TO BCT-JOB-NAME
+           MOVE WS-PROCESS-DATE-X   TO BCT-PROCESS-DATE
+           MOVE WS-SEQUENCE-NO      TO BCT-SEQUENCE-NO
+
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+                   MOVE 'Control record not found for CKPCLR' TO
+                       ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-READ
+
+           MOVE BCT-STAT-ACTIVE     TO BCT-STATUS
+           MOVE WS-PROCESS-DATE-X   TO BCT-START-TIME
+
+           REWRITE BATCH-CONTROL-RECORD
+               INVALID KEY
+                   MOVE 'Error updating control record' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-REWRITE
+           .
+
+       2000-PROCESS.
+           PERFORM 2100-CLEAR-STALE-CHECKPOINTS
+           .
+
+      *----------------------------------------------------------------*
+      * Walks every CHECKPOINT-RECORD in key order and removes any
+      * entry not stamped with today's processing date, so a new day
+      * can't accidentally restart from a checkpoint left behind by
+      * the prior run.
+      *----------------------------------------------------------------*
+       2100-CLEAR-STALE-CHECKPOINTS.
+           MOVE LOW-VALUES TO CKR-KEY
+           START CHECKPOINT-FILE KEY NOT LESS THAN CKR-KEY
+               INVALID KEY
+                   SET WS-END-OF-FILE TO TRUE
+           END-START
+
+           PERFORM UNTIL WS-END-OF-FILE
+               READ CHECKPOINT-FILE NEXT RECORD
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM 2110-CLEAR-ONE-CHECKPOINT
+               END-READ
+           END-PERFORM
+           .
+
+       2110-CLEAR-ONE-CHECKPOINT.
+           ADD 1 TO WS-RECORDS-READ
+
+           IF CKR-RUN-DATE NOT = WS-PROCESS-DATE-X
+               DELETE CHECKPOINT-FILE RECORD
+                   INVALID KEY
+                       ADD 1 TO WS-ERROR-COUNT
+                       DISPLAY 'Error deleting stale checkpoint for '
+                               CKR-PROGRAM-ID
+                   NOT INVALID KEY
+                       ADD 1 TO WS-RECORDS-CLEARED
+               END-DELETE
+           ELSE
+               ADD 1 TO WS-RECORDS-KEPT
+           END-IF
+           .
+
+       3000-TERMINATE.
+           PERFORM 3100-UPDATE-COMPLETION
+           PERFORM 3200-CLOSE-FILES
+           PERFORM 3300-DISPLAY-STATS
+
+           MOVE WS-ERROR-COUNT TO RETURN-CODE
+           .
+
+       3100-UPDATE-COMPLETION.
+           MOVE 'CKPCLR'            TO BCT-JOB-NAME
+           MOVE WS-PROCESS-DATE-X   TO BCT-PROCESS-DATE
+           MOVE WS-SEQUENCE-NO      TO BCT-SEQUENCE-NO
+
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+                   MOVE 'Control record not found for CKPCLR' TO
+                       ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-READ
+
+           MOVE BCT-STAT-DONE       TO BCT-STATUS
+           ACCEPT WS-CURRENT-TIME8 FROM TIME
+           MOVE WS-CURRENT-TIME8    TO BCT-END-TIME
+
+           IF WS-ERROR-COUNT > 0
+               MOVE BCT-RC-ERROR   TO BCT-RETURN-CODE
+           ELSE
+               MOVE BCT-RC-SUCCESS TO BCT-RETURN-CODE
+           END-IF
+
+           REWRITE BATCH-CONTROL-RECORD
+               INVALID KEY
+                   MOVE 'Error updating control record' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-REWRITE
+           .
+
+       3200-CLOSE-FILES.
+           CLOSE CHECKPOINT-FILE
+           CLOSE BATCH-CONTROL-FILE
+           .
+
+       3300-DISPLAY-STATS.
+           DISPLAY 'CKPCLR Processing Statistics:'
+           DISPLAY '  Records read:      ' WS-RECORDS-READ
+           DISPLAY '  Records cleared:   ' WS-RECORDS-CLEARED
+           DISPLAY '  Records kept:      ' WS-RECORDS-KEPT
+           DISPLAY '  Errors:            ' WS-ERROR-COUNT
+           .
+
+       9000-ERROR-ROUTINE.
+           MOVE 'CKPCLR' TO ERR-PROGRAM
+           ADD 1 TO WS-ERROR-COUNT
+           CALL 'ERRPROC' USING ERR-MESSAGE
+           .
