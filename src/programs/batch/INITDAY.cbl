@@ -0,0 +1,170 @@
+      *================================================================*
+      * Program Name: INITDAY
+      * Description: Start-of-Day Batch Control Initializer
+      * Version: 1.0
+      * Date: 2026
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INITDAY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-CONTROL-FILE
+               ASSIGN TO BCHCTL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BCT-KEY
+               FILE STATUS IS WS-BCT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-CONTROL-FILE.
+           COPY BCHCTL.
+
+       WORKING-STORAGE SECTION.
+           COPY BCHCON.
+           COPY ERRHAND.
+
+       01  WS-FILE-STATUS.
+           05  WS-BCT-STATUS         PIC X(2).
+
+       01  WS-WORK-AREAS.
+           05  WS-PROCESS-DATE       PIC 9(8).
+           05  WS-PROCESS-DATE-X REDEFINES WS-PROCESS-DATE
+                                     PIC X(8).
+           05  WS-JOB-IX             PIC 9(2) COMP.
+           05  WS-JOB-COUNT          PIC 9(2) COMP VALUE 9.
+           05  WS-RECORDS-CREATED    PIC 9(4) COMP VALUE 0.
+           05  WS-ERROR-COUNT        PIC 9(4) COMP VALUE 0.
+
+      *----------------------------------------------------------------*
+      * Start-of-day/main-process/end-of-day job names, in the order
+      * PRCSEQ's STANDARD-SEQUENCES lays them out, so every job that
+      * will ever look for a READY control record finds one once
+      * today's run of this program has completed.
+      *----------------------------------------------------------------*
+       01  WS-JOB-NAME-VALUES.
+           05  FILLER                PIC X(8) VALUE 'INITDAY '.
+           05  FILLER                PIC X(8) VALUE 'CKPCLR  '.
+           05  FILLER                PIC X(8) VALUE 'DATEVAL '.
+           05  FILLER                PIC X(8) VALUE 'TRNVAL00'.
+           05  FILLER                PIC X(8) VALUE 'POSUPD00'.
+           05  FILLER                PIC X(8) VALUE 'HISTLD00'.
+           05  FILLER                PIC X(8) VALUE 'RPTGEN00'.
+           05  FILLER                PIC X(8) VALUE 'BCKLOD00'.
+           05  FILLER                PIC X(8) VALUE 'ENDDAY  '.
+       01  WS-JOB-NAME-TABLE REDEFINES WS-JOB-NAME-VALUES.
+           05  WS-JOB-NAME           PIC X(8) OCCURS 9 TIMES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS
+           PERFORM 3000-TERMINATE
+           GOBACK
+           .
+
+       1000-INITIALIZE.
+           OPEN I-O BATCH-CONTROL-FILE
+           IF WS-BCT-STATUS NOT = '00'
+               MOVE 'Error opening control file' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           ACCEPT WS-PROCESS-DATE FROM DATE YYYYMMDD
+           PERFORM 1100-VALIDATE-PROCESS-DATE
+           .
+
+       1100-VALIDATE-PROCESS-DATE.
+      *----------------------------------------------------------------*
+      * Only a numeric/format sanity check -- business-day and holiday
+      * validation is DATEVAL's job once it runs later in today's
+      * start-of-day sequence.
+      *----------------------------------------------------------------*
+           IF WS-PROCESS-DATE-X NOT NUMERIC
+               MOVE 'Invalid processing date' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+           .
+
+       2000-PROCESS.
+           PERFORM VARYING WS-JOB-IX FROM 1 BY 1
+                   UNTIL WS-JOB-IX > WS-JOB-COUNT
+               PERFORM 2100-CREATE-CONTROL-RECORD
+           END-PERFORM
+           .
+
+       2100-CREATE-CONTROL-RECORD.
+           INITIALIZE BATCH-CONTROL-RECORD
+           MOVE WS-JOB-NAME(WS-JOB-IX)  TO BCT-JOB-NAME
+           MOVE WS-PROCESS-DATE-X       TO BCT-PROCESS-DATE
+           MOVE WS-JOB-IX               TO BCT-SEQUENCE-NO
+           MOVE BCT-STAT-READY          TO BCT-STATUS
+
+           WRITE BATCH-CONTROL-RECORD
+               INVALID KEY
+                   IF WS-BCT-STATUS = '22'
+                       DISPLAY 'Control record already exists, '
+                               'resetting to READY: ' BCT-JOB-NAME
+                       PERFORM 2110-REINITIALIZE-RECORD
+                   ELSE
+                       ADD 1 TO WS-ERROR-COUNT
+                       DISPLAY 'Error creating control record for '
+                               BCT-JOB-NAME ': ' WS-BCT-STATUS
+                   END-IF
+           END-WRITE
+
+           IF WS-BCT-STATUS = '00'
+               ADD 1 TO WS-RECORDS-CREATED
+           END-IF
+           .
+
+       2110-REINITIALIZE-RECORD.
+      *----------------------------------------------------------------*
+      * This program is the first step of the day, but it may be
+      * rerun (e.g. after an abend earlier in start-of-day processing)
+      * -- if today's control record is already there, reset it to
+      * READY rather than failing the whole initialization run.
+      *----------------------------------------------------------------*
+           READ BATCH-CONTROL-FILE
+               INVALID KEY
+                   ADD 1 TO WS-ERROR-COUNT
+                   DISPLAY 'Error reading existing control record '
+                           'for ' BCT-JOB-NAME
+           END-READ
+
+           IF WS-BCT-STATUS = '00'
+               MOVE BCT-STAT-READY TO BCT-STATUS
+               REWRITE BATCH-CONTROL-RECORD
+                   INVALID KEY
+                       ADD 1 TO WS-ERROR-COUNT
+                       DISPLAY 'Error reinitializing control record '
+                               'for ' BCT-JOB-NAME
+               END-REWRITE
+           END-IF
+           .
+
+       3000-TERMINATE.
+           DISPLAY 'INITDAY Processing Statistics:'
+           DISPLAY '  Control records created/reset: '
+                   WS-RECORDS-CREATED
+           DISPLAY '  Errors:                        ' WS-ERROR-COUNT
+
+           CLOSE BATCH-CONTROL-FILE
+           IF WS-BCT-STATUS NOT = '00'
+               DISPLAY 'Error closing control file: ' WS-BCT-STATUS
+           END-IF
+
+           MOVE WS-ERROR-COUNT TO RETURN-CODE
+           .
+
+       9000-ERROR-ROUTINE.
+           MOVE 'INITDAY' TO ERR-PROGRAM
+           ADD 1 TO WS-ERROR-COUNT
+           CALL 'ERRPROC' USING ERR-MESSAGE
+           .
