@@ -1,6 +1,5 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RPTSTA00.
-       AUTHOR. CLAUDE.
        DATE-WRITTEN. 2024-04-09.
       *****************************************************************
       * System Statistics Report Generator                             *
@@ -23,7 +22,7 @@
            SELECT BATCH-STATS ASSIGN TO BCHSTATS
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
-               RECORD KEY IS BCH-KEY
+               RECORD KEY IS BCT-KEY
                FILE STATUS IS WS-BCH-STATUS.
 
            SELECT REPORT-FILE ASSIGN TO RPTFILE
@@ -32,9 +31,12 @@
 
        DATA DIVISION.
        FILE SECTION.
+       FD  DB2-STATS.
            COPY DB2STAT.
+
+       FD  BATCH-STATS.
            COPY BCHCTL.
-           
+
        FD  REPORT-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
@@ -44,11 +46,27 @@
            COPY RTNCODE.
            COPY ERRHAND.
 
+       01  WS-ERROR-MESSAGE         PIC X(80) VALUE SPACES.
+
        01  WS-FILE-STATUS.
            05  WS-DB2-STATUS         PIC XX.
            05  WS-BCH-STATUS         PIC XX.
            05  WS-REPORT-STATUS      PIC XX.
 
+       01  WS-SWITCHES.
+           05  WS-DB2-EOF-SW         PIC X VALUE 'N'.
+               88  END-OF-DB2-STATS      VALUE 'Y'.
+           05  WS-BCH-EOF-SW         PIC X VALUE 'N'.
+               88  END-OF-BATCH-STATS    VALUE 'Y'.
+           05  WS-DB2-HELD-SW        PIC X VALUE 'N'.
+               88  WS-DB2-HELD-VALID     VALUE 'Y'.
+           05  WS-BCH-FIRST-SW       PIC X VALUE 'Y'.
+               88  WS-BCH-FIRST-RECORD  VALUE 'Y'.
+           05  WS-BCH-HELD-SW        PIC X VALUE 'N'.
+               88  WS-BCH-HELD-VALID     VALUE 'Y'.
+           05  WS-BCH-HELD-SUCC-SW   PIC X VALUE 'N'.
+               88  WS-BCH-HELD-WAS-SUCC  VALUE 'Y'.
+
        01  WS-REPORT-HEADERS.
            05  WS-HEADER1.
                10  FILLER            PIC X(132) VALUE ALL '*'.
@@ -92,6 +110,72 @@
                10  FILLER               PIC X(05) VALUE '%'.
                10  FILLER               PIC X(40) VALUE SPACES.
 
+      *----------------------------------------------------------------*
+      * DB2-STATS holds one aggregate record per processing date, read
+      * in ascending STAT-DATE key order. As each record is read, the
+      * previously-held record (if any) is rolled into the trailing
+      * history before the new one replaces it as the "held" record --
+      * so once the file is exhausted, the held values are the most
+      * recent date's figures and the trend sum/count cover every date
+      * before it.
+      *----------------------------------------------------------------*
+       01  WS-DB2-TREND-WORK.
+           05  WS-DB2-HELD-ELAPSED      PIC 9(9)V99 VALUE ZERO.
+           05  WS-DB2-TREND-DAYS        PIC 9(5)    VALUE ZERO.
+           05  WS-DB2-TREND-ELAPSED-SUM PIC 9(11)V99 VALUE ZERO.
+           05  WS-DB2-TREND-AVG-ELAPSED PIC 9(9)V99  VALUE ZERO.
+           05  WS-DB2-TREND-DELTA-PCT   PIC S9(5)V99 VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * BATCH-STATS is keyed by job name first, so records for a given
+      * job arrive together in date order. A control break on the job
+      * name rolls that job's most-recently-held run into the "latest"
+      * totals and everything read before it into the trailing history,
+      * giving a trend across jobs even though the file isn't strictly
+      * in calendar order.
+      *----------------------------------------------------------------*
+       01  WS-BATCH-TREND-WORK.
+           05  WS-BCH-CURRENT-JOB       PIC X(8)  VALUE SPACES.
+           05  WS-BCH-LATEST-JOB-COUNT  PIC 9(5)  VALUE ZERO.
+           05  WS-BCH-LATEST-SUCCESS    PIC 9(5)  VALUE ZERO.
+           05  WS-BCH-TREND-RUNS        PIC 9(7)  VALUE ZERO.
+           05  WS-BCH-TREND-SUCCESS     PIC 9(7)  VALUE ZERO.
+           05  WS-BCH-LATEST-RATE       PIC 9(3)V99 VALUE ZERO.
+           05  WS-BCH-TREND-RATE        PIC 9(3)V99 VALUE ZERO.
+           05  WS-BCH-TREND-DELTA-PCT   PIC S9(5)V99 VALUE ZERO.
+
+       01  WS-TREND-LINES.
+           05  WS-DB2-TREND-LINE.
+               10  FILLER               PIC X(20) VALUE
+                   'DB2 ELAPSED TREND:'.
+               10  FILLER               PIC X(08) VALUE 'TODAY:'.
+               10  WS-TREND-DB2-TODAY   PIC ZZ,ZZ9.99.
+               10  FILLER               PIC X(05) VALUE SPACES.
+               10  FILLER               PIC X(16) VALUE
+                   'PRIOR AVG:'.
+               10  WS-TREND-DB2-AVG     PIC ZZ,ZZ9.99.
+               10  FILLER               PIC X(05) VALUE SPACES.
+               10  FILLER               PIC X(08) VALUE 'CHANGE:'.
+               10  WS-TREND-DB2-DELTA   PIC +ZZ9.99.
+               10  FILLER               PIC X(01) VALUE '%'.
+               10  FILLER               PIC X(20) VALUE SPACES.
+           05  WS-BATCH-TREND-LINE.
+               10  FILLER               PIC X(25) VALUE
+                   'BATCH SUCCESS RATE TREND:'.
+               10  FILLER               PIC X(08) VALUE 'TODAY:'.
+               10  WS-TREND-BCH-TODAY   PIC ZZ9.99.
+               10  FILLER               PIC X(01) VALUE '%'.
+               10  FILLER               PIC X(05) VALUE SPACES.
+               10  FILLER               PIC X(16) VALUE
+                   'PRIOR AVG:'.
+               10  WS-TREND-BCH-AVG     PIC ZZ9.99.
+               10  FILLER               PIC X(01) VALUE '%'.
+               10  FILLER               PIC X(05) VALUE SPACES.
+               10  FILLER               PIC X(08) VALUE 'CHANGE:'.
+               10  WS-TREND-BCH-DELTA   PIC +ZZ9.99.
+               10  FILLER               PIC X(01) VALUE '%'.
+               10  FILLER               PIC X(20) VALUE SPACES.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INITIALIZE
@@ -133,7 +217,9 @@
            WRITE REPORT-RECORD FROM WS-HEADER3.
 
        1300-INIT-ACCUMULATORS.
-           INITIALIZE WS-PERFORMANCE-METRICS.
+           INITIALIZE WS-PERFORMANCE-METRICS
+                      WS-DB2-TREND-WORK
+                      WS-BATCH-TREND-WORK.
 
        2000-PROCESS-REPORT.
            PERFORM 2100-PROCESS-DB2-STATS
@@ -145,7 +231,7 @@
            READ DB2-STATS
                AT END SET END-OF-DB2-STATS TO TRUE
            END-READ
-           
+
            PERFORM UNTIL END-OF-DB2-STATS
                PERFORM 2110-ACCUMULATE-DB2-STATS
                READ DB2-STATS
@@ -157,13 +243,24 @@
            READ BATCH-STATS
                AT END SET END-OF-BATCH-STATS TO TRUE
            END-READ
-           
+
            PERFORM UNTIL END-OF-BATCH-STATS
                PERFORM 2210-ACCUMULATE-BATCH-STATS
                READ BATCH-STATS
                    AT END SET END-OF-BATCH-STATS TO TRUE
                END-READ
-           END-PERFORM.
+           END-PERFORM
+
+      *----------------------------------------------------------------*
+      * The control break in 2210 only rolls a job's held run into the
+      * "latest" totals once the NEXT job's first record is seen --
+      * flush the final job's held run here, once the file is
+      * exhausted, the same way a control-break loop flushes its last
+      * group after end-of-file.
+      *----------------------------------------------------------------*
+           IF WS-BCH-HELD-VALID
+               PERFORM 2212-ROLL-UP-LATEST-JOB
+           END-IF.
 
        2300-CALCULATE-METRICS.
            PERFORM 2310-CALC-DB2-METRICS
@@ -174,6 +271,151 @@
            PERFORM 2420-WRITE-BATCH-SECTION
            PERFORM 2430-WRITE-TREND-ANALYSIS.
 
+      *----------------------------------------------------------------*
+      * Rolls the previously-held date's elapsed time into the trend
+      * history (if this isn't the first record read), then replaces
+      * the held figures with this record's -- see the WS-DB2-TREND-
+      * WORK comment above for why the last record read ends up being
+      * "today" once the file is exhausted.
+      *----------------------------------------------------------------*
+       2110-ACCUMULATE-DB2-STATS.
+           IF WS-DB2-HELD-VALID
+               ADD 1 TO WS-DB2-TREND-DAYS
+               ADD WS-DB2-HELD-ELAPSED TO WS-DB2-TREND-ELAPSED-SUM
+           END-IF
+
+           MOVE STAT-CALL-COUNT   TO WS-DB2-CALLS
+           MOVE STAT-ELAPSED-TIME TO WS-DB2-ELAPSED
+           MOVE STAT-CPU-TIME     TO WS-DB2-CPU
+           MOVE STAT-WAIT-TIME    TO WS-DB2-WAIT
+
+           MOVE STAT-ELAPSED-TIME TO WS-DB2-HELD-ELAPSED
+           SET WS-DB2-HELD-VALID TO TRUE.
+
+      *----------------------------------------------------------------*
+      * BATCH-STATS is keyed job-name-first, so a change in BCT-JOB-
+      * NAME marks the start of a new job's run history -- roll the
+      * previous job's held (most recent) run into the latest-totals
+      * before starting the new job's history.
+      *----------------------------------------------------------------*
+       2210-ACCUMULATE-BATCH-STATS.
+           IF WS-BCH-FIRST-RECORD
+               MOVE BCT-JOB-NAME TO WS-BCH-CURRENT-JOB
+               MOVE 'N' TO WS-BCH-FIRST-SW
+           END-IF
+
+           IF BCT-JOB-NAME NOT = WS-BCH-CURRENT-JOB
+               PERFORM 2212-ROLL-UP-LATEST-JOB
+               MOVE BCT-JOB-NAME TO WS-BCH-CURRENT-JOB
+               MOVE 'N' TO WS-BCH-HELD-SW
+           END-IF
+
+           IF WS-BCH-HELD-VALID
+               ADD 1 TO WS-BCH-TREND-RUNS
+               IF WS-BCH-HELD-WAS-SUCC
+                   ADD 1 TO WS-BCH-TREND-SUCCESS
+               END-IF
+           END-IF
+
+           IF BCT-STATUS-DONE AND BCT-RETURN-CODE = ZERO
+               MOVE 'Y' TO WS-BCH-HELD-SUCC-SW
+           ELSE
+               MOVE 'N' TO WS-BCH-HELD-SUCC-SW
+           END-IF
+           SET WS-BCH-HELD-VALID TO TRUE
+
+           ADD 1 TO WS-BATCH-JOBS
+           IF BCT-STATUS-DONE AND BCT-RETURN-CODE = ZERO
+               ADD 1 TO WS-BATCH-SUCCESS
+           ELSE
+               ADD 1 TO WS-BATCH-FAILED
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * Folds the held (most recent) run of the job just finished into
+      * the system-wide "latest run per job" totals used for today's
+      * side of the batch success-rate trend.
+      *----------------------------------------------------------------*
+       2212-ROLL-UP-LATEST-JOB.
+           ADD 1 TO WS-BCH-LATEST-JOB-COUNT
+           IF WS-BCH-HELD-WAS-SUCC
+               ADD 1 TO WS-BCH-LATEST-SUCCESS
+           END-IF.
+
+       2310-CALC-DB2-METRICS.
+           IF WS-DB2-CALLS > ZERO
+               COMPUTE WS-DB2-AVG-RESP ROUNDED =
+                   WS-DB2-ELAPSED / WS-DB2-CALLS
+           ELSE
+               MOVE ZERO TO WS-DB2-AVG-RESP
+           END-IF
+
+           IF WS-DB2-TREND-DAYS > ZERO
+               COMPUTE WS-DB2-TREND-AVG-ELAPSED ROUNDED =
+                   WS-DB2-TREND-ELAPSED-SUM / WS-DB2-TREND-DAYS
+               IF WS-DB2-TREND-AVG-ELAPSED > ZERO
+                   COMPUTE WS-DB2-TREND-DELTA-PCT ROUNDED =
+                       (WS-DB2-ELAPSED - WS-DB2-TREND-AVG-ELAPSED) /
+                        WS-DB2-TREND-AVG-ELAPSED * 100
+               ELSE
+                   MOVE ZERO TO WS-DB2-TREND-DELTA-PCT
+               END-IF
+           ELSE
+               MOVE ZERO TO WS-DB2-TREND-AVG-ELAPSED
+               MOVE ZERO TO WS-DB2-TREND-DELTA-PCT
+           END-IF.
+
+       2320-CALC-BATCH-METRICS.
+           IF WS-BATCH-JOBS > ZERO
+               COMPUTE WS-SUCCESS-RATE ROUNDED =
+                   WS-BATCH-SUCCESS / WS-BATCH-JOBS * 100
+           ELSE
+               MOVE ZERO TO WS-SUCCESS-RATE
+           END-IF
+
+           IF WS-BCH-LATEST-JOB-COUNT > ZERO
+               COMPUTE WS-BCH-LATEST-RATE ROUNDED =
+                   WS-BCH-LATEST-SUCCESS / WS-BCH-LATEST-JOB-COUNT
+                       * 100
+           ELSE
+               MOVE ZERO TO WS-BCH-LATEST-RATE
+           END-IF
+
+           IF WS-BCH-TREND-RUNS > ZERO
+               COMPUTE WS-BCH-TREND-RATE ROUNDED =
+                   WS-BCH-TREND-SUCCESS / WS-BCH-TREND-RUNS * 100
+               COMPUTE WS-BCH-TREND-DELTA-PCT ROUNDED =
+                   WS-BCH-LATEST-RATE - WS-BCH-TREND-RATE
+           ELSE
+               MOVE ZERO TO WS-BCH-TREND-RATE
+               MOVE ZERO TO WS-BCH-TREND-DELTA-PCT
+           END-IF.
+
+       2410-WRITE-DB2-SECTION.
+           MOVE WS-DB2-CALLS    TO WS-DB2-CALLS-OUT
+           WRITE REPORT-RECORD FROM WS-DB2-DETAIL.
+
+       2420-WRITE-BATCH-SECTION.
+           MOVE WS-BATCH-JOBS TO WS-BATCH-TOTAL
+           WRITE REPORT-RECORD FROM WS-BATCH-DETAIL.
+
+      *----------------------------------------------------------------*
+      * Writes the trailing-trend comparison lines so a reader can tell
+      * at a glance whether DB2 elapsed time or batch success is
+      * degrading relative to its own prior history, rather than only
+      * seeing today's numbers in isolation.
+      *----------------------------------------------------------------*
+       2430-WRITE-TREND-ANALYSIS.
+           MOVE WS-DB2-ELAPSED           TO WS-TREND-DB2-TODAY
+           MOVE WS-DB2-TREND-AVG-ELAPSED TO WS-TREND-DB2-AVG
+           MOVE WS-DB2-TREND-DELTA-PCT   TO WS-TREND-DB2-DELTA
+           WRITE REPORT-RECORD FROM WS-DB2-TREND-LINE
+
+           MOVE WS-BCH-LATEST-RATE     TO WS-TREND-BCH-TODAY
+           MOVE WS-BCH-TREND-RATE      TO WS-TREND-BCH-AVG
+           MOVE WS-BCH-TREND-DELTA-PCT TO WS-TREND-BCH-DELTA
+           WRITE REPORT-RECORD FROM WS-BATCH-TREND-LINE.
+
        3000-CLEANUP.
            CLOSE DB2-STATS
                 BATCH-STATS
