@@ -7,7 +7,14 @@
       * - Integrates with error handling framework                     *
       * - Maintains return code audit trail                            *
       *****************************************************************
-       
+      * Maintenance Log:
+      * 2026-08-08 - P200-SET-RETURN-CODE now alerts automatically
+      *              (new P250-ALERT-SEVERE, logging to RTNALERT)
+      *              whenever a code classifies as RC-STATUS-SEVERE,
+      *              instead of waiting for a caller to notice it on
+      *              its own.
+      *****************************************************************
+
        ENVIRONMENT DIVISION.
        
        DATA DIVISION.
@@ -76,11 +83,37 @@
                     SET RC-STATUS-ERROR TO TRUE
                WHEN OTHER
                     SET RC-STATUS-SEVERE TO TRUE
+                    PERFORM P250-ALERT-SEVERE
+                       THRU P250-EXIT
            END-EVALUATE.
-           
+
            MOVE 0 TO RC-RESPONSE-CODE.
        P200-EXIT.
            EXIT.
+
+      *----------------------------------------------------------------*
+      * A SEVERE-classified code is logged to RTNALERT immediately,
+      * the same way P400-LOG-RETURN-CODE logs every code to
+      * RTNCODES, so operations does not have to wait for a caller
+      * to run P500-ANALYZE-CODES to notice it.
+      *----------------------------------------------------------------*
+       P250-ALERT-SEVERE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIME.
+
+           EXEC SQL
+                INSERT INTO RTNALERT
+                (TIMESTAMP,
+                 PROGRAM_ID,
+                 RETURN_CODE,
+                 MESSAGE_TEXT)
+                VALUES
+                (:WS-CURRENT-TIME,
+                 :RC-PROGRAM-ID,
+                 :RC-NEW-CODE,
+                 :RC-MESSAGE)
+           END-EXEC.
+       P250-EXIT.
+           EXIT.
            
        P300-GET-RETURN-CODE.
            MOVE RC-CURRENT-CODE TO RC-RETURN-VALUE.
