@@ -0,0 +1,311 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTERR00.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * Error Frequency Dashboard Report                               *
+      *                                                               *
+      * Reads ERRPROC's own sequential error log (the same ERRLOG     *
+      * file RPTAUD00 reads for its correlation pass) and summarizes   *
+      * error frequency by program and by category, so the programs   *
+      * throwing the most errors are visible without reading the raw  *
+      * log one entry at a time.                                       *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-FILE ASSIGN TO ERRLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ERROR-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      * ERRPROC writes each entry as a flat 400-byte line built from a
+      * straight MOVE of the ERRHAND ERR-MESSAGE group (370 bytes)
+      * padded with spaces -- ERR-LOG-DATA lines up with that same
+      * 370 bytes so it can be MOVEd back into an ERR-MESSAGE area to
+      * recover the individual fields.
+      *----------------------------------------------------------------*
+       FD  ERROR-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  ERROR-LOG-RECORD.
+           05  ERR-LOG-DATA          PIC X(370).
+           05  FILLER                PIC X(30).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REPORT-RECORD             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY ERRHAND.
+
+       01  WS-ERROR-MESSAGE           PIC X(80) VALUE SPACES.
+
+       01  WS-FILE-STATUS.
+           05  WS-ERROR-STATUS        PIC XX.
+           05  WS-REPORT-STATUS       PIC XX.
+
+       01  WS-SWITCHES.
+           05  WS-ERROR-EOF-SW        PIC X VALUE 'N'.
+               88  END-OF-ERRORS          VALUE 'Y'.
+           05  WS-PROG-FOUND-SW       PIC X VALUE 'N'.
+               88  PROG-FOUND             VALUE 'Y'.
+           05  WS-CAT-FOUND-SW        PIC X VALUE 'N'.
+               88  CAT-FOUND              VALUE 'Y'.
+
+       01  WS-REPORT-DATE             PIC X(10).
+
+       01  WS-TOTAL-ERRORS            PIC S9(9) COMP VALUE 0.
+
+      *----------------------------------------------------------------*
+      * Distinct programs seen in the error log this run, in first-
+      * seen order, capped at 100 entries -- comfortably covers this
+      * system's program inventory, the same cap RPTAUD00 uses for
+      * its own failed-program table.
+      *----------------------------------------------------------------*
+       01  WS-PROGRAM-TABLE.
+           05  WS-PROGRAM-COUNT-TOTAL PIC 9(4) VALUE ZERO.
+           05  WS-PROGRAM-ENTRY OCCURS 100 TIMES
+                                INDEXED BY WS-PROG-IX.
+               10  WS-PROG-NAME       PIC X(8).
+               10  WS-PROG-ERR-COUNT  PIC S9(9) COMP VALUE 0.
+
+      *----------------------------------------------------------------*
+      * Distinct categories seen in the error log this run. ERRHAND
+      * only defines four (VS/VL/PR/SY) but the table is sized a
+      * little wider to tolerate an unrecognized code without losing
+      * it from the summary.
+      *----------------------------------------------------------------*
+       01  WS-CATEGORY-TABLE.
+           05  WS-CATEGORY-COUNT-TOTAL PIC 9(4) VALUE ZERO.
+           05  WS-CATEGORY-ENTRY OCCURS 10 TIMES
+                                 INDEXED BY WS-CAT-IX.
+               10  WS-CAT-NAME        PIC X(2).
+               10  WS-CAT-ERR-COUNT   PIC S9(9) COMP VALUE 0.
+
+       01  WS-REPORT-HEADERS.
+           05  WS-HEADER1.
+               10  FILLER             PIC X(132) VALUE ALL '-'.
+           05  WS-HEADER2.
+               10  FILLER             PIC X(38) VALUE SPACES.
+               10  FILLER             PIC X(56)
+                   VALUE 'Error Frequency Dashboard Report'.
+               10  FILLER             PIC X(38) VALUE SPACES.
+           05  WS-HEADER3.
+               10  FILLER             PIC X(13) VALUE 'Report Date:'.
+               10  WS-HDR-DATE        PIC X(10).
+               10  FILLER             PIC X(109) VALUE SPACES.
+           05  WS-PROGRAM-SECTION-HDR.
+               10  FILLER             PIC X(35)
+                   VALUE 'Error Frequency by Program'.
+               10  FILLER             PIC X(97) VALUE SPACES.
+           05  WS-PROGRAM-DETAIL-HDR.
+               10  FILLER             PIC X(10) VALUE 'Program'.
+               10  FILLER             PIC X(4)  VALUE SPACES.
+               10  FILLER             PIC X(14) VALUE 'Error Count'.
+               10  FILLER             PIC X(104) VALUE SPACES.
+           05  WS-CATEGORY-SECTION-HDR.
+               10  FILLER             PIC X(35)
+                   VALUE 'Error Frequency by Category'.
+               10  FILLER             PIC X(97) VALUE SPACES.
+           05  WS-CATEGORY-DETAIL-HDR.
+               10  FILLER             PIC X(10) VALUE 'Category'.
+               10  FILLER             PIC X(4)  VALUE SPACES.
+               10  FILLER             PIC X(14) VALUE 'Error Count'.
+               10  FILLER             PIC X(104) VALUE SPACES.
+
+       01  WS-PROGRAM-DETAIL-LINE.
+           05  WS-DTL-PROGRAM         PIC X(10).
+           05  FILLER                 PIC X(4)  VALUE SPACES.
+           05  WS-DTL-PROGRAM-COUNT   PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(108) VALUE SPACES.
+
+       01  WS-CATEGORY-DETAIL-LINE.
+           05  WS-DTL-CATEGORY        PIC X(10).
+           05  FILLER                 PIC X(4)  VALUE SPACES.
+           05  WS-DTL-CATEGORY-COUNT  PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(108) VALUE SPACES.
+
+       01  WS-TOTALS-LINE.
+           05  FILLER                 PIC X(20)
+               VALUE 'Total Errors Logged:'.
+           05  WS-SUM-TOTAL-ERRORS    PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(108) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ERRORS
+               UNTIL END-OF-ERRORS
+           PERFORM 3000-TERMINATE
+           GOBACK
+           .
+
+       1000-INITIALIZE.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1200-WRITE-REPORT-HEADERS
+           .
+
+       1100-OPEN-FILES.
+           OPEN INPUT ERROR-FILE
+           IF WS-ERROR-STATUS NOT = '00'
+               MOVE 'ERROR OPENING ERROR FILE'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               MOVE 'ERROR OPENING REPORT FILE'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+           .
+
+       1200-WRITE-REPORT-HEADERS.
+           ACCEPT WS-REPORT-DATE FROM DATE
+           MOVE WS-REPORT-DATE TO WS-HDR-DATE
+
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           WRITE REPORT-RECORD FROM WS-HEADER2
+           WRITE REPORT-RECORD FROM WS-HEADER3
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           .
+
+       2000-PROCESS-ERRORS.
+           READ ERROR-FILE
+               AT END
+                   SET END-OF-ERRORS TO TRUE
+               NOT AT END
+                   PERFORM 2100-ACCUMULATE-ERROR
+           END-READ
+           .
+
+       2100-ACCUMULATE-ERROR.
+           MOVE ERR-LOG-DATA TO ERR-MESSAGE
+
+           ADD 1 TO WS-TOTAL-ERRORS
+           PERFORM 2110-UPDATE-PROGRAM-COUNT
+           PERFORM 2120-UPDATE-CATEGORY-COUNT
+           .
+
+      *----------------------------------------------------------------*
+      * Linear scan of the programs seen so far -- the table is small
+      * (capped at 100 entries) so a full scan per error record is not
+      * a concern.
+      *----------------------------------------------------------------*
+       2110-UPDATE-PROGRAM-COUNT.
+           SET WS-PROG-IX TO 1
+           MOVE 'N' TO WS-PROG-FOUND-SW
+
+           PERFORM VARYING WS-PROG-IX FROM 1 BY 1
+               UNTIL WS-PROG-IX > WS-PROGRAM-COUNT-TOTAL
+               PERFORM 2111-CHECK-PROGRAM-ENTRY
+           END-PERFORM
+
+           IF NOT PROG-FOUND AND WS-PROGRAM-COUNT-TOTAL < 100
+               ADD 1 TO WS-PROGRAM-COUNT-TOTAL
+               SET WS-PROG-IX TO WS-PROGRAM-COUNT-TOTAL
+               MOVE ERR-PROGRAM TO WS-PROG-NAME (WS-PROG-IX)
+               MOVE 1            TO WS-PROG-ERR-COUNT (WS-PROG-IX)
+           END-IF
+           .
+
+       2111-CHECK-PROGRAM-ENTRY.
+           IF WS-PROG-NAME (WS-PROG-IX) = ERR-PROGRAM
+               ADD 1 TO WS-PROG-ERR-COUNT (WS-PROG-IX)
+               SET PROG-FOUND TO TRUE
+           END-IF
+           .
+
+       2120-UPDATE-CATEGORY-COUNT.
+           SET WS-CAT-IX TO 1
+           MOVE 'N' TO WS-CAT-FOUND-SW
+
+           PERFORM VARYING WS-CAT-IX FROM 1 BY 1
+               UNTIL WS-CAT-IX > WS-CATEGORY-COUNT-TOTAL
+               PERFORM 2121-CHECK-CATEGORY-ENTRY
+           END-PERFORM
+
+           IF NOT CAT-FOUND AND WS-CATEGORY-COUNT-TOTAL < 10
+               ADD 1 TO WS-CATEGORY-COUNT-TOTAL
+               SET WS-CAT-IX TO WS-CATEGORY-COUNT-TOTAL
+               MOVE ERR-CATEGORY TO WS-CAT-NAME (WS-CAT-IX)
+               MOVE 1             TO WS-CAT-ERR-COUNT (WS-CAT-IX)
+           END-IF
+           .
+
+       2121-CHECK-CATEGORY-ENTRY.
+           IF WS-CAT-NAME (WS-CAT-IX) = ERR-CATEGORY
+               ADD 1 TO WS-CAT-ERR-COUNT (WS-CAT-IX)
+               SET CAT-FOUND TO TRUE
+           END-IF
+           .
+
+       3000-TERMINATE.
+           PERFORM 3100-WRITE-PROGRAM-SECTION
+           PERFORM 3200-WRITE-CATEGORY-SECTION
+           PERFORM 3300-WRITE-TOTALS
+           PERFORM 3400-CLOSE-FILES
+           .
+
+       3100-WRITE-PROGRAM-SECTION.
+           WRITE REPORT-RECORD FROM WS-PROGRAM-SECTION-HDR
+           WRITE REPORT-RECORD FROM WS-PROGRAM-DETAIL-HDR
+
+           PERFORM VARYING WS-PROG-IX FROM 1 BY 1
+               UNTIL WS-PROG-IX > WS-PROGRAM-COUNT-TOTAL
+               PERFORM 3110-WRITE-PROGRAM-DETAIL
+           END-PERFORM
+
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           .
+
+       3110-WRITE-PROGRAM-DETAIL.
+           MOVE WS-PROG-NAME (WS-PROG-IX)      TO WS-DTL-PROGRAM
+           MOVE WS-PROG-ERR-COUNT (WS-PROG-IX) TO WS-DTL-PROGRAM-COUNT
+           WRITE REPORT-RECORD FROM WS-PROGRAM-DETAIL-LINE
+           .
+
+       3200-WRITE-CATEGORY-SECTION.
+           WRITE REPORT-RECORD FROM WS-CATEGORY-SECTION-HDR
+           WRITE REPORT-RECORD FROM WS-CATEGORY-DETAIL-HDR
+
+           PERFORM VARYING WS-CAT-IX FROM 1 BY 1
+               UNTIL WS-CAT-IX > WS-CATEGORY-COUNT-TOTAL
+               PERFORM 3210-WRITE-CATEGORY-DETAIL
+           END-PERFORM
+
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           .
+
+       3210-WRITE-CATEGORY-DETAIL.
+           MOVE WS-CAT-NAME (WS-CAT-IX)      TO WS-DTL-CATEGORY
+           MOVE WS-CAT-ERR-COUNT (WS-CAT-IX) TO WS-DTL-CATEGORY-COUNT
+           WRITE REPORT-RECORD FROM WS-CATEGORY-DETAIL-LINE
+           .
+
+       3300-WRITE-TOTALS.
+           MOVE WS-TOTAL-ERRORS TO WS-SUM-TOTAL-ERRORS
+           WRITE REPORT-RECORD FROM WS-TOTALS-LINE
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           .
+
+       3400-CLOSE-FILES.
+           CLOSE ERROR-FILE
+                 REPORT-FILE
+           .
+
+       9000-ERROR-ROUTINE.
+           MOVE 'RPTERR00'        TO ERR-PROGRAM
+           MOVE WS-ERROR-MESSAGE  TO ERR-TEXT
+           CALL 'ERRPROC' USING ERR-MESSAGE
+           MOVE 12 TO RETURN-CODE
+           GOBACK
+           .
