@@ -0,0 +1,389 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTLOT00.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * Open Tax Lot / Cost Basis Report                               *
+      *                                                               *
+      * Walks POSITION-MASTER (VSAM, POSREC layout) for every active   *
+      * position and, for each one, lists the open purchase lots held  *
+      * against it from LOT-FILE (VSAM, PORTLOT layout) along with the *
+      * cost basis and unrealized gain/loss for each lot's remaining   *
+      * quantity.                                                     *
+      *                                                               *
+      * Maintenance Log:                                              *
+      * 2026-08-09 - Was listing every BUY transaction POSHIST ever    *
+      *              recorded as if it were still an open lot, with no*
+      *              regard for units a later SELL had already        *
+      *              consumed. Switched to LOT-FILE, which PORTTRAN    *
+      *              already keeps current as lots are opened and      *
+      *              drawn down, so only lots genuinely still open     *
+      *              (LOT-STATUS-OPEN) are reported, at their actual   *
+      *              remaining quantity.                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POSITION-MASTER ASSIGN TO POSMSTRE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS POS-KEY
+               FILE STATUS IS WS-POS-STATUS.
+
+           SELECT LOT-FILE ASSIGN TO PORTLOT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOT-KEY
+               FILE STATUS IS WS-LOT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POSITION-MASTER.
+           COPY POSREC.
+
+       FD  LOT-FILE.
+           COPY PORTLOT.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REPORT-RECORD              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY ERRHAND.
+
+       01  WS-ERROR-MESSAGE            PIC X(80) VALUE SPACES.
+
+       01  WS-FILE-STATUS.
+           05  WS-POS-STATUS           PIC XX.
+           05  WS-LOT-STATUS            PIC XX.
+           05  WS-RPT-STATUS           PIC XX.
+
+       01  WS-SWITCHES.
+           05  WS-POS-EOF-SW           PIC X VALUE 'N'.
+               88  END-OF-POSITIONS        VALUE 'Y'.
+               88  MORE-POSITIONS          VALUE 'N'.
+           05  WS-LOT-EOF-SW           PIC X VALUE 'N'.
+               88  END-OF-LOTS              VALUE 'Y'.
+               88  MORE-LOTS                VALUE 'N'.
+
+       01  WS-LOT-WORK-AREAS.
+           05  WS-LOT-UNIT-PRICE       PIC S9(11)V9(4) COMP-3.
+           05  WS-LOT-REMAIN-COST      PIC S9(13)V9(2) COMP-3.
+           05  WS-LOT-MKT-VALUE        PIC S9(13)V9(2) COMP-3.
+           05  WS-LOT-GAIN-LOSS-CALC   PIC S9(13)V9(2) COMP-3.
+
+       01  WS-COUNTERS.
+           05  WS-POSITIONS-READ       PIC S9(9) COMP VALUE 0.
+           05  WS-OPEN-POSITIONS       PIC S9(9) COMP VALUE 0.
+           05  WS-LOTS-REPORTED        PIC S9(9) COMP VALUE 0.
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YEAR     PIC 9(4).
+               10  WS-CURRENT-MONTH    PIC 9(2).
+               10  WS-CURRENT-DAY      PIC 9(2).
+           05  WS-CURRENT-TIME.
+               10  WS-CURRENT-HOUR     PIC 9(2).
+               10  WS-CURRENT-MINUTE   PIC 9(2).
+               10  WS-CURRENT-SECOND   PIC 9(2).
+               10  WS-CURRENT-MS       PIC 9(2).
+
+       01  WS-TOTALS.
+           05  WS-TOTAL-COST-BASIS     PIC S9(13)V9(2) COMP-3 VALUE 0.
+           05  WS-TOTAL-MARKET-VALUE   PIC S9(13)V9(2) COMP-3 VALUE 0.
+           05  WS-TOTAL-GAIN-LOSS      PIC S9(13)V9(2) COMP-3 VALUE 0.
+
+       01  WS-POSITION-GAIN-LOSS       PIC S9(13)V9(2) COMP-3.
+
+       01  WS-REPORT-LINES.
+           05  WS-HEADER1.
+               10  FILLER              PIC X(132) VALUE ALL '-'.
+           05  WS-HEADER2.
+               10  FILLER              PIC X(38) VALUE SPACES.
+               10  FILLER              PIC X(56)
+                   VALUE 'Open Tax Lot / Cost Basis Report'.
+               10  FILLER              PIC X(38) VALUE SPACES.
+           05  WS-HEADER3.
+               10  FILLER              PIC X(13) VALUE 'Report Date:'.
+               10  WS-RPT-DATE         PIC X(10).
+               10  FILLER              PIC X(109) VALUE SPACES.
+           05  WS-POSITION-HDR.
+               10  FILLER              PIC X(10) VALUE 'Portfolio'.
+               10  FILLER              PIC X(2)  VALUE SPACES.
+               10  FILLER              PIC X(12) VALUE 'Investment'.
+               10  FILLER              PIC X(2)  VALUE SPACES.
+               10  FILLER              PIC X(17) VALUE 'Quantity'.
+               10  FILLER              PIC X(2)  VALUE SPACES.
+               10  FILLER              PIC X(16) VALUE 'Cost Basis'.
+               10  FILLER              PIC X(3)  VALUE SPACES.
+               10  FILLER              PIC X(16) VALUE 'Market Value'.
+               10  FILLER              PIC X(3)  VALUE SPACES.
+               10  FILLER              PIC X(16) VALUE 'Unreal G/L'.
+               10  FILLER              PIC X(33) VALUE SPACES.
+           05  WS-POSITION-LINE.
+               10  WS-POS-PORTFOLIO    PIC X(10).
+               10  FILLER              PIC X(2)  VALUE SPACES.
+               10  WS-POS-INVESTMENT   PIC X(12).
+               10  FILLER              PIC X(2)  VALUE SPACES.
+               10  WS-POS-QTY          PIC -(12)9.999.
+               10  FILLER              PIC X(2)  VALUE SPACES.
+               10  WS-POS-COST-BASIS   PIC -(12)9.99.
+               10  FILLER              PIC X(3)  VALUE SPACES.
+               10  WS-POS-MKT-VALUE    PIC -(12)9.99.
+               10  FILLER              PIC X(3)  VALUE SPACES.
+               10  WS-POS-GAIN-LOSS    PIC -(12)9.99.
+               10  FILLER              PIC X(33) VALUE SPACES.
+           05  WS-LOT-HDR.
+               10  FILLER              PIC X(4)  VALUE SPACES.
+               10  FILLER              PIC X(10) VALUE 'Lot Date'.
+               10  FILLER              PIC X(4)  VALUE SPACES.
+               10  FILLER              PIC X(17) VALUE 'Lot Quantity'.
+               10  FILLER              PIC X(2)  VALUE SPACES.
+               10  FILLER              PIC X(15) VALUE 'Lot Price'.
+               10  FILLER              PIC X(4)  VALUE SPACES.
+               10  FILLER              PIC X(16) VALUE 'Lot Cost Basis'.
+               10  FILLER              PIC X(3)  VALUE SPACES.
+               10  FILLER              PIC X(16) VALUE 'Lot Gain/Loss'.
+               10  FILLER              PIC X(41) VALUE SPACES.
+           05  WS-LOT-LINE.
+               10  FILLER              PIC X(4)  VALUE SPACES.
+               10  WS-LOT-DATE         PIC X(10).
+               10  FILLER              PIC X(4)  VALUE SPACES.
+               10  WS-LOT-QTY          PIC -(12)9.999.
+               10  FILLER              PIC X(2)  VALUE SPACES.
+               10  WS-LOT-PRICE        PIC -(10)9.999.
+               10  FILLER              PIC X(4)  VALUE SPACES.
+               10  WS-LOT-COST-BASIS   PIC -(12)9.99.
+               10  FILLER              PIC X(3)  VALUE SPACES.
+               10  WS-LOT-GAIN-LOSS    PIC -(12)9.99.
+               10  FILLER              PIC X(41) VALUE SPACES.
+           05  WS-SUMMARY-LINE.
+               10  FILLER              PIC X(20)
+                   VALUE 'Open Positions:'.
+               10  WS-SUM-POSITIONS    PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER              PIC X(10) VALUE SPACES.
+               10  FILLER              PIC X(20)
+                   VALUE 'Open Lots:'.
+               10  WS-SUM-LOTS         PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER              PIC X(64) VALUE SPACES.
+           05  WS-TOTALS-LINE.
+               10  FILLER              PIC X(20)
+                   VALUE 'Total Cost Basis:'.
+               10  WS-SUM-COST-BASIS   PIC -(13)9.99.
+               10  FILLER              PIC X(4) VALUE SPACES.
+               10  FILLER              PIC X(20)
+                   VALUE 'Total Gain/Loss:'.
+               10  WS-SUM-GAIN-LOSS    PIC -(13)9.99.
+               10  FILLER              PIC X(54) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-POSITIONS
+               UNTIL END-OF-POSITIONS
+           PERFORM 3000-TERMINATE
+           GOBACK
+           .
+
+       1000-INITIALIZE.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1300-WRITE-REPORT-HEADERS
+           .
+
+       1100-OPEN-FILES.
+           OPEN INPUT POSITION-MASTER
+           IF WS-POS-STATUS NOT = '00'
+               MOVE 'ERROR OPENING POSITION MASTER'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN INPUT LOT-FILE
+           IF WS-LOT-STATUS NOT = '00'
+               MOVE 'ERROR OPENING LOT FILE'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               MOVE 'ERROR OPENING REPORT FILE'
+                 TO WS-ERROR-MESSAGE
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           SET MORE-POSITIONS TO TRUE
+           MOVE LOW-VALUES TO POS-KEY
+           START POSITION-MASTER KEY NOT LESS THAN POS-KEY
+               INVALID KEY
+                   SET END-OF-POSITIONS TO TRUE
+           END-START
+           .
+
+       1300-WRITE-REPORT-HEADERS.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           MOVE WS-CURRENT-DATE TO WS-RPT-DATE
+
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           WRITE REPORT-RECORD FROM WS-HEADER2
+           WRITE REPORT-RECORD FROM WS-HEADER3
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           WRITE REPORT-RECORD FROM WS-POSITION-HDR
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           .
+
+       2000-PROCESS-POSITIONS.
+           READ POSITION-MASTER NEXT RECORD
+               AT END
+                   SET END-OF-POSITIONS TO TRUE
+               NOT AT END
+                   PERFORM 2100-PROCESS-ONE-POSITION
+           END-READ
+           .
+
+       2100-PROCESS-ONE-POSITION.
+           ADD 1 TO WS-POSITIONS-READ
+
+           IF POS-STATUS-ACTIVE
+               PERFORM 2110-WRITE-POSITION-SUMMARY
+               PERFORM 2120-REPORT-OPEN-LOTS
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * POS-MARKET-VALUE and POS-COST-BASIS are already captured on
+      * the position master, so the unrealized gain/loss for the
+      * position as a whole is a straight subtraction -- no new
+      * pricing logic is introduced here.
+      *----------------------------------------------------------------*
+       2110-WRITE-POSITION-SUMMARY.
+           ADD 1 TO WS-OPEN-POSITIONS
+
+           COMPUTE WS-POSITION-GAIN-LOSS =
+               POS-MARKET-VALUE - POS-COST-BASIS
+
+           MOVE POS-PORTFOLIO-ID      TO WS-POS-PORTFOLIO
+           MOVE POS-INVESTMENT-ID     TO WS-POS-INVESTMENT
+           MOVE POS-QUANTITY          TO WS-POS-QTY
+           MOVE POS-COST-BASIS        TO WS-POS-COST-BASIS
+           MOVE POS-MARKET-VALUE      TO WS-POS-MKT-VALUE
+           MOVE WS-POSITION-GAIN-LOSS TO WS-POS-GAIN-LOSS
+
+           WRITE REPORT-RECORD FROM WS-POSITION-LINE
+           WRITE REPORT-RECORD FROM WS-LOT-HDR
+
+           ADD POS-COST-BASIS        TO WS-TOTAL-COST-BASIS
+           ADD POS-MARKET-VALUE      TO WS-TOTAL-MARKET-VALUE
+           ADD WS-POSITION-GAIN-LOSS TO WS-TOTAL-GAIN-LOSS
+           .
+
+      *----------------------------------------------------------------*
+      * Walks LOT-FILE for this portfolio/investment and reports only
+      * the lots PORTTRAN still carries as open, at their actual
+      * remaining quantity -- a lot partially drawn down by a later
+      * sale reports what is left, not what it opened with, and a lot
+      * fully sold (LOT-STATUS-CLOSED) does not appear at all.
+      *----------------------------------------------------------------*
+       2120-REPORT-OPEN-LOTS.
+           MOVE ZERO TO WS-LOT-UNIT-PRICE
+           IF POS-QUANTITY NOT = ZERO
+               COMPUTE WS-LOT-UNIT-PRICE =
+                   POS-MARKET-VALUE / POS-QUANTITY
+           END-IF
+
+           MOVE POS-PORTFOLIO-ID  TO LOT-PORTFOLIO-ID
+           MOVE POS-INVESTMENT-ID TO LOT-INVESTMENT-ID
+           MOVE LOW-VALUES        TO LOT-OPEN-DATE
+           MOVE LOW-VALUES        TO LOT-OPEN-SEQ
+           SET MORE-LOTS TO TRUE
+
+           START LOT-FILE KEY NOT LESS THAN LOT-KEY
+               INVALID KEY
+                   SET END-OF-LOTS TO TRUE
+           END-START
+
+           PERFORM 2121-READ-NEXT-LOT
+               UNTIL END-OF-LOTS
+           .
+
+       2121-READ-NEXT-LOT.
+           READ LOT-FILE NEXT RECORD
+               AT END
+                   SET END-OF-LOTS TO TRUE
+                   EXIT PARAGRAPH
+           END-READ
+
+           IF LOT-PORTFOLIO-ID  NOT = POS-PORTFOLIO-ID
+           OR LOT-INVESTMENT-ID NOT = POS-INVESTMENT-ID
+               SET END-OF-LOTS TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF LOT-STATUS-OPEN
+               PERFORM 2122-WRITE-LOT-LINE
+           END-IF
+           .
+
+       2122-WRITE-LOT-LINE.
+           ADD 1 TO WS-LOTS-REPORTED
+
+           COMPUTE WS-LOT-REMAIN-COST =
+               LOT-REMAINING-QTY * LOT-UNIT-COST
+           COMPUTE WS-LOT-MKT-VALUE =
+               LOT-REMAINING-QTY * WS-LOT-UNIT-PRICE
+
+           MOVE LOT-OPEN-DATE      TO WS-LOT-DATE
+           MOVE LOT-REMAINING-QTY  TO WS-LOT-QTY
+           MOVE LOT-UNIT-COST      TO WS-LOT-PRICE
+           MOVE WS-LOT-REMAIN-COST TO WS-LOT-COST-BASIS
+           COMPUTE WS-LOT-GAIN-LOSS-CALC =
+               WS-LOT-MKT-VALUE - WS-LOT-REMAIN-COST
+           MOVE WS-LOT-GAIN-LOSS-CALC TO WS-LOT-GAIN-LOSS
+
+           WRITE REPORT-RECORD FROM WS-LOT-LINE
+           .
+
+       3000-TERMINATE.
+           PERFORM 3100-WRITE-SUMMARY
+           PERFORM 3200-CLOSE-FILES
+           PERFORM 3400-DISPLAY-STATS
+           .
+
+       3100-WRITE-SUMMARY.
+           WRITE REPORT-RECORD FROM WS-HEADER1
+
+           MOVE WS-OPEN-POSITIONS TO WS-SUM-POSITIONS
+           MOVE WS-LOTS-REPORTED  TO WS-SUM-LOTS
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+
+           MOVE WS-TOTAL-COST-BASIS TO WS-SUM-COST-BASIS
+           MOVE WS-TOTAL-GAIN-LOSS  TO WS-SUM-GAIN-LOSS
+           WRITE REPORT-RECORD FROM WS-TOTALS-LINE
+
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           .
+
+       3200-CLOSE-FILES.
+           CLOSE POSITION-MASTER
+                 LOT-FILE
+                 REPORT-FILE
+           .
+
+       3400-DISPLAY-STATS.
+           DISPLAY 'RPTLOT00 Tax Lot Report Statistics:'
+           DISPLAY '  Positions Read:    ' WS-POSITIONS-READ
+           DISPLAY '  Open Positions:    ' WS-OPEN-POSITIONS
+           DISPLAY '  Open Lots Listed:  ' WS-LOTS-REPORTED
+           .
+
+       9000-ERROR-ROUTINE.
+           MOVE 'RPTLOT00'        TO ERR-PROGRAM
+           MOVE WS-ERROR-MESSAGE  TO ERR-TEXT
+           CALL 'ERRPROC' USING ERR-MESSAGE
+           MOVE 12 TO RETURN-CODE
+           GOBACK
+           .
