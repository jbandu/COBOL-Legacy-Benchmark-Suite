@@ -1,8 +1,13 @@
-       *================================================================*
+      *================================================================*
       * Program Name: DB2STAT
       * Description: DB2 Statistics Collector
       * Version: 1.0
       * Date: 2024
+      * Maintenance Log:
+      * 2026-08-08 - TERM now also inserts the finished job's row into
+      *              the permanent DBSTATS_HIST table, so the numbers
+      *              survive after SESSION.DBSTATS is dropped with the
+      *              connection that created it.
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DB2STAT.
@@ -11,8 +16,24 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-ZOS.
        OBJECT-COMPUTER. IBM-ZOS.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Daily rollup extract read by RPTSTA00/UTLMON00 -- TERM
+      *    folds this run's elapsed/CPU time into today's STAT-KEY
+      *    row so those two programs are no longer reading a file
+      *    nothing ever wrote.
+           SELECT DB2-STATS ASSIGN TO DB2STATS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STAT-KEY
+               FILE STATUS IS WS-DB2-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DB2-STATS.
+           COPY DB2STAT.
+
        WORKING-STORAGE SECTION.
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
            01  WS-STATS-RECORD.
@@ -36,6 +57,13 @@
        01  WS-CURRENT-TIMESTAMP    PIC X(26).
        01  WS-START-TIMESTAMP      PIC X(26).
        01  WS-FORMATTED-TIME       PIC ZZ,ZZ9.99.
+
+       01  WS-FILE-STATUS.
+           05  WS-DB2-STATUS       PIC XX.
+               88  WS-DB2-SUCCESS      VALUE '00'.
+               88  WS-DB2-NOTFND       VALUE '23'.
+
+       01  WS-TODAY-DATE           PIC X(08).
        
        LINKAGE SECTION.
        01  LS-STAT-REQUEST.
@@ -77,7 +105,7 @@
            INITIALIZE WS-STATS-RECORD
            MOVE LS-PROGRAM-ID TO WS-PROGRAM-ID
            
-           ACCEPT WS-CURRENT-TIMESTAMP FROM TIME STAMP
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
            MOVE WS-CURRENT-TIMESTAMP TO WS-START-TIME
            MOVE WS-CURRENT-TIMESTAMP TO WS-START-TIMESTAMP
            
@@ -155,11 +183,11 @@
            .
            
        3000-TERMINATE.
-           ACCEPT WS-CURRENT-TIMESTAMP FROM TIME STAMP
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
            MOVE WS-CURRENT-TIMESTAMP TO WS-END-TIME
-           
+
            PERFORM 3100-CALC-TIMES
-           
+
            EXEC SQL
                UPDATE SESSION.DBSTATS
                SET END_TIME = :WS-END-TIME,
@@ -167,16 +195,86 @@
                    ELAPSED_TIME = :WS-ELAPSED-TIME
                WHERE PROGRAM_ID = :WS-PROGRAM-ID
            END-EXEC
-           
+
            IF SQLCODE = 0
                MOVE 0 TO LS-RETURN-CODE
+               PERFORM 3150-PERSIST-STATS-HISTORY
+               PERFORM 3160-ROLLUP-DB2-STATS-FILE
                PERFORM 4000-DISPLAY-STATS
            ELSE
                MOVE 'Error finalizing stats' TO ERR-TEXT
                PERFORM 9000-ERROR-ROUTINE
            END-IF
            .
-           
+
+      *----------------------------------------------------------------*
+      * Folds this run's totals into today's DB2-STATS row so RPTSTA00
+      * and UTLMON00 have an actual extract to read instead of a file
+      * nothing ever populated.
+      *----------------------------------------------------------------*
+       3160-ROLLUP-DB2-STATS-FILE.
+           MOVE WS-CURRENT-TIMESTAMP(1:8) TO WS-TODAY-DATE
+
+           OPEN I-O DB2-STATS
+
+           IF NOT WS-DB2-SUCCESS
+               MOVE 'Error opening DB2-STATS extract' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           MOVE WS-TODAY-DATE TO STAT-DATE
+           READ DB2-STATS KEY IS STAT-KEY
+
+           IF WS-DB2-SUCCESS
+               ADD 1                TO STAT-CALL-COUNT
+               ADD WS-ELAPSED-TIME  TO STAT-ELAPSED-TIME
+               ADD WS-CPU-TIME      TO STAT-CPU-TIME
+               REWRITE DB2-STATS-RECORD
+           ELSE
+               MOVE WS-TODAY-DATE   TO STAT-DATE
+               MOVE 1               TO STAT-CALL-COUNT
+               MOVE WS-ELAPSED-TIME TO STAT-ELAPSED-TIME
+               MOVE WS-CPU-TIME     TO STAT-CPU-TIME
+               MOVE ZERO            TO STAT-WAIT-TIME
+               MOVE SPACES          TO STAT-FILLER
+               WRITE DB2-STATS-RECORD
+           END-IF
+
+           IF NOT WS-DB2-SUCCESS
+               MOVE 'Error updating DB2-STATS extract' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           CLOSE DB2-STATS
+           .
+
+      *----------------------------------------------------------------*
+      * SESSION.DBSTATS only lives as long as the DB2 connection that
+      * declared it, so the finished job's row is copied into the
+      * permanent DBSTATS_HIST table here -- that table is never
+      * cleared, so RPTSTA00 (or any ad hoc query) can still see a
+      * job's DB2 performance numbers long after the run that produced
+      * them has ended.
+      *----------------------------------------------------------------*
+       3150-PERSIST-STATS-HISTORY.
+           EXEC SQL
+               INSERT INTO DBSTATS_HIST
+               (PROGRAM_ID, START_TIME, END_TIME, ROWS_READ,
+                ROWS_INSERTED, ROWS_UPDATED, ROWS_DELETED,
+                COMMITS, ROLLBACKS, CPU_TIME, ELAPSED_TIME)
+               VALUES
+               (:WS-PROGRAM-ID, :WS-START-TIME, :WS-END-TIME,
+                :WS-ROWS-READ, :WS-ROWS-INSERTED, :WS-ROWS-UPDATED,
+                :WS-ROWS-DELETED, :WS-COMMITS, :WS-ROLLBACKS,
+                :WS-CPU-TIME, :WS-ELAPSED-TIME)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE 'Error persisting stats history' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+           .
+
        3100-CALC-TIMES.
            COMPUTE WS-ELAPSED-TIME = FUNCTION
                NUMVAL(WS-END-TIME(1:15)) -
